@@ -1,6 +1,9 @@
       *----------------------------------------------------------------*
       *COPY RESUMEN RECAUDACION
-      *LONGITUD DE RESUMEN RECAUDACION (37)
+      *LONGITUD DE RESUMEN RECAUDACION (40)
+      *COD-MONEDA VACIO (SPACES) EN LA LINEA DE TOTAL DE CAJERO
+      *(FECHA-RECAUDACION TAMBIEN EN SPACES) INDICA TOTAL DE TODAS
+      *LAS MONEDAS DEL CAJERO.
       *----------------------------------------------------------------*
 
        01  RESUMEN-RECAUDACION-REG.
@@ -11,5 +14,6 @@
               05 FECHA-MM            PIC X(02).
               05 FILLER              PIC X(01).
               05 FECHA-DD            PIC X(02).
+           03 COD-MONEDA             PIC X(03).
            03 IMPORTE                PIC 9(13)V99.
            03 CANTIDAD-CASOS         PIC 9(09).
