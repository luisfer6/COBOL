@@ -1,9 +1,16 @@
       ******************************************************************
       *COPY DE REGISTRO-AUTOS                                          *
-      *LONGITUD DE REGISTRO X(39)                                      *
+      *LONGITUD DE REGISTRO X(66)                                      *
       *LA CLAVE VEHCLAVE 1 MIDE 5 POSICIONES DE LA 1 A LA 5            *
       *LA CLAVE VEHCLAVE 2 MIDE 9 POSICIONES DE LA 6 A LA 14           *
       *LA CLAVE VEHCLAVE 3 MIDE 8 POSICIONES DE LA 15 A LA 22          *
+      *VEH-PROPIETARIO-ID (CLI-ID DEL TITULAR) OCUPA LAS 10 POSICIONES *
+      *FINALES, AGREGADAS PARA EL SEGUIMIENTO DE TRANSFERENCIAS        *
+      *VEH-FEC-VTO-INSPECCION / VEH-FEC-VTO-SEGURO (AAAAMMDD) SON LOS  *
+      *VENCIMIENTOS DE LA VERIFICACION TECNICA Y DEL SEGURO; EN CERO   *
+      *SIGNIFICA QUE NO HAY FECHA CARGADA PARA ESE VEHICULO.           *
+      *VEH-ESTADO INDICA LA DISPONIBILIDAD DEL VEHICULO EN EL LOTE:    *
+      *DISPONIBLE, RESERVADO O VENDIDO.                                *
       ******************************************************************
 
        01  VEH-REGISTRO.
@@ -15,3 +22,10 @@
               05 VEH-MARCA         PIC X(08).
            03 VEH-COLOR            PIC X(08).
            03 VEH-MODELO           PIC X(09).
+           03 VEH-PROPIETARIO-ID   PIC 9(10).
+           03 VEH-FEC-VTO-INSPECCION PIC 9(08) VALUE 0.
+           03 VEH-FEC-VTO-SEGURO     PIC 9(08) VALUE 0.
+           03 VEH-ESTADO             PIC X(01) VALUE SPACES.
+              88 88-VEH-DISPONIBLE           VALUE 'D'.
+              88 88-VEH-RESERVADO            VALUE 'R'.
+              88 88-VEH-VENDIDO              VALUE 'V'.
