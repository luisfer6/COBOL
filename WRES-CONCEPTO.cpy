@@ -0,0 +1,20 @@
+      *----------------------------------------------------------------*
+      *COPY RESUMEN POR CONCEPTO DE RECAUDACION
+      *LONGITUD DE RESUMEN CONCEPTO (44)
+      *SUBTOTAL DE IMPORTE POR CONCEPTO-RECAUDACION DENTRO DE CADA
+      *CAJERO/FECHA/MONEDA (TERCER NIVEL DE CORTE, DEBAJO DE
+      *COD-CAJERO, FECHA-RECAUDACION Y COD-MONEDA).
+      *----------------------------------------------------------------*
+
+       01  RESUMEN-CONCEPTO-REG.
+           03 COD-CAJERO             PIC 9(03).
+           03 FECHA-RECAUDACION.
+              05 FECHA-AAAA          PIC X(04).
+              05 FILLER              PIC X(01).
+              05 FECHA-MM            PIC X(02).
+              05 FILLER              PIC X(01).
+              05 FECHA-DD            PIC X(02).
+           03 COD-MONEDA             PIC X(03).
+           03 CONCEPTO-RECAUDACION   PIC X(04).
+           03 IMPORTE                PIC 9(13)V99.
+           03 CANTIDAD-CASOS         PIC 9(09).
