@@ -28,15 +28,72 @@
                                  ORGANIZATION IS LINE SEQUENTIAL
                                  FILE STATUS  IS FS-RESXDIA.
 
+           SELECT CHECKPT        ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\CHECKPT.
+      -    'txt'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS FS-CHECKPT.
+
+           SELECT DEPBANCO       ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\DEPBANCO
+      -    '.txt'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS FS-DEPBANCO.
+
+           SELECT VARIANZA       ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\VARIANZA
+      -    '.txt'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS FS-VARIANZA.
+
+           SELECT RESXCONCEPTO   ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\RESXCONC
+      -    'EPTO.txt'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS FS-RESXCONCEPTO.
+
+           SELECT ACUMCAJ        ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\ACUMCAJ.
+      -    'dat'
+                                 ORGANIZATION IS INDEXED
+                                 ACCESS MODE  IS RANDOM
+                                 RECORD KEY   IS ACUMCAJ-CLAVE-FD
+                                 FILE STATUS  IS FS-ACUMCAJ.
+
        DATA DIVISION.
        FILE SECTION.
        FD  RECDIAR
            RECORDING MODE IS F.
-       01  RECAUDACION-FD                  PIC X(28).
+       01  RECAUDACION-FD                  PIC X(31).
 
        FD  RESXDIA
            RECORDING MODE IS F.
-       01  RESUMEN-RECAUDACION-FD          PIC X(37).
+       01  RESUMEN-RECAUDACION-FD          PIC X(40).
+
+       FD  CHECKPT
+           RECORDING MODE IS F.
+       01  CHECKPOINT-FD                   PIC X(14051).
+
+       FD  DEPBANCO
+           RECORDING MODE IS F.
+       01  DEPBANCO-FD.
+           05 DEPB-FECHA-FD                PIC X(10).
+           05 DEPB-IMPORTE-FD              PIC 9(13)V99.
+
+       FD  VARIANZA
+           RECORDING MODE IS F.
+       01  VARIANZA-FD                     PIC X(80).
+
+       FD  RESXCONCEPTO
+           RECORDING MODE IS F.
+       01  RESUMEN-CONCEPTO-FD              PIC X(44).
+
+       FD  ACUMCAJ
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-ACUMCAJ-FD.
+           05 ACUMCAJ-CLAVE-FD              PIC X(09).
+           05 FILLER                        PIC X(48).
 
        WORKING-STORAGE SECTION.
 
@@ -48,6 +105,103 @@
        01  FS-RESXDIA                      PIC X(02)      VALUE ' '.
            88 88-FS-RESUMENXDIA-OK                        VALUE '00'.
 
+       01  FS-CHECKPT                      PIC X(02)      VALUE ' '.
+           88 88-FS-CHECKPT-OK                            VALUE '00'.
+           88 88-FS-CHECKPT-EOF                            VALUE '10'.
+
+       01  FS-DEPBANCO                     PIC X(02)      VALUE ' '.
+           88 88-FS-DEPBANCO-OK                           VALUE '00'.
+           88 88-FS-DEPBANCO-EOF                           VALUE '10'.
+
+       01  FS-VARIANZA                     PIC X(02)      VALUE ' '.
+           88 88-FS-VARIANZA-OK                            VALUE '00'.
+
+       01  FS-ACUMCAJ                      PIC X(02)      VALUE ' '.
+           88 88-FS-ACUMCAJ-OK                             VALUE '00'.
+           88 88-FS-ACUMCAJ-NOKEY                          VALUE '23'.
+
+       01  FS-RESXCONCEPTO                 PIC X(02)      VALUE ' '.
+           88 88-FS-RESXCONCEPTO-OK                        VALUE '00'.
+
+       01  WS-OPEN-ACUMCAJ                 PIC X          VALUE 'N'.
+           88 88-OPEN-ACUMCAJ-SI                           VALUE 'S'.
+
+       01  WS-GRABADOS-ACUMCAJ             PIC 9(09)      VALUE 0.
+       01  WS-GRABADOS-ACUMCAJ-ED          PIC ZZZ.ZZZ.ZZ9.
+
+      *     CLAVE DEL MES ANTERIOR (PARA ARRASTRAR EL ACUM. ANUAL) *
+       01  WS-ACUMCAJ-CLAVE-ANT.
+           05 WS-ACUMCAJ-CAJERO-ANT         PIC 9(03).
+           05 WS-ACUMCAJ-ANIO-ANT           PIC 9(04).
+           05 WS-ACUMCAJ-MES-ANT            PIC 9(02).
+       01  WS-MES-ANT-NUM                   PIC 9(02)      VALUE 0.
+
+      *      TABLA DE TOTALES POR FECHA (para el reporte de varianza) *
+       01  WS-TOPE-FECHAS                  PIC 9(05)      VALUE 500.
+       01  WS-CANT-FECHAS                  PIC 9(05)      VALUE 0.
+       01  WS-FECHA-ENCONTRADA             PIC X(01)      VALUE 'N'.
+       01  WS-TABLA-FECHAS.
+           05 WS-FECHA-TAB OCCURS 500 TIMES
+                           INDEXED BY IDX-FECHA.
+              10 WFT-FECHA                 PIC X(10).
+              10 WFT-IMPORTE               PIC 9(13)V99.
+
+      *   TABLA DE SUBTOTALES POR CONCEPTO DENTRO DE CAJERO/FECHA   *
+       01  WS-TOPE-CONCEPTOS               PIC 9(05)      VALUE 50.
+       01  WS-CANT-CONCEPTOS               PIC 9(05)      VALUE 0.
+       01  WS-CONCEPTO-ENCONTRADO          PIC X(01)      VALUE 'N'.
+       01  WS-TABLA-CONCEPTOS.
+           05 WS-CONCEPTO-TAB OCCURS 50 TIMES
+                              INDEXED BY IDX-CONCEPTO.
+              10 WCT-CONCEPTO              PIC X(04).
+              10 WCT-IMPORTE               PIC 9(13)V99.
+              10 WCT-CASOS                 PIC 9(09).
+
+       01  WS-GRABADOS-RESXCONCEPTO        PIC 9(09)      VALUE 0.
+       01  WS-GRABADOS-RESXCONCEPTO-ED     PIC ZZZ.ZZZ.ZZ9.
+
+       01  WS-VARIANZA-REG.
+           05 WSV-FECHA                    PIC X(10).
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WSV-IMPORTE-RESXDIA          PIC Z.ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WSV-IMPORTE-BANCO            PIC Z.ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                       PIC X(02) VALUE SPACES.
+           05 WSV-DIFERENCIA               PIC -Z.ZZZ.ZZZ.ZZ9,99.
+           05 FILLER                       PIC X(15) VALUE SPACES.
+
+      *         CHECKPOINT / RESTART       *
+       01  WS-CHECKPT-INTERVALO             PIC 9(05)      VALUE 500.
+       01  WS-CHECKPT-EXISTE                PIC X          VALUE 'N'.
+           88 88-CHECKPT-EXISTE                            VALUE 'Y'.
+       01  WS-CHECKPOINT-REG.
+           05 CKPT-LEIDOS                   PIC 9(13)V99.
+           05 CKPT-COD-CAJERO-ANT           PIC 9(03).
+           05 CKPT-FECHA-ANT                PIC X(10).
+           05 CKPT-MONEDA-ANT               PIC X(03).
+           05 CKPT-ACUM-FECHA               PIC 9(13)V99.
+           05 CKPT-ACUM-CAJERO              PIC 9(13)V99.
+           05 CKPT-ACUM-GENERAL             PIC 9(13)V99.
+           05 CKPT-ACUM-ENTRADA             PIC 9(13)V99.
+           05 CKPT-CONTADOR-FECHA           PIC 9(05).
+           05 CKPT-CONTADOR-CAJERO          PIC 9(05).
+           05 CKPT-CONTADOR-GENERAL         PIC 9(05).
+           05 CKPT-GRABADOS                 PIC 9(13)V99.
+           05 CKPT-FECHA-MIN-E              PIC X(10).
+           05 CKPT-FECHA-MAX-E              PIC X(10).
+           05 CKPT-CANT-FECHAS              PIC 9(05).
+           05 CKPT-CANT-CONCEPTOS           PIC 9(05).
+           05 CKPT-TABLA-FECHAS.
+              10 CKPT-FECHA-TAB OCCURS 500 TIMES.
+                 15 CKPT-FECHA-TAB-FECHA    PIC X(10).
+                 15 CKPT-FECHA-TAB-IMPORTE  PIC 9(13)V99.
+           05 CKPT-TABLA-CONCEPTOS.
+              10 CKPT-CONCEPTO-TAB OCCURS 50 TIMES.
+                 15 CKPT-CONCEPTO-TAB-CONCEPTO PIC X(04).
+                 15 CKPT-CONCEPTO-TAB-IMPORTE  PIC 9(13)V99.
+                 15 CKPT-CONCEPTO-TAB-CASOS    PIC 9(09).
+       01  WS-CHECKPT-SALTADOS               PIC 9(13)V99   VALUE 0.
+
       *         LEIDOS               *
        01  WS-LEIDOS-RECDIAR             PIC  9(13)V99    VALUE 0.
        01  WS-LEIDOS-RECDIAR-ED          PIC  Z.ZZZ.ZZ9.
@@ -76,6 +230,7 @@
               07 FECHA-MM-ANT              PIC X(02).
               07 FILLER                    PIC X(01).
               07 FECHA-DD-ANT              PIC X(02).
+           05 COD-MONEDA-ANT               PIC X(03).
       *      FECHAS MAX-MIN          *
        01  WS-FECHA-MIN-E                PIC X(10)        VALUE
                                                           HIGH-VALUES.
@@ -84,6 +239,10 @@
       *           COPY               *
        COPY WRECAUDACION.
        COPY WRES-RECAUDACION.
+       COPY WRES-CONCEPTO.
+       COPY WACUMCAJ.
+       COPY WACUMCAJ
+            REPLACING REG-ACUMCAJ BY REG-ACUMCAJ-ANT.
 
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
@@ -98,17 +257,63 @@
            STOP RUN.
        1000-INICIO.
 
-           PERFORM 1100-ABRIR-ARCHIVOS.
+           PERFORM 1050-VERIFICAR-CHECKPOINT.
 
-           PERFORM 1110-READ-RECAUDACION-DIARIA.
+           PERFORM 1100-ABRIR-ARCHIVOS.
 
-           IF 88-FS-RECAUDACION-DIARIA-OK
-              MOVE CLAVE-RECAUDACION IN RECAUDACION-REG
-                                        TO CLAVE-RECAUDACION-ANT
+           IF 88-CHECKPT-EXISTE
+              PERFORM 1120-REPOSICIONAR-RECDIAR
+              PERFORM 1110-READ-RECAUDACION-DIARIA
+              MOVE CKPT-COD-CAJERO-ANT TO COD-CAJERO-ANT
+              MOVE CKPT-FECHA-ANT      TO FECHA-RECAUDACION-ANT
+              MOVE CKPT-MONEDA-ANT     TO COD-MONEDA-ANT
+           ELSE
+              PERFORM 1110-READ-RECAUDACION-DIARIA
+              IF 88-FS-RECAUDACION-DIARIA-OK
+                 MOVE CLAVE-RECAUDACION IN RECAUDACION-REG
+                                           TO CLAVE-RECAUDACION-ANT
+              END-IF
            END-IF.
        1000-FIN.
            EXIT.
 
+      ******************************************************************
+      *    Si existe un checkpoint de una corrida anterior interrumpida*
+      *    se restauran los acumuladores y contadores desde ahi        *
+      ******************************************************************
+       1050-VERIFICAR-CHECKPOINT.
+
+           OPEN INPUT CHECKPT
+
+           EVALUATE TRUE
+               WHEN 88-FS-CHECKPT-OK
+                    READ CHECKPT INTO WS-CHECKPOINT-REG
+                    IF 88-FS-CHECKPT-OK
+                       SET 88-CHECKPT-EXISTE TO TRUE
+                       MOVE CKPT-LEIDOS           TO WS-LEIDOS-RECDIAR
+                       MOVE CKPT-ACUM-FECHA       TO ACUM-FECHA
+                       MOVE CKPT-ACUM-CAJERO      TO ACUM-CAJERO
+                       MOVE CKPT-ACUM-GENERAL     TO ACUM-GENERAL
+                       MOVE CKPT-ACUM-ENTRADA     TO ACUM-ENTRADA
+                       MOVE CKPT-CONTADOR-FECHA   TO CONTADOR-FECHA
+                       MOVE CKPT-CONTADOR-CAJERO  TO CONTADOR-CAJERO
+                       MOVE CKPT-CONTADOR-GENERAL TO CONTADOR-GENERAL
+                       MOVE CKPT-GRABADOS       TO WS-GRABADOS-RESXADIA
+                       MOVE CKPT-FECHA-MIN-E    TO WS-FECHA-MIN-E
+                       MOVE CKPT-FECHA-MAX-E    TO WS-FECHA-MAX-E
+                       MOVE CKPT-CANT-FECHAS    TO WS-CANT-FECHAS
+                       MOVE CKPT-CANT-CONCEPTOS TO WS-CANT-CONCEPTOS
+                       MOVE CKPT-TABLA-FECHAS   TO WS-TABLA-FECHAS
+                       MOVE CKPT-TABLA-CONCEPTOS
+                                                TO WS-TABLA-CONCEPTOS
+                       DISPLAY 'CHECKPOINT ENCONTRADO, REANUDANDO'
+                       DISPLAY 'DESDE EL REGISTRO: ' CKPT-LEIDOS
+                    END-IF
+                    CLOSE CHECKPT
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+
        1100-ABRIR-ARCHIVOS.
 
            OPEN INPUT RECDIAR
@@ -125,7 +330,11 @@
                     STOP RUN
            END-EVALUATE
 
-           OPEN OUTPUT RESXDIA
+           IF 88-CHECKPT-EXISTE
+              OPEN EXTEND RESXDIA
+           ELSE
+              OPEN OUTPUT RESXDIA
+           END-IF
 
            EVALUATE TRUE
                WHEN 88-FS-RESUMENXDIA-OK
@@ -136,6 +345,77 @@
                     DISPLAY 'SE CANCELA EL PROCESO '
                     STOP RUN
            END-EVALUATE.
+
+           IF 88-CHECKPT-EXISTE
+              OPEN EXTEND RESXCONCEPTO
+           ELSE
+              OPEN OUTPUT RESXCONCEPTO
+           END-IF
+
+           EVALUATE TRUE
+               WHEN 88-FS-RESXCONCEPTO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN RESUMEN POR CONCEPTO '
+                    DISPLAY 'FILE STATUS: ' FS-RESXCONCEPTO
+                    DISPLAY 'SE CANCELA EL PROCESO '
+                    STOP RUN
+           END-EVALUATE.
+
+      *    ACUMCAJ ES UN ARCHIVO PERSISTENTE ENTRE CORRIDAS: SE ABRE
+      *    EN I-O PARA CONSERVAR LO ACUMULADO EN CORRIDAS ANTERIORES,
+      *    Y SOLO SE CREA CON OPEN OUTPUT LA PRIMERA VEZ.
+           OPEN I-O ACUMCAJ.
+
+           EVALUATE FS-ACUMCAJ
+               WHEN '00'
+                    SET 88-OPEN-ACUMCAJ-SI TO TRUE
+
+               WHEN '35'
+                    OPEN OUTPUT ACUMCAJ
+                    EVALUATE FS-ACUMCAJ
+                        WHEN '00'
+                             CLOSE ACUMCAJ
+                             OPEN I-O ACUMCAJ
+                             EVALUATE FS-ACUMCAJ
+                                 WHEN '00'
+                                      SET 88-OPEN-ACUMCAJ-SI TO TRUE
+                                 WHEN OTHER
+                                      DISPLAY 'ERROR EN OPEN ACUMCAJ '
+                                      DISPLAY 'FILE STATUS: ' FS-ACUMCAJ
+                                      DISPLAY 'SE CANCELA EL PROCESO '
+                                      STOP RUN
+                             END-EVALUATE
+                        WHEN OTHER
+                             DISPLAY 'ERROR EN OPEN ACUMCAJ '
+                             DISPLAY 'FILE STATUS: ' FS-ACUMCAJ
+                             DISPLAY 'SE CANCELA EL PROCESO '
+                             STOP RUN
+                    END-EVALUATE
+
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN ACUMCAJ '
+                    DISPLAY 'FILE STATUS: ' FS-ACUMCAJ
+                    DISPLAY 'SE CANCELA EL PROCESO '
+                    STOP RUN
+
+           END-EVALUATE.
+
+      ******************************************************************
+      *    Salta los registros ya procesados en una corrida anterior,  *
+      *    sin volver a acumularlos (ya vienen del checkpoint)         *
+      ******************************************************************
+       1120-REPOSICIONAR-RECDIAR.
+
+           MOVE 0 TO WS-CHECKPT-SALTADOS.
+
+           PERFORM UNTIL WS-CHECKPT-SALTADOS >= CKPT-LEIDOS
+                          OR 88-FS-RECAUDACION-DIARIA-EOF
+              READ RECDIAR INTO RECAUDACION-REG
+              IF 88-FS-RECAUDACION-DIARIA-OK
+                 ADD 1 TO WS-CHECKPT-SALTADOS
+              END-IF
+           END-PERFORM.
       ******************************************************************
       *    Se hacen dos display para ver si hubo fallas  en ADD        *
       ******************************************************************
@@ -165,6 +445,11 @@
                        MOVE FECHA-RECAUDACION IN RECAUDACION-REG
                                                  TO WS-FECHA-MAX-E
                     END-IF
+
+                    IF FUNCTION MOD(WS-LEIDOS-RECDIAR
+                                     WS-CHECKPT-INTERVALO) = 0
+                       PERFORM 1130-GRABAR-CHECKPOINT
+                    END-IF
                WHEN 88-FS-RECAUDACION-DIARIA-EOF
                     CONTINUE
                WHEN OTHER
@@ -173,6 +458,39 @@
                     STOP RUN
            END-EVALUATE.
       ******************************************************************
+      *    Graba (o re-graba) el checkpoint con el estado actual       *
+      ******************************************************************
+       1130-GRABAR-CHECKPOINT.
+
+           MOVE WS-LEIDOS-RECDIAR       TO CKPT-LEIDOS
+           MOVE COD-CAJERO-ANT          TO CKPT-COD-CAJERO-ANT
+           MOVE FECHA-RECAUDACION-ANT   TO CKPT-FECHA-ANT
+           MOVE COD-MONEDA-ANT          TO CKPT-MONEDA-ANT
+           MOVE ACUM-FECHA              TO CKPT-ACUM-FECHA
+           MOVE ACUM-CAJERO             TO CKPT-ACUM-CAJERO
+           MOVE ACUM-GENERAL            TO CKPT-ACUM-GENERAL
+           MOVE ACUM-ENTRADA            TO CKPT-ACUM-ENTRADA
+           MOVE CONTADOR-FECHA          TO CKPT-CONTADOR-FECHA
+           MOVE CONTADOR-CAJERO         TO CKPT-CONTADOR-CAJERO
+           MOVE CONTADOR-GENERAL        TO CKPT-CONTADOR-GENERAL
+           MOVE WS-GRABADOS-RESXADIA    TO CKPT-GRABADOS
+           MOVE WS-FECHA-MIN-E          TO CKPT-FECHA-MIN-E
+           MOVE WS-FECHA-MAX-E          TO CKPT-FECHA-MAX-E
+           MOVE WS-CANT-FECHAS          TO CKPT-CANT-FECHAS
+           MOVE WS-CANT-CONCEPTOS       TO CKPT-CANT-CONCEPTOS
+           MOVE WS-TABLA-FECHAS         TO CKPT-TABLA-FECHAS
+           MOVE WS-TABLA-CONCEPTOS      TO CKPT-TABLA-CONCEPTOS
+
+           OPEN OUTPUT CHECKPT
+
+           EVALUATE TRUE
+               WHEN 88-FS-CHECKPT-OK
+                    WRITE CHECKPOINT-FD FROM WS-CHECKPOINT-REG
+                    CLOSE CHECKPT
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN CHECKPT FS: ' FS-CHECKPT
+           END-EVALUATE.
+      ******************************************************************
       *    Se hace un display Grabados para verlo al ejecutar CBL      *
       ******************************************************************
        1200-WRITE-RESUMENXDIA.
@@ -189,6 +507,20 @@
                     DISPLAY 'SE CANCELA EL PROCESO   '
                     STOP RUN
            END-EVALUATE.
+
+       1210-WRITE-RESUMENCONCEPTO.
+
+           WRITE RESUMEN-CONCEPTO-FD FROM RESUMEN-CONCEPTO-REG
+
+           EVALUATE TRUE
+               WHEN 88-FS-RESXCONCEPTO-OK
+                    ADD 1 TO WS-GRABADOS-RESXCONCEPTO
+               WHEN OTHER
+                    DISPLAY 'ERROR WRITE RESXCONCEPTO FS: '
+                                                     FS-RESXCONCEPTO
+                    DISPLAY 'SE CANCELA EL PROCESO   '
+                    STOP RUN
+           END-EVALUATE.
        2000-PROCESO.
 
            EVALUATE TRUE
@@ -210,8 +542,39 @@
            ADD 1 TO CONTADOR-FECHA
            ADD IMPORTE IN RECAUDACION-REG
                           TO ACUM-FECHA.
+           PERFORM 2055-ACUMULO-CONCEPTO.
        2050-FIN.
            EXIT.
+      ******************************************************************
+      *    Acumula el subtotal por CONCEPTO-RECAUDACION dentro de la   *
+      *    fecha/cajero que se esta procesando (tercer nivel de corte, *
+      *    volcado en 2280-VOLCAR-CONCEPTOS al cerrarse el grupo)      *
+      ******************************************************************
+       2055-ACUMULO-CONCEPTO.
+
+           MOVE 'N' TO WS-CONCEPTO-ENCONTRADO
+
+           PERFORM VARYING IDX-CONCEPTO FROM 1 BY 1
+                     UNTIL IDX-CONCEPTO > WS-CANT-CONCEPTOS
+              IF WCT-CONCEPTO(IDX-CONCEPTO) =
+                             CONCEPTO-RECAUDACION IN RECAUDACION-REG
+                 ADD IMPORTE IN RECAUDACION-REG
+                                TO WCT-IMPORTE(IDX-CONCEPTO)
+                 ADD 1        TO WCT-CASOS(IDX-CONCEPTO)
+                 MOVE 'S'     TO WS-CONCEPTO-ENCONTRADO
+              END-IF
+           END-PERFORM
+
+           IF WS-CONCEPTO-ENCONTRADO = 'N'
+              AND WS-CANT-CONCEPTOS < WS-TOPE-CONCEPTOS
+              ADD 1 TO WS-CANT-CONCEPTOS
+              MOVE CONCEPTO-RECAUDACION IN RECAUDACION-REG
+                                 TO WCT-CONCEPTO(WS-CANT-CONCEPTOS)
+              MOVE IMPORTE IN RECAUDACION-REG
+                                 TO WCT-IMPORTE(WS-CANT-CONCEPTOS)
+              MOVE 1             TO WCT-CASOS(WS-CANT-CONCEPTOS)
+           END-IF.
+
        2100-CORTE-CAJERO.
 
            PERFORM 2200-CORTE-FECHA.
@@ -222,6 +585,9 @@
            MOVE SPACE TO FECHA-RECAUDACION
                       IN RESUMEN-RECAUDACION-REG
 
+           MOVE SPACE TO COD-MONEDA
+                      IN RESUMEN-RECAUDACION-REG
+
            MOVE ACUM-CAJERO TO IMPORTE
                             IN RESUMEN-RECAUDACION-REG
 
@@ -249,6 +615,9 @@
            MOVE FECHA-RECAUDACION-ANT TO FECHA-RECAUDACION
                                       IN RESUMEN-RECAUDACION-REG
 
+           MOVE COD-MONEDA-ANT TO COD-MONEDA
+                               IN RESUMEN-RECAUDACION-REG
+
            MOVE ACUM-FECHA TO IMPORTE IN RESUMEN-RECAUDACION-REG
 
            MOVE CONTADOR-FECHA TO CANTIDAD-CASOS
@@ -256,6 +625,12 @@
 
            PERFORM 1200-WRITE-RESUMENXDIA.
 
+           PERFORM 2260-ACTUALIZO-ACUMCAJ.
+
+           PERFORM 2280-VOLCAR-CONCEPTOS.
+
+           PERFORM 2250-ACUMULO-TOTAL-FECHA.
+
            ADD CONTADOR-FECHA TO CONTADOR-CAJERO.
            ADD ACUM-FECHA     TO ACUM-CAJERO.
 
@@ -264,19 +639,190 @@
 
            MOVE FECHA-RECAUDACION IN RECAUDACION-REG
                                      TO FECHA-RECAUDACION-ANT.
+           MOVE COD-MONEDA IN RECAUDACION-REG
+                                     TO COD-MONEDA-ANT.
        2200-FIN.
            EXIT.
+
+      ******************************************************************
+      *    Actualiza el acumulado mes-a-la-fecha / anio-a-la-fecha     *
+      *    del cajero con el subtotal del dia recien grabado en        *
+      *    RESXDIA (COD-CAJERO-ANT / FECHA-RECAUDACION-ANT / ACUM-     *
+      *    FECHA / CONTADOR-FECHA).                                    *
+      ******************************************************************
+       2260-ACTUALIZO-ACUMCAJ.
+
+           MOVE COD-CAJERO-ANT              TO ACUMCAJ-COD-CAJERO
+                                             IN REG-ACUMCAJ.
+           MOVE FECHA-AAAA-ANT              TO ACUMCAJ-ANIO
+                                             IN REG-ACUMCAJ.
+           MOVE FECHA-MM-ANT                TO ACUMCAJ-MES
+                                             IN REG-ACUMCAJ.
+           MOVE ACUMCAJ-CLAVE IN REG-ACUMCAJ  TO ACUMCAJ-CLAVE-FD.
+
+           READ ACUMCAJ INTO REG-ACUMCAJ.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ACUMCAJ-OK
+                    PERFORM 2265-SUMO-ACUMCAJ-MES
+               WHEN 88-FS-ACUMCAJ-NOKEY
+                    PERFORM 2270-ALTA-ACUMCAJ-MES
+               WHEN OTHER
+                    DISPLAY 'ERROR READ ACUMCAJ FS: ' FS-ACUMCAJ
+           END-EVALUATE.
+
+       2265-SUMO-ACUMCAJ-MES.
+
+           ADD ACUM-FECHA                   TO ACUMCAJ-IMPORTE-MES
+                                             IN REG-ACUMCAJ.
+           ADD CONTADOR-FECHA               TO ACUMCAJ-CASOS-MES
+                                             IN REG-ACUMCAJ.
+           ADD ACUM-FECHA                   TO ACUMCAJ-IMPORTE-ANIO
+                                             IN REG-ACUMCAJ.
+           ADD CONTADOR-FECHA               TO ACUMCAJ-CASOS-ANIO
+                                             IN REG-ACUMCAJ.
+
+           REWRITE REG-ACUMCAJ-FD FROM REG-ACUMCAJ.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ACUMCAJ-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR REWRITE ACUMCAJ FS: ' FS-ACUMCAJ
+           END-EVALUATE.
+
+      ******************************************************************
+      *    Primer subtotal de este cajero para este anio-mes: arrastra *
+      *    el acumulado anual del mes anterior (0 si el mes anterior   *
+      *    es diciembre del anio pasado, o si no tiene registro) antes *
+      *    de sumar el subtotal del dia.                               *
+      ******************************************************************
+       2270-ALTA-ACUMCAJ-MES.
+
+           INITIALIZE REG-ACUMCAJ.
+           MOVE COD-CAJERO-ANT              TO ACUMCAJ-COD-CAJERO
+                                             IN REG-ACUMCAJ.
+           MOVE FECHA-AAAA-ANT              TO ACUMCAJ-ANIO
+                                             IN REG-ACUMCAJ.
+           MOVE FECHA-MM-ANT                TO ACUMCAJ-MES
+                                             IN REG-ACUMCAJ.
+
+           PERFORM 2275-ARRASTRO-ACUMCAJ-ANIO.
+
+           MOVE ACUM-FECHA                  TO ACUMCAJ-IMPORTE-MES
+                                             IN REG-ACUMCAJ.
+           MOVE CONTADOR-FECHA              TO ACUMCAJ-CASOS-MES
+                                             IN REG-ACUMCAJ.
+           ADD  ACUM-FECHA                  TO ACUMCAJ-IMPORTE-ANIO
+                                             IN REG-ACUMCAJ.
+           ADD  CONTADOR-FECHA              TO ACUMCAJ-CASOS-ANIO
+                                             IN REG-ACUMCAJ.
+
+           MOVE ACUMCAJ-CLAVE IN REG-ACUMCAJ  TO ACUMCAJ-CLAVE-FD.
+           WRITE REG-ACUMCAJ-FD FROM REG-ACUMCAJ.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ACUMCAJ-OK
+                    ADD 1                   TO WS-GRABADOS-ACUMCAJ
+               WHEN OTHER
+                    DISPLAY 'ERROR WRITE ACUMCAJ FS: ' FS-ACUMCAJ
+           END-EVALUATE.
+
+       2275-ARRASTRO-ACUMCAJ-ANIO.
+
+           IF FECHA-MM-ANT NOT = '01'
+              MOVE COD-CAJERO-ANT           TO WS-ACUMCAJ-CAJERO-ANT
+              MOVE FECHA-AAAA-ANT           TO WS-ACUMCAJ-ANIO-ANT
+              MOVE FECHA-MM-ANT             TO WS-MES-ANT-NUM
+              COMPUTE WS-ACUMCAJ-MES-ANT = WS-MES-ANT-NUM - 1
+              MOVE WS-ACUMCAJ-CLAVE-ANT     TO ACUMCAJ-CLAVE-FD
+
+              READ ACUMCAJ INTO REG-ACUMCAJ-ANT
+
+              IF 88-FS-ACUMCAJ-OK
+                 MOVE ACUMCAJ-IMPORTE-ANIO IN REG-ACUMCAJ-ANT
+                                           TO ACUMCAJ-IMPORTE-ANIO
+                                              IN REG-ACUMCAJ
+                 MOVE ACUMCAJ-CASOS-ANIO   IN REG-ACUMCAJ-ANT
+                                           TO ACUMCAJ-CASOS-ANIO
+                                              IN REG-ACUMCAJ
+              END-IF
+           END-IF.
+
+      ******************************************************************
+      *    Vuelca a RESXCONCEPTO un registro por cada CONCEPTO-        *
+      *    RECAUDACION acumulado en la fecha/cajero que se esta        *
+      *    cerrando, y reinicia la tabla para el proximo grupo.        *
+      ******************************************************************
+       2280-VOLCAR-CONCEPTOS.
+
+           PERFORM VARYING IDX-CONCEPTO FROM 1 BY 1
+                     UNTIL IDX-CONCEPTO > WS-CANT-CONCEPTOS
+              MOVE COD-CAJERO-ANT TO COD-CAJERO
+                                  IN RESUMEN-CONCEPTO-REG
+              MOVE FECHA-RECAUDACION-ANT TO FECHA-RECAUDACION
+                                         IN RESUMEN-CONCEPTO-REG
+              MOVE COD-MONEDA-ANT TO COD-MONEDA
+                                  IN RESUMEN-CONCEPTO-REG
+              MOVE WCT-CONCEPTO(IDX-CONCEPTO) TO CONCEPTO-RECAUDACION
+                                              IN RESUMEN-CONCEPTO-REG
+              MOVE WCT-IMPORTE(IDX-CONCEPTO)  TO IMPORTE
+                                              IN RESUMEN-CONCEPTO-REG
+              MOVE WCT-CASOS(IDX-CONCEPTO)    TO CANTIDAD-CASOS
+                                              IN RESUMEN-CONCEPTO-REG
+              PERFORM 1210-WRITE-RESUMENCONCEPTO
+           END-PERFORM.
+
+           MOVE 0 TO WS-CANT-CONCEPTOS.
+
+      ******************************************************************
+      *    Acumula el total del dia (todos los cajeros) para poder     *
+      *    compararlo luego contra la boleta de deposito del banco     *
+      ******************************************************************
+       2250-ACUMULO-TOTAL-FECHA.
+
+           MOVE 'N' TO WS-FECHA-ENCONTRADA
+           SET IDX-FECHA TO 1
+
+           PERFORM VARYING IDX-FECHA FROM 1 BY 1
+                     UNTIL IDX-FECHA > WS-CANT-FECHAS
+              IF WFT-FECHA(IDX-FECHA) = FECHA-RECAUDACION-ANT
+                 ADD ACUM-FECHA TO WFT-IMPORTE(IDX-FECHA)
+                 MOVE 'S' TO WS-FECHA-ENCONTRADA
+              END-IF
+           END-PERFORM
+
+           IF WS-FECHA-ENCONTRADA = 'N'
+              AND WS-CANT-FECHAS < WS-TOPE-FECHAS
+              ADD 1 TO WS-CANT-FECHAS
+              MOVE FECHA-RECAUDACION-ANT TO
+                                     WFT-FECHA(WS-CANT-FECHAS)
+              MOVE ACUM-FECHA TO WFT-IMPORTE(WS-CANT-FECHAS)
+           END-IF.
        3000-FINALIZAR.
 
            PERFORM 2100-CORTE-CAJERO.
 
            PERFORM 3100-TOTALES-CONTROL.
+           PERFORM 3150-BORRAR-CHECKPOINT.
            PERFORM 3200-CIERRO-ARCHIVOS.
+           PERFORM 3300-VARIANZA.
+
+       3150-BORRAR-CHECKPOINT.
+
+      *    El corte termino OK: se limpia el checkpoint para que la
+      *    proxima corrida comience desde el principio.
+           OPEN OUTPUT CHECKPT
+           IF 88-FS-CHECKPT-OK
+              CLOSE CHECKPT
+           END-IF.
 
        3100-TOTALES-CONTROL.
 
            MOVE WS-LEIDOS-RECDIAR        TO WS-LEIDOS-RECDIAR-ED.
            MOVE WS-GRABADOS-RESXADIA     TO WS-GRABADOS-RESXADIA-ED.
+           MOVE WS-GRABADOS-ACUMCAJ      TO WS-GRABADOS-ACUMCAJ-ED.
+           MOVE WS-GRABADOS-RESXCONCEPTO TO WS-GRABADOS-RESXCONCEPTO-ED.
 
            DISPLAY ' '.
            DISPLAY '**************************************************'.
@@ -294,6 +840,12 @@
            DISPLAY ' '.
            DISPLAY 'Importe : '
                                                 ACUM-GENERAL.
+           DISPLAY ' '.
+           DISPLAY '* Cajero/mes nuevos en ACUMCAJ (MTD/YTD): '
+                                                WS-GRABADOS-ACUMCAJ-ED.
+           DISPLAY ' '.
+           DISPLAY '* Total de subtotales por concepto grabados: '
+                                           WS-GRABADOS-RESXCONCEPTO-ED.
            DISPLAY '*                                      *'.
            DISPLAY '**************************************************'.
            DISPLAY ' '.
@@ -328,4 +880,84 @@
                     STOP RUN
            END-EVALUATE.
 
+           CLOSE RESXCONCEPTO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-RESXCONCEPTO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR CLOSE RESXCONCEPTO FS: '
+                                                   FS-RESXCONCEPTO
+                    DISPLAY 'SE CANCELA EL PROCESO '
+                    STOP RUN
+           END-EVALUATE.
+
+           CLOSE ACUMCAJ.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ACUMCAJ-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR CLOSE ACUMCAJ FS: '
+                                                   FS-ACUMCAJ
+                    DISPLAY 'SE CANCELA EL PROCESO '
+                    STOP RUN
+           END-EVALUATE.
+
+      ******************************************************************
+      *    Compara el total de RESXDIA por fecha contra la boleta de   *
+      *    deposito bancario de ese dia y reporta la diferencia        *
+      ******************************************************************
+       3300-VARIANZA.
+
+           OPEN INPUT DEPBANCO
+
+           IF NOT 88-FS-DEPBANCO-OK
+              DISPLAY 'NO SE ENCONTRO ARCHIVO DEPBANCO, SE OMITE '
+              DISPLAY 'EL REPORTE DE VARIANZA'
+           ELSE
+              OPEN OUTPUT VARIANZA
+              IF NOT 88-FS-VARIANZA-OK
+                 DISPLAY 'ERROR EN OPEN VARIANZA FS: ' FS-VARIANZA
+                 CLOSE DEPBANCO
+              ELSE
+                 PERFORM 3310-LEER-DEPBANCO
+                 PERFORM UNTIL 88-FS-DEPBANCO-EOF
+                    PERFORM 3320-COMPARAR-FECHA
+                    PERFORM 3310-LEER-DEPBANCO
+                 END-PERFORM
+                 CLOSE DEPBANCO
+                 CLOSE VARIANZA
+              END-IF
+           END-IF.
+
+       3310-LEER-DEPBANCO.
+
+           READ DEPBANCO INTO DEPBANCO-FD.
+
+       3320-COMPARAR-FECHA.
+
+           MOVE 'N' TO WS-FECHA-ENCONTRADA
+
+           PERFORM VARYING IDX-FECHA FROM 1 BY 1
+                     UNTIL IDX-FECHA > WS-CANT-FECHAS
+              IF WFT-FECHA(IDX-FECHA) = DEPB-FECHA-FD
+                 MOVE DEPB-FECHA-FD           TO WSV-FECHA
+                 MOVE WFT-IMPORTE(IDX-FECHA)  TO WSV-IMPORTE-RESXDIA
+                 MOVE DEPB-IMPORTE-FD         TO WSV-IMPORTE-BANCO
+                 COMPUTE WSV-DIFERENCIA =
+                         WFT-IMPORTE(IDX-FECHA) - DEPB-IMPORTE-FD
+                 WRITE VARIANZA-FD FROM WS-VARIANZA-REG
+                 MOVE 'S' TO WS-FECHA-ENCONTRADA
+              END-IF
+           END-PERFORM
+
+           IF WS-FECHA-ENCONTRADA = 'N'
+              MOVE DEPB-FECHA-FD    TO WSV-FECHA
+              MOVE 0                TO WSV-IMPORTE-RESXDIA
+              MOVE DEPB-IMPORTE-FD  TO WSV-IMPORTE-BANCO
+              COMPUTE WSV-DIFERENCIA = 0 - DEPB-IMPORTE-FD
+              WRITE VARIANZA-FD FROM WS-VARIANZA-REG
+           END-IF.
+
        END PROGRAM CORTE.
