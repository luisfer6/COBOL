@@ -1,6 +1,8 @@
       *----------------------------------------------------------------*
       *COPY DE REGISTRO GASTOS TARJETAS                                *
       *LONGITUD DE REGISTRO (41)                                       *
+      *GTO-NUM-CUOTA / GTO-TOT-CUOTAS: NRO DE CUOTA Y TOTAL DE CUOTAS  *
+      *DEL GASTO (0/0 O EN 1 PAGO SI EL GASTO NO ES EN CUOTAS).        *
       *----------------------------------------------------------------*
        01  REG-GASTOS.
            03 GTO-CLAVE.
@@ -16,4 +18,14 @@
 		      05 FEC-MM                  PIC 9(02).
 			  05 FILLER                  PIC X(01).
 			  05 FEC-AAAA                PIC 9(04).
-		      
+		   03 FILLER                       PIC  X(02).
+		   03 GTO-NUM-CUOTA                PIC  9(02).
+		   03 GTO-TOT-CUOTAS               PIC  9(02).
+		   03 FILLER                       PIC  X(02).
+		   03 GTO-CATEGORIA                PIC  X(02).
+              88 88-GTO-CAT-RESTAURANT              VALUE 'RE'.
+              88 88-GTO-CAT-RETAIL                  VALUE 'RT'.
+              88 88-GTO-CAT-SUPERMERCADO            VALUE 'SU'.
+              88 88-GTO-CAT-COMBUSTIBLE             VALUE 'CO'.
+              88 88-GTO-CAT-SERVICIOS               VALUE 'SE'.
+              88 88-GTO-CAT-OTRO                    VALUE 'OT'.
