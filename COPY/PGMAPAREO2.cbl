@@ -38,6 +38,12 @@
                                      ORGANIZATION IS LINE SEQUENTIAL
                                      FILE STATUS  IS FS-MAEACT.
 
+           SELECT NOVEXC            ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\NovExc.t
+      -    'xt'
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS  IS FS-NOVEXC.
+
 
        DATA DIVISION.
       *-------------
@@ -73,6 +79,10 @@
            05  MAEACT-NOMBRE-N            PIC X(15).
            05  MAEACT-APELLIDO-N          PIC X(15).
 
+       FD  NOVEXC
+           RECORDING MODE IS F.
+       01  REG-NOVEXC-FD                  PIC X(80).
+
        WORKING-STORAGE SECTION.
       *-----------------------
        77  WS-PROGRAMA                    PIC X(11) VALUE 'PGMAPAREO02'.
@@ -80,6 +90,7 @@
        01  FS-MAESTRO                     PIC X(02) VALUE ' '.
        01  FS-NOVEDAD                     PIC X(02) VALUE ' '.
        01  FS-MAEACT                      PIC X(02) VALUE ' '.
+       01  FS-NOVEXC                      PIC X(02) VALUE ' '.
 
        01  WS-APENOM                      PIC X(50) VALUE ' '.
 
@@ -87,6 +98,7 @@
        01  A000-LEIDOS-E1-MAE             PIC 9(09) VALUE ZEROES.
        01  A000-LEIDOS-E2-NOV             PIC 9(09) VALUE ZEROES.
        01  A000-ESCRITOS                  PIC 9(09) VALUE ZEROES.
+       01  A000-NO-APAREADOS              PIC 9(09) VALUE ZEROES.
 
       *           SWITCHES
        01  S000-FIN-E1-MAE                PIC X(01) VALUE 'N'.
@@ -146,6 +158,9 @@
                   PERFORM 201-ESCRIBIR-SALIDA
              ELSE
              IF CLAVE1 > CLAVE2
+                IF CLAVE2 NOT = HIGH-VALUES
+                   PERFORM 202-NOVEDAD-NO-APAREADA
+                END-IF
                 PERFORM 102-LEO-NOVEDAD
              ELSE
                 PERFORM 101-LEO-MAESTRO
@@ -221,6 +236,16 @@
               MOVE FS-MAEACT TO W000-ABEND-CODIGO
               MOVE 'MAEACT'  TO W000-ABEND-OBJETO
               PERFORM 900-ABEND-PROCESO
+           END-IF
+
+
+           OPEN OUTPUT NOVEXC
+
+           IF FS-NOVEXC NOT = '00'
+              MOVE 'ERROR AL ABRIR ARCHIVO' TO W000-ABEND-DESCRIPCION
+              MOVE FS-NOVEXC TO W000-ABEND-CODIGO
+              MOVE 'NOVEXC'  TO W000-ABEND-OBJETO
+              PERFORM 900-ABEND-PROCESO
            END-IF.
 
        103-FIN.
@@ -248,6 +273,28 @@
 
             ADD 1 TO A000-ESCRITOS.
 
+      ****************************************
+      *   202-NOVEDAD-NO-APAREADA            *
+      * NOVEDAD CUYA CLAVE2 NO EXISTE EN      *
+      * MAESTRO: SE INFORMA POR EXCEPCION EN  *
+      * VEZ DE DESCARTARSE SIN AVISO          *
+      ****************************************
+       202-NOVEDAD-NO-APAREADA.
+
+           WRITE REG-NOVEXC-FD    FROM NOV-REG
+
+            IF FS-NOVEXC   NOT = '00'
+              MOVE 'ERROR AL ESCRIBIR ARCHIVO' TO W000-ABEND-DESCRIPCION
+              MOVE FS-NOVEXC   TO W000-ABEND-CODIGO
+              MOVE 'NOVEXC'    TO W000-ABEND-OBJETO
+              PERFORM 900-ABEND-PROCESO
+            END-IF
+
+            ADD 1 TO A000-NO-APAREADOS.
+
+       202-FIN.
+           EXIT.
+
        301-CIERRO-ARCHIVOS.
 
            CLOSE MAESTRO.
@@ -279,6 +326,16 @@
               PERFORM 900-ABEND-PROCESO
            END-IF.
 
+
+           CLOSE NOVEXC.
+
+           IF FS-NOVEXC NOT = '00'
+             MOVE 'ERROR AL CERRAR ARCHIVO' TO W000-ABEND-DESCRIPCION
+              MOVE FS-NOVEXC TO W000-ABEND-CODIGO
+              MOVE 'NOVEXC'  TO W000-ABEND-OBJETO
+              PERFORM 900-ABEND-PROCESO
+           END-IF.
+
        301-FIN.
            EXIT.
 
@@ -290,6 +347,7 @@
            DISPLAY 'REG. LEIDOS DE NOMBRES  : ' A000-LEIDOS-E1-MAE.
            DISPLAY 'REG. LEIDOS DE EDADES   : ' A000-LEIDOS-E2-NOV.
            DISPLAY 'REG SALIDA. ESCRITOS    : ' A000-ESCRITOS.
+           DISPLAY 'NOVEDADES NO APAREADAS  : ' A000-NO-APAREADOS.
 
        302-FIN.
            EXIT.
