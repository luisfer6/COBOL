@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * COPY DEL ARCHIVO DE NOVEDADES DE VENTAS DEL DIA                *
+      *----------------------------------------------------------------*
+       01  REG-VENTAS.
+           05 VTA-NRO-VENTA             PIC  9(08).
+           05 ID-VENDEDOR               PIC  9(10).
+           05 ID-CLIENTE                PIC  9(10).
+           05 ID-SUCURSAL               PIC  9(04).
+           05 FECHA-VENTA               PIC  X(10).
+           05 IMP-TOTAL                 PIC  9(11)V99.
+           05 VTA-TIPO-MOVIMIENTO       PIC  X(01).
+              88 88-VTA-VENTA                     VALUE 'V'.
+              88 88-VTA-DEVOLUCION                VALUE 'C'.
+           05 FILLER                    PIC  X(44).
