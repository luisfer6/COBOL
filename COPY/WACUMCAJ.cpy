@@ -0,0 +1,21 @@
+      *----------------------------------------------------------------*
+      * COPY DEL ARCHIVO DE ACUMULADOS MTD / YTD POR CAJERO            *
+      * LREC = 57                                                      *
+      * CLAVE = COD-CAJERO + ANIO-MES DE LA FECHA DE RECAUDACION       *
+      * ACUMCAJ-IMPORTE-MES / ACUMCAJ-CASOS-MES  ACUMULAN LO GRABADO   *
+      *   POR CORTE PARA ESE CAJERO DENTRO DEL MES DE LA CLAVE         *
+      * ACUMCAJ-IMPORTE-ANIO / ACUMCAJ-CASOS-ANIO ACUMULAN LO MISMO    *
+      *   DESDE EL 01 DE ENERO DEL ANIO DE LA CLAVE (SE ARRASTRAN DEL  *
+      *   REGISTRO DEL MES ANTERIOR AL CREAR EL REGISTRO DE UN MES     *
+      *   NUEVO, Y SE REINICIAN AL PASAR DE DICIEMBRE A ENERO)         *
+      *----------------------------------------------------------------*
+       01  REG-ACUMCAJ.
+           05 ACUMCAJ-CLAVE.
+              07 ACUMCAJ-COD-CAJERO        PIC 9(03).
+              07 ACUMCAJ-ANIO-MES.
+                 09 ACUMCAJ-ANIO           PIC 9(04).
+                 09 ACUMCAJ-MES            PIC 9(02).
+           05 ACUMCAJ-IMPORTE-MES          PIC 9(13)V99.
+           05 ACUMCAJ-CASOS-MES            PIC 9(09).
+           05 ACUMCAJ-IMPORTE-ANIO         PIC 9(13)V99.
+           05 ACUMCAJ-CASOS-ANIO           PIC 9(09).
