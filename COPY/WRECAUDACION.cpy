@@ -1,6 +1,10 @@
       *----------------------------------------------------------------*
       *COPY RECAUDACION
-      *LONGITUD DE REGISTRO RECAUDACION (28)
+      *LONGITUD DE REGISTRO RECAUDACION (31)
+      *COD-MONEDA IDENTIFICA LA MONEDA DEL IMPORTE (CODIGO ISO, EJ.
+      *'ARS', 'USD'), PARA PUNTOS DE COBRO QUE RECIBEN MAS DE UNA
+      *MONEDA. FORMA PARTE DE LA CLAVE PARA QUE CORTE CORTE POR
+      *MONEDA ADEMAS DE POR CAJERO/FECHA.
       *----------------------------------------------------------------*
 
        01  RECAUDACION-REG.
@@ -12,5 +16,6 @@
                  07 FECHA-MM            PIC X(02).
                  07 FILLER              PIC X(01).
                  07 FECHA-DD            PIC X(02).
+              05 COD-MONEDA             PIC X(03).
            03 CONCEPTO-RECAUDACION      PIC X(04).
            03 IMPORTE                   PIC 9(9)V99.
