@@ -1,6 +1,7 @@
       ******************************************************************
       *COPY DE REGISTRO MAESTRO TARJETAS                               *
-      *LONGITUD DE REGISTRO (53)                                       *
+      *LONGITUD DE REGISTRO (56)                                       *
+      *TAR-ESTADO = 'A' ACTIVA / 'B' BLOQUEADA / 'V' VENCIDA           *
       ******************************************************************
 
        01  REG-MAESTRO-TARJETAS.
@@ -23,3 +24,8 @@
               05 FEC-MM            PIC 9(02).
               05 FILLER            PIC X(01).
               05 FEC-AAAA          PIC 9(04).
+           03 FILLER               PIC X(02).
+           03 TAR-ESTADO           PIC X(01).
+              88 88-TAR-ACTIVA               VALUE 'A'.
+              88 88-TAR-BLOQUEADA            VALUE 'B'.
+              88 88-TAR-VENCIDA              VALUE 'V'.
