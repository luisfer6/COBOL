@@ -0,0 +1,27 @@
+      *----------------------------------------------------------------*
+      * COPY DEL ARCHIVO DE NOVEDADES AL MAESTRO DE REGISTRO CIVIL     *
+      * LREC = 31                                                      *
+      * CIVILNOV-COD-NOVEDAD = 'A' ES ALTA (NACIMIENTO/SOLTERX)        *
+      *                      = 'M' ES MATRIMONIO                       *
+      *                      = 'D' ES DIVORCIO                         *
+      *                      = 'V' ES VIUDEZ                           *
+      * CIVILNOV-CONYUGE-ID SOLO SE INFORMA EN 'M' (COD DE CLI-ID DEL  *
+      * CONYUGE). CIVILNOV-GENERO SOLO SE INFORMA EN 'A' Y USA LOS     *
+      * MISMOS VALORES QUE WECIVIL.cpy (1=MASCULINO 2=FEMENINO).       *
+      * CADA NOVEDAD APLICADA GENERA UNA NOVEDAD DE CLINOV (COD-CAMPO  *
+      * 06 - CLI-MARITAL-STATUS) PARA MANTENER SINCRONIZADO CLIENTES.  *
+      *----------------------------------------------------------------*
+       01  CIVILNOV-REG.
+           05  CIVILNOV-CLAVE.
+               07  CIVILNOV-ID              PIC 9(10).
+           05  CIVILNOV-COD-NOVEDAD         PIC X(01).
+               88 88-CIVILNOV-ES-ALTA                 VALUE 'A'.
+               88 88-CIVILNOV-ES-MATRIMONIO            VALUE 'M'.
+               88 88-CIVILNOV-ES-DIVORCIO              VALUE 'D'.
+               88 88-CIVILNOV-ES-VIUDEZ                VALUE 'V'.
+           05  CIVILNOV-GENERO              PIC 9(02).
+           05  CIVILNOV-CONYUGE-ID          PIC 9(10).
+           05  CIVILNOV-FECHA-EVENTO.
+               07  CIVILNOV-FECHA-EVENTO-AAAA PIC 9(04).
+               07  CIVILNOV-FECHA-EVENTO-MM   PIC 9(02).
+               07  CIVILNOV-FECHA-EVENTO-DD   PIC 9(02).
