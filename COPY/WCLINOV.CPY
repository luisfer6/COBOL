@@ -1,10 +1,28 @@
       *----------------------------------------------------------------*
       * COPY DEL ARCHIVO DE NOVEDADES AL MAESTRO DE CLIENTES           *
-      * LREC = 80                                                      *
+      * LREC = 289                                                     *
       * CLINOV-COD-NOVEDAD = 'A' ES ALTA                               *
       *                    = 'B' ES BAJA LOGICA                        *
       *                    = 'D' ES BAJA FISICA                        *
       *                    = 'M' ES MODIFICACION                       *
+      *                    = 'R' ES REVERSION DE UNA NOVEDAD ANTERIOR  *
+      *                    = 'C' ES REACTIVACION (VUELVE CLI-STATUS    *
+      *                       A ACTIVO SIN PASAR POR ALTA)             *
+      * CLINOV-COD-CAMPO   = 01 A 12 CAMPOS ORIGINALES                 *
+      *                    = 13 CLI-TAX-ID                             *
+      *                    = 14 CLI-PREFERRED-LANGUAGE                 *
+      *                    = 16 CLI-CONTACT-CONSENT (15 RESERVADO      *
+      *                       PARA USO INTERNO DE TSTABMCLI, BAJA      *
+      *                       LOGICA - VER WS-COD-CAMPO-APLICAR)       *
+      *                    = 17 CLI-HOUSEHOLD-ID (CLINOV-DATO(1:10)    *
+      *                       DEBE VENIR NUMERICO)                     *
+      * CLINOV-CANT-ADICIONALES / CLINOV-CAMPOS-ADICIONALES PERMITEN   *
+      * QUE UNA MISMA NOVEDAD ACTUALICE HASTA 4 CAMPOS MAS DEL CLIENTE *
+      * ADEMAS DEL CAMPO PRINCIPAL (MISMOS CODIGOS 01 A 14).           *
+      * CLINOV-USUARIO IDENTIFICA AL OPERADOR QUE INGRESO LA NOVEDAD,  *
+      * SE VUELCA AL ARCHIVO DE HISTORIA CLIHIST (VER WCLIHIST.cpy).   *
+      * CLINOV-SEQ-REVERSION SE USA SOLO CUANDO COD-NOVEDAD = 'R' Y    *
+      * CONTIENE EL CLIHIST-NOVEDAD-SEQ DE LA NOVEDAD A REVERTIR.      *
       *----------------------------------------------------------------*
        01  REG-CLINOV.
            05 CLINOV-CLAVE.
@@ -14,6 +32,8 @@
               88 88-COD-ES-BAJA-LOGICA               VALUE 'B'.
               88 88-COD-ES-BAJA-FISICA               VALUE 'D'.
               88 88-COD-ES-MODIFICACION              VALUE 'M'.
+              88 88-COD-ES-REVERSION                 VALUE 'R'.
+              88 88-COD-ES-REACTIVACION               VALUE 'C'.
            05 CLINOV-COD-CAMPO             PIC  X(02).
               88 88-MOD-LAST-NAME                    VALUE 01.
               88 88-MOD-FIRST-NAME                   VALUE 02.
@@ -27,5 +47,15 @@
               88 88-MOD-HOME-PHONE                   VALUE 10.
               88 88-MOD-HOME-EMAIL                   VALUE 11.
               88 88-MOD-HOME-PROVINCE-NAME           VALUE 12.
+              88 88-MOD-TAX-ID                       VALUE 13.
+              88 88-MOD-PREFERRED-LANGUAGE            VALUE 14.
+              88 88-MOD-CONTACT-CONSENT              VALUE 16.
+              88 88-MOD-HOUSEHOLD-ID                 VALUE 17.
            05 CLINOV-DATO                  PIC  X(50).
-           05 CLINOV-USO-FUTURO            PIC  X(17).
+           05 CLINOV-CANT-ADICIONALES      PIC  9(01).
+           05 CLINOV-CAMPOS-ADICIONALES    OCCURS 4 TIMES
+                                            INDEXED BY IDX-CAMPO-AD.
+              07 CLINOV-COD-CAMPO-AD       PIC  X(02).
+              07 CLINOV-DATO-AD            PIC  X(50).
+           05 CLINOV-USUARIO               PIC  X(08).
+           05 CLINOV-SEQ-REVERSION         PIC  9(09).
