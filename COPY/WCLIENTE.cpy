@@ -45,4 +45,15 @@
            05 CLI-STATUS                   PIC  X(01).
               88 CLI-STATUS-ACTIVO              VALUE ' '.
               88 CLI-STATUS-INACTIVO            VALUE 'B'.
-           05 CLI-USO-FUTURE               PIC  X(199).
+      *----------------------------------------------------------------*
+      * CAMPOS TOMADOS DEL FILLER DE USO FUTURO ORIGINAL (199 BYTES)   *
+      *----------------------------------------------------------------*
+           05 CLI-TAX-ID                   PIC  X(20).
+           05 CLI-PREFERRED-LANGUAGE       PIC  X(10).
+           05 CLI-CONTACT-CONSENT          PIC  X(01).
+              88 CLI-CONSENT-TELEFONO           VALUE 'P'.
+              88 CLI-CONSENT-EMAIL              VALUE 'E'.
+              88 CLI-CONSENT-CORREO             VALUE 'M'.
+              88 CLI-CONSENT-NINGUNO            VALUE 'N'.
+           05 CLI-HOUSEHOLD-ID             PIC  9(10).
+           05 CLI-USO-FUTURE               PIC  X(158).
