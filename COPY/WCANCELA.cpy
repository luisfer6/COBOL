@@ -0,0 +1,14 @@
+      *----------------------------------------------------------------*
+      * AREA DE COMUNICACION CON LA RUTINA DE CANCELACION (CANCELA)    *
+      * SE PASA POR LINKAGE SECTION - PROCEDURE DIVISION USING WCANCELA*
+      *----------------------------------------------------------------*
+       01  WCANCELA.
+           05 WCANCELA-PROGRAMA            PIC  X(20).
+           05 WCANCELA-PARRAFO             PIC  X(50).
+           05 WCANCELA-RECURSO             PIC  X(12).
+           05 WCANCELA-OPERACION           PIC  X(15).
+           05 WCANCELA-CODRET              PIC  X(10).
+           05 WCANCELA-MENSAJE             PIC  X(470).
+           05 WCANCELA-RETRYABLE           PIC  X(01).
+              88 88-WCANCELA-RETRYABLE-SI            VALUE 'S'.
+              88 88-WCANCELA-RETRYABLE-NO            VALUE 'N'.
