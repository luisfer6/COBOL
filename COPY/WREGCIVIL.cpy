@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      * COPY DEL ARCHIVO MAESTRO DE REGISTRO CIVIL                     *
+      * GENERO Y ESTADO CIVIL USAN LOS MISMOS VALORES QUE WECIVIL.cpy  *
+      * (GENERO 1=MASCULINO 2=FEMENINO)                                *
+      * (ESTADO CIVIL 1=SOLTERX 2=CASADX 3=DIVORCIADX 4=VIUDX)         *
+      *----------------------------------------------------------------*
+       01  REG-CIVIL.
+           05  CIVIL-CLAVE.
+               07  CIVIL-ID                 PIC 9(10).
+           05  CIVIL-GENERO                 PIC 9(02).
+               88 88-CIVIL-MASCULINO                  VALUE 1.
+               88 88-CIVIL-FEMENINO                   VALUE 2.
+           05  CIVIL-ESTADO-CIVIL           PIC 9(02).
+               88 88-CIVIL-SOLTERX                    VALUE 1.
+               88 88-CIVIL-CASADX                     VALUE 2.
+               88 88-CIVIL-DIVORCIADX                 VALUE 3.
+               88 88-CIVIL-VIUDX                       VALUE 4.
+           05  CIVIL-CONYUGE-ID             PIC 9(10).
+           05  CIVIL-FECHA-EVENTO.
+               07  CIVIL-FECHA-EVENTO-AAAA  PIC 9(04).
+               07  CIVIL-FECHA-EVENTO-MM    PIC 9(02).
+               07  CIVIL-FECHA-EVENTO-DD    PIC 9(02).
