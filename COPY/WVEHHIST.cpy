@@ -0,0 +1,18 @@
+      *----------------------------------------------------------------*
+      * COPY DEL ARCHIVO DE HISTORIA DE TITULARIDAD DE VEHICULOS       *
+      * LREC = 44                                                      *
+      * SE GRABA UN REGISTRO POR CADA CAMBIO DE PROPIETARIO DETECTADO  *
+      * POR GENVEHI (VEH-PROPIETARIO-ID DISTINTO AL YA GRABADO EN EL   *
+      * MAESTRO VEHICULOO PARA EL MISMO VEH-CLAVE).                    *
+      *----------------------------------------------------------------*
+       01  REG-VEHHIST.
+           05 VEHHIST-VEH-ID               PIC  X(05).
+           05 VEHHIST-PATENTE              PIC  X(09).
+           05 VEHHIST-PROPIETARIO-ANTERIOR PIC  9(10).
+           05 VEHHIST-PROPIETARIO-NUEVO    PIC  9(10).
+           05 VEHHIST-FECHA-TRANSF.
+              07 VEHHIST-FECHA-AAAA        PIC  9(04).
+              07 VEHHIST-FECHA-S1          PIC  X(01).
+              07 VEHHIST-FECHA-MM          PIC  9(02).
+              07 VEHHIST-FECHA-S2          PIC  X(01).
+              07 VEHHIST-FECHA-DD          PIC  9(02).
