@@ -0,0 +1,12 @@
+      *----------------------------------------------------------------*
+      * COPY DEL ARCHIVO DE NOVEDADES DE CODIGOS DE PAIS               *
+      * LREC = 53                                                      *
+      *----------------------------------------------------------------*
+       01  PAISNOV-REG.
+           05  PAISNOV-CLAVE.
+               07  PAISNOV-CODIGO        PIC X(02).
+           05  PAISNOV-CODNOV            PIC X(01).
+               88 88-PAISNOV-ES-ALTA               VALUE 'A'.
+               88 88-PAISNOV-ES-BAJA               VALUE 'B'.
+               88 88-PAISNOV-ES-MODI               VALUE 'M'.
+           05  PAISNOV-NOMBRE            PIC X(50).
