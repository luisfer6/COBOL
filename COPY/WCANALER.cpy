@@ -0,0 +1,22 @@
+      *----------------------------------------------------------------*
+      * COPY DEL ARCHIVO DE ALERTAS DE LA RUTINA CANCELA               *
+      * LREC = 57                                                      *
+      * REGISTRO CORTO QUE LEE EL JOB DE MONITOREO PARA AVISAR A UN    *
+      * OPERADOR CUANDO CANCELA SE DISPARA EN UNA CORRIDA DESATENDIDA. *
+      * CANALER-RETRYABLE = 'S' SI EL CODIGO RETORNO ES TRANSITORIO,   *
+      * PARA QUE EL MONITOREO PUEDA DISTINGUIR UN LOCK PASAJERO DE UN  *
+      * ERROR QUE REALMENTE REQUIERE INTERVENCION.                     *
+      *----------------------------------------------------------------*
+       01  REG-CANALER.
+           05 CANALER-FECHA.
+              07 CANALER-FECHA-YYYY       PIC  9(04).
+              07 CANALER-FECHA-MM         PIC  9(02).
+              07 CANALER-FECHA-DD         PIC  9(02).
+           05 CANALER-HORA.
+              07 CANALER-HORA-HH          PIC  9(02).
+              07 CANALER-HORA-MM          PIC  9(02).
+              07 CANALER-HORA-SS          PIC  9(02).
+           05 CANALER-PROGRAMA            PIC  X(20).
+           05 CANALER-RECURSO             PIC  X(12).
+           05 CANALER-CODRET              PIC  X(10).
+           05 CANALER-RETRYABLE           PIC  X(01).
