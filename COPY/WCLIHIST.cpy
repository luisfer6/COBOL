@@ -0,0 +1,29 @@
+      *----------------------------------------------------------------*
+      * COPY DEL ARCHIVO DE HISTORIA DE CAMBIOS AL MAESTRO DE CLIENTES *
+      * LREC = 148                                                     *
+      * SE GRABA UN REGISTRO POR CADA CAMPO QUE UNA NOVEDAD DE CLINOV  *
+      * APLICA EFECTIVAMENTE AL CLIENTE (ALTA, MODIFICACION, BAJA      *
+      * LOGICA O BAJA FISICA), CON EL VALOR ANTERIOR Y EL VALOR NUEVO. *
+      * CLIHIST-NOVEDAD-SEQ IDENTIFICA LA NOVEDAD DE CLINOV QUE ORIGINO*
+      * EL CAMBIO (PERMITE LOCALIZARLA PARA UNA REVERSION POSTERIOR).  *
+      *----------------------------------------------------------------*
+       01  REG-CLIHIST.
+           05 CLIHIST-NOVEDAD-SEQ          PIC  9(09).
+           05 CLIHIST-CLI-ID               PIC  9(10).
+           05 CLIHIST-COD-NOVEDAD          PIC  X(01).
+           05 CLIHIST-COD-CAMPO            PIC  X(02).
+           05 CLIHIST-VALOR-ANTERIOR       PIC  X(50).
+           05 CLIHIST-VALOR-NUEVO          PIC  X(50).
+           05 CLIHIST-FECHA-NOVEDAD.
+              07 CLIHIST-FECHA-AAAA        PIC  9(04).
+              07 CLIHIST-FECHA-S1          PIC  X(01).
+              07 CLIHIST-FECHA-MM          PIC  9(02).
+              07 CLIHIST-FECHA-S2          PIC  X(01).
+              07 CLIHIST-FECHA-DD          PIC  9(02).
+           05 CLIHIST-HORA-NOVEDAD.
+              07 CLIHIST-HORA-HH           PIC  9(02).
+              07 CLIHIST-HORA-S1           PIC  X(01).
+              07 CLIHIST-HORA-MM           PIC  9(02).
+              07 CLIHIST-HORA-S2           PIC  X(01).
+              07 CLIHIST-HORA-SS           PIC  9(02).
+           05 CLIHIST-USUARIO              PIC  X(08).
