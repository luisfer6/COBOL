@@ -0,0 +1,8 @@
+      *----------------------------------------------------------------*
+      * COPY DEL ARCHIVO DE VISITAS A URL                              *
+      * LREC = 76                                                      *
+      *----------------------------------------------------------------*
+       01  URL-REG.
+           05 URL-URL                   PIC  X(50).
+           05 URL-USUARIO               PIC  X(18).
+           05 URL-HORA                  PIC  X(08).
