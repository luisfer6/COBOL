@@ -0,0 +1,39 @@
+      *----------------------------------------------------------------*
+      * BUFFER DE IMPRESION DE USO GENERAL (LINEA DE LISTADO)          *
+      * SE ARMA CAMPO A CAMPO Y SE ESCRIBE CON WRITE ... FROM WLINEA   *
+      * LOS CAMPOS SE NOMBRAN Pnn POR LA COLUMNA EN QUE SE ORIGINARON  *
+      *----------------------------------------------------------------*
+       01  WLINEA.
+           05 PCC                          PIC  X(01).
+           05 P1                           PIC  X(12).
+           05 P9                           PIC  X(02).
+           05 P11                          PIC  X(01).
+           05 P12                          PIC  X(20).
+           05 P13                          PIC  X(02).
+           05 P14                          PIC  X(01).
+           05 P15                          PIC  X(04).
+           05 P16                          PIC  X(02).
+           05 P19                          PIC  X(20).
+           05 P23                          PIC  X(25).
+           05 P40                          PIC  X(50).
+           05 P53                          PIC  X(04).
+           05 P55                          PIC  X(01).
+           05 P56                          PIC  X(25).
+           05 P58                          PIC  X(12).
+           05 P59                          PIC  X(02).
+           05 P61                          PIC  X(01).
+           05 P62                          PIC  X(20).
+           05 P64                          PIC  X(01).
+           05 P65                          PIC  X(04).
+           05 P71                          PIC  X(20).
+           05 P79                          PIC  X(20).
+           05 P87                          PIC  X(30).
+           05 P91                          PIC  X(50).
+           05 P110                         PIC  X(25).
+           05 P121                         PIC  X(06).
+           05 P127                         PIC  X(08).
+           05 P131                         PIC  X(02).
+           05 P132                         PIC  X(02).
+           05 P142                         PIC  X(80).
+           05 P187                         PIC  X(06).
+           05 P193                         PIC  X(08).
