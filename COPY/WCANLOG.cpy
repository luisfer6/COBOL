@@ -0,0 +1,25 @@
+      *----------------------------------------------------------------*
+      * COPY DEL ARCHIVO DE LOG PERSISTENTE DE LA RUTINA CANCELA       *
+      * LREC = 592                                                     *
+      * SE GRABA UN REGISTRO CADA VEZ QUE UN PROGRAMA INVOCA A LA      *
+      * RUTINA DE CANCELACION, CON LOS MISMOS DATOS QUE SE MUESTRAN    *
+      * POR DISPLAY, PARA QUE QUEDE HISTORIA ENTRE CORRIDAS.           *
+      * CANLOG-RETRYABLE = 'S' SI EL CODIGO RETORNO ES TRANSITORIO     *
+      * (POR EJEMPLO UN LOCK DE REGISTRO) Y 'N' SI ES UN ERROR FATAL.  *
+      *----------------------------------------------------------------*
+       01  REG-CANLOG.
+           05 CANLOG-FECHA.
+              07 CANLOG-FECHA-YYYY        PIC  9(04).
+              07 CANLOG-FECHA-MM          PIC  9(02).
+              07 CANLOG-FECHA-DD          PIC  9(02).
+           05 CANLOG-HORA.
+              07 CANLOG-HORA-HH           PIC  9(02).
+              07 CANLOG-HORA-MM           PIC  9(02).
+              07 CANLOG-HORA-SS           PIC  9(02).
+           05 CANLOG-PROGRAMA             PIC  X(20).
+           05 CANLOG-PARRAFO              PIC  X(50).
+           05 CANLOG-RECURSO              PIC  X(12).
+           05 CANLOG-OPERACION            PIC  X(15).
+           05 CANLOG-CODRET               PIC  X(10).
+           05 CANLOG-MENSAJE              PIC  X(470).
+           05 CANLOG-RETRYABLE            PIC  X(01).
