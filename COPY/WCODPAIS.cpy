@@ -0,0 +1,7 @@
+      *----------------------------------------------------------------*
+      * COPY DEL ARCHIVO DE CODIGOS DE PAIS (DOMINIO DE INTERNET)      *
+      * LREC = 52                                                      *
+      *----------------------------------------------------------------*
+       01  ITPAIS-REG.
+           05 ITPAIS-CODIGO             PIC  X(02).
+           05 ITPAIS-NOMBRE             PIC  X(50).
