@@ -28,13 +28,31 @@
            'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\vehiculo
       -    '.dat'
                                    ORGANIZATION IS INDEXED
-                                   ACCESS MODE  IS SEQUENTIAL
+                                   ACCESS MODE  IS RANDOM
                                    RECORD KEY   IS VEH-CLAVE-FD
                                    ALTERNATE KEY   VEH-CLAVE-2-FD
                                    ALTERNATE KEY   VEH-CLAVE-3-FD
                                                    WITH DUPLICATES
                                    FILE STATUS  IS FS-VEHICULOO.
 
+           SELECT RECHAZOS          ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\vehiculo
+      -    'rech.txt'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-RECHAZOS.
+
+           SELECT VEHHIST           ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\vehiculo
+      -    'hist.txt'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-VEHHIST.
+
+           SELECT VEHWTMK           ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\vehiculo
+      -    'wtmk.txt'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-VEHWTMK.
+
 
        DATA DIVISION.
       *-------------
@@ -45,7 +63,7 @@
        FD  VEHICULOI
            RECORDING MODE IS F
            BLOCK 0.
-       01  REGI-VEH-REGISTRO-FD               PIC X(39).
+       01  REGI-VEH-REGISTRO-FD               PIC X(66).
 
        FD  VEHICULOO
            RECORDING MODE IS F
@@ -55,6 +73,28 @@
            03 VEH-CLAVE-2-FD             PIC X(09).
            03 VEH-CLAVE-3-FD             PIC X(08).
            03 FILLER                     PIC X(17).
+           03 VEH-PROPIETARIO-ID-FD      PIC 9(10).
+           03 VEH-FEC-VTO-INSPECCION-FD  PIC 9(08).
+           03 VEH-FEC-VTO-SEGURO-FD      PIC 9(08).
+           03 VEH-ESTADO-FD              PIC X(01).
+
+       FD  RECHAZOS
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-RECHAZOS-FD.
+           03 RECHAZOS-REGISTRO          PIC X(65).
+           03 FILLER                     PIC X(01).
+           03 RECHAZOS-MOTIVO            PIC X(40).
+
+       FD  VEHHIST
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-VEHHIST-FD                     PIC X(44).
+
+       FD  VEHWTMK
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-VEHWTMK-FD                     PIC X(80).
 
 
        WORKING-STORAGE SECTION.
@@ -69,13 +109,64 @@
 
        77  FS-VEHICULOO                  PIC X(02) VALUE ' '.
            88 88-FS-VEHICULOO-OK                   VALUE '00'.
+           88 88-FS-VEHICULOO-NOKEY                VALUE '23'.
            88 88-FS-VEHICULOO-DUPK                 VALUE '22'.
        77  WS-OPEN-VEHICULOO             PIC X     VALUE 'N'.
            88 88-OPEN-VEHICULOO-SI                 VALUE 'S'.
        77  WS-GRABADOS-VEHICULOO         PIC 9(09) VALUE 0.
        77  WS-GRABADOS-VEHICULOO-ED      PIC ZZZ.ZZZ.ZZ9.
 
+       77  FS-RECHAZOS                   PIC X(02) VALUE ' '.
+           88 88-FS-RECHAZOS-OK                    VALUE '00'.
+       77  WS-OPEN-RECHAZOS              PIC X     VALUE 'N'.
+           88 88-OPEN-RECHAZOS-SI                  VALUE 'S'.
+       77  WS-GRABADOS-RECHAZOS          PIC 9(09) VALUE 0.
+       77  WS-GRABADOS-RECHAZOS-ED       PIC ZZZ.ZZZ.ZZ9.
+       77  WS-MOTIVO-RECHAZO             PIC X(40) VALUE SPACES.
+
+       77  FS-VEHHIST                    PIC X(02) VALUE ' '.
+           88 88-FS-VEHHIST-OK                     VALUE '00'.
+           88 88-FS-VEHHIST-EXISTE                 VALUE '05'.
+           88 88-FS-VEHHIST-NOEXISTE                VALUE '35'.
+       77  WS-OPEN-VEHHIST               PIC X     VALUE 'N'.
+           88 88-OPEN-VEHHIST-SI                   VALUE 'S'.
+       77  WS-GRABADOS-VEHHIST           PIC 9(09) VALUE 0.
+       77  WS-GRABADOS-VEHHIST-ED        PIC ZZZ.ZZZ.ZZ9.
+
+       77  WS-VEH-PROPIETARIO-ANTERIOR   PIC 9(10) VALUE 0.
+
+      *-----------------------------------------------------------
+      * VEHWTMK ES EL ARCHIVO DE MARCA DE AGUA (WATERMARK) QUE
+      * PERSISTE ENTRE CORRIDAS EL ULTIMO VEH-ID YA CARGADO, PARA
+      * QUE UNA CORRIDA DIARIA SOLO TENGA QUE PROCESAR LOS
+      * VEHICULOS NUEVOS DE VEHICULOI EN LUGAR DE TODO EL HISTORICO.
+      * SUPONE QUE VEHICULOI LLEGA CON VEH-ID CRECIENTE (SOLO SE
+      * AGREGAN VEHICULOS NUEVOS AL FINAL DEL ARCHIVO DE ORIGEN).
+      *-----------------------------------------------------------
+       77  FS-VEHWTMK                    PIC X(02) VALUE ' '.
+           88 88-FS-VEHWTMK-OK                     VALUE '00'.
+           88 88-FS-VEHWTMK-NOEXISTE                VALUE '35'.
+       77  WS-VEHWTMK-ULTIMO-ID          PIC 9(05) VALUE 0.
+       77  WS-VEHWTMK-ULTIMO-ID-NUEVO    PIC 9(05) VALUE 0.
+       77  WS-SALTEADOS-VEHICULOI        PIC 9(09) VALUE 0.
+       77  WS-SALTEADOS-VEHICULOI-ED     PIC ZZZ.ZZZ.ZZ9.
+
+       01  VEHWTMK-REG.
+           05 VEHWTMK-ULTIMO-ID          PIC 9(05).
+           05 FILLER                     PIC X(75).
+
+       01  WS-CURRENT-DATE.
+           03 WS-CURRENT-DATE-DATE.
+              05 WS-CURRENT-DATE-YYYY    PIC 9(04) VALUE 0.
+              05 WS-CURRENT-DATE-MM      PIC 9(02) VALUE 0.
+              05 WS-CURRENT-DATE-DD      PIC 9(02) VALUE 0.
+           03 WS-CURRENT-DATE-TIME.
+              05 WS-CURRENT-DATE-HS      PIC 9(02) VALUE 0.
+              05 WS-CURRENT-DATE-MS      PIC 9(02) VALUE 0.
+              05 WS-CURRENT-DATE-SS      PIC 9(02) VALUE 0.
+
        COPY WAUTOS.
+       COPY WVEHHIST.
 
        PROCEDURE DIVISION.
       *------------------
@@ -97,6 +188,8 @@
 
            PERFORM 10100-ABRO-ARCHIVOS.
 
+           PERFORM 10200-LEO-WATERMARK.
+
            PERFORM 11000-1ERA-LECTURA.
 
 
@@ -118,21 +211,118 @@
                     STOP RUN
            END-EVALUATE.
 
-           OPEN OUTPUT  VEHICULOO.
+           OPEN I-O  VEHICULOO.
 
            EVALUATE FS-VEHICULOO
                WHEN '00'
                     SET 88-OPEN-VEHICULOO-SI TO TRUE
 
+               WHEN '35'
+                    OPEN OUTPUT VEHICULOO
+                    EVALUATE FS-VEHICULOO
+                        WHEN '00'
+                             CLOSE VEHICULOO
+                             OPEN I-O VEHICULOO
+                             EVALUATE FS-VEHICULOO
+                                 WHEN '00'
+                                    SET 88-OPEN-VEHICULOO-SI TO TRUE
+                                 WHEN OTHER
+                                    DISPLAY 'ERROR OPEN VEHICULOO FS: '
+                                                        FS-VEHICULOO
+                                    STOP RUN
+                             END-EVALUATE
+                        WHEN OTHER
+                             DISPLAY 'ERROR OPEN VEHICULOO FS: '
+                                                          FS-VEHICULOO
+                             STOP RUN
+                    END-EVALUATE
+
                WHEN OTHER
                     DISPLAY 'ERROR OPEN VEHICULOO FS: ' FS-VEHICULOO
                     STOP RUN
 
            END-EVALUATE.
 
+           OPEN OUTPUT  RECHAZOS.
+
+           EVALUATE FS-RECHAZOS
+               WHEN '00'
+                    SET 88-OPEN-RECHAZOS-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY 'ERROR OPEN RECHAZOS FS: ' FS-RECHAZOS
+                    STOP RUN
+
+           END-EVALUATE.
+
+      * VEHHIST ES UN ARCHIVO DE HISTORIA PERSISTENTE ENTRE CORRIDAS:
+      * SE ABRE EN EXTEND PARA CONSERVAR LO GRABADO EN CORRIDAS
+      * ANTERIORES, Y SOLO SE CREA CON OPEN OUTPUT LA PRIMERA VEZ.
+           OPEN EXTEND VEHHIST.
+
+           EVALUATE FS-VEHHIST
+               WHEN '00'
+                    SET 88-OPEN-VEHHIST-SI TO TRUE
+
+               WHEN '05'
+                    SET 88-OPEN-VEHHIST-SI TO TRUE
+
+               WHEN '35'
+                    OPEN OUTPUT VEHHIST
+                    EVALUATE FS-VEHHIST
+                        WHEN '00'
+                             SET 88-OPEN-VEHHIST-SI TO TRUE
+                        WHEN OTHER
+                             DISPLAY 'ERROR OPEN VEHHIST FS: '
+                                                             FS-VEHHIST
+                             STOP RUN
+                    END-EVALUATE
+
+               WHEN OTHER
+                    DISPLAY 'ERROR OPEN VEHHIST FS: ' FS-VEHHIST
+                    STOP RUN
+
+           END-EVALUATE.
+
        FIN-10100.
            EXIT.
 
+       10200-LEO-WATERMARK.
+      *-------------------
+
+           OPEN INPUT VEHWTMK.
+
+           EVALUATE FS-VEHWTMK
+               WHEN '00'
+                    READ VEHWTMK INTO VEHWTMK-REG
+                    EVALUATE FS-VEHWTMK
+                        WHEN '00'
+                             MOVE VEHWTMK-ULTIMO-ID
+                                            TO WS-VEHWTMK-ULTIMO-ID
+                        WHEN '10'
+                             CONTINUE
+                        WHEN OTHER
+                             DISPLAY 'ERROR READ VEHWTMK FS: '
+                                                            FS-VEHWTMK
+                             STOP RUN
+                    END-EVALUATE
+                    CLOSE VEHWTMK
+
+               WHEN '35'
+                    DISPLAY 'ARCHIVO VEHWTMK INEXISTENTE - '
+                    DISPLAY 'SE ASUME PRIMERA CORRIDA (CARGA TOTAL)'
+
+               WHEN OTHER
+                    DISPLAY 'ERROR OPEN VEHWTMK FS: ' FS-VEHWTMK
+                    STOP RUN
+
+           END-EVALUATE.
+
+           MOVE WS-VEHWTMK-ULTIMO-ID   TO WS-VEHWTMK-ULTIMO-ID-NUEVO.
+
+       FIN-10200.
+           EXIT.
+
        11000-1ERA-LECTURA.
       *------------------
 
@@ -149,6 +339,23 @@
        11100-READ-VEHICULOI.
       *-------------------
 
+           PERFORM 11150-READ-VEHICULOI-FISICO.
+
+           PERFORM UNTIL 88-FS-VEHICULOI-EOF
+                      OR VEH-ID > WS-VEHWTMK-ULTIMO-ID
+
+                   ADD 1              TO WS-SALTEADOS-VEHICULOI
+
+                   PERFORM 11150-READ-VEHICULOI-FISICO
+
+           END-PERFORM.
+
+       FIN-11100.
+           EXIT.
+
+       11150-READ-VEHICULOI-FISICO.
+      *----------------------------
+
            INITIALIZE VEH-REGISTRO.
 
            READ VEHICULOI INTO VEH-REGISTRO.
@@ -165,7 +372,7 @@
                     STOP RUN
            END-EVALUATE.
 
-       FIN-11000.
+       FIN-11150.
            EXIT.
 
        20000-PROCESO.
@@ -183,6 +390,10 @@
 
            PERFORM 21100-WRITE-VEHICULOO.
 
+           IF VEH-ID > WS-VEHWTMK-ULTIMO-ID-NUEVO
+              MOVE VEH-ID           TO WS-VEHWTMK-ULTIMO-ID-NUEVO
+           END-IF.
+
        FIN-21000.
            EXIT.
 
@@ -192,19 +403,136 @@
            DISPLAY 'VEH-CLAVE LEIDO: ' VEH-CLAVE.
 
            MOVE  VEH-CLAVE          TO VEH-CLAVE-FD.
+           READ VEHICULOO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-VEHICULOO-OK
+                    PERFORM 21110-ACTUALIZO-VEHICULOO
+
+               WHEN 88-FS-VEHICULOO-NOKEY
+                    PERFORM 21120-ALTA-VEHICULOO
+
+               WHEN OTHER
+                    DISPLAY 'ERROR READ VEHICULOO FS: ' FS-VEHICULOO
+                    DISPLAY 'CLAVE VEH-CLAVE : ' VEH-CLAVE
+
+           END-EVALUATE.
+
+       FIN-21100.
+           EXIT.
+
+       21110-ACTUALIZO-VEHICULOO.
+      *-------------------------
+
+           MOVE VEH-PROPIETARIO-ID-FD  TO WS-VEH-PROPIETARIO-ANTERIOR.
+
+           IF WS-VEH-PROPIETARIO-ANTERIOR NOT = VEH-PROPIETARIO-ID
+              PERFORM 21170-GRABO-VEHHIST
+           END-IF.
+
+      * VEHICULOI NO SIEMPRE TRAE VEH-ESTADO CARGADO; SI VIENE EN
+      * BLANCO SE CONSERVA EL ESTADO YA GRABADO EN VEHICULOO EN LUGAR
+      * DE PISARLO.
+           IF VEH-ESTADO EQUAL SPACES
+              MOVE VEH-ESTADO-FD          TO VEH-ESTADO
+           END-IF.
+
+           REWRITE REGO-VEH-REGISTRO-FD FROM VEH-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-VEHICULOO-OK
+                    ADD 1           TO WS-GRABADOS-VEHICULOO
+
+               WHEN OTHER
+                    DISPLAY 'ERROR REWRITE VEHICULOO FS: ' FS-VEHICULOO
+                    DISPLAY 'CLAVE VEH-CLAVE : ' VEH-CLAVE
+
+           END-EVALUATE.
+
+       FIN-21110.
+           EXIT.
+
+       21120-ALTA-VEHICULOO.
+      *--------------------
+
+      * VEHICULO NUEVO EN EL LOTE: SI NO TRAE ESTADO CARGADO SE ASUME
+      * DISPONIBLE PARA LA VENTA.
+           IF VEH-ESTADO EQUAL SPACES
+              SET 88-VEH-DISPONIBLE       TO TRUE
+           END-IF.
+
            WRITE REGO-VEH-REGISTRO-FD FROM VEH-REGISTRO.
 
-           EVALUATE FS-VEHICULOO
-               WHEN '00'
+           EVALUATE TRUE
+               WHEN 88-FS-VEHICULOO-OK
                     ADD 1           TO WS-GRABADOS-VEHICULOO
 
+               WHEN 88-FS-VEHICULOO-DUPK
+                    MOVE 'PATENTE DUPLICADA'  TO WS-MOTIVO-RECHAZO
+                    PERFORM 21200-GRABO-RECHAZO
+
                WHEN OTHER
                     DISPLAY 'ERROR WRITE VEHICULOO FS: ' FS-VEHICULOO
                     DISPLAY 'CLAVE VEH-CLAVE : ' VEH-CLAVE
 
            END-EVALUATE.
 
-       FIN-21100.
+       FIN-21120.
+           EXIT.
+
+       21170-GRABO-VEHHIST.
+      *--------------------
+
+           INITIALIZE REG-VEHHIST.
+
+           MOVE VEH-ID                       TO VEHHIST-VEH-ID.
+           MOVE VEH-PATENTE                  TO VEHHIST-PATENTE.
+           MOVE WS-VEH-PROPIETARIO-ANTERIOR  TO
+                                       VEHHIST-PROPIETARIO-ANTERIOR.
+           MOVE VEH-PROPIETARIO-ID           TO
+                                       VEHHIST-PROPIETARIO-NUEVO.
+
+           MOVE FUNCTION CURRENT-DATE        TO WS-CURRENT-DATE.
+           MOVE WS-CURRENT-DATE-YYYY         TO VEHHIST-FECHA-AAAA.
+           MOVE '-'                          TO VEHHIST-FECHA-S1.
+           MOVE WS-CURRENT-DATE-MM           TO VEHHIST-FECHA-MM.
+           MOVE '-'                          TO VEHHIST-FECHA-S2.
+           MOVE WS-CURRENT-DATE-DD           TO VEHHIST-FECHA-DD.
+
+           WRITE REG-VEHHIST-FD FROM REG-VEHHIST.
+
+           EVALUATE TRUE
+               WHEN 88-FS-VEHHIST-OK
+                    ADD 1           TO WS-GRABADOS-VEHHIST
+
+               WHEN OTHER
+                    DISPLAY 'ERROR WRITE VEHHIST FS: ' FS-VEHHIST
+                    DISPLAY 'CLAVE VEH-CLAVE : ' VEH-CLAVE
+
+           END-EVALUATE.
+
+       FIN-21170.
+           EXIT.
+
+       21200-GRABO-RECHAZO.
+      *---------------------
+
+           MOVE VEH-REGISTRO             TO RECHAZOS-REGISTRO.
+           MOVE WS-MOTIVO-RECHAZO        TO RECHAZOS-MOTIVO.
+
+           WRITE REG-RECHAZOS-FD.
+
+           EVALUATE FS-RECHAZOS
+               WHEN '00'
+                    ADD 1           TO WS-GRABADOS-RECHAZOS
+
+               WHEN OTHER
+                    DISPLAY 'ERROR WRITE RECHAZOS FS: ' FS-RECHAZOS
+                    DISPLAY 'CLAVE VEH-CLAVE : ' VEH-CLAVE
+
+           END-EVALUATE.
+
+       FIN-21200.
            EXIT.
 
        30000-FINALIZO.
@@ -212,6 +540,8 @@
 
            PERFORM 30100-TOTALES-CONTROL.
 
+           PERFORM 30200-GRABO-WATERMARK.
+
            PERFORM 31000-CIERRO-ARCHIVOS.
 
            STOP RUN.
@@ -224,6 +554,10 @@
 
            MOVE WS-LEIDOS-VEHICULOI         TO WS-LEIDOS-VEHICULOI-ED.
            MOVE WS-GRABADOS-VEHICULOO       TO WS-GRABADOS-VEHICULOO-ED.
+           MOVE WS-GRABADOS-RECHAZOS        TO WS-GRABADOS-RECHAZOS-ED.
+           MOVE WS-GRABADOS-VEHHIST         TO WS-GRABADOS-VEHHIST-ED.
+           MOVE WS-SALTEADOS-VEHICULOI      TO
+                                             WS-SALTEADOS-VEHICULOI-ED.
 
            DISPLAY ' '.
            DISPLAY '****************************************'.
@@ -232,8 +566,16 @@
            DISPLAY '*                                      *'.
            DISPLAY '* CANT. REGISTROS LEIDOS VEHICULOI  : '
                                                WS-LEIDOS-VEHICULOI-ED.
+           DISPLAY '* CANT. REGISTROS SALTEADOS (WATERMARK): '
+                                          WS-SALTEADOS-VEHICULOI-ED.
            DISPLAY '* CANT. REGISTROS GRABADOS VEHICULOO : '
                                                WS-GRABADOS-VEHICULOO-ED.
+           DISPLAY '* CANT. REGISTROS RECHAZADOS         : '
+                                               WS-GRABADOS-RECHAZOS-ED.
+           DISPLAY '* CANT. TRANSFERENCIAS DE TITULARIDAD: '
+                                               WS-GRABADOS-VEHHIST-ED.
+           DISPLAY '* ULTIMO VEH-ID CARGADO (WATERMARK)  : '
+                                          WS-VEHWTMK-ULTIMO-ID-NUEVO.
            DISPLAY '*                                      *'.
            DISPLAY '****************************************'.
            DISPLAY ' '.
@@ -241,6 +583,38 @@
        FIN-30100.
            EXIT.
 
+       30200-GRABO-WATERMARK.
+      *---------------------
+
+           OPEN OUTPUT VEHWTMK.
+
+           EVALUATE FS-VEHWTMK
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR OPEN VEHWTMK FS: ' FS-VEHWTMK
+                    STOP RUN
+           END-EVALUATE.
+
+           INITIALIZE VEHWTMK-REG.
+
+           MOVE WS-VEHWTMK-ULTIMO-ID-NUEVO   TO VEHWTMK-ULTIMO-ID.
+
+           WRITE REG-VEHWTMK-FD FROM VEHWTMK-REG.
+
+           EVALUATE FS-VEHWTMK
+               WHEN '00'
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR WRITE VEHWTMK FS: ' FS-VEHWTMK
+                    STOP RUN
+           END-EVALUATE.
+
+           CLOSE VEHWTMK.
+
+       FIN-30200.
+           EXIT.
+
        31000-CIERRO-ARCHIVOS.
       *---------------------
 
@@ -266,6 +640,28 @@
 
            END-EVALUATE.
 
+           CLOSE RECHAZOS.
+
+           EVALUATE TRUE
+               WHEN 88-FS-RECHAZOS-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR CLOSE RECHAZOS FS: ' FS-RECHAZOS
+                    STOP RUN
+
+           END-EVALUATE.
+
+           CLOSE VEHHIST.
+
+           EVALUATE TRUE
+               WHEN 88-FS-VEHHIST-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR CLOSE VEHHIST FS: ' FS-VEHHIST
+                    STOP RUN
+
+           END-EVALUATE.
+
            STOP RUN.
 
        FIN-31000.
