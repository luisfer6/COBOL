@@ -0,0 +1,261 @@
+      ******************************************************************
+      * LISTADO DE VENCIMIENTOS DE VERIFICACION TECNICA Y SEGURO
+      * RECORRE EL MAESTRO VEHICULOO Y EMITE UN RENGLON POR CADA
+      * VEHICULO CUYA VERIFICACION TECNICA O SEGURO VENZA DENTRO DE
+      * LOS PROXIMOS 30 DIAS, PARA QUE EL LOTE NO SE ENTERE DEL
+      * VENCIMIENTO CUANDO YA ESTA VENCIDO.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LSTVTOVEHI.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT VEHICULOO         ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\vehiculo
+      -    '.dat'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   RECORD KEY   IS VEH-CLAVE-FD
+                                   FILE STATUS  IS FS-VEHICULOO.
+
+           SELECT LISTADO            ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\VtoVehic
+      -    'ulos.txt'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS  IS FS-LISTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  VEHICULOO
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REGO-VEH-REGISTRO-FD.
+           03 VEH-CLAVE-FD               PIC X(05).
+           03 FILLER                     PIC X(61).
+
+       FD  LISTADO
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-LISTADO-FD                PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  FS-VEHICULOO                   PIC X(02) VALUE ' '.
+           88 88-FS-VEHICULOO-OK                     VALUE '00'.
+           88 88-FS-VEHICULOO-EOF                    VALUE '10'.
+
+       01  FS-LISTADO                     PIC X(02) VALUE ' '.
+           88 88-FS-LISTADO-OK                       VALUE '00'.
+
+       01  WS-CURRENT-DATE.
+           03 WS-CURRENT-DATE-DATE.
+              05 WS-CURRENT-DATE-YYYY    PIC 9(04) VALUE 0.
+              05 WS-CURRENT-DATE-MM      PIC 9(02) VALUE 0.
+              05 WS-CURRENT-DATE-DD      PIC 9(02) VALUE 0.
+           03 WS-CURRENT-DATE-TIME.
+              05 WS-CURRENT-DATE-HS      PIC 9(02) VALUE 0.
+              05 WS-CURRENT-DATE-MS      PIC 9(02) VALUE 0.
+              05 WS-CURRENT-DATE-SS      PIC 9(02) VALUE 0.
+
+       01  WS-HOY-AAAAMMDD                PIC 9(08) VALUE 0.
+       01  WS-CUTOFF-AAAAMMDD             PIC 9(08) VALUE 0.
+
+       01  WS-TIPO-VTO                    PIC X(20) VALUE SPACES.
+       01  WS-FECHA-VTO                   PIC 9(08) VALUE 0.
+
+       01  WS-FECHA-VTO-ED.
+           03 FEV-AAAA                    PIC 9(04).
+           03 FILLER                      PIC X(01) VALUE '-'.
+           03 FEV-MM                      PIC 9(02).
+           03 FILLER                      PIC X(01) VALUE '-'.
+           03 FEV-DD                      PIC 9(02).
+
+       01  WS-CANT-LEIDOS                 PIC 9(05) VALUE 0.
+       01  WS-CANT-VENCIMIENTOS           PIC 9(05) VALUE 0.
+
+       COPY WAUTOS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIO.
+
+           PERFORM 2000-PROCESO UNTIL 88-FS-VEHICULOO-EOF.
+
+           PERFORM 3000-FINALIZAR.
+
+           STOP RUN.
+
+       1000-INICIO.
+
+           PERFORM 1100-ABRIR-ARCHIVOS.
+
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE.
+
+           COMPUTE WS-HOY-AAAAMMDD = WS-CURRENT-DATE-YYYY * 10000
+                                    + WS-CURRENT-DATE-MM   * 100
+                                    + WS-CURRENT-DATE-DD.
+
+           COMPUTE WS-CUTOFF-AAAAMMDD =
+               FUNCTION DATE-OF-INTEGER
+                   (FUNCTION INTEGER-OF-DATE (WS-HOY-AAAAMMDD) + 30).
+
+           PERFORM 1200-LEER-VEHICULOO.
+
+       1000-FIN.
+           EXIT.
+
+       1100-ABRIR-ARCHIVOS.
+
+           OPEN INPUT VEHICULOO
+
+           EVALUATE TRUE
+               WHEN 88-FS-VEHICULOO-OK
+                    CONTINUE
+               WHEN 88-FS-VEHICULOO-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN VEHICULOO'
+                    DISPLAY 'FILE STATUS: ' FS-VEHICULOO
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE
+
+           OPEN OUTPUT LISTADO
+
+           EVALUATE TRUE
+               WHEN 88-FS-LISTADO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN LISTADO'
+                    DISPLAY 'FILE STATUS: ' FS-LISTADO
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE.
+
+       1100-FIN.
+           EXIT.
+
+       1200-LEER-VEHICULOO.
+
+           READ VEHICULOO INTO VEH-REGISTRO
+
+           EVALUATE TRUE
+               WHEN 88-FS-VEHICULOO-OK
+                    ADD 1 TO WS-CANT-LEIDOS
+               WHEN 88-FS-VEHICULOO-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN READ VEHICULOO'
+                    DISPLAY 'FILE STATUS: ' FS-VEHICULOO
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE.
+
+       1200-FIN.
+           EXIT.
+
+       2000-PROCESO.
+
+           IF VEH-FEC-VTO-INSPECCION > 0
+           AND VEH-FEC-VTO-INSPECCION <= WS-CUTOFF-AAAAMMDD
+              MOVE 'VERIFICACION TECNICA'  TO WS-TIPO-VTO
+              MOVE VEH-FEC-VTO-INSPECCION  TO WS-FECHA-VTO
+              PERFORM 2100-GRABAR-VENCIMIENTO
+           END-IF.
+
+           IF VEH-FEC-VTO-SEGURO > 0
+           AND VEH-FEC-VTO-SEGURO <= WS-CUTOFF-AAAAMMDD
+              MOVE 'SEGURO'               TO WS-TIPO-VTO
+              MOVE VEH-FEC-VTO-SEGURO     TO WS-FECHA-VTO
+              PERFORM 2100-GRABAR-VENCIMIENTO
+           END-IF.
+
+           PERFORM 1200-LEER-VEHICULOO.
+
+       2000-FIN.
+           EXIT.
+
+       2100-GRABAR-VENCIMIENTO.
+
+           MOVE WS-FECHA-VTO (1:4)     TO FEV-AAAA.
+           MOVE WS-FECHA-VTO (5:2)     TO FEV-MM.
+           MOVE WS-FECHA-VTO (7:2)     TO FEV-DD.
+
+           MOVE SPACES              TO REG-LISTADO-FD.
+           MOVE VEH-ID              TO REG-LISTADO-FD (01:05).
+           MOVE VEH-PATENTE         TO REG-LISTADO-FD (07:09).
+           MOVE WS-TIPO-VTO         TO REG-LISTADO-FD (17:20).
+           MOVE WS-FECHA-VTO-ED     TO REG-LISTADO-FD (38:10).
+
+           WRITE REG-LISTADO-FD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-LISTADO-OK
+                    ADD 1 TO WS-CANT-VENCIMIENTOS
+               WHEN OTHER
+                    DISPLAY 'ERROR EN WRITE LISTADO FS: ' FS-LISTADO
+                    PERFORM 3000-FINALIZAR
+                    STOP RUN
+           END-EVALUATE
+
+           DISPLAY 'VENCIMIENTO PROXIMO - PATENTE: ' VEH-PATENTE
+                   ' TIPO: '                          WS-TIPO-VTO
+                   ' FECHA: '                          WS-FECHA-VTO-ED.
+
+       2100-FIN.
+           EXIT.
+
+       3000-FINALIZAR.
+
+           PERFORM 3100-CERRAR-ARCHIVOS.
+
+           PERFORM 3200-TOTALES-CONTROL.
+
+       3000-FIN.
+           EXIT.
+
+       3100-CERRAR-ARCHIVOS.
+
+           CLOSE VEHICULOO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-VEHICULOO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN CLOSE VEHICULOO FS: ' FS-VEHICULOO
+           END-EVALUATE.
+
+           CLOSE LISTADO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-LISTADO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN CLOSE LISTADO FS: ' FS-LISTADO
+           END-EVALUATE.
+
+       3100-FIN.
+           EXIT.
+
+       3200-TOTALES-CONTROL.
+
+           DISPLAY ' '.
+           DISPLAY '**************************************************'.
+           DISPLAY '  RESUMEN VENCIMIENTOS VTV / SEGURO - PROX 30 DIAS'.
+           DISPLAY '**************************************************'.
+           DISPLAY 'CANT. VEHICULOS LEIDOS     : ' WS-CANT-LEIDOS.
+           DISPLAY 'CANT. VENCIMIENTOS EMITIDOS: ' WS-CANT-VENCIMIENTOS.
+           DISPLAY '**************************************************'.
+
+       3200-FIN.
+           EXIT.
+
+       END PROGRAM LSTVTOVEHI.
