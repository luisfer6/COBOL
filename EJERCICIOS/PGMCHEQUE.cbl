@@ -0,0 +1,241 @@
+      ******************************************************************
+      * PROGRAMA DE PROCESO DE CHEQUES DEPOSITADOS
+      * VALIDA QUE DEBITO - DESCUENTO RECONCILIE CON EFECTIVO Y EMITE
+      * UN RESUMEN DIARIO DE DEPOSITO DE CHEQUES
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMCHEQUE.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT CHEQUES        ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\Cheques.
+      -    'txt'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS FS-CHEQUES.
+
+           SELECT CHEQRECH       ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\CheqRech
+      -    '.txt'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS FS-CHEQRECH.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHEQUES
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  CHEQUES-FD                     PIC X(54).
+
+       FD  CHEQRECH
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  CHEQRECH-FD                    PIC X(54).
+
+       WORKING-STORAGE SECTION.
+       01  FS-CHEQUES                     PIC X(02) VALUE ' '.
+           88 88-FS-CHEQUES-OK                       VALUE '00'.
+           88 88-FS-CHEQUES-EOF                      VALUE '10'.
+
+       01  FS-CHEQRECH                    PIC X(02) VALUE ' '.
+           88 88-FS-CHEQRECH-OK                      VALUE '00'.
+
+       01  WS-EFECTIVO-ESPERADO           PIC 9(06)V99.
+
+       01  WS-CANT-LEIDOS                 PIC 9(09) VALUE 0.
+       01  WS-CANT-RECONCILIADOS          PIC 9(09) VALUE 0.
+       01  WS-CANT-RECHAZADOS             PIC 9(09) VALUE 0.
+
+       01  WS-ACUM-DEBITO                 PIC 9(11)V99 VALUE 0.
+       01  WS-ACUM-DESCUENTO              PIC 9(11)V99 VALUE 0.
+       01  WS-ACUM-EFECTIVO               PIC 9(11)V99 VALUE 0.
+
+       01  WS-ACUM-DEBITO-ED              PIC Z.ZZZ.ZZZ.ZZ9,99.
+       01  WS-ACUM-DESCUENTO-ED           PIC Z.ZZZ.ZZZ.ZZ9,99.
+       01  WS-ACUM-EFECTIVO-ED            PIC Z.ZZZ.ZZZ.ZZ9,99.
+
+       COPY WCHEQUE.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIO.
+
+           PERFORM 2000-PROCESO UNTIL 88-FS-CHEQUES-EOF.
+
+           PERFORM 3000-FINALIZAR.
+
+           STOP RUN.
+
+       1000-INICIO.
+
+           PERFORM 1100-ABRIR-ARCHIVOS.
+
+           PERFORM 1200-LEER-CHEQUE.
+
+       1000-FIN.
+           EXIT.
+
+       1100-ABRIR-ARCHIVOS.
+
+           OPEN INPUT CHEQUES
+
+           EVALUATE TRUE
+               WHEN 88-FS-CHEQUES-OK
+                    CONTINUE
+               WHEN 88-FS-CHEQUES-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN CHEQUES'
+                    DISPLAY 'FILE STATUS: ' FS-CHEQUES
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE
+
+           OPEN OUTPUT CHEQRECH
+
+           EVALUATE TRUE
+               WHEN 88-FS-CHEQRECH-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN CHEQRECH'
+                    DISPLAY 'FILE STATUS: ' FS-CHEQRECH
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE.
+
+       1100-FIN.
+           EXIT.
+
+       1200-LEER-CHEQUE.
+
+           INITIALIZE REG-CHEQUE.
+
+           READ CHEQUES INTO REG-CHEQUE
+
+           EVALUATE TRUE
+               WHEN 88-FS-CHEQUES-OK
+                    ADD 1 TO WS-CANT-LEIDOS
+               WHEN 88-FS-CHEQUES-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN READ CHEQUES'
+                    DISPLAY 'FILE STATUS: ' FS-CHEQUES
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE.
+
+       1200-FIN.
+           EXIT.
+
+       2000-PROCESO.
+
+           COMPUTE WS-EFECTIVO-ESPERADO = DEBITO - DESCUENTO.
+
+           IF WS-EFECTIVO-ESPERADO = EFECTIVO
+              PERFORM 2100-ACUMULAR-RECONCILIADO
+           ELSE
+              PERFORM 2200-RECHAZAR-CHEQUE
+           END-IF.
+
+           PERFORM 1200-LEER-CHEQUE.
+
+       2000-FIN.
+           EXIT.
+
+       2100-ACUMULAR-RECONCILIADO.
+
+           ADD 1                TO WS-CANT-RECONCILIADOS.
+           ADD DEBITO           TO WS-ACUM-DEBITO.
+           ADD DESCUENTO        TO WS-ACUM-DESCUENTO.
+           ADD EFECTIVO         TO WS-ACUM-EFECTIVO.
+
+       2100-FIN.
+           EXIT.
+
+       2200-RECHAZAR-CHEQUE.
+
+           DISPLAY 'CHEQUE NO RECONCILIA - NUMERO: ' CHEQUE-NUMERO
+           DISPLAY 'DEBITO: ' DEBITO ' DESCUENTO: ' DESCUENTO
+           DISPLAY 'EFECTIVO INFORMADO: ' EFECTIVO
+           DISPLAY 'EFECTIVO ESPERADO : ' WS-EFECTIVO-ESPERADO.
+
+           WRITE CHEQRECH-FD    FROM REG-CHEQUE.
+
+           EVALUATE TRUE
+               WHEN 88-FS-CHEQRECH-OK
+                    ADD 1        TO WS-CANT-RECHAZADOS
+               WHEN OTHER
+                    DISPLAY 'ERROR EN WRITE CHEQRECH'
+                    DISPLAY 'FILE STATUS: ' FS-CHEQRECH
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE.
+
+       2200-FIN.
+           EXIT.
+
+       3000-FINALIZAR.
+
+           PERFORM 3100-CERRAR-ARCHIVOS.
+
+           PERFORM 3200-TOTALES-CONTROL.
+
+       3000-FIN.
+           EXIT.
+
+       3100-CERRAR-ARCHIVOS.
+
+           CLOSE CHEQUES.
+
+           EVALUATE TRUE
+               WHEN 88-FS-CHEQUES-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN CLOSE CHEQUES FS: ' FS-CHEQUES
+           END-EVALUATE.
+
+           CLOSE CHEQRECH.
+
+           EVALUATE TRUE
+               WHEN 88-FS-CHEQRECH-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN CLOSE CHEQRECH FS: ' FS-CHEQRECH
+           END-EVALUATE.
+
+       3100-FIN.
+           EXIT.
+
+       3200-TOTALES-CONTROL.
+
+           MOVE WS-ACUM-DEBITO         TO WS-ACUM-DEBITO-ED.
+           MOVE WS-ACUM-DESCUENTO      TO WS-ACUM-DESCUENTO-ED.
+           MOVE WS-ACUM-EFECTIVO       TO WS-ACUM-EFECTIVO-ED.
+
+           DISPLAY ' '.
+           DISPLAY '**************************************************'.
+           DISPLAY '    RESUMEN DIARIO DE DEPOSITO DE CHEQUES         '.
+           DISPLAY '**************************************************'.
+           DISPLAY 'CANT. CHEQUES LEIDOS       : ' WS-CANT-LEIDOS.
+           DISPLAY 'CANT. RECONCILIADOS        : '
+                                              WS-CANT-RECONCILIADOS.
+           DISPLAY 'CANT. RECHAZADOS           : ' WS-CANT-RECHAZADOS.
+           DISPLAY ' '.
+           DISPLAY 'TOTAL DEBITO    (RECONC.)  : ' WS-ACUM-DEBITO-ED.
+           DISPLAY 'TOTAL DESCUENTO (RECONC.)  : '
+                                              WS-ACUM-DESCUENTO-ED.
+           DISPLAY 'TOTAL EFECTIVO  (RECONC.)  : ' WS-ACUM-EFECTIVO-ED.
+           DISPLAY '**************************************************'.
+
+       3200-FIN.
+           EXIT.
+
+       END PROGRAM PGMCHEQUE.
