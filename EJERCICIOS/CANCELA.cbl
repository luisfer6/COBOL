@@ -12,9 +12,38 @@
        CONFIGURATION SECTION.
        SPECIAL-NAMES. DECIMAL-POINT IS COMMA.
 
+       INPUT-OUTPUT SECTION.
+      *-------------------------------------------------------------*
+       FILE-CONTROL.
+
+           SELECT CANLOG           ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\CANLOG.
+      -    'DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-CANLOG.
+
+           SELECT CANALERT         ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\CANALER
+      -    'T.DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-CANALERT.
+
        DATA DIVISION.
       *-------------------------------------------------------------*
 
+       FILE SECTION.
+      *------------
+
+       FD  CANLOG
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CANLOG-FD                        PIC  X(592).
+
+       FD  CANALERT
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CANALERT-FD                      PIC  X(057).
+
        WORKING-STORAGE SECTION.
       *-------------------------------------------------------------*
        77  WS-CN-1                              PIC 9     VALUE 1.
@@ -23,6 +52,33 @@
            88 88-CICLO-INICIAL                            VALUE ' '.
            88 88-CICLO-CONTINUACION                       VALUE '1'.
        77  MSG                                  PIC X(50) VALUE ' '.
+
+       77  FS-CANLOG                            PIC X(02) VALUE ' '.
+           88 88-FS-CANLOG-OK                             VALUE '00'.
+
+       77  FS-CANALERT                          PIC X(02) VALUE ' '.
+           88 88-FS-CANALERT-OK                           VALUE '00'.
+
+       01  WS-CURRENT-DATE.
+           03 WS-CURRENT-DATE-DATE.
+              05 WS-CURRENT-DATE-YYYY    PIC 9(04) VALUE 0.
+              05 WS-CURRENT-DATE-MM      PIC 9(02) VALUE 0.
+              05 WS-CURRENT-DATE-DD      PIC 9(02) VALUE 0.
+           03 WS-CURRENT-DATE-TIME.
+              05 WS-CURRENT-DATE-HS      PIC 9(02) VALUE 0.
+              05 WS-CURRENT-DATE-MS      PIC 9(02) VALUE 0.
+              05 WS-CURRENT-DATE-SS      PIC 9(02) VALUE 0.
+
+      *-----------------------------------------------
+      * DEFINICION DEL ARCHIVO DE LOG PERSISTENTE
+      *-----------------------------------------------
+       COPY WCANLOG.
+
+      *-----------------------------------------------
+      * DEFINICION DEL ARCHIVO DE ALERTA PARA MONITOREO
+      *-----------------------------------------------
+       COPY WCANALER.
+
       *-------------------------------------------------------------*
        LINKAGE SECTION.
       *-------------------------------------------------------------*
@@ -70,6 +126,107 @@
                 WHEN '91' MOVE 'FILE NOT AVAILABLE ' TO MSG
            END-EVALUATE.
 
+      *--------------------------------------------------------------
+      * '49' (I/O DENIED POR CONFLICTO DE COMPARTIDO), '51' (RECORD
+      * LOCKED) Y '61' (FILE SHARING FAILURE) SON CONDICIONES QUE
+      * SUELEN SER PASAJERAS (OTRO PROCESO TIENE EL REGISTRO/ARCHIVO
+      * TOMADO EN ESE INSTANTE), POR LO QUE SE INFORMAN COMO
+      * REINTENTABLES EN LUGAR DE UN ERROR FATAL. TODO EL RESTO DE
+      * LOS CODIGOS SE CONSIDERA NO REINTENTABLE.
+      *--------------------------------------------------------------
+           EVALUATE WCANCELA-CODRET (1:2)
+                WHEN '49'
+                WHEN '51'
+                WHEN '61'
+                     SET 88-WCANCELA-RETRYABLE-SI  TO TRUE
+                WHEN OTHER
+                     SET 88-WCANCELA-RETRYABLE-NO  TO TRUE
+           END-EVALUATE.
+
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE.
+
+           MOVE WS-CURRENT-DATE-DATE       TO CANLOG-FECHA.
+           MOVE WS-CURRENT-DATE-HS         TO CANLOG-HORA-HH.
+           MOVE WS-CURRENT-DATE-MS         TO CANLOG-HORA-MM.
+           MOVE WS-CURRENT-DATE-SS         TO CANLOG-HORA-SS.
+           MOVE WCANCELA-PROGRAMA          TO CANLOG-PROGRAMA.
+           MOVE WCANCELA-PARRAFO           TO CANLOG-PARRAFO.
+           MOVE WCANCELA-RECURSO           TO CANLOG-RECURSO.
+           MOVE WCANCELA-OPERACION         TO CANLOG-OPERACION.
+           MOVE WCANCELA-CODRET            TO CANLOG-CODRET.
+           MOVE WCANCELA-MENSAJE           TO CANLOG-MENSAJE.
+           MOVE WCANCELA-RETRYABLE         TO CANLOG-RETRYABLE.
+
+      *--------------------------------------------------------------
+      * CANLOG ES UN ARCHIVO DE HISTORIA PERSISTENTE ENTRE CORRIDAS:
+      * SE ABRE EN EXTEND (AGREGA AL FINAL) SI YA EXISTE, Y RECIEN SE
+      * CREA CON OPEN OUTPUT LA PRIMERA VEZ QUE SE EJECUTA CANCELA.
+      * SI EL LOG NO SE PUEDE ABRIR O GRABAR NO SE VUELVE A CANCELAR
+      * (ESTA ES LA PROPIA RUTINA DE CANCELACION), SOLO SE INFORMA.
+      *--------------------------------------------------------------
+           OPEN EXTEND CANLOG.
+
+           EVALUATE FS-CANLOG
+               WHEN '00'
+               WHEN '05'
+                    CONTINUE
+
+               WHEN '35'
+                    OPEN OUTPUT CANLOG
+                    IF NOT 88-FS-CANLOG-OK
+                       DISPLAY '* NO SE PUDO CREAR EL LOG DE CANCELA'
+                    END-IF
+
+               WHEN OTHER
+                    DISPLAY '* NO SE PUDO ABRIR EL LOG DE CANCELA'
+           END-EVALUATE.
+
+           IF 88-FS-CANLOG-OK
+              WRITE REG-CANLOG-FD           FROM REG-CANLOG
+              IF NOT 88-FS-CANLOG-OK
+                 DISPLAY '* NO SE PUDO GRABAR EL LOG DE CANCELA'
+              END-IF
+              CLOSE CANLOG
+           END-IF.
+
+           MOVE WS-CURRENT-DATE-DATE       TO CANALER-FECHA.
+           MOVE WS-CURRENT-DATE-HS         TO CANALER-HORA-HH.
+           MOVE WS-CURRENT-DATE-MS         TO CANALER-HORA-MM.
+           MOVE WS-CURRENT-DATE-SS         TO CANALER-HORA-SS.
+           MOVE WCANCELA-PROGRAMA          TO CANALER-PROGRAMA.
+           MOVE WCANCELA-RECURSO           TO CANALER-RECURSO.
+           MOVE WCANCELA-CODRET            TO CANALER-CODRET.
+           MOVE WCANCELA-RETRYABLE         TO CANALER-RETRYABLE.
+
+      *--------------------------------------------------------------
+      * CANALERT ES EL ARCHIVO QUE REVISA EL JOB DE MONITOREO PARA
+      * AVISAR A UN OPERADOR CUANDO CANCELA SE DISPARA EN UNA CORRIDA
+      * DESATENDIDA (POR EJEMPLO, LA VENTANA DE BATCH NOCTURNA).
+      *--------------------------------------------------------------
+           OPEN EXTEND CANALERT.
+
+           EVALUATE FS-CANALERT
+               WHEN '00'
+               WHEN '05'
+                    CONTINUE
+
+               WHEN '35'
+                    OPEN OUTPUT CANALERT
+                    IF NOT 88-FS-CANALERT-OK
+                       DISPLAY '* NO SE PUDO CREAR ALERTA DE CANCELA'
+                    END-IF
+
+               WHEN OTHER
+                    DISPLAY '* NO SE PUDO ABRIR EL ALERTA DE CANCELA'
+           END-EVALUATE.
+
+           IF 88-FS-CANALERT-OK
+              WRITE REG-CANALERT-FD         FROM REG-CANALER
+              IF NOT 88-FS-CANALERT-OK
+                 DISPLAY '* NO SE PUDO GRABAR EL ALERTA DE CANCELA'
+              END-IF
+              CLOSE CANALERT
+           END-IF.
 
            DISPLAY ' '.
            DISPLAY '************************************************'.
@@ -83,9 +240,14 @@
            DISPLAY '* COD RETORNO  : ' WCANCELA-CODRET.
            DISPLAY '* MENSAJE      : ' WCANCELA-MENSAJE.
            DISPLAY '* MENSAJE-2    : ' MSG.
+           DISPLAY '* REINTENTABLE : ' WCANCELA-RETRYABLE.
            DISPLAY '*                                               '.
            DISPLAY '************************************************'.
-           DISPLAY '*           SE CANCELA EL PROCESO              *'.
+           IF 88-WCANCELA-RETRYABLE-SI
+              DISPLAY '*   CONDICION PASAJERA - EL LLAMADOR DECIDE    *'
+           ELSE
+              DISPLAY '*           SE CANCELA EL PROCESO              *'
+           END-IF.
            DISPLAY '************************************************'.
 
            GOBACK.
