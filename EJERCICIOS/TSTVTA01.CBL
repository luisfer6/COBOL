@@ -52,6 +52,30 @@
                                    ORGANIZATION IS LINE SEQUENTIAL
                                    FILE STATUS  IS FS-LISTADO.
 
+           SELECT WORKVXV          ASSIGN       TO
+           'C:\Users\Usuario\Documents\COBOL CDA\COBOL\Ejemplos\WORKVXV
+      -    '.DAT'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS DYNAMIC
+                                   RECORD KEY   IS WVXV-ID-VENDEDOR-FD
+                                   FILE STATUS  IS FS-WORKVXV.
+
+           SELECT WORKVXC          ASSIGN       TO
+           'C:\Users\Usuario\Documents\COBOL CDA\COBOL\Ejemplos\WORKVXC
+      -    '.DAT'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS DYNAMIC
+                                   RECORD KEY   IS WVXC-ID-CLIENTE-FD
+                                   FILE STATUS  IS FS-WORKVXC.
+
+           SELECT WORKVXF          ASSIGN       TO
+           'C:\Users\Usuario\Documents\COBOL CDA\COBOL\Ejemplos\WORKVXF
+      -    '.DAT'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS DYNAMIC
+                                   RECORD KEY   IS WVXF-FECHA-FD
+                                   FILE STATUS  IS FS-WORKVXF.
+
 
        DATA DIVISION.
       *-------------
@@ -81,12 +105,35 @@
        01  REG-LISTADO-FD                PIC  X(199).
 
 
+       FD  WORKVXV
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-WORKVXV-FD.
+           03 WVXV-ID-VENDEDOR-FD        PIC  9(10).
+           03 WVXV-IMPORTE-FD            PIC S9(13)V99 COMP-3.
+
+       FD  WORKVXC
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-WORKVXC-FD.
+           03 WVXC-ID-CLIENTE-FD         PIC  9(10).
+           03 WVXC-IMPORTE-FD            PIC S9(13)V99 COMP-3.
+
+       FD  WORKVXF
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-WORKVXF-FD.
+           03 WVXF-FECHA-FD              PIC  X(10).
+           03 WVXF-IMPORTE-FD            PIC S9(13)V99 COMP-3.
+
+
 
        WORKING-STORAGE SECTION.
       *-----------------------
        77  CTE-PROGRAMA                  PIC  X(20) VALUE 'TSTVTA01'.
        77  WS-TITULO-LISTADO             PIC  X(20) VALUE ' '.
        77  WS-IMPORTE-ED                 PIC  Z.ZZZ.ZZZ.ZZZ.ZZ9,99.
+       77  WS-TOP-RANGO-ED               PIC  Z9.
 
        77  FS-VENTAS                     PIC  X(02) VALUE ' '.
            88 88-FS-VENTAS-OK                       VALUE '00'.
@@ -112,6 +159,33 @@
        77  WS-GRABADOS-LISTADO           PIC  9(09) VALUE 0.
        77  WS-GRABADOS-LISTADO-ED        PIC  ZZZ.ZZZ.ZZ9.
 
+       77  FS-WORKVXV                    PIC  X(02) VALUE ' '.
+           88 88-FS-WORKVXV-OK                      VALUE '00'.
+           88 88-FS-WORKVXV-EOF                     VALUE '10'.
+           88 88-FS-WORKVXV-NOKEY                   VALUE '23'.
+
+       77  WS-OPEN-WORKVXV               PIC  X     VALUE 'N'.
+           88 88-OPEN-WORKVXV-SI                    VALUE 'S'.
+           88 88-OPEN-WORKVXV-NO                    VALUE 'N'.
+
+       77  FS-WORKVXC                    PIC  X(02) VALUE ' '.
+           88 88-FS-WORKVXC-OK                      VALUE '00'.
+           88 88-FS-WORKVXC-EOF                     VALUE '10'.
+           88 88-FS-WORKVXC-NOKEY                   VALUE '23'.
+
+       77  WS-OPEN-WORKVXC               PIC  X     VALUE 'N'.
+           88 88-OPEN-WORKVXC-SI                    VALUE 'S'.
+           88 88-OPEN-WORKVXC-NO                    VALUE 'N'.
+
+       77  FS-WORKVXF                    PIC  X(02) VALUE ' '.
+           88 88-FS-WORKVXF-OK                      VALUE '00'.
+           88 88-FS-WORKVXF-EOF                     VALUE '10'.
+           88 88-FS-WORKVXF-NOKEY                   VALUE '23'.
+
+       77  WS-OPEN-WORKVXF               PIC  X     VALUE 'N'.
+           88 88-OPEN-WORKVXF-SI                    VALUE 'S'.
+           88 88-OPEN-WORKVXF-NO                    VALUE 'N'.
+
        77  FS-CLIENTES                   PIC  X(02) VALUE ' '.
            88 88-FS-CLIENTES-OK                     VALUE '00'.
            88 88-FS-CLIENTES-EOF                    VALUE '10'.
@@ -149,6 +223,14 @@
        77  WS-PARRAFO                    PIC  X(50) VALUE ' '.
        77  WS-MJE-ERROR                  PIC  X(80) VALUE ' '.
 
+      *-----------------------------------------------
+      * IMPORTE CON SIGNO DEL MOVIMIENTO EN PROCESO:
+      * POSITIVO PARA UNA VENTA, NEGATIVO PARA UNA
+      * DEVOLUCION/NOTA DE CREDITO, PARA QUE ESTA SE
+      * RESTE DE LOS ACUMULADORES EN LUGAR DE SUMARSE.
+      *-----------------------------------------------
+       77  WS-IMP-MOVIMIENTO             PIC S9(13)V99 COMP-3 VALUE 0.
+
        01  WS-CURRENT-DATE.
            03 WS-CURRENT-DATE-DATE.
               05 WS-CURRENT-DATE-YYYY    PIC 9(04) VALUE 0.
@@ -160,74 +242,81 @@
               05 WS-CURRENT-DATE-SS      PIC 9(02) VALUE 0.
 
       *-----------------------------------------------
-      * DEFINICION DE TABLA DE VENTAS X VENDEDOR
-      * LA TABLA TIENE PREVISTAS OCURRENCIAS PARA 100
-      * VENDEDORES.
-      * LA OCURRENCIA 101 ES PARA EL ULTIMO ELEMENTO HV
+      * ACUMULADOR DE VENTAS X VENDEDOR.
+      * SE MANTIENE EN EL ARCHIVO INDEXADO WORKVXV (UN
+      * REGISTRO POR VENDEDOR) EN LUGAR DE UNA TABLA EN
+      * MEMORIA, PARA NO DEPENDER DE UN TOPE FIJO DE
+      * VENDEDORES DISTINTOS POR CORRIDA.
+      *-----------------------------------------------
+       01   WS-WORKVXV.
+            03 WS-WVXV-ID-VENDEDOR       PIC  9(10).
+            03 WS-WVXV-IMPORTE           PIC S9(13)V99 COMP-3.
+
+      *-----------------------------------------------
+      * ACUMULADOR DE VENTAS X CLIENTE.
+      * SE MANTIENE EN EL ARCHIVO INDEXADO WORKVXC (UN
+      * REGISTRO POR CLIENTE) EN LUGAR DE UNA TABLA EN
+      * MEMORIA, PARA NO DEPENDER DE UN TOPE FIJO DE
+      * CLIENTES DISTINTOS POR CORRIDA.
       *-----------------------------------------------
-       01   WT-VENTASXVENDEDOR.
-            03 WT-VXV-TABLA          OCCURS 101 TIMES
-                         ASCENDING KEY IS WT-VXV-ID-VENDEDOR
-                         INDEXED BY       IDX-VXV.
-               05 WT-VXV-ID-VENDEDOR     PIC  9(10).
-               05 WT-VXV-IMPORTE         PIC S9(13)V99 COMP-3.
-
-       01   WS-VXV-CONTROL.
-            03 WS-VXV-MAX-OCCURS         PIC S9(009) COMP VALUE 100.
-            03 WS-VXV-HUBO-CAMBIO        PIC  X(001) VALUE 'S'.
-               88 88-VXV-HUBO-CAMBIO-SI              VALUE 'S'.
-               88 88-VXV-HUBO-CAMBIO-NO              VALUE 'N'.
-            03 WS-VXV-VECTOR-TEMP.
-               05 WT-VXV-VT-VENDEDOR     PIC  9(10).
-               05 WT-VXV-VT-IMPORTE      PIC S9(13)V99 COMP-3.
-            03 WS-VXV-ULTIMO-CARGADO     PIC S9(009) COMP VALUE +0.
+       01   WS-WORKVXC.
+            03 WS-WVXC-ID-CLIENTE        PIC  9(10).
+            03 WS-WVXC-IMPORTE           PIC S9(13)V99 COMP-3.
 
       *-----------------------------------------------
-      * DEFINICION DE TABLA DE VENTAS X CLIENTE
-      * LA TABLA TIENE PREVISTAS OCURRENCIAS PARA 2000
-      * CLIENTES.
-      * LA OCURRENCIA 2001 ES PARA EL ULTIMO ELEMENTO HV
+      * ACUMULADOR DE VENTAS X FECHA DE VENTA.
+      * SE MANTIENE EN EL ARCHIVO INDEXADO WORKVXF (UN
+      * REGISTRO POR FECHA) EN LUGAR DE UNA TABLA EN
+      * MEMORIA, PARA NO DEPENDER DE UN TOPE FIJO DE
+      * FECHAS DISTINTAS POR CORRIDA.
       *-----------------------------------------------
+       01   WS-WORKVXF.
+            03 WS-WVXF-FECHA             PIC  X(10).
+            03 WS-WVXF-IMPORTE           PIC S9(13)V99 COMP-3.
 
-       01   WT-VENTASXCLIENTE.
-            03 WT-VXC-TABLA         OCCURS 2001 TIMES
-                         ASCENDING KEY IS WT-VXC-ID-CLIENTE
-                         INDEXED BY       IDX-VXC.
-               05 WT-VXC-ID-CLIENTE      PIC  9(10).
-               05 WT-VXC-IMPORTE         PIC  9(13)V99.
-
-       01   WS-VXC-CONTROL.
-            03 WS-VXC-MAX-OCCURS         PIC S9(009) COMP VALUE 2000.
-            03 WS-VXC-HUBO-CAMBIO        PIC  X(001) VALUE 'S'.
-               88 88-VXC-HUBO-CAMBIO-SI              VALUE 'S'.
-               88 88-VXC-HUBO-CAMBIO-NO              VALUE 'N'.
-            03 WS-VXC-VECTOR-TEMP.
-               05 WT-VXC-VT-CLIENTE      PIC  9(10).
-               05 WT-VXC-VT-IMPORTE      PIC S9(13)V99 COMP-3.
-            03 WS-VXC-ULTIMO-CARGADO     PIC S9(009) COMP VALUE +0.
+      *-----------------------------------------------
+      * RANKING TOP-N DE VENDEDORES POR IMPORTE DE VENTA.
+      * SE ARMA UNA VEZ TERMINADA LA CARGA, RECORRIENDO
+      * WORKVXV, POR LO QUE EL TOPE DE 20 OCURRENCIAS ES
+      * UN LIMITE DEL REPORTE (LO QUE SE QUIERE MOSTRAR)
+      * Y NO UN LIMITE DE CUANTOS VENDEDORES SE PUEDEN
+      * PROCESAR EN LA CORRIDA.
+      *-----------------------------------------------
+       77  WCN-TOP-N                     PIC  9(02) VALUE 20.
+
+       01  WT-TOP-VXV.
+           03 WT-TOP-VXV-TABLA      OCCURS 20 TIMES
+                       INDEXED BY       IDX-TOP-VXV.
+              05 WT-TOP-VXV-ID-VENDEDOR PIC  9(10)      VALUE 0.
+              05 WT-TOP-VXV-IMPORTE     PIC S9(13)V99 COMP-3 VALUE 0.
+
+       01  WS-TOP-VXV-CONTROL.
+           03 WS-TOP-VXV-CANT           PIC S9(009) COMP VALUE 0.
+           03 WS-TOP-VXV-HUBO-CAMBIO    PIC  X(001) VALUE 'S'.
+              88 88-TOP-VXV-HUBO-CAMBIO-SI          VALUE 'S'.
+              88 88-TOP-VXV-HUBO-CAMBIO-NO          VALUE 'N'.
+           03 WS-TOP-VXV-VECTOR-TEMP.
+              05 WS-TOP-VXV-VT-ID          PIC  9(10).
+              05 WS-TOP-VXV-VT-IMPORTE     PIC S9(13)V99 COMP-3.
 
       *-----------------------------------------------
-      * DEFINICION DE TABLA DE VENTAS X FECHA DE VENTA
-      * LA TABLA TIENE PREVISTAS OCURRENCIAS PARA FECHAS
-      * POR 2 A�OS DE VENTAS DIARIAS.
-      * LA OCURRENCIA 721 ES PARA EL ULTIMO ELEMENTO HV
+      * RANKING TOP-N DE CLIENTES POR IMPORTE DE VENTA.
+      * MISMO CRITERIO QUE EL RANKING DE VENDEDORES.
       *-----------------------------------------------
-       01   WT-VENTASXFECHA.
-            03 WT-VXF-TABLA         OCCURS  721 TIMES
-                         ASCENDING KEY IS WT-VXF-FECHA
-                         INDEXED BY       IDX-VXF.
-               05 WT-VXF-FECHA           PIC  X(10).
-               05 WT-VXF-IMPORTE         PIC  9(13)V99.
-
-       01   WS-VXF-CONTROL.
-            03 WS-VXF-MAX-OCCURS         PIC S9(009) COMP VALUE 720.
-            03 WS-VXF-HUBO-CAMBIO        PIC  X(001) VALUE 'S'.
-               88 88-VXF-HUBO-CAMBIO-SI              VALUE 'S'.
-               88 88-VXF-HUBO-CAMBIO-NO              VALUE 'N'.
-            03 WS-VXF-VECTOR-TEMP.
-               05 WT-VXF-VT-DATE         PIC  X(10).
-               05 WT-VXF-VT-IMPORTE      PIC S9(13)V99 COMP-3.
-            03 WS-VXF-ULTIMO-CARGADO     PIC S9(009) COMP VALUE +0.
+       01  WT-TOP-VXC.
+           03 WT-TOP-VXC-TABLA      OCCURS 20 TIMES
+                       INDEXED BY       IDX-TOP-VXC.
+              05 WT-TOP-VXC-ID-CLIENTE  PIC  9(10)      VALUE 0.
+              05 WT-TOP-VXC-IMPORTE     PIC S9(13)V99 COMP-3 VALUE 0.
+
+       01  WS-TOP-VXC-CONTROL.
+           03 WS-TOP-VXC-CANT           PIC S9(009) COMP VALUE 0.
+           03 WS-TOP-VXC-HUBO-CAMBIO    PIC  X(001) VALUE 'S'.
+              88 88-TOP-VXC-HUBO-CAMBIO-SI          VALUE 'S'.
+              88 88-TOP-VXC-HUBO-CAMBIO-NO          VALUE 'N'.
+           03 WS-TOP-VXC-VECTOR-TEMP.
+              05 WS-TOP-VXC-VT-ID          PIC  9(10).
+              05 WS-TOP-VXC-VT-IMPORTE     PIC S9(13)V99 COMP-3.
 
 
       *-----------------------------------------------
@@ -250,7 +339,15 @@
       *---------------------------------------------------
        COPY WCANCELA.
 
-       INCLUDE SQLCA.
+       EXEC SQL
+           INCLUDE SQLCA
+       END-EXEC.
+
+      *-----------------------------------------------------
+      * AREA PARA PERSISTIR LOS TOTALES DE VENTAS POR SQL
+      *-----------------------------------------------------
+       77  WS-FECHA-PROCESO-SQL          PIC  X(10) VALUE SPACES.
+       77  WS-SQLCODE-ED                 PIC -(6)9.
 
        PROCEDURE DIVISION.
       *------------------
@@ -334,9 +431,91 @@
 
            END-EVALUATE.
 
+           PERFORM 10110-ABRO-WORK-VXV.
+           PERFORM 10120-ABRO-WORK-VXC.
+           PERFORM 10130-ABRO-WORK-VXF.
+
        FIN-10100.
            EXIT.
 
+       10110-ABRO-WORK-VXV.
+      *--------------------
+
+           MOVE '10110-ABRO-WORK-VXV'      TO WS-PARRAFO.
+
+           OPEN OUTPUT WORKVXV.
+           CLOSE       WORKVXV.
+           OPEN I-O    WORKVXV.
+
+           EVALUATE FS-WORKVXV
+               WHEN '00'
+                    SET 88-OPEN-WORKVXV-SI TO TRUE
+
+               WHEN OTHER
+                    MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
+                    MOVE 'WORKVXV '        TO WCANCELA-RECURSO
+                    MOVE 'OPEN I-O'        TO WCANCELA-OPERACION
+                    MOVE FS-WORKVXV        TO WCANCELA-CODRET
+                    MOVE 'ERROR EN OPEN'   TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
+
+           END-EVALUATE.
+
+       FIN-10110.
+           EXIT.
+
+       10120-ABRO-WORK-VXC.
+      *--------------------
+
+           MOVE '10120-ABRO-WORK-VXC'      TO WS-PARRAFO.
+
+           OPEN OUTPUT WORKVXC.
+           CLOSE       WORKVXC.
+           OPEN I-O    WORKVXC.
+
+           EVALUATE FS-WORKVXC
+               WHEN '00'
+                    SET 88-OPEN-WORKVXC-SI TO TRUE
+
+               WHEN OTHER
+                    MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
+                    MOVE 'WORKVXC '        TO WCANCELA-RECURSO
+                    MOVE 'OPEN I-O'        TO WCANCELA-OPERACION
+                    MOVE FS-WORKVXC        TO WCANCELA-CODRET
+                    MOVE 'ERROR EN OPEN'   TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
+
+           END-EVALUATE.
+
+       FIN-10120.
+           EXIT.
+
+       10130-ABRO-WORK-VXF.
+      *--------------------
+
+           MOVE '10130-ABRO-WORK-VXF'      TO WS-PARRAFO.
+
+           OPEN OUTPUT WORKVXF.
+           CLOSE       WORKVXF.
+           OPEN I-O    WORKVXF.
+
+           EVALUATE FS-WORKVXF
+               WHEN '00'
+                    SET 88-OPEN-WORKVXF-SI TO TRUE
+
+               WHEN OTHER
+                    MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
+                    MOVE 'WORKVXF '        TO WCANCELA-RECURSO
+                    MOVE 'OPEN I-O'        TO WCANCELA-OPERACION
+                    MOVE FS-WORKVXF        TO WCANCELA-CODRET
+                    MOVE 'ERROR EN OPEN'   TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
+
+           END-EVALUATE.
+
+       FIN-10130.
+           EXIT.
+
        10200-1RA-LECTURA-VENTAS.
       *-------------------------
 
@@ -363,6 +542,9 @@
            EVALUATE TRUE
                WHEN 88-FS-VENTAS-OK
                     ADD 1                  TO WS-LEIDOS-VENTAS
+                    IF VTA-TIPO-MOVIMIENTO = SPACE
+                       SET 88-VTA-VENTA    TO TRUE
+                    END-IF
 SACAR               DISPLAY 'VENTAS LEIDO' REG-VENTAS
 
                WHEN 88-FS-VENTAS-EOF
@@ -422,10 +604,6 @@ SACAR               DISPLAY 'VENTAS LEIDO' REG-VENTAS
        20000-PROCESO.
       *-------------
 
-           MOVE HIGH-VALUES           TO WT-VENTASXVENDEDOR
-                                         WT-VENTASXCLIENTE
-                                         WT-VENTASXFECHA.
-
 SACAR      DISPLAY 'PROCESO..........'.
            PERFORM 20100-CARGO-TABLAS
              UNTIL 88-FS-VENTAS-EOF.
@@ -436,6 +614,16 @@ SACAR      DISPLAY 'PROCESO..........'.
 
            PERFORM 21020-IMPRIMO-VXF.
 
+           PERFORM 20500-ARMO-TOP-VXV.
+
+           PERFORM 20600-ARMO-TOP-VXC.
+
+           PERFORM 21030-IMPRIMO-TOP-VXV.
+
+           PERFORM 21040-IMPRIMO-TOP-VXC.
+
+           PERFORM 21500-PERSISTO-SQL.
+
        FIN-20000.
            EXIT.
 
@@ -443,6 +631,8 @@ SACAR      DISPLAY 'PROCESO..........'.
        20100-CARGO-TABLAS.
       *---------------------
 
+           PERFORM 20150-CALCULO-IMP-MOVIMIENTO.
+
            PERFORM 20200-CARGO-TABLA-VXV.
 
            PERFORM 20300-CARGO-TABLA-VXC.
@@ -454,294 +644,394 @@ SACAR      DISPLAY 'PROCESO..........'.
        FIN-20100.
            EXIT.
 
+       20150-CALCULO-IMP-MOVIMIENTO.
+      *-----------------------------
 
-       20200-CARGO-TABLA-VXV.
-      *------------------------
-SACAR      DISPLAY '20200-CARGO-TABLA-VXV'.
       * ***************************************************************
-      * BUSCO EN TABLA DE VENTAS POR VENDEDOR SI EL VENDEDOR YA EXISTE
-      * LA TABLA DEBE ESTAR ORDENADA POR VENDEDOR.
-      * SI EL VENDEDOR NO EXISTE YA EN LA TABLA SE LO CARGA Y LUEGO SE
-      * RE-ORDENA LA TABLA PARA LA PROXIMA B�SQUEDA BINARIA.
+      * UNA VENTA SUMA A LOS ACUMULADORES DE VENDEDOR/CLIENTE/FECHA,
+      * UNA DEVOLUCION O NOTA DE CREDITO LOS DESCUENTA, PARA QUE NO
+      * QUEDEN SOBREESTIMADOS CUANDO EL CLIENTE DEVUELVE MERCADERIA.
       * ***************************************************************
-           SEARCH ALL WT-VXV-TABLA
-               AT END
-                      PERFORM 20210-INCORPORO-VENDEDOR
-                 WHEN
-                      WT-VXV-ID-VENDEDOR(IDX-VXV) = ID-VENDEDOR
-                      ADD IMP-TOTAL    TO WT-VXV-IMPORTE (IDX-VXV)
-                      DISPLAY 'ENCONTRO VENDEDOR  TABLA ' ID-VENDEDOR
 
-           END-SEARCH.
+           IF 88-VTA-DEVOLUCION
+              COMPUTE WS-IMP-MOVIMIENTO = IMP-TOTAL * -1
+           ELSE
+              MOVE IMP-TOTAL              TO WS-IMP-MOVIMIENTO
+           END-IF.
 
-       FIN-20200.
+       FIN-20150.
            EXIT.
 
 
-
-       20210-INCORPORO-VENDEDOR.
-      *-------------------------
+       20200-CARGO-TABLA-VXV.
+      *------------------------
 
       * ***************************************************************
-      * LA BUSQUEDA BINARIA EN LA TABLA ORDENADA NO FUE EXITOSA
-      * SE CONTROLA QUE LA TABLA TENGA ELEMENTOS LIBRES PARA AGREGAR
-      * UN NUEVO VENDEDOR Y EL IMPORTE INICIAL Y LUEGO ORDENAR LA
-      * TABLA PARA DEJARLA LISTA PARA EL NUEVO REGISTRO A LEER
+      * ACUMULO LA VENTA EN EL ARCHIVO INDEXADO WORKVXV, UN REGISTRO
+      * POR VENDEDOR. SI EL VENDEDOR YA TIENE REGISTRO SE SUMA EL
+      * IMPORTE, SI NO SE DA DE ALTA. AL SER UN ARCHIVO INDEXADO NO
+      * HAY LIMITE FIJO DE VENDEDORES DISTINTOS POR CORRIDA.
       * ***************************************************************
 
-           MOVE '20210-INCORPORO-VENDEDOR'       TO WS-PARRAFO.
+           MOVE '20200-CARGO-TABLA-VXV'      TO WS-PARRAFO.
 
+           MOVE ID-VENDEDOR                  TO WVXV-ID-VENDEDOR-FD.
 
-           ADD 1                          TO WS-VXV-ULTIMO-CARGADO.
+           READ WORKVXV INTO WS-WORKVXV.
 
-           DISPLAY 'INCOPORA VENDEDOR : ' ID-VENDEDOR.
-           DISPLAY 'EN POSICION       : ' WS-VXV-ULTIMO-CARGADO.
-
-           IF WS-VXV-ULTIMO-CARGADO > WS-VXV-MAX-OCCURS
-              MOVE WS-PARRAFO             TO WCANCELA-PARRAFO
-              MOVE 'WT-VXV-TABLA '        TO WCANCELA-RECURSO
-              MOVE 'ALTA VENDEDOR'        TO WCANCELA-OPERACION
-              MOVE WS-VXV-ULTIMO-CARGADO  TO WCANCELA-CODRET
-              MOVE 'TABLA EXCEDIDA - REVISAR DIMENSION'
-                                          TO WCANCELA-MENSAJE
-              PERFORM 99999-CANCELO
-           END-IF.
-
-           MOVE ID-VENDEDOR                TO WT-VXV-ID-VENDEDOR
-                                             (WS-VXV-ULTIMO-CARGADO).
+           EVALUATE TRUE
+               WHEN 88-FS-WORKVXV-OK
+                    ADD WS-IMP-MOVIMIENTO    TO WS-WVXV-IMPORTE
+                    MOVE WS-WVXV-IMPORTE     TO WVXV-IMPORTE-FD
+                    REWRITE REG-WORKVXV-FD
+
+                    IF NOT 88-FS-WORKVXV-OK
+                       MOVE WS-PARRAFO       TO WCANCELA-PARRAFO
+                       MOVE 'WORKVXV '       TO WCANCELA-RECURSO
+                       MOVE 'REWRITE'        TO WCANCELA-OPERACION
+                       MOVE FS-WORKVXV       TO WCANCELA-CODRET
+                       MOVE 'ERROR EN REWRITE' TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+                    END-IF
+
+               WHEN 88-FS-WORKVXV-NOKEY
+                    MOVE WS-IMP-MOVIMIENTO   TO WVXV-IMPORTE-FD
+                    WRITE REG-WORKVXV-FD
+
+                    IF NOT 88-FS-WORKVXV-OK
+                       MOVE WS-PARRAFO       TO WCANCELA-PARRAFO
+                       MOVE 'WORKVXV '       TO WCANCELA-RECURSO
+                       MOVE 'WRITE'          TO WCANCELA-OPERACION
+                       MOVE FS-WORKVXV       TO WCANCELA-CODRET
+                       MOVE 'ERROR EN WRITE' TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+                    END-IF
 
-           MOVE IMP-TOTAL                  TO WT-VXV-IMPORTE
-                                             (WS-VXV-ULTIMO-CARGADO).
+               WHEN OTHER
+                    MOVE WS-PARRAFO          TO WCANCELA-PARRAFO
+                    MOVE 'WORKVXV '          TO WCANCELA-RECURSO
+                    MOVE 'READ'              TO WCANCELA-OPERACION
+                    MOVE FS-WORKVXV          TO WCANCELA-CODRET
+                    MOVE 'ERROR EN READ'     TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
 
-      * ***************************************************************
-      * SE RE-ORDENA POR EL METODO DEL BURBUJEO LA TABLA PARA DEJARLA
-      * ORDENADA PARA LA PROXIMA BUSQUEDA.
-      * ***************************************************************
+           END-EVALUATE.
 
-           SET 88-VXV-HUBO-CAMBIO-SI                TO TRUE.
+       FIN-20200.
+           EXIT.
 
-           PERFORM 20220-ORDENO-TABLA-VXV
-             UNTIL 88-VXV-HUBO-CAMBIO-NO.
 
+       20300-CARGO-TABLA-VXC.
+      *------------------------
 
-       FIN-20210.
-           EXIT.
+      * ***************************************************************
+      * ACUMULO LA VENTA EN EL ARCHIVO INDEXADO WORKVXC, UN REGISTRO
+      * POR CLIENTE. SI EL CLIENTE YA TIENE REGISTRO SE SUMA EL
+      * IMPORTE, SI NO SE DA DE ALTA. AL SER UN ARCHIVO INDEXADO NO
+      * HAY LIMITE FIJO DE CLIENTES DISTINTOS POR CORRIDA.
+      * ***************************************************************
 
+           MOVE '20300-CARGO-TABLA-VXC'      TO WS-PARRAFO.
 
-       20220-ORDENO-TABLA-VXV.
-      *-----------------------
+           MOVE ID-CLIENTE                   TO WVXC-ID-CLIENTE-FD.
 
-           SET 88-VXV-HUBO-CAMBIO-NO                TO TRUE.
+           READ WORKVXC INTO WS-WORKVXC.
 
-           PERFORM VARYING IDX-VXV FROM 1 BY 1
-             UNTIL IDX-VXV > WS-VXV-ULTIMO-CARGADO
+           EVALUATE TRUE
+               WHEN 88-FS-WORKVXC-OK
+                    ADD WS-IMP-MOVIMIENTO    TO WS-WVXC-IMPORTE
+                    MOVE WS-WVXC-IMPORTE     TO WVXC-IMPORTE-FD
+                    REWRITE REG-WORKVXC-FD
+
+                    IF NOT 88-FS-WORKVXC-OK
+                       MOVE WS-PARRAFO       TO WCANCELA-PARRAFO
+                       MOVE 'WORKVXC '       TO WCANCELA-RECURSO
+                       MOVE 'REWRITE'        TO WCANCELA-OPERACION
+                       MOVE FS-WORKVXC       TO WCANCELA-CODRET
+                       MOVE 'ERROR EN REWRITE' TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+                    END-IF
+
+               WHEN 88-FS-WORKVXC-NOKEY
+                    MOVE WS-IMP-MOVIMIENTO   TO WVXC-IMPORTE-FD
+                    WRITE REG-WORKVXC-FD
+
+                    IF NOT 88-FS-WORKVXC-OK
+                       MOVE WS-PARRAFO       TO WCANCELA-PARRAFO
+                       MOVE 'WORKVXC '       TO WCANCELA-RECURSO
+                       MOVE 'WRITE'          TO WCANCELA-OPERACION
+                       MOVE FS-WORKVXC       TO WCANCELA-CODRET
+                       MOVE 'ERROR EN WRITE' TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+                    END-IF
 
-             IF WT-VXV-ID-VENDEDOR (IDX-VXV)
-              > WT-VXV-ID-VENDEDOR (IDX-VXV + 1)
-                MOVE WT-VXV-ID-VENDEDOR (IDX-VXV + 1)
-                  TO WS-VXV-VECTOR-TEMP
-                MOVE WT-VXV-ID-VENDEDOR (IDX-VXV)
-                  TO WT-VXV-ID-VENDEDOR (IDX-VXV + 1)
-                MOVE WS-VXV-VECTOR-TEMP
-                  TO WT-VXV-ID-VENDEDOR (IDX-VXV)
-                SET 88-VXV-HUBO-CAMBIO-SI         TO TRUE
-             END-IF
+               WHEN OTHER
+                    MOVE WS-PARRAFO          TO WCANCELA-PARRAFO
+                    MOVE 'WORKVXC '          TO WCANCELA-RECURSO
+                    MOVE 'READ'              TO WCANCELA-OPERACION
+                    MOVE FS-WORKVXC          TO WCANCELA-CODRET
+                    MOVE 'ERROR EN READ'     TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
 
-           END-PERFORM.
+           END-EVALUATE.
 
-       FIN-20220.
+       FIN-20300.
            EXIT.
 
 
-       20300-CARGO-TABLA-VXC.
+       20400-CARGO-TABLA-VXF.
       *------------------------
 
       * ***************************************************************
-      * BUSCO EN TABLA DE VENTAS POR CLIENTE  SI EL CLIENTE  YA EXISTE
-      * LA TABLA DEBE ESTAR ORDENADA POR CLIENTE.
-      * SI EL CLIENTE  NO EXISTE YA EN LA TABLA SE LO CARGA Y LUEGO SE
-      * RE-ORDENA LA TABLA PARA LA PROXIMA B�SQUEDA BINARIA.
+      * ACUMULO LA VENTA EN EL ARCHIVO INDEXADO WORKVXF, UN REGISTRO
+      * POR FECHA. SI LA FECHA YA TIENE REGISTRO SE SUMA EL IMPORTE,
+      * SI NO SE DA DE ALTA. AL SER UN ARCHIVO INDEXADO NO HAY LIMITE
+      * FIJO DE FECHAS DISTINTAS POR CORRIDA.
       * ***************************************************************
-           SEARCH ALL WT-VXC-TABLA
-               AT END
-                      PERFORM 20310-INCORPORO-CLIENTE
-                 WHEN
-                      WT-VXC-ID-CLIENTE (IDX-VXC) = ID-CLIENTE
-                      ADD IMP-TOTAL    TO WT-VXC-IMPORTE (IDX-VXC)
-                      DISPLAY 'ENCONTRO CLIENTE   TABLA ' ID-CLIENTE
 
-           END-SEARCH.
+           MOVE '20400-CARGO-TABLA-VXF'      TO WS-PARRAFO.
 
-       FIN-20300.
-           EXIT.
-
-
-       20310-INCORPORO-CLIENTE.
-      *-------------------------
+           MOVE FECHA-VENTA                  TO WVXF-FECHA-FD.
 
-      * ***************************************************************
-      * SI LA BUSQUEDA BINARIA EN LA TABLA ORDENADA NO FUE EXITOSA
-      * SE CONTROLA QUE LA TABLA TENGA ELEMENTOS LIBRES PARA AGREGAR
-      * UN NUEVO CLIENTE  Y EL IMPORTE INICIAL Y LUEGO ORDENAR LA
-      * TABLA PARA DEJARLA LISTA PARA EL NUEVO REGISTRO A LEER
-      * ***************************************************************
+           READ WORKVXF INTO WS-WORKVXF.
 
-           MOVE '20310-INCORPORO-CLIENTE '       TO WS-PARRAFO.
+           EVALUATE TRUE
+               WHEN 88-FS-WORKVXF-OK
+                    ADD WS-IMP-MOVIMIENTO    TO WS-WVXF-IMPORTE
+                    MOVE WS-WVXF-IMPORTE     TO WVXF-IMPORTE-FD
+                    REWRITE REG-WORKVXF-FD
+
+                    IF NOT 88-FS-WORKVXF-OK
+                       MOVE WS-PARRAFO       TO WCANCELA-PARRAFO
+                       MOVE 'WORKVXF '       TO WCANCELA-RECURSO
+                       MOVE 'REWRITE'        TO WCANCELA-OPERACION
+                       MOVE FS-WORKVXF       TO WCANCELA-CODRET
+                       MOVE 'ERROR EN REWRITE' TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+                    END-IF
+
+               WHEN 88-FS-WORKVXF-NOKEY
+                    MOVE WS-IMP-MOVIMIENTO   TO WVXF-IMPORTE-FD
+                    WRITE REG-WORKVXF-FD
+
+                    IF NOT 88-FS-WORKVXF-OK
+                       MOVE WS-PARRAFO       TO WCANCELA-PARRAFO
+                       MOVE 'WORKVXF '       TO WCANCELA-RECURSO
+                       MOVE 'WRITE'          TO WCANCELA-OPERACION
+                       MOVE FS-WORKVXF       TO WCANCELA-CODRET
+                       MOVE 'ERROR EN WRITE' TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+                    END-IF
 
-           ADD 1                          TO WS-VXC-ULTIMO-CARGADO.
+               WHEN OTHER
+                    MOVE WS-PARRAFO          TO WCANCELA-PARRAFO
+                    MOVE 'WORKVXF '          TO WCANCELA-RECURSO
+                    MOVE 'READ'              TO WCANCELA-OPERACION
+                    MOVE FS-WORKVXF          TO WCANCELA-CODRET
+                    MOVE 'ERROR EN READ'     TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
 
-           DISPLAY 'INCOPORA CLIENTE  : ' ID-CLIENTE.
-           DISPLAY 'EN POSICION       : ' WS-VXC-ULTIMO-CARGADO.
+           END-EVALUATE.
 
-           IF WS-VXC-ULTIMO-CARGADO > WS-VXC-MAX-OCCURS
-              MOVE WS-PARRAFO             TO WCANCELA-PARRAFO
-              MOVE 'WT-VXC-TABLA '        TO WCANCELA-RECURSO
-              MOVE 'ALTA CLIENTE '        TO WCANCELA-OPERACION
-              MOVE WS-VXC-ULTIMO-CARGADO  TO WCANCELA-CODRET
-              MOVE 'TABLA EXCEDIDA - REVISAR DIMENSION'
-                                          TO WCANCELA-MENSAJE
-              PERFORM 99999-CANCELO
-           END-IF.
+       FIN-20400.
+           EXIT.
 
-           MOVE ID-CLIENTE                 TO WT-VXC-ID-CLIENTE
-                                             (WS-VXC-ULTIMO-CARGADO).
 
-           MOVE IMP-TOTAL                  TO WT-VXC-IMPORTE
-                                             (WS-VXC-ULTIMO-CARGADO).
+       20500-ARMO-TOP-VXV.
+      *-------------------
 
       * ***************************************************************
-      * SE RE-ORDENA POR EL METODO DEL BURBUJEO LA TABLA PARA DEJARLA
-      * ORDENADA PARA LA PROXIMA BUSQUEDA.
+      * RECORRE WORKVXV DE PRINCIPIO A FIN (YA CARGADO CON TODA LA
+      * VENTA DEL DIA) Y VA QUEDANDOSE CON LOS WCN-TOP-N VENDEDORES
+      * DE MAYOR IMPORTE, PARA EL REPORTE DE RANKING.
       * ***************************************************************
 
-           SET 88-VXC-HUBO-CAMBIO-SI                TO TRUE.
+           MOVE 0                      TO WS-TOP-VXV-CANT.
 
-           PERFORM 20320-ORDENO-TABLA-VXC
-             UNTIL 88-VXC-HUBO-CAMBIO-NO.
+           MOVE LOW-VALUES             TO WVXV-ID-VENDEDOR-FD.
 
+           START WORKVXV KEY IS NOT LESS THAN WVXV-ID-VENDEDOR-FD.
 
-       FIN-20310.
-           EXIT.
+           IF 88-FS-WORKVXV-OK
+              READ WORKVXV NEXT RECORD INTO WS-WORKVXV
 
+              PERFORM UNTIL 88-FS-WORKVXV-EOF
+                   PERFORM 20505-ACUMULO-TOP-VXV
 
-       20320-ORDENO-TABLA-VXC.
-      *-----------------------
+                   READ WORKVXV NEXT RECORD INTO WS-WORKVXV
 
-           SET 88-VXC-HUBO-CAMBIO-NO                TO TRUE.
+                   IF NOT 88-FS-WORKVXV-OK
+                  AND NOT 88-FS-WORKVXV-EOF
+                      MOVE '20500-ARMO-TOP-VXV' TO WS-PARRAFO
+                      MOVE 'WORKVXV '           TO WCANCELA-RECURSO
+                      MOVE 'READ NEXT'          TO WCANCELA-OPERACION
+                      MOVE FS-WORKVXV           TO WCANCELA-CODRET
+                      MOVE 'ERROR EN READ NEXT' TO WCANCELA-MENSAJE
+                      PERFORM 99999-CANCELO
+                   END-IF
+              END-PERFORM
+           END-IF.
 
-           PERFORM VARYING IDX-VXC FROM 1 BY 1
-             UNTIL IDX-VXC > WS-VXC-ULTIMO-CARGADO
+       FIN-20500.
+           EXIT.
 
-             IF WT-VXC-ID-CLIENTE  (IDX-VXC)
-              > WT-VXC-ID-CLIENTE  (IDX-VXC + 1)
-                MOVE WT-VXC-ID-CLIENTE  (IDX-VXC + 1)
-                  TO WS-VXC-VECTOR-TEMP
-                MOVE WT-VXC-ID-CLIENTE  (IDX-VXC)
-                  TO WT-VXC-ID-CLIENTE  (IDX-VXC + 1)
-                MOVE WS-VXC-VECTOR-TEMP
-                  TO WT-VXC-ID-CLIENTE  (IDX-VXC)
-                SET 88-VXC-HUBO-CAMBIO-SI         TO TRUE
-             END-IF
+       20505-ACUMULO-TOP-VXV.
+      *----------------------
 
-           END-PERFORM.
+           IF WS-TOP-VXV-CANT < WCN-TOP-N
+              ADD 1                             TO WS-TOP-VXV-CANT
+              MOVE WS-WVXV-ID-VENDEDOR
+                     TO WT-TOP-VXV-ID-VENDEDOR (WS-TOP-VXV-CANT)
+              MOVE WS-WVXV-IMPORTE
+                     TO WT-TOP-VXV-IMPORTE     (WS-TOP-VXV-CANT)
+
+              SET 88-TOP-VXV-HUBO-CAMBIO-SI     TO TRUE
+              PERFORM 20506-ORDENO-TOP-VXV
+                UNTIL 88-TOP-VXV-HUBO-CAMBIO-NO
+
+           ELSE
+              IF WS-WVXV-IMPORTE
+               > WT-TOP-VXV-IMPORTE (WCN-TOP-N)
+                 MOVE WS-WVXV-ID-VENDEDOR
+                        TO WT-TOP-VXV-ID-VENDEDOR (WCN-TOP-N)
+                 MOVE WS-WVXV-IMPORTE
+                        TO WT-TOP-VXV-IMPORTE     (WCN-TOP-N)
+
+                 SET 88-TOP-VXV-HUBO-CAMBIO-SI  TO TRUE
+                 PERFORM 20506-ORDENO-TOP-VXV
+                   UNTIL 88-TOP-VXV-HUBO-CAMBIO-NO
+              END-IF
+           END-IF.
 
-       FIN-20320.
+       FIN-20505.
            EXIT.
 
-
-       20400-CARGO-TABLA-VXF.
-      *------------------------
+       20506-ORDENO-TOP-VXV.
+      *---------------------
 
       * ***************************************************************
-      * BUSCO EN TABLA DE VENTAS POR FECHA SI LA FECHA YA EXISTE
-      * LA TABLA DEBE ESTAR ORDENADA POR FECHA.
-      * SI LA FECHA    NO EXISTE YA EN LA TABLA SE LA CARGA Y LUEGO SE
-      * RE-ORDENA LA TABLA PARA LA PROXIMA B�SQUEDA BINARIA.
+      * BURBUJEO DESCENDENTE POR IMPORTE, LIMITADO A LAS WS-TOP-VXV-CANT
+      * OCURRENCIAS CARGADAS (COMO MUCHO WCN-TOP-N).
       * ***************************************************************
-           SEARCH ALL WT-VXF-TABLA
-               AT END
-                      PERFORM 20410-INCORPORO-FECHA
-                 WHEN
-                      WT-VXF-FECHA      (IDX-VXF) = FECHA-VENTA
-                      ADD IMP-TOTAL    TO WT-VXF-IMPORTE(IDX-VXF)
-                      DISPLAY 'ENCONTRO FECHA     TABLA ' FECHA-VENTA
 
-           END-SEARCH.
+           SET 88-TOP-VXV-HUBO-CAMBIO-NO             TO TRUE.
 
-       FIN-20400.
+           PERFORM VARYING IDX-TOP-VXV FROM 1 BY 1
+             UNTIL IDX-TOP-VXV > WS-TOP-VXV-CANT - 1
+
+             IF WT-TOP-VXV-IMPORTE (IDX-TOP-VXV)
+              < WT-TOP-VXV-IMPORTE (IDX-TOP-VXV + 1)
+                MOVE WT-TOP-VXV-TABLA (IDX-TOP-VXV + 1)
+                  TO WS-TOP-VXV-VECTOR-TEMP
+                MOVE WT-TOP-VXV-TABLA (IDX-TOP-VXV)
+                  TO WT-TOP-VXV-TABLA (IDX-TOP-VXV + 1)
+                MOVE WS-TOP-VXV-VECTOR-TEMP
+                  TO WT-TOP-VXV-TABLA (IDX-TOP-VXV)
+                SET 88-TOP-VXV-HUBO-CAMBIO-SI         TO TRUE
+             END-IF
+
+           END-PERFORM.
+
+       FIN-20506.
            EXIT.
 
 
-       20410-INCORPORO-FECHA.
-      *-------------------------
+       20600-ARMO-TOP-VXC.
+      *-------------------
 
       * ***************************************************************
-      * SI LA BUSQUEDA BINARIA EN LA TABLA ORDENADA NO FUE EXITOSA
-      * SE CONTROLA QUE LA TABLA TENGA ELEMENTOS LIBRES PARA AGREGAR
-      * UNA NUEVA FECHA   Y EL IMPORTE INICIAL Y LUEGO ORDENAR LA
-      * TABLA PARA DEJARLA LISTA PARA EL NUEVO REGISTRO A LEER
+      * RECORRE WORKVXC DE PRINCIPIO A FIN (YA CARGADO CON TODA LA
+      * VENTA DEL DIA) Y VA QUEDANDOSE CON LOS WCN-TOP-N CLIENTES
+      * DE MAYOR IMPORTE, PARA EL REPORTE DE RANKING.
       * ***************************************************************
 
-           MOVE '20410-INCORPORO-FECHA   '       TO WS-PARRAFO.
+           MOVE 0                      TO WS-TOP-VXC-CANT.
 
-           ADD 1                          TO WS-VXF-ULTIMO-CARGADO.
+           MOVE LOW-VALUES             TO WVXC-ID-CLIENTE-FD.
 
-           DISPLAY 'INCOPORA FECHA    : ' FECHA-VENTA.
-           DISPLAY 'EN POSICION       : ' WS-VXF-ULTIMO-CARGADO.
+           START WORKVXC KEY IS NOT LESS THAN WVXC-ID-CLIENTE-FD.
 
-           IF WS-VXF-ULTIMO-CARGADO > WS-VXF-MAX-OCCURS
-              MOVE WS-PARRAFO             TO WCANCELA-PARRAFO
-              MOVE 'WT-VXF-TABLA '        TO WCANCELA-RECURSO
-              MOVE 'ALTA FECHA   '        TO WCANCELA-OPERACION
-              MOVE WS-VXF-ULTIMO-CARGADO  TO WCANCELA-CODRET
-              MOVE 'TABLA EXCEDIDA - REVISAR DIMENSION'
-                                          TO WCANCELA-MENSAJE
-              PERFORM 99999-CANCELO
-           END-IF.
+           IF 88-FS-WORKVXC-OK
+              READ WORKVXC NEXT RECORD INTO WS-WORKVXC
 
-           MOVE FECHA-VENTA                TO WT-VXF-FECHA
-                                             (WS-VXF-ULTIMO-CARGADO).
+              PERFORM UNTIL 88-FS-WORKVXC-EOF
+                   PERFORM 20605-ACUMULO-TOP-VXC
 
-           MOVE IMP-TOTAL                  TO WT-VXF-IMPORTE
-                                             (WS-VXF-ULTIMO-CARGADO).
+                   READ WORKVXC NEXT RECORD INTO WS-WORKVXC
 
-      * ***************************************************************
-      * SE RE-ORDENA POR EL METODO DEL BURBUJEO LA TABLA PARA DEJARLA
-      * ORDENADA PARA LA PROXIMA BUSQUEDA.
-      * ***************************************************************
+                   IF NOT 88-FS-WORKVXC-OK
+                  AND NOT 88-FS-WORKVXC-EOF
+                      MOVE '20600-ARMO-TOP-VXC' TO WS-PARRAFO
+                      MOVE 'WORKVXC '           TO WCANCELA-RECURSO
+                      MOVE 'READ NEXT'          TO WCANCELA-OPERACION
+                      MOVE FS-WORKVXC           TO WCANCELA-CODRET
+                      MOVE 'ERROR EN READ NEXT' TO WCANCELA-MENSAJE
+                      PERFORM 99999-CANCELO
+                   END-IF
+              END-PERFORM
+           END-IF.
 
-           SET 88-VXF-HUBO-CAMBIO-SI                TO TRUE.
+       FIN-20600.
+           EXIT.
 
-           PERFORM 20420-ORDENO-TABLA-VXF
-             UNTIL 88-VXF-HUBO-CAMBIO-NO.
+       20605-ACUMULO-TOP-VXC.
+      *----------------------
 
+           IF WS-TOP-VXC-CANT < WCN-TOP-N
+              ADD 1                             TO WS-TOP-VXC-CANT
+              MOVE WS-WVXC-ID-CLIENTE
+                     TO WT-TOP-VXC-ID-CLIENTE (WS-TOP-VXC-CANT)
+              MOVE WS-WVXC-IMPORTE
+                     TO WT-TOP-VXC-IMPORTE    (WS-TOP-VXC-CANT)
+
+              SET 88-TOP-VXC-HUBO-CAMBIO-SI     TO TRUE
+              PERFORM 20606-ORDENO-TOP-VXC
+                UNTIL 88-TOP-VXC-HUBO-CAMBIO-NO
+
+           ELSE
+              IF WS-WVXC-IMPORTE
+               > WT-TOP-VXC-IMPORTE (WCN-TOP-N)
+                 MOVE WS-WVXC-ID-CLIENTE
+                        TO WT-TOP-VXC-ID-CLIENTE (WCN-TOP-N)
+                 MOVE WS-WVXC-IMPORTE
+                        TO WT-TOP-VXC-IMPORTE    (WCN-TOP-N)
+
+                 SET 88-TOP-VXC-HUBO-CAMBIO-SI  TO TRUE
+                 PERFORM 20606-ORDENO-TOP-VXC
+                   UNTIL 88-TOP-VXC-HUBO-CAMBIO-NO
+              END-IF
+           END-IF.
 
-       FIN-20410.
+       FIN-20605.
            EXIT.
 
+       20606-ORDENO-TOP-VXC.
+      *---------------------
 
-       20420-ORDENO-TABLA-VXF.
-      *-----------------------
+      * ***************************************************************
+      * BURBUJEO DESCENDENTE POR IMPORTE, LIMITADO A LAS WS-TOP-VXC-CANT
+      * OCURRENCIAS CARGADAS (COMO MUCHO WCN-TOP-N).
+      * ***************************************************************
 
-           SET 88-VXF-HUBO-CAMBIO-NO                TO TRUE.
+           SET 88-TOP-VXC-HUBO-CAMBIO-NO             TO TRUE.
 
-           PERFORM VARYING IDX-VXF FROM 1 BY 1
-             UNTIL IDX-VXF > WS-VXF-ULTIMO-CARGADO
+           PERFORM VARYING IDX-TOP-VXC FROM 1 BY 1
+             UNTIL IDX-TOP-VXC > WS-TOP-VXC-CANT - 1
 
-             IF WT-VXF-FECHA       (IDX-VXF)
-              > WT-VXF-FECHA       (IDX-VXF + 1)
-                MOVE WT-VXF-FECHA       (IDX-VXF + 1)
-                  TO WS-VXF-VECTOR-TEMP
-                MOVE WT-VXF-FECHA       (IDX-VXF)
-                  TO WT-VXF-FECHA       (IDX-VXF + 1)
-                MOVE WS-VXF-VECTOR-TEMP
-                  TO WT-VXF-FECHA       (IDX-VXF)
-                SET 88-VXF-HUBO-CAMBIO-SI         TO TRUE
+             IF WT-TOP-VXC-IMPORTE (IDX-TOP-VXC)
+              < WT-TOP-VXC-IMPORTE (IDX-TOP-VXC + 1)
+                MOVE WT-TOP-VXC-TABLA (IDX-TOP-VXC + 1)
+                  TO WS-TOP-VXC-VECTOR-TEMP
+                MOVE WT-TOP-VXC-TABLA (IDX-TOP-VXC)
+                  TO WT-TOP-VXC-TABLA (IDX-TOP-VXC + 1)
+                MOVE WS-TOP-VXC-VECTOR-TEMP
+                  TO WT-TOP-VXC-TABLA (IDX-TOP-VXC)
+                SET 88-TOP-VXC-HUBO-CAMBIO-SI         TO TRUE
              END-IF
 
            END-PERFORM.
 
-       FIN-20420.
+       FIN-20606.
            EXIT.
 
 
@@ -751,15 +1041,32 @@ SACAR      DISPLAY '20200-CARGO-TABLA-VXV'.
            MOVE 'VENDEDOR'          TO WS-TITULO-LISTADO.
            MOVE 90                  TO WS-LINEA.
 
-           PERFORM VARYING IDX-VXV FROM 1 BY 1
-                     UNTIL IDX-VXV > WS-VXV-ULTIMO-CARGADO
+           MOVE LOW-VALUES          TO WVXV-ID-VENDEDOR-FD.
 
-                ADD 1               TO WS-LINEA
-                PERFORM 21200-CONTROL-LINEA
-                PERFORM 21300-ARMO-DETALLE-VXV
-                PERFORM 21400-WRITE-LISTADO
+           START WORKVXV KEY IS NOT LESS THAN WVXV-ID-VENDEDOR-FD.
 
-           END-PERFORM.
+           IF 88-FS-WORKVXV-OK
+              READ WORKVXV NEXT RECORD INTO WS-WORKVXV
+
+              PERFORM UNTIL 88-FS-WORKVXV-EOF
+                   ADD 1               TO WS-LINEA
+                   PERFORM 21200-CONTROL-LINEA
+                   PERFORM 21300-ARMO-DETALLE-VXV
+                   PERFORM 21400-WRITE-LISTADO
+
+                   READ WORKVXV NEXT RECORD INTO WS-WORKVXV
+
+                   IF NOT 88-FS-WORKVXV-OK
+                  AND NOT 88-FS-WORKVXV-EOF
+                      MOVE '21000-IMPRIMO-VXV' TO WS-PARRAFO
+                      MOVE 'WORKVXV '          TO WCANCELA-RECURSO
+                      MOVE 'READ NEXT'         TO WCANCELA-OPERACION
+                      MOVE FS-WORKVXV          TO WCANCELA-CODRET
+                      MOVE 'ERROR EN READ NEXT' TO WCANCELA-MENSAJE
+                      PERFORM 99999-CANCELO
+                   END-IF
+              END-PERFORM
+           END-IF.
 
        FIN-21000.
            EXIT.
@@ -771,15 +1078,32 @@ SACAR      DISPLAY '20200-CARGO-TABLA-VXV'.
            MOVE 'CLIENTE '          TO WS-TITULO-LISTADO.
            MOVE 90                  TO WS-LINEA.
 
-           PERFORM VARYING IDX-VXC FROM 1 BY 1
-                     UNTIL IDX-VXC > WS-VXC-ULTIMO-CARGADO
+           MOVE LOW-VALUES          TO WVXC-ID-CLIENTE-FD.
 
-                ADD 1               TO WS-LINEA
-                PERFORM 21200-CONTROL-LINEA
-                PERFORM 21310-ARMO-DETALLE-VXC
-                PERFORM 21400-WRITE-LISTADO
+           START WORKVXC KEY IS NOT LESS THAN WVXC-ID-CLIENTE-FD.
 
-           END-PERFORM.
+           IF 88-FS-WORKVXC-OK
+              READ WORKVXC NEXT RECORD INTO WS-WORKVXC
+
+              PERFORM UNTIL 88-FS-WORKVXC-EOF
+                   ADD 1               TO WS-LINEA
+                   PERFORM 21200-CONTROL-LINEA
+                   PERFORM 21310-ARMO-DETALLE-VXC
+                   PERFORM 21400-WRITE-LISTADO
+
+                   READ WORKVXC NEXT RECORD INTO WS-WORKVXC
+
+                   IF NOT 88-FS-WORKVXC-OK
+                  AND NOT 88-FS-WORKVXC-EOF
+                      MOVE '21010-IMPRIMO-VXC' TO WS-PARRAFO
+                      MOVE 'WORKVXC '          TO WCANCELA-RECURSO
+                      MOVE 'READ NEXT'         TO WCANCELA-OPERACION
+                      MOVE FS-WORKVXC          TO WCANCELA-CODRET
+                      MOVE 'ERROR EN READ NEXT' TO WCANCELA-MENSAJE
+                      PERFORM 99999-CANCELO
+                   END-IF
+              END-PERFORM
+           END-IF.
 
        FIN-21010.
            EXIT.
@@ -791,20 +1115,75 @@ SACAR      DISPLAY '20200-CARGO-TABLA-VXV'.
            MOVE 'FECHA VENTA'       TO WS-TITULO-LISTADO.
            MOVE 90                  TO WS-LINEA.
 
-           PERFORM VARYING IDX-VXF FROM 1 BY 1
-                     UNTIL IDX-VXF > WS-VXF-ULTIMO-CARGADO
+           MOVE LOW-VALUES          TO WVXF-FECHA-FD.
 
-                ADD 1               TO WS-LINEA
-                PERFORM 21200-CONTROL-LINEA
-                PERFORM 21320-ARMO-DETALLE-VXF
-                PERFORM 21400-WRITE-LISTADO
+           START WORKVXF KEY IS NOT LESS THAN WVXF-FECHA-FD.
 
-           END-PERFORM.
+           IF 88-FS-WORKVXF-OK
+              READ WORKVXF NEXT RECORD INTO WS-WORKVXF
+
+              PERFORM UNTIL 88-FS-WORKVXF-EOF
+                   ADD 1               TO WS-LINEA
+                   PERFORM 21200-CONTROL-LINEA
+                   PERFORM 21320-ARMO-DETALLE-VXF
+                   PERFORM 21400-WRITE-LISTADO
+
+                   READ WORKVXF NEXT RECORD INTO WS-WORKVXF
+
+                   IF NOT 88-FS-WORKVXF-OK
+                  AND NOT 88-FS-WORKVXF-EOF
+                      MOVE '21020-IMPRIMO-VXF' TO WS-PARRAFO
+                      MOVE 'WORKVXF '          TO WCANCELA-RECURSO
+                      MOVE 'READ NEXT'         TO WCANCELA-OPERACION
+                      MOVE FS-WORKVXF          TO WCANCELA-CODRET
+                      MOVE 'ERROR EN READ NEXT' TO WCANCELA-MENSAJE
+                      PERFORM 99999-CANCELO
+                   END-IF
+              END-PERFORM
+           END-IF.
 
        FIN-21020.
            EXIT.
 
 
+       21030-IMPRIMO-TOP-VXV.
+      *----------------------
+
+           MOVE 'TOP VENDEDOR'      TO WS-TITULO-LISTADO.
+           MOVE 90                  TO WS-LINEA.
+
+           PERFORM VARYING IDX-TOP-VXV FROM 1 BY 1
+                    UNTIL IDX-TOP-VXV > WS-TOP-VXV-CANT
+
+                   PERFORM 21200-CONTROL-LINEA
+                   PERFORM 21330-ARMO-DETALLE-TOP-VXV
+                   PERFORM 21400-WRITE-LISTADO
+
+           END-PERFORM.
+
+       FIN-21030.
+           EXIT.
+
+
+       21040-IMPRIMO-TOP-VXC.
+      *----------------------
+
+           MOVE 'TOP CLIENTE'       TO WS-TITULO-LISTADO.
+           MOVE 90                  TO WS-LINEA.
+
+           PERFORM VARYING IDX-TOP-VXC FROM 1 BY 1
+                    UNTIL IDX-TOP-VXC > WS-TOP-VXC-CANT
+
+                   PERFORM 21200-CONTROL-LINEA
+                   PERFORM 21340-ARMO-DETALLE-TOP-VXC
+                   PERFORM 21400-WRITE-LISTADO
+
+           END-PERFORM.
+
+       FIN-21040.
+           EXIT.
+
+
        21200-CONTROL-LINEA.
       *-------------------
 
@@ -884,8 +1263,8 @@ SACAR      DISPLAY '20200-CARGO-TABLA-VXV'.
 
            MOVE ' '                          TO WLINEA.
 
-           MOVE WT-VXV-ID-VENDEDOR (IDX-VXV) TO P1.
-           MOVE WT-VXV-IMPORTE     (IDX-VXV) TO WS-IMPORTE-ED.
+           MOVE WS-WVXV-ID-VENDEDOR          TO P1.
+           MOVE WS-WVXV-IMPORTE              TO WS-IMPORTE-ED.
            MOVE WS-IMPORTE-ED                TO P12.
 
        FIN-21300.
@@ -896,8 +1275,8 @@ SACAR      DISPLAY '20200-CARGO-TABLA-VXV'.
 
            MOVE ' '                          TO WLINEA.
 
-           MOVE WT-VXC-ID-CLIENTE  (IDX-VXC) TO P1.
-           MOVE WT-VXC-IMPORTE     (IDX-VXC) TO WS-IMPORTE-ED.
+           MOVE WS-WVXC-ID-CLIENTE           TO P1.
+           MOVE WS-WVXC-IMPORTE              TO WS-IMPORTE-ED.
            MOVE WS-IMPORTE-ED                TO P12.
 
        FIN-21310.
@@ -908,11 +1287,43 @@ SACAR      DISPLAY '20200-CARGO-TABLA-VXV'.
 
            MOVE ' '                          TO WLINEA.
 
-           MOVE WT-VXF-FECHA       (IDX-VXF) TO P1.
-           MOVE WT-VXF-IMPORTE     (IDX-VXF) TO WS-IMPORTE-ED.
+           MOVE WS-WVXF-FECHA                TO P1.
+           MOVE WS-WVXF-IMPORTE              TO WS-IMPORTE-ED.
            MOVE WS-IMPORTE-ED                TO P12.
 
-       FIN-21310.
+       FIN-21320.
+           EXIT.
+
+       21330-ARMO-DETALLE-TOP-VXV.
+      *---------------------------
+
+           MOVE ' '                          TO WLINEA.
+
+           MOVE IDX-TOP-VXV                  TO WS-TOP-RANGO-ED.
+           MOVE WS-TOP-RANGO-ED              TO P9.
+           MOVE WT-TOP-VXV-ID-VENDEDOR (IDX-TOP-VXV)
+                                              TO P1.
+           MOVE WT-TOP-VXV-IMPORTE (IDX-TOP-VXV)
+                                              TO WS-IMPORTE-ED.
+           MOVE WS-IMPORTE-ED                TO P12.
+
+       FIN-21330.
+           EXIT.
+
+       21340-ARMO-DETALLE-TOP-VXC.
+      *---------------------------
+
+           MOVE ' '                          TO WLINEA.
+
+           MOVE IDX-TOP-VXC                  TO WS-TOP-RANGO-ED.
+           MOVE WS-TOP-RANGO-ED              TO P9.
+           MOVE WT-TOP-VXC-ID-CLIENTE (IDX-TOP-VXC)
+                                              TO P1.
+           MOVE WT-TOP-VXC-IMPORTE (IDX-TOP-VXC)
+                                              TO WS-IMPORTE-ED.
+           MOVE WS-IMPORTE-ED                TO P12.
+
+       FIN-21340.
            EXIT.
 
        21400-WRITE-LISTADO.
@@ -939,6 +1350,228 @@ SACAR      DISPLAY '20200-CARGO-TABLA-VXV'.
        FIN-21400.
            EXIT.
 
+       21500-PERSISTO-SQL.
+      *-------------------
+
+      * ***************************************************************
+      * GRABA LOS TOTALES ACUMULADOS DE VENTAS POR VENDEDOR/CLIENTE/
+      * FECHA EN LAS TABLAS DE LA BASE, PARA QUE OTRAS HERRAMIENTAS DE
+      * REPORTING PUEDAN CONSULTAR LAS ESTADISTICAS DEL DIA SIN
+      * TENER QUE RE-EJECUTAR ESTE PROGRAMA.
+      * ***************************************************************
+
+           MOVE WS-CURRENT-DATE-YYYY  TO WS-FECHA-PROCESO-SQL (1:4).
+           MOVE '-'                   TO WS-FECHA-PROCESO-SQL (5:1).
+           MOVE WS-CURRENT-DATE-MM    TO WS-FECHA-PROCESO-SQL (6:2).
+           MOVE '-'                   TO WS-FECHA-PROCESO-SQL (8:1).
+           MOVE WS-CURRENT-DATE-DD    TO WS-FECHA-PROCESO-SQL (9:2).
+
+           PERFORM 21510-BORRO-VENTAS-SQL.
+
+           PERFORM 21520-GRABO-VXV-SQL.
+
+           PERFORM 21530-GRABO-VXC-SQL.
+
+           PERFORM 21540-GRABO-VXF-SQL.
+
+           EXEC SQL
+               COMMIT WORK
+           END-EXEC.
+
+           MOVE '21500-PERSISTO-SQL'   TO WS-PARRAFO.
+           MOVE 'SQLCA   '             TO WCANCELA-RECURSO.
+           MOVE 'COMMIT'               TO WCANCELA-OPERACION.
+           PERFORM 21560-VERIFICO-SQLCODE.
+
+       FIN-21500.
+           EXIT.
+
+       21510-BORRO-VENTAS-SQL.
+      *-----------------------
+
+      * ***************************************************************
+      * BORRA LOS TOTALES YA GRABADOS PARA LA FECHA DE PROCESO, PARA
+      * QUE UNA REEJECUCION DEL PROGRAMA EN EL MISMO DIA NO DUPLIQUE
+      * LOS REGISTROS EN LAS TABLAS.
+      * ***************************************************************
+
+           EXEC SQL
+               DELETE FROM VENTAS_X_VENDEDOR
+               WHERE FECHA_PROCESO = :WS-FECHA-PROCESO-SQL
+           END-EXEC.
+
+           MOVE '21510-BORRO-VENTAS-SQL'  TO WS-PARRAFO.
+           MOVE 'VXVSQL  '                TO WCANCELA-RECURSO.
+           MOVE 'DELETE'                  TO WCANCELA-OPERACION.
+           PERFORM 21560-VERIFICO-SQLCODE.
+
+           EXEC SQL
+               DELETE FROM VENTAS_X_CLIENTE
+               WHERE FECHA_PROCESO = :WS-FECHA-PROCESO-SQL
+           END-EXEC.
+
+           MOVE '21510-BORRO-VENTAS-SQL'  TO WS-PARRAFO.
+           MOVE 'VXCSQL  '                TO WCANCELA-RECURSO.
+           MOVE 'DELETE'                  TO WCANCELA-OPERACION.
+           PERFORM 21560-VERIFICO-SQLCODE.
+
+           EXEC SQL
+               DELETE FROM VENTAS_X_FECHA
+               WHERE FECHA_PROCESO = :WS-FECHA-PROCESO-SQL
+           END-EXEC.
+
+           MOVE '21510-BORRO-VENTAS-SQL'  TO WS-PARRAFO.
+           MOVE 'VXFSQL  '                TO WCANCELA-RECURSO.
+           MOVE 'DELETE'                  TO WCANCELA-OPERACION.
+           PERFORM 21560-VERIFICO-SQLCODE.
+
+       FIN-21510.
+           EXIT.
+
+       21520-GRABO-VXV-SQL.
+      *---------------------
+
+           MOVE LOW-VALUES          TO WVXV-ID-VENDEDOR-FD.
+
+           START WORKVXV KEY IS NOT LESS THAN WVXV-ID-VENDEDOR-FD.
+
+           IF 88-FS-WORKVXV-OK
+              READ WORKVXV NEXT RECORD INTO WS-WORKVXV
+
+              PERFORM UNTIL 88-FS-WORKVXV-EOF
+
+                   EXEC SQL
+                       INSERT INTO VENTAS_X_VENDEDOR
+                           (ID_VENDEDOR, IMPORTE, FECHA_PROCESO)
+                       VALUES
+                           (:WS-WVXV-ID-VENDEDOR, :WS-WVXV-IMPORTE,
+                            :WS-FECHA-PROCESO-SQL)
+                   END-EXEC
+
+                   MOVE '21520-GRABO-VXV-SQL'  TO WS-PARRAFO
+                   MOVE 'VXVSQL  '             TO WCANCELA-RECURSO
+                   MOVE 'INSERT'               TO WCANCELA-OPERACION
+                   PERFORM 21560-VERIFICO-SQLCODE
+
+                   READ WORKVXV NEXT RECORD INTO WS-WORKVXV
+
+                   IF NOT 88-FS-WORKVXV-OK
+                  AND NOT 88-FS-WORKVXV-EOF
+                      MOVE '21520-GRABO-VXV-SQL' TO WS-PARRAFO
+                      MOVE 'WORKVXV '            TO WCANCELA-RECURSO
+                      MOVE 'READ NEXT'           TO WCANCELA-OPERACION
+                      MOVE FS-WORKVXV            TO WCANCELA-CODRET
+                      MOVE 'ERROR EN READ NEXT'  TO WCANCELA-MENSAJE
+                      PERFORM 99999-CANCELO
+                   END-IF
+              END-PERFORM
+           END-IF.
+
+       FIN-21520.
+           EXIT.
+
+       21530-GRABO-VXC-SQL.
+      *---------------------
+
+           MOVE LOW-VALUES          TO WVXC-ID-CLIENTE-FD.
+
+           START WORKVXC KEY IS NOT LESS THAN WVXC-ID-CLIENTE-FD.
+
+           IF 88-FS-WORKVXC-OK
+              READ WORKVXC NEXT RECORD INTO WS-WORKVXC
+
+              PERFORM UNTIL 88-FS-WORKVXC-EOF
+
+                   EXEC SQL
+                       INSERT INTO VENTAS_X_CLIENTE
+                           (ID_CLIENTE, IMPORTE, FECHA_PROCESO)
+                       VALUES
+                           (:WS-WVXC-ID-CLIENTE, :WS-WVXC-IMPORTE,
+                            :WS-FECHA-PROCESO-SQL)
+                   END-EXEC
+
+                   MOVE '21530-GRABO-VXC-SQL'  TO WS-PARRAFO
+                   MOVE 'VXCSQL  '             TO WCANCELA-RECURSO
+                   MOVE 'INSERT'               TO WCANCELA-OPERACION
+                   PERFORM 21560-VERIFICO-SQLCODE
+
+                   READ WORKVXC NEXT RECORD INTO WS-WORKVXC
+
+                   IF NOT 88-FS-WORKVXC-OK
+                  AND NOT 88-FS-WORKVXC-EOF
+                      MOVE '21530-GRABO-VXC-SQL' TO WS-PARRAFO
+                      MOVE 'WORKVXC '            TO WCANCELA-RECURSO
+                      MOVE 'READ NEXT'           TO WCANCELA-OPERACION
+                      MOVE FS-WORKVXC            TO WCANCELA-CODRET
+                      MOVE 'ERROR EN READ NEXT'  TO WCANCELA-MENSAJE
+                      PERFORM 99999-CANCELO
+                   END-IF
+              END-PERFORM
+           END-IF.
+
+       FIN-21530.
+           EXIT.
+
+       21540-GRABO-VXF-SQL.
+      *---------------------
+
+           MOVE LOW-VALUES          TO WVXF-FECHA-FD.
+
+           START WORKVXF KEY IS NOT LESS THAN WVXF-FECHA-FD.
+
+           IF 88-FS-WORKVXF-OK
+              READ WORKVXF NEXT RECORD INTO WS-WORKVXF
+
+              PERFORM UNTIL 88-FS-WORKVXF-EOF
+
+                   EXEC SQL
+                       INSERT INTO VENTAS_X_FECHA
+                           (FECHA_VENTA, IMPORTE, FECHA_PROCESO)
+                       VALUES
+                           (:WS-WVXF-FECHA, :WS-WVXF-IMPORTE,
+                            :WS-FECHA-PROCESO-SQL)
+                   END-EXEC
+
+                   MOVE '21540-GRABO-VXF-SQL'  TO WS-PARRAFO
+                   MOVE 'VXFSQL  '             TO WCANCELA-RECURSO
+                   MOVE 'INSERT'               TO WCANCELA-OPERACION
+                   PERFORM 21560-VERIFICO-SQLCODE
+
+                   READ WORKVXF NEXT RECORD INTO WS-WORKVXF
+
+                   IF NOT 88-FS-WORKVXF-OK
+                  AND NOT 88-FS-WORKVXF-EOF
+                      MOVE '21540-GRABO-VXF-SQL' TO WS-PARRAFO
+                      MOVE 'WORKVXF '            TO WCANCELA-RECURSO
+                      MOVE 'READ NEXT'           TO WCANCELA-OPERACION
+                      MOVE FS-WORKVXF            TO WCANCELA-CODRET
+                      MOVE 'ERROR EN READ NEXT'  TO WCANCELA-MENSAJE
+                      PERFORM 99999-CANCELO
+                   END-IF
+              END-PERFORM
+           END-IF.
+
+       FIN-21540.
+           EXIT.
+
+       21560-VERIFICO-SQLCODE.
+      *------------------------
+
+           EVALUATE SQLCODE
+               WHEN 0
+                    CONTINUE
+               WHEN OTHER
+                    MOVE SQLCODE            TO WS-SQLCODE-ED
+                    MOVE WS-PARRAFO         TO WCANCELA-PARRAFO
+                    MOVE WS-SQLCODE-ED      TO WCANCELA-CODRET
+                    MOVE 'ERROR SQL - SQLCODE DISTINTO DE CERO'
+                                            TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       FIN-21560.
+           EXIT.
+
        30000-FINALIZO.
       *--------------
 
@@ -1024,6 +1657,54 @@ SACAR      DISPLAY '20200-CARGO-TABLA-VXV'.
               END-EVALUATE
            END-IF.
 
+           IF 88-OPEN-WORKVXV-SI
+              SET 88-OPEN-WORKVXV-NO           TO TRUE
+              CLOSE WORKVXV
+              EVALUATE TRUE
+                  WHEN 88-FS-WORKVXV-OK
+                       CONTINUE
+                  WHEN OTHER
+                       MOVE WS-PARRAFO         TO WCANCELA-PARRAFO
+                       MOVE 'WORKVXV '         TO WCANCELA-RECURSO
+                       MOVE 'CLOSE'            TO WCANCELA-OPERACION
+                       MOVE FS-WORKVXV         TO WCANCELA-CODRET
+                       MOVE 'CIERRA WORKVXV'   TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+              END-EVALUATE
+           END-IF.
+
+           IF 88-OPEN-WORKVXC-SI
+              SET 88-OPEN-WORKVXC-NO           TO TRUE
+              CLOSE WORKVXC
+              EVALUATE TRUE
+                  WHEN 88-FS-WORKVXC-OK
+                       CONTINUE
+                  WHEN OTHER
+                       MOVE WS-PARRAFO         TO WCANCELA-PARRAFO
+                       MOVE 'WORKVXC '         TO WCANCELA-RECURSO
+                       MOVE 'CLOSE'            TO WCANCELA-OPERACION
+                       MOVE FS-WORKVXC         TO WCANCELA-CODRET
+                       MOVE 'CIERRA WORKVXC'   TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+              END-EVALUATE
+           END-IF.
+
+           IF 88-OPEN-WORKVXF-SI
+              SET 88-OPEN-WORKVXF-NO           TO TRUE
+              CLOSE WORKVXF
+              EVALUATE TRUE
+                  WHEN 88-FS-WORKVXF-OK
+                       CONTINUE
+                  WHEN OTHER
+                       MOVE WS-PARRAFO         TO WCANCELA-PARRAFO
+                       MOVE 'WORKVXF '         TO WCANCELA-RECURSO
+                       MOVE 'CLOSE'            TO WCANCELA-OPERACION
+                       MOVE FS-WORKVXF         TO WCANCELA-CODRET
+                       MOVE 'CIERRA WORKVXF'   TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+              END-EVALUATE
+           END-IF.
+
        FIN-31000.
            EXIT.
 
