@@ -21,6 +21,18 @@
                                  ORGANIZATION IS LINE SEQUENTIAL
                                  FILE STATUS  IS FS-PAISES.
 
+           SELECT REPURL        ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\repurl.t
+      -    'xt'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS FS-REPURL.
+
+           SELECT REPURLHORA    ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\repurlh
+      -    'ora.txt'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS FS-REPURLHORA.
+
        DATA DIVISION.
        FILE SECTION.
        FD  URL
@@ -31,6 +43,14 @@
            RECORDING MODE IS F
            BLOCK 0.
            01 PAISES-FD                  PIC X(52).
+       FD  REPURL
+           RECORDING MODE IS F
+           BLOCK 0.
+           01 REPURL-FD                  PIC X(80).
+       FD  REPURLHORA
+           RECORDING MODE IS F
+           BLOCK 0.
+           01 REPURLHORA-FD              PIC X(40).
 
        WORKING-STORAGE SECTION.
        77  FS-URL                        PIC X(02).
@@ -41,6 +61,35 @@
            88 88-PAISES-OK                         VALUE '00'.
            88 88-PAISES-EOF                        VALUE '10'.
 
+       77  FS-REPURL                     PIC X(02).
+           88 88-REPURL-OK                         VALUE '00'.
+
+       77  FS-REPURLHORA                 PIC X(02).
+           88 88-REPURLHORA-OK                     VALUE '00'.
+
+       01  REPURL-REG.
+           05 REPURL-URL                 PIC X(40).
+           05 REPURL-PAIS                PIC X(20).
+           05 REPURL-USUARIO             PIC X(12).
+           05 REPURL-HORA                PIC X(08).
+
+       01  REPURLHORA-REG.
+           05 REPHORA-TITULO             PIC X(06) VALUE 'HORA: '.
+           05 REPHORA-HORA-ED            PIC 99.
+           05 FILLER                     PIC X(12) VALUE ' - VISITAS: '.
+           05 REPHORA-CANT-ED            PIC ZZZZ9.
+
+      *-----------------------------------------------------
+      * ACUMULADOR DE VISITAS POR HORA DEL DIA (00 A 23), PARA
+      * EL REPORTE DE PICO DE USO POR HORA.
+      *-----------------------------------------------------
+       01  WS-TABLA-HORAS.
+           03 WS-HORA-BUCKET      OCCURS 24 TIMES
+                                  INDEXED BY IDX-HORA.
+              05 WS-HORA-CANT           PIC 9(07) VALUE 0.
+
+       77  WS-HORA-NUM                   PIC 9(02) VALUE 0.
+
        77  WCN-PAISES-TOPE               PIC 9(03)  VALUE 250.
 
        77  PAISES-LEIDOS                 PIC 9(03) VALUE 0.
@@ -98,6 +147,26 @@
                WHEN OTHER
                     DISPLAY 'ERROR EN OPEN PAISES'
                     DISPLAY 'FILE STATUS' FS-PAISES
+           END-EVALUATE
+
+           OPEN OUTPUT REPURL
+
+           EVALUATE TRUE
+               WHEN 88-REPURL-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN REPURL'
+                    DISPLAY 'FILE STATUS' FS-REPURL
+           END-EVALUATE.
+
+           OPEN OUTPUT REPURLHORA
+
+           EVALUATE TRUE
+               WHEN 88-REPURLHORA-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN REPURLHORA'
+                    DISPLAY 'FILE STATUS' FS-REPURLHORA
            END-EVALUATE.
 
        2000-PROCESO.
@@ -118,7 +187,7 @@
 
            EVALUATE TRUE
                WHEN 88-URL-OK
-                    CONTINUE
+                    PERFORM 2600-ACUMULO-HORA
                WHEN 88-URL-EOF
                     CONTINUE
                WHEN OTHER
@@ -210,8 +279,16 @@
                    PERFORM 3300-PRINT-DATA-ENCONTRADO
            END-SEARCH.
 
+       2600-ACUMULO-HORA.
+
+           MOVE URL-HORA(1:2)        TO WS-HORA-NUM.
+           SET IDX-HORA              TO WS-HORA-NUM.
+           SET IDX-HORA              UP BY 1.
+           ADD 1                     TO WS-HORA-CANT(IDX-HORA).
+
        3000-FINALIZAR.
 
+           PERFORM 3600-IMPRIMO-REPORTE-HORAS.
            PERFORM 3100-CIERRE-ARCHIVOS.
            STOP RUN.
 
@@ -233,6 +310,22 @@
                      DISPLAY 'ERROR CLOSE URL FS: ' FS-URL
            END-EVALUATE.
 
+           CLOSE REPURL.
+            EVALUATE TRUE
+                WHEN 88-REPURL-OK
+                     CONTINUE
+                WHEN OTHER
+                     DISPLAY 'ERROR CLOSE REPURL FS: ' FS-REPURL
+           END-EVALUATE.
+
+           CLOSE REPURLHORA.
+            EVALUATE TRUE
+                WHEN 88-REPURLHORA-OK
+                     CONTINUE
+                WHEN OTHER
+                     DISPLAY 'ERROR CLOSE REPURLHORA FS: ' FS-REPURLHORA
+           END-EVALUATE.
+
        3300-PRINT-DATA-ENCONTRADO.
            DISPLAY ':::::::::::::::::::::::::::::::::::::::::::::::::::'
                    ':::::::::::'.
@@ -241,6 +334,13 @@
            DISPLAY ' USUARIO  : ' URL-USUARIO.
            DISPLAY ' HORA     : ' URL-HORA.
 
+           MOVE URL-URL              TO REPURL-URL.
+           MOVE WS-NOMBRE-PAIS(IDX-PAIS)
+                                      TO REPURL-PAIS.
+           MOVE URL-USUARIO          TO REPURL-USUARIO.
+           MOVE URL-HORA             TO REPURL-HORA.
+           PERFORM 3500-GRABAR-REPURL.
+
        3400-PRINT-DATA-NO-ENCONTRADO.
            DISPLAY ':::::::::::::::::::::::::::::::::::::::::::::::::::'
                    ':::::::::::'.
@@ -248,4 +348,39 @@
            DISPLAY ' PAIS     : DESCONOCIDO'.
            DISPLAY ' USUARIO  : ' URL-USUARIO.
            DISPLAY ' HORA     : ' URL-HORA.
+
+           MOVE URL-URL              TO REPURL-URL.
+           MOVE 'DESCONOCIDO'        TO REPURL-PAIS.
+           MOVE URL-USUARIO          TO REPURL-USUARIO.
+           MOVE URL-HORA             TO REPURL-HORA.
+           PERFORM 3500-GRABAR-REPURL.
+
+       3500-GRABAR-REPURL.
+
+           WRITE REPURL-FD           FROM REPURL-REG
+
+           EVALUATE TRUE
+               WHEN 88-REPURL-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN WRITE REPURL'
+                    DISPLAY 'FILE STATUS' FS-REPURL
+           END-EVALUATE.
+
+       3600-IMPRIMO-REPORTE-HORAS.
+
+           PERFORM VARYING IDX-HORA FROM 1 BY 1
+                   UNTIL IDX-HORA > 24
+               COMPUTE REPHORA-HORA-ED = IDX-HORA - 1
+               MOVE WS-HORA-CANT(IDX-HORA) TO REPHORA-CANT-ED
+               WRITE REPURLHORA-FD        FROM REPURLHORA-REG
+               EVALUATE TRUE
+                   WHEN 88-REPURLHORA-OK
+                        CONTINUE
+                   WHEN OTHER
+                        DISPLAY 'ERROR EN WRITE REPURLHORA'
+                        DISPLAY 'FILE STATUS' FS-REPURLHORA
+               END-EVALUATE
+           END-PERFORM.
+
        END PROGRAM PGMURL01.
