@@ -33,6 +33,8 @@
            03 PATENTE-KEY-FD    PIC X(09).
            03 MARCA-KEY-FD      PIC X(08).
            03 FILLER            PIC X(17).
+           03 FILLER            PIC X(10).
+           03 FILLER            PIC X(17).
 
        WORKING-STORAGE SECTION.
 
@@ -67,7 +69,7 @@
 
            OPEN INPUT AUTOS.
 
-           IF FS-AUTOS EQUALS '00'
+           IF FS-AUTOS = '00'
               SET 88-AUTOS-OPEN-SI TO TRUE
            ELSE
               DISPLAY 'ERROR OPEN EN AUTOS'
