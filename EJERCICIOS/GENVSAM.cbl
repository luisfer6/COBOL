@@ -34,6 +34,12 @@
                                                    WITH DUPLICATES
                                    FILE STATUS  IS FS-CLIENTES.
 
+           SELECT RECHAZOS         ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\Customer
+      -    'rech.txt'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-RECHAZOS.
+
 
        DATA DIVISION.
       *-------------
@@ -55,6 +61,14 @@
            03 REG-CLIENTES-KEY2-FD       PIC X(050).
            03 FILLER                     PIC X(400).
 
+       FD  RECHAZOS
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-RECHAZOS-FD.
+           03 RECHAZOS-REGISTRO          PIC X(650).
+           03 FILLER                     PIC X(001).
+           03 RECHAZOS-MOTIVO            PIC X(040).
+
 
 
        WORKING-STORAGE SECTION.
@@ -76,6 +90,19 @@
        77  WS-GRABADOS-CLIENTES-ED       PIC ZZZ.ZZZ.ZZ9.
        77  WS-A                          PIC 9     VALUE 5.
 
+       77  FS-RECHAZOS                   PIC X(02) VALUE ' '.
+           88 88-FS-RECHAZOS-OK                    VALUE '00'.
+       77  WS-OPEN-RECHAZOS              PIC X     VALUE 'N'.
+           88 88-OPEN-RECHAZOS-SI                  VALUE 'S'.
+       77  WS-GRABADOS-RECHAZOS          PIC 9(09) VALUE 0.
+       77  WS-GRABADOS-RECHAZOS-ED       PIC ZZZ.ZZZ.ZZ9.
+
+       77  WS-REG-CUSTOMER-COPIA         PIC X(650) VALUE SPACES.
+       77  WS-MOTIVO-RECHAZO             PIC X(040) VALUE SPACES.
+       77  WS-VALIDO                     PIC X      VALUE 'S'.
+           88 88-REG-VALIDO                         VALUE 'S'.
+           88 88-REG-INVALIDO                       VALUE 'N'.
+
        COPY WCLIENTE.
 
        PROCEDURE DIVISION.
@@ -145,6 +172,18 @@
 
            END-EVALUATE.
 
+           OPEN OUTPUT  RECHAZOS.
+
+           EVALUATE FS-RECHAZOS
+               WHEN '00'
+                    SET 88-OPEN-RECHAZOS-SI TO TRUE
+
+               WHEN OTHER
+                    DISPLAY 'ERROR OPEN RECHAZOS FS: ' FS-RECHAZOS
+                    STOP RUN
+
+           END-EVALUATE.
+
        FIN-10100.
            EXIT.
 
@@ -171,6 +210,7 @@
            EVALUATE TRUE
                WHEN 88-FS-CUSTOMER-OK
                     ADD 1              TO WS-LEIDOS-CUSTOMER
+                    MOVE REG-CUSTOMER-FD TO WS-REG-CUSTOMER-COPIA
 
                WHEN 88-FS-CUSTOMER-EOF
                     CONTINUE
@@ -193,10 +233,58 @@
        FIN-20000.
            EXIT.
 
+       20050-VALIDO-REGISTRO.
+      *---------------------
+
+           SET 88-REG-VALIDO TO TRUE.
+           MOVE SPACES TO WS-MOTIVO-RECHAZO.
+
+           EVALUATE TRUE
+               WHEN CLI-ID = 0
+                    SET 88-REG-INVALIDO TO TRUE
+                    MOVE 'CLI-ID EN BLANCO O CERO' TO WS-MOTIVO-RECHAZO
+
+               WHEN CLI-LAST-NAME = SPACES
+                    SET 88-REG-INVALIDO TO TRUE
+                    MOVE 'APELLIDO EN BLANCO'      TO WS-MOTIVO-RECHAZO
+
+               WHEN CLI-FIRST-NAME = SPACES
+                    SET 88-REG-INVALIDO TO TRUE
+                    MOVE 'NOMBRE EN BLANCO'     TO WS-MOTIVO-RECHAZO
+
+               WHEN CLI-BIRTH-DATE-AAAA < 1900
+                 OR CLI-BIRTH-DATE-AAAA > 2100
+                    SET 88-REG-INVALIDO TO TRUE
+                    MOVE 'FECHA NACIMIENTO INVALIDA'
+                                        TO WS-MOTIVO-RECHAZO
+
+               WHEN CLI-BIRTH-DATE-MM < 1
+                 OR CLI-BIRTH-DATE-MM > 12
+                    SET 88-REG-INVALIDO TO TRUE
+                    MOVE 'FECHA NACIMIENTO INVALIDA'
+                                        TO WS-MOTIVO-RECHAZO
+
+               WHEN CLI-BIRTH-DATE-DD < 1
+                 OR CLI-BIRTH-DATE-DD > 31
+                    SET 88-REG-INVALIDO TO TRUE
+                    MOVE 'FECHA NACIMIENTO INVALIDA'
+                                        TO WS-MOTIVO-RECHAZO
+
+           END-EVALUATE.
+
+       FIN-20050.
+           EXIT.
+
        21000-GRABO-CLIENTES.
       *-------------------
 
-           PERFORM 21100-WRITE-CLIENTES.
+           PERFORM 20050-VALIDO-REGISTRO.
+
+           IF 88-REG-VALIDO
+              PERFORM 21100-WRITE-CLIENTES
+           ELSE
+              PERFORM 21200-GRABO-RECHAZO
+           END-IF.
 
        FIN-21000.
            EXIT.
@@ -209,10 +297,14 @@
            MOVE  CLI-CLAVE          TO REG-CLIENTES-KEY-FD.
            WRITE REG-CLIENTES-FD  FROM REG-CLIENTES.
 
-           EVALUATE FS-CLIENTES
-               WHEN '00'
+           EVALUATE TRUE
+               WHEN 88-FS-CLIENTES-OK
                     ADD 1           TO WS-GRABADOS-CLIENTES
 
+               WHEN 88-FS-CLIENTES-DUPK
+                    MOVE 'CLI-ID DUPLICADO' TO WS-MOTIVO-RECHAZO
+                    PERFORM 21200-GRABO-RECHAZO
+
                WHEN OTHER
                     DISPLAY 'ERROR WRITE CLIENTES FS: ' FS-CLIENTES
                     DISPLAY 'CLAVE CLI-CLAVE : ' CLI-CLAVE
@@ -222,6 +314,27 @@
        FIN-21100.
            EXIT.
 
+       21200-GRABO-RECHAZO.
+      *---------------------
+
+           MOVE WS-REG-CUSTOMER-COPIA    TO RECHAZOS-REGISTRO.
+           MOVE WS-MOTIVO-RECHAZO        TO RECHAZOS-MOTIVO.
+
+           WRITE REG-RECHAZOS-FD.
+
+           EVALUATE FS-RECHAZOS
+               WHEN '00'
+                    ADD 1           TO WS-GRABADOS-RECHAZOS
+
+               WHEN OTHER
+                    DISPLAY 'ERROR WRITE RECHAZOS FS: ' FS-RECHAZOS
+                    DISPLAY 'CLAVE CLI-CLAVE : ' CLI-CLAVE
+
+           END-EVALUATE.
+
+       FIN-21200.
+           EXIT.
+
        30000-FINALIZO.
       *--------------
 
@@ -239,6 +352,7 @@
 
            MOVE WS-LEIDOS-CUSTOMER          TO WS-LEIDOS-CUSTOMER-ED.
            MOVE WS-GRABADOS-CLIENTES        TO WS-GRABADOS-CLIENTES-ED.
+           MOVE WS-GRABADOS-RECHAZOS        TO WS-GRABADOS-RECHAZOS-ED.
 
            DISPLAY ' '.
            DISPLAY '****************************************'.
@@ -249,6 +363,8 @@
                                                WS-LEIDOS-CUSTOMER-ED.
            DISPLAY '* CANT. REGISTROS GRABADOS CLIENTES : '
                                                WS-GRABADOS-CLIENTES-ED.
+           DISPLAY '* CANT. REGISTROS RECHAZADOS        : '
+                                               WS-GRABADOS-RECHAZOS-ED.
            DISPLAY '*                                      *'.
            DISPLAY '****************************************'.
            DISPLAY ' '.
@@ -281,6 +397,17 @@
 
            END-EVALUATE.
 
+           CLOSE RECHAZOS.
+
+           EVALUATE TRUE
+               WHEN 88-FS-RECHAZOS-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR CLOSE RECHAZOS FS: ' FS-RECHAZOS
+                    STOP RUN
+
+           END-EVALUATE.
+
            STOP RUN.
 
        FIN-31000.
