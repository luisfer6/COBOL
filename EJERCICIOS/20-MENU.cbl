@@ -33,6 +33,8 @@
               03 PATENTE-KEY-FD    PIC X(09).
               03 MARCA-KEY-FD      PIC X(08).
               03 FILLER            PIC X(17).
+              03 FILLER            PIC X(10).
+              03 FILLER            PIC X(17).
        WORKING-STORAGE SECTION.
 
        77  FS-AUTOS                PIC XX VALUE '  '.
@@ -52,7 +54,9 @@
            88 88-OPC2                      VALUE 2.
            88 88-OPC3                      VALUE 3.
            88 88-OPC4                      VALUE 4.
-           88 88-OPC-OK                    VALUE 1 2 3 4.
+           88 88-OPC5                      VALUE 5.
+           88 88-OPC6                      VALUE 6.
+           88 88-OPC-OK                    VALUE 1 2 3 4 5 6.
 
        77  WS-KEY-BUSQUEDA         PIC 9(10).
 
@@ -65,7 +69,7 @@
 
            PERFORM 1000-INICIO.
 
-           PERFORM 2000-PROCESO UNTIL 88-OPC4.
+           PERFORM 2000-PROCESO UNTIL 88-OPC6.
 
            STOP RUN.
       *----------------------------------------------------------------*
@@ -77,7 +81,7 @@
 
            OPEN INPUT AUTOS.
 
-           IF FS-AUTOS EQUALS '00'
+           IF FS-AUTOS = '00'
               SET 88-AUTOS-OPEN-SI TO TRUE
            ELSE
               DISPLAY 'ERROR OPEN EN AUTOS'
@@ -96,6 +100,10 @@
                WHEN 88-OPC3
                     PERFORM 2300-BUSCAR-PATENTE UNTIL 88-INPUT-FIN
                WHEN 88-OPC4
+                    PERFORM 2800-BUSCAR-COLOR   UNTIL 88-INPUT-FIN
+               WHEN 88-OPC5
+                    PERFORM 2900-BUSCAR-MODELO  UNTIL 88-INPUT-FIN
+               WHEN 88-OPC6
                     PERFORM 3000-FINALIZO
                WHEN OTHER
                     CONTINUE
@@ -111,7 +119,11 @@
            DISPLAY '............................................'.
            DISPLAY '     3. BUSCAR / MOSTRAR UNA PATENTE        '.
            DISPLAY '............................................'.
-           DISPLAY '     4. SALIR                               '.
+           DISPLAY '     4. BUSCAR AUTO/S POR COLOR             '.
+           DISPLAY '............................................'.
+           DISPLAY '     5. BUSCAR AUTO/S POR MODELO            '.
+           DISPLAY '............................................'.
+           DISPLAY '     6. SALIR                               '.
            DISPLAY '............................................'.
            DISPLAY 'INGRESE OPCION:                             '.
            ACCEPT OPCION.
@@ -244,6 +256,63 @@
                     CONTINUE
            END-EVALUATE.
 
+       2800-BUSCAR-COLOR.
+           DISPLAY "INGRESE COLOR. FINALIZAR = FIN"
+           ACCEPT WS-INPUT.
+
+           IF NOT 88-INPUT-FIN
+              PERFORM 2820-START-SCAN-AUTOS
+              PERFORM 2830-LEER-SIGUIENTE-AUTOS
+              PERFORM UNTIL 88-AUTOS-EOF
+                 IF VEH-COLOR = WS-INPUT
+                    PERFORM 2200-MOSTRAR
+                 END-IF
+                 PERFORM 2830-LEER-SIGUIENTE-AUTOS
+              END-PERFORM
+           END-IF.
+
+       2820-START-SCAN-AUTOS.
+           INITIALIZE VEH-REGISTRO.
+           MOVE LOW-VALUES TO ID-KEY-FD.
+
+           START AUTOS KEY IS NOT LESS THAN ID-KEY-FD.
+
+           EVALUATE TRUE
+               WHEN 88-AUTOS-OKEY
+                    CONTINUE
+               WHEN OTHER
+                    SET 88-AUTOS-EOF TO TRUE
+           END-EVALUATE.
+
+       2830-LEER-SIGUIENTE-AUTOS.
+           INITIALIZE VEH-REGISTRO.
+
+           READ AUTOS NEXT RECORD INTO VEH-REGISTRO.
+
+           EVALUATE TRUE
+               WHEN 88-AUTOS-OKEY
+                    CONTINUE
+               WHEN 88-AUTOS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+
+       2900-BUSCAR-MODELO.
+           DISPLAY "INGRESE MODELO. FINALIZAR = FIN"
+           ACCEPT WS-INPUT.
+
+           IF NOT 88-INPUT-FIN
+              PERFORM 2820-START-SCAN-AUTOS
+              PERFORM 2830-LEER-SIGUIENTE-AUTOS
+              PERFORM UNTIL 88-AUTOS-EOF
+                 IF VEH-MODELO = WS-INPUT
+                    PERFORM 2200-MOSTRAR
+                 END-IF
+                 PERFORM 2830-LEER-SIGUIENTE-AUTOS
+              END-PERFORM
+           END-IF.
+
        3000-FINALIZO.
 
            PERFORM 3100-CERRAR-ARCHIVOS.
