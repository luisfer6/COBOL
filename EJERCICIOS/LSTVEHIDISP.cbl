@@ -0,0 +1,214 @@
+      ******************************************************************
+      * LISTADO DE VEHICULOS DISPONIBLES
+      * RECORRE EL MAESTRO VEHICULOO Y EMITE UN RENGLON POR CADA
+      * VEHICULO CUYO VEH-ESTADO SEA DISPONIBLE, PARA QUE EL LOTE
+      * TENGA UN LISTADO RAPIDO DE LO QUE REALMENTE SIGUE A LA VENTA.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LSTVEHIDISP.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT VEHICULOO         ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\vehiculo
+      -    '.dat'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   RECORD KEY   IS VEH-CLAVE-FD
+                                   FILE STATUS  IS FS-VEHICULOO.
+
+           SELECT LISTADO            ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\VehiDisp
+      -    'onibles.txt'
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS  IS FS-LISTADO.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  VEHICULOO
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REGO-VEH-REGISTRO-FD.
+           03 VEH-CLAVE-FD               PIC X(05).
+           03 FILLER                     PIC X(61).
+
+       FD  LISTADO
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-LISTADO-FD                PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  FS-VEHICULOO                   PIC X(02) VALUE ' '.
+           88 88-FS-VEHICULOO-OK                     VALUE '00'.
+           88 88-FS-VEHICULOO-EOF                    VALUE '10'.
+
+       01  FS-LISTADO                     PIC X(02) VALUE ' '.
+           88 88-FS-LISTADO-OK                       VALUE '00'.
+
+       01  WS-CANT-LEIDOS                 PIC 9(05) VALUE 0.
+       01  WS-CANT-DISPONIBLES            PIC 9(05) VALUE 0.
+
+       COPY WAUTOS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIO.
+
+           PERFORM 2000-PROCESO UNTIL 88-FS-VEHICULOO-EOF.
+
+           PERFORM 3000-FINALIZAR.
+
+           STOP RUN.
+
+       1000-INICIO.
+
+           PERFORM 1100-ABRIR-ARCHIVOS.
+
+           PERFORM 1200-LEER-VEHICULOO.
+
+       1000-FIN.
+           EXIT.
+
+       1100-ABRIR-ARCHIVOS.
+
+           OPEN INPUT VEHICULOO
+
+           EVALUATE TRUE
+               WHEN 88-FS-VEHICULOO-OK
+                    CONTINUE
+               WHEN 88-FS-VEHICULOO-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN VEHICULOO'
+                    DISPLAY 'FILE STATUS: ' FS-VEHICULOO
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE
+
+           OPEN OUTPUT LISTADO
+
+           EVALUATE TRUE
+               WHEN 88-FS-LISTADO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN LISTADO'
+                    DISPLAY 'FILE STATUS: ' FS-LISTADO
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE.
+
+       1100-FIN.
+           EXIT.
+
+       1200-LEER-VEHICULOO.
+
+           READ VEHICULOO INTO VEH-REGISTRO
+
+           EVALUATE TRUE
+               WHEN 88-FS-VEHICULOO-OK
+                    ADD 1 TO WS-CANT-LEIDOS
+               WHEN 88-FS-VEHICULOO-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN READ VEHICULOO'
+                    DISPLAY 'FILE STATUS: ' FS-VEHICULOO
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE.
+
+       1200-FIN.
+           EXIT.
+
+       2000-PROCESO.
+
+           IF 88-VEH-DISPONIBLE
+              PERFORM 2100-GRABAR-DISPONIBLE
+           END-IF.
+
+           PERFORM 1200-LEER-VEHICULOO.
+
+       2000-FIN.
+           EXIT.
+
+       2100-GRABAR-DISPONIBLE.
+
+           MOVE SPACES              TO REG-LISTADO-FD.
+           MOVE VEH-ID              TO REG-LISTADO-FD (01:05).
+           MOVE VEH-PATENTE         TO REG-LISTADO-FD (07:09).
+           MOVE VEH-MARCA           TO REG-LISTADO-FD (17:08).
+           MOVE VEH-COLOR           TO REG-LISTADO-FD (26:08).
+           MOVE VEH-MODELO          TO REG-LISTADO-FD (35:09).
+
+           WRITE REG-LISTADO-FD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-LISTADO-OK
+                    ADD 1 TO WS-CANT-DISPONIBLES
+               WHEN OTHER
+                    DISPLAY 'ERROR EN WRITE LISTADO FS: ' FS-LISTADO
+                    PERFORM 3000-FINALIZAR
+                    STOP RUN
+           END-EVALUATE
+
+           DISPLAY 'DISPONIBLE - PATENTE: ' VEH-PATENTE
+                   ' MARCA: '                VEH-MARCA
+                   ' MODELO: '               VEH-MODELO.
+
+       2100-FIN.
+           EXIT.
+
+       3000-FINALIZAR.
+
+           PERFORM 3100-CERRAR-ARCHIVOS.
+
+           PERFORM 3200-TOTALES-CONTROL.
+
+       3000-FIN.
+           EXIT.
+
+       3100-CERRAR-ARCHIVOS.
+
+           CLOSE VEHICULOO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-VEHICULOO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN CLOSE VEHICULOO FS: ' FS-VEHICULOO
+           END-EVALUATE.
+
+           CLOSE LISTADO.
+
+           EVALUATE TRUE
+               WHEN 88-FS-LISTADO-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN CLOSE LISTADO FS: ' FS-LISTADO
+           END-EVALUATE.
+
+       3100-FIN.
+           EXIT.
+
+       3200-TOTALES-CONTROL.
+
+           DISPLAY ' '.
+           DISPLAY '**************************************************'.
+           DISPLAY '  RESUMEN VEHICULOS DISPONIBLES EN EL LOTE'.
+           DISPLAY '**************************************************'.
+           DISPLAY 'CANT. VEHICULOS LEIDOS     : ' WS-CANT-LEIDOS.
+           DISPLAY 'CANT. VEHICULOS DISPONIBLES: ' WS-CANT-DISPONIBLES.
+           DISPLAY '**************************************************'.
+
+       3200-FIN.
+           EXIT.
+
+       END PROGRAM LSTVEHIDISP.
