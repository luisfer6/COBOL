@@ -0,0 +1,552 @@
+      ******************************************************************
+      * PROGRAMA DE MANTENIMIENTO DEL MAESTRO DE REGISTRO CIVIL
+      * ACTUALIZA REG-CIVIL (MAESTRO INDEXADO POR CIVIL-ID) A PARTIR DE
+      * UN ARCHIVO DE NOVEDADES (ALTA / MATRIMONIO / DIVORCIO / VIUDEZ).
+      * POR CADA NOVEDAD DE MATRIMONIO, DIVORCIO O VIUDEZ APLICADA SE
+      * GENERA UNA NOVEDAD DE CLINOV (COD-CAMPO 06 - MARITAL-STATUS)
+      * PARA QUE TSTABMCLI SINCRONICE CLI-MARITAL-STATUS EN CLIENTES.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABMCIVIL.
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+       INPUT-OUTPUT SECTION.
+      *--------------------
+
+       FILE-CONTROL.
+      *------------
+
+           SELECT CIVIL              ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\Civil.da
+      -    't'
+                                      ORGANIZATION IS INDEXED
+                                      ACCESS MODE  IS RANDOM
+                                      RECORD KEY   IS REG-CIVIL-KEY-FD
+                                      FILE STATUS  IS FS-CIVIL.
+
+           SELECT CIVILNOV           ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\CivilNov
+      -    '.txt'
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS  IS FS-CIVILNOV.
+
+           SELECT CIVILNOVRECH       ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\CivilNov
+      -    'Rech.txt'
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS  IS FS-CIVILNOVRECH.
+
+           SELECT CLINOV             ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\CLINOV.D
+      -    'AT'
+                                      ORGANIZATION IS LINE SEQUENTIAL
+                                      FILE STATUS  IS FS-CLINOV.
+
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *------------
+
+       FD  CIVIL
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CIVIL-FD.
+           03 REG-CIVIL-KEY-FD            PIC 9(10).
+           03 FILLER                      PIC X(22).
+
+       FD  CIVILNOV
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CIVILNOV-FD                PIC X(31).
+
+       FD  CIVILNOVRECH
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CIVILNOVRECH-FD            PIC X(31).
+
+       FD  CLINOV
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CLINOV-FD                  PIC X(289).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROGRAMA                   PIC X(20) VALUE 'ABMCIVIL'.
+
+       77  FS-CIVIL                       PIC X(02) VALUE ' '.
+           88 88-FS-CIVIL-OK                        VALUE '00'.
+           88 88-FS-CIVIL-NOKEY                     VALUE '23'.
+
+       77  FS-CIVILNOV                    PIC X(02) VALUE ' '.
+           88 88-FS-CIVILNOV-OK                     VALUE '00'.
+           88 88-FS-CIVILNOV-EOF                    VALUE '10'.
+
+       77  FS-CIVILNOVRECH                PIC X(02) VALUE ' '.
+           88 88-FS-CIVILNOVRECH-OK                 VALUE '00'.
+
+       77  FS-CLINOV                      PIC X(02) VALUE ' '.
+           88 88-FS-CLINOV-OK                       VALUE '00'.
+           88 88-FS-CLINOV-EXISTE                   VALUE '05'.
+           88 88-FS-CLINOV-NOEXISTE                 VALUE '35'.
+
+       77  WS-CANT-LEIDAS                 PIC 9(09) VALUE 0.
+       77  WS-CANT-ALTAS                  PIC 9(09) VALUE 0.
+       77  WS-CANT-MATRIMONIOS            PIC 9(09) VALUE 0.
+       77  WS-CANT-DIVORCIOS              PIC 9(09) VALUE 0.
+       77  WS-CANT-VIUDEZ                 PIC 9(09) VALUE 0.
+       77  WS-CANT-RECHAZADAS             PIC 9(09) VALUE 0.
+       77  WS-CANT-SYNC-CLINOV            PIC 9(09) VALUE 0.
+
+       77  WS-PARRAFO                     PIC X(50) VALUE ' '.
+       77  WS-MJE-ERROR                   PIC X(60) VALUE ' '.
+
+       COPY WCANCELA.
+
+       COPY WREGCIVIL.
+
+       COPY WCIVILNOV.
+
+       COPY WCLINOV.
+
+       PROCEDURE DIVISION.
+      *-------------------
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIO.
+
+           PERFORM 2000-PROCESO UNTIL 88-FS-CIVILNOV-EOF.
+
+           PERFORM 3000-FINALIZA.
+
+           STOP RUN.
+
+       1000-INICIO.
+
+           MOVE CTE-PROGRAMA               TO WCANCELA-PROGRAMA.
+
+           PERFORM 1100-ABRO-ARCHIVOS.
+
+           PERFORM 1200-LEO-CIVILNOV.
+
+       FIN-1000.
+           EXIT.
+
+       1100-ABRO-ARCHIVOS.
+
+           OPEN I-O CIVIL.
+
+           EVALUATE TRUE
+               WHEN 88-FS-CIVIL-OK
+                    CONTINUE
+               WHEN OTHER
+                    MOVE '1100-ABRO-ARCHIVOS' TO WS-PARRAFO
+                    MOVE 'CIVIL'              TO WCANCELA-RECURSO
+                    MOVE 'OPEN'               TO WCANCELA-OPERACION
+                    MOVE FS-CIVIL             TO WCANCELA-CODRET
+                    MOVE 'ERROR EN OPEN'      TO WCANCELA-MENSAJE
+                    MOVE WS-PARRAFO           TO WCANCELA-PARRAFO
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+           OPEN INPUT CIVILNOV.
+
+           EVALUATE TRUE
+               WHEN 88-FS-CIVILNOV-OK
+                    CONTINUE
+               WHEN 88-FS-CIVILNOV-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE '1100-ABRO-ARCHIVOS' TO WS-PARRAFO
+                    MOVE 'CIVILNOV'           TO WCANCELA-RECURSO
+                    MOVE 'OPEN'               TO WCANCELA-OPERACION
+                    MOVE FS-CIVILNOV          TO WCANCELA-CODRET
+                    MOVE 'ERROR EN OPEN'      TO WCANCELA-MENSAJE
+                    MOVE WS-PARRAFO           TO WCANCELA-PARRAFO
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+           OPEN OUTPUT CIVILNOVRECH.
+
+           EVALUATE TRUE
+               WHEN 88-FS-CIVILNOVRECH-OK
+                    CONTINUE
+               WHEN OTHER
+                    MOVE '1100-ABRO-ARCHIVOS' TO WS-PARRAFO
+                    MOVE 'CIVILNOVRECH'       TO WCANCELA-RECURSO
+                    MOVE 'OPEN'               TO WCANCELA-OPERACION
+                    MOVE FS-CIVILNOVRECH      TO WCANCELA-CODRET
+                    MOVE 'ERROR EN OPEN'      TO WCANCELA-MENSAJE
+                    MOVE WS-PARRAFO           TO WCANCELA-PARRAFO
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+      *--------------------------------------------------------------
+      * CLINOV ES LA COLA DE NOVEDADES QUE TSTABMCLI VA A CONSUMIR EN
+      * SU PROXIMA CORRIDA. SE ABRE EN EXTEND (SE CREA CON OUTPUT LA
+      * PRIMERA VEZ, MISMO CRITERIO USADO EN CANCELA PARA SU LOG).
+      *--------------------------------------------------------------
+           OPEN EXTEND CLINOV.
+
+           EVALUATE TRUE
+               WHEN 88-FS-CLINOV-OK
+               WHEN 88-FS-CLINOV-EXISTE
+                    CONTINUE
+               WHEN 88-FS-CLINOV-NOEXISTE
+                    OPEN OUTPUT CLINOV
+                    IF NOT 88-FS-CLINOV-OK
+                       MOVE '1100-ABRO-ARCHIVOS' TO WS-PARRAFO
+                       MOVE 'CLINOV'             TO WCANCELA-RECURSO
+                       MOVE 'OPEN'               TO WCANCELA-OPERACION
+                       MOVE FS-CLINOV            TO WCANCELA-CODRET
+                       MOVE 'ERROR EN OPEN'      TO WCANCELA-MENSAJE
+                       MOVE WS-PARRAFO           TO WCANCELA-PARRAFO
+                       PERFORM 99999-CANCELO
+                    END-IF
+               WHEN OTHER
+                    MOVE '1100-ABRO-ARCHIVOS' TO WS-PARRAFO
+                    MOVE 'CLINOV'             TO WCANCELA-RECURSO
+                    MOVE 'OPEN'               TO WCANCELA-OPERACION
+                    MOVE FS-CLINOV            TO WCANCELA-CODRET
+                    MOVE 'ERROR EN OPEN'      TO WCANCELA-MENSAJE
+                    MOVE WS-PARRAFO           TO WCANCELA-PARRAFO
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       FIN-1100.
+           EXIT.
+
+       1200-LEO-CIVILNOV.
+
+           INITIALIZE CIVILNOV-REG.
+
+           READ CIVILNOV INTO CIVILNOV-REG
+
+           EVALUATE TRUE
+               WHEN 88-FS-CIVILNOV-OK
+                    ADD 1                  TO WS-CANT-LEIDAS
+               WHEN 88-FS-CIVILNOV-EOF
+                    CONTINUE
+               WHEN OTHER
+                    MOVE '1200-LEO-CIVILNOV'  TO WS-PARRAFO
+                    MOVE 'CIVILNOV'           TO WCANCELA-RECURSO
+                    MOVE 'READ'               TO WCANCELA-OPERACION
+                    MOVE FS-CIVILNOV          TO WCANCELA-CODRET
+                    MOVE 'ERROR EN READ'      TO WCANCELA-MENSAJE
+                    MOVE WS-PARRAFO           TO WCANCELA-PARRAFO
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       FIN-1200.
+           EXIT.
+
+       2000-PROCESO.
+
+           PERFORM 2100-BUSCO-CIVIL.
+
+           MOVE ' '                      TO WS-MJE-ERROR.
+
+           EVALUATE TRUE
+               WHEN 88-CIVILNOV-ES-ALTA
+                    IF 88-FS-CIVIL-OK
+                       MOVE 'ALTA DE UN REGISTRO YA EXISTENTE'
+                                          TO WS-MJE-ERROR
+                    ELSE
+                       PERFORM 2200-APLICA-ALTA
+                    END-IF
+
+               WHEN 88-CIVILNOV-ES-MATRIMONIO
+                    IF 88-FS-CIVIL-NOKEY
+                       MOVE 'MATRIMONIO DE UN REGISTRO INEXISTENTE'
+                                          TO WS-MJE-ERROR
+                    ELSE
+                       PERFORM 2300-APLICA-MATRIMONIO
+                    END-IF
+
+               WHEN 88-CIVILNOV-ES-DIVORCIO
+                    IF 88-FS-CIVIL-NOKEY
+                       MOVE 'DIVORCIO DE UN REGISTRO INEXISTENTE'
+                                          TO WS-MJE-ERROR
+                    ELSE
+                       IF NOT 88-CIVIL-CASADX
+                          MOVE 'DIVORCIO DE UN REGISTRO NO CASADO'
+                                          TO WS-MJE-ERROR
+                       ELSE
+                          PERFORM 2400-APLICA-DIVORCIO
+                       END-IF
+                    END-IF
+
+               WHEN 88-CIVILNOV-ES-VIUDEZ
+                    IF 88-FS-CIVIL-NOKEY
+                       MOVE 'VIUDEZ DE UN REGISTRO INEXISTENTE'
+                                          TO WS-MJE-ERROR
+                    ELSE
+                       IF NOT 88-CIVIL-CASADX
+                          MOVE 'VIUDEZ DE UN REGISTRO NO CASADO'
+                                          TO WS-MJE-ERROR
+                       ELSE
+                          PERFORM 2500-APLICA-VIUDEZ
+                       END-IF
+                    END-IF
+
+               WHEN OTHER
+                    MOVE 'CODIGO DE NOVEDAD INVALIDO'
+                                          TO WS-MJE-ERROR
+           END-EVALUATE.
+
+           IF WS-MJE-ERROR NOT = ' '
+              PERFORM 2900-RECHAZO-NOVEDAD
+           END-IF.
+
+           PERFORM 1200-LEO-CIVILNOV.
+
+       FIN-2000.
+           EXIT.
+
+       2100-BUSCO-CIVIL.
+
+           INITIALIZE REG-CIVIL
+                      REG-CIVIL-FD.
+
+           MOVE CIVILNOV-ID               TO REG-CIVIL-KEY-FD.
+
+           READ CIVIL INTO REG-CIVIL
+
+           EVALUATE TRUE
+               WHEN 88-FS-CIVIL-OK
+                    CONTINUE
+               WHEN 88-FS-CIVIL-NOKEY
+                    INITIALIZE REG-CIVIL
+                    MOVE CIVILNOV-ID       TO CIVIL-ID
+               WHEN OTHER
+                    MOVE '2100-BUSCO-CIVIL'  TO WS-PARRAFO
+                    MOVE 'CIVIL'             TO WCANCELA-RECURSO
+                    MOVE 'READ'              TO WCANCELA-OPERACION
+                    MOVE FS-CIVIL            TO WCANCELA-CODRET
+                    MOVE 'ERROR EN READ'     TO WCANCELA-MENSAJE
+                    MOVE WS-PARRAFO          TO WCANCELA-PARRAFO
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       FIN-2100.
+           EXIT.
+
+       2200-APLICA-ALTA.
+
+           MOVE CIVILNOV-ID               TO CIVIL-ID.
+           MOVE CIVILNOV-GENERO           TO CIVIL-GENERO.
+           MOVE 1                         TO CIVIL-ESTADO-CIVIL.
+           MOVE CIVILNOV-FECHA-EVENTO     TO CIVIL-FECHA-EVENTO.
+
+           DISPLAY 'ALTA REGISTRO CIVIL   : ' CIVIL-ID.
+
+           PERFORM 2600-GRABO-CIVIL.
+
+           ADD 1                          TO WS-CANT-ALTAS.
+
+       FIN-2200.
+           EXIT.
+
+       2300-APLICA-MATRIMONIO.
+
+           MOVE 2                         TO CIVIL-ESTADO-CIVIL.
+           MOVE CIVILNOV-CONYUGE-ID       TO CIVIL-CONYUGE-ID.
+           MOVE CIVILNOV-FECHA-EVENTO     TO CIVIL-FECHA-EVENTO.
+
+           DISPLAY 'MATRIMONIO REGISTRO   : ' CIVIL-ID.
+
+           PERFORM 2700-REGRABO-CIVIL.
+
+           PERFORM 2800-GENERO-SYNC-CLINOV.
+
+           ADD 1                          TO WS-CANT-MATRIMONIOS.
+
+       FIN-2300.
+           EXIT.
+
+       2400-APLICA-DIVORCIO.
+
+           MOVE 3                         TO CIVIL-ESTADO-CIVIL.
+           MOVE CIVILNOV-FECHA-EVENTO     TO CIVIL-FECHA-EVENTO.
+
+           DISPLAY 'DIVORCIO REGISTRO     : ' CIVIL-ID.
+
+           PERFORM 2700-REGRABO-CIVIL.
+
+           PERFORM 2800-GENERO-SYNC-CLINOV.
+
+           ADD 1                          TO WS-CANT-DIVORCIOS.
+
+       FIN-2400.
+           EXIT.
+
+       2500-APLICA-VIUDEZ.
+
+           MOVE 4                         TO CIVIL-ESTADO-CIVIL.
+           MOVE CIVILNOV-FECHA-EVENTO     TO CIVIL-FECHA-EVENTO.
+
+           DISPLAY 'VIUDEZ REGISTRO       : ' CIVIL-ID.
+
+           PERFORM 2700-REGRABO-CIVIL.
+
+           PERFORM 2800-GENERO-SYNC-CLINOV.
+
+           ADD 1                          TO WS-CANT-VIUDEZ.
+
+       FIN-2500.
+           EXIT.
+
+       2600-GRABO-CIVIL.
+
+           MOVE REG-CIVIL                 TO REG-CIVIL-FD.
+
+           WRITE REG-CIVIL-FD
+
+           EVALUATE TRUE
+               WHEN 88-FS-CIVIL-OK
+                    CONTINUE
+               WHEN OTHER
+                    MOVE '2600-GRABO-CIVIL'  TO WS-PARRAFO
+                    MOVE 'CIVIL'             TO WCANCELA-RECURSO
+                    MOVE 'WRITE'             TO WCANCELA-OPERACION
+                    MOVE FS-CIVIL            TO WCANCELA-CODRET
+                    MOVE 'ERROR EN WRITE'    TO WCANCELA-MENSAJE
+                    MOVE WS-PARRAFO          TO WCANCELA-PARRAFO
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       FIN-2600.
+           EXIT.
+
+       2700-REGRABO-CIVIL.
+
+           MOVE REG-CIVIL                 TO REG-CIVIL-FD.
+
+           REWRITE REG-CIVIL-FD
+
+           EVALUATE TRUE
+               WHEN 88-FS-CIVIL-OK
+                    CONTINUE
+               WHEN OTHER
+                    MOVE '2700-REGRABO-CIVIL' TO WS-PARRAFO
+                    MOVE 'CIVIL'              TO WCANCELA-RECURSO
+                    MOVE 'REWRITE'            TO WCANCELA-OPERACION
+                    MOVE FS-CIVIL             TO WCANCELA-CODRET
+                    MOVE 'ERROR EN REWRITE'   TO WCANCELA-MENSAJE
+                    MOVE WS-PARRAFO           TO WCANCELA-PARRAFO
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       FIN-2700.
+           EXIT.
+
+      *--------------------------------------------------------------
+      * GENERA UNA NOVEDAD DE CLINOV (COD-CAMPO 06, MARITAL-STATUS)
+      * PARA QUE TSTABMCLI SINCRONICE CLI-MARITAL-STATUS EN SU PROXIMA
+      * CORRIDA. NO SE ESCRIBE CLIENTES DESDE ESTE PROGRAMA - EL UNICO
+      * PROGRAMA QUE MANTIENE EL MAESTRO DE CLIENTES ES TSTABMCLI.
+      *--------------------------------------------------------------
+       2800-GENERO-SYNC-CLINOV.
+
+           INITIALIZE REG-CLINOV.
+
+           MOVE CIVIL-ID                  TO CLINOV-ID.
+           SET  88-COD-ES-MODIFICACION    TO TRUE.
+           SET  88-MOD-MARITAL-STATUS     TO TRUE.
+           MOVE CIVIL-ESTADO-CIVIL        TO CLINOV-DATO.
+           MOVE 0                         TO CLINOV-CANT-ADICIONALES.
+           MOVE CTE-PROGRAMA              TO CLINOV-USUARIO.
+
+           MOVE REG-CLINOV                TO REG-CLINOV-FD.
+
+           WRITE REG-CLINOV-FD
+
+           EVALUATE TRUE
+               WHEN 88-FS-CLINOV-OK
+                    ADD 1                 TO WS-CANT-SYNC-CLINOV
+               WHEN OTHER
+                    MOVE '2800-GENERO-SYNC-CLINOV' TO WS-PARRAFO
+                    MOVE 'CLINOV'             TO WCANCELA-RECURSO
+                    MOVE 'WRITE'              TO WCANCELA-OPERACION
+                    MOVE FS-CLINOV            TO WCANCELA-CODRET
+                    MOVE 'ERROR EN WRITE'     TO WCANCELA-MENSAJE
+                    MOVE WS-PARRAFO           TO WCANCELA-PARRAFO
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       FIN-2800.
+           EXIT.
+
+       2900-RECHAZO-NOVEDAD.
+
+           DISPLAY 'NOVEDAD RECHAZADA - ID: ' CIVILNOV-ID.
+           DISPLAY 'MOTIVO: ' WS-MJE-ERROR.
+
+           WRITE REG-CIVILNOVRECH-FD      FROM CIVILNOV-REG
+
+           EVALUATE TRUE
+               WHEN 88-FS-CIVILNOVRECH-OK
+                    ADD 1                 TO WS-CANT-RECHAZADAS
+               WHEN OTHER
+                    MOVE '2900-RECHAZO-NOVEDAD' TO WS-PARRAFO
+                    MOVE 'CIVILNOVRECH'      TO WCANCELA-RECURSO
+                    MOVE 'WRITE'             TO WCANCELA-OPERACION
+                    MOVE FS-CIVILNOVRECH     TO WCANCELA-CODRET
+                    MOVE 'ERROR EN WRITE'    TO WCANCELA-MENSAJE
+                    MOVE WS-PARRAFO          TO WCANCELA-PARRAFO
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+
+       FIN-2900.
+           EXIT.
+
+       3000-FINALIZA.
+
+           PERFORM 3100-CIERRO-ARCHIVOS.
+
+           PERFORM 3200-TOTALES-CONTROL.
+
+       FIN-3000.
+           EXIT.
+
+       3100-CIERRO-ARCHIVOS.
+
+           CLOSE CIVIL.
+           CLOSE CIVILNOV.
+           CLOSE CIVILNOVRECH.
+           CLOSE CLINOV.
+
+       FIN-3100.
+           EXIT.
+
+       3200-TOTALES-CONTROL.
+
+           DISPLAY '**************************************************'.
+           DISPLAY '   TOTALES DE CONTROL PROGRAMA ' CTE-PROGRAMA.
+           DISPLAY '**************************************************'.
+           DISPLAY 'NOVEDADES LEIDAS           : ' WS-CANT-LEIDAS.
+           DISPLAY 'ALTAS                      : ' WS-CANT-ALTAS.
+           DISPLAY 'MATRIMONIOS                : ' WS-CANT-MATRIMONIOS.
+           DISPLAY 'DIVORCIOS                  : ' WS-CANT-DIVORCIOS.
+           DISPLAY 'VIUDEZ                     : ' WS-CANT-VIUDEZ.
+           DISPLAY 'NOVEDADES RECHAZADAS       : ' WS-CANT-RECHAZADAS.
+           DISPLAY 'NOVEDADES CLINOV GENERADAS : ' WS-CANT-SYNC-CLINOV.
+           DISPLAY '**************************************************'.
+
+       FIN-3200.
+           EXIT.
+
+       99999-CANCELO.
+
+           PERFORM 3100-CIERRO-ARCHIVOS.
+
+           CALL 'CANCELA' USING WCANCELA.
+
+           STOP RUN.
+
+       FIN-99999.
+           EXIT.
+
+       END PROGRAM ABMCIVIL.
