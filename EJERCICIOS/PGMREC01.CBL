@@ -23,6 +23,12 @@
                                  ORGANIZATION IS LINE SEQUENTIAL
                                  FILE STATUS  IS FS-RESXDIA.
 
+           SELECT CHECKPT        ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\CHECKPT.
+      -    'txt'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS FS-CHECKPT.
+
        DATA DIVISION.
 
        FILE SECTION.
@@ -36,6 +42,10 @@
       *    BLOCK 0.
        01  RESUMEN-RECAUDACION-FD     PIC X(37).
 
+       FD  CHECKPT
+           RECORDING MODE IS F.
+       01  CHECKPOINT-FD              PIC X(138).
+
        WORKING-STORAGE SECTION.
 
        77  FS-RECDIAR                    PIC X(02)      VALUE ' '.
@@ -45,6 +55,29 @@
        77  FS-RESXDIA                    PIC X(02)      VALUE ' '.
            88 88-FS-RESUMENXDIA-OK                      VALUE '00'.
 
+       77  FS-CHECKPT                    PIC X(02)      VALUE ' '.
+           88 88-FS-CHECKPT-OK                          VALUE '00'.
+           88 88-FS-CHECKPT-EOF                          VALUE '10'.
+
+       01  WS-CHECKPT-INTERVALO          PIC 9(05)      VALUE 500.
+       01  WS-CHECKPT-EXISTE             PIC X          VALUE 'N'.
+           88 88-CHECKPT-EXISTE                         VALUE 'Y'.
+       01  WS-CHECKPT-SALTADOS           PIC 9(13)V99   VALUE 0.
+       01  WS-CHECKPOINT-REG.
+           05 CKPT-LEIDOS                PIC 9(13)V99.
+           05 CKPT-COD-CAJERO-ANT        PIC 9(03).
+           05 CKPT-FECHA-ANT             PIC X(10).
+           05 CKPT-ACUM-FECHA            PIC 9(13)V99.
+           05 CKPT-ACUM-CAJERO           PIC 9(13)V99.
+           05 CKPT-ACUM-GENERAL          PIC 9(13)V99.
+           05 CKPT-ACUM-ENTRADA          PIC 9(13)V99.
+           05 CKPT-CONTADOR-FECHA        PIC 9(05).
+           05 CKPT-CONTADOR-CAJERO       PIC 9(05).
+           05 CKPT-CONTADOR-GENERAL      PIC 9(05).
+           05 CKPT-GRABADOS              PIC 9(13)V99.
+           05 CKPT-FECHA-MIN             PIC X(10).
+           05 CKPT-FECHA-MAX             PIC X(10).
+
        77  WS-LEIDOS-RECDIAR             PIC  9(13)V99  VALUE 0.
        77  WS-LEIDOS-RECDIAR-ED          PIC  Z.ZZZ.ZZ9.
 
@@ -95,15 +128,55 @@
 
        1000-INICIO.
 
-           PERFORM 1100-ABRIR-ARCHIVOS.
+           PERFORM 1050-VERIFICAR-CHECKPOINT.
 
-           PERFORM 1110-READ-RECAUDACION-DIARIA.
+           PERFORM 1100-ABRIR-ARCHIVOS.
 
-           IF 88-FS-RECAUDACION-DIARIA-OK
-              MOVE CLAVE-RECAUDACION IN RECAUDACION-REG
-                                        TO CLAVE-RECAUDACION-ANT
+           IF 88-CHECKPT-EXISTE
+              PERFORM 1120-REPOSICIONAR-RECDIAR
+              PERFORM 1110-READ-RECAUDACION-DIARIA
+              MOVE CKPT-COD-CAJERO-ANT TO COD-CAJERO-ANT
+              MOVE CKPT-FECHA-ANT      TO FECHA-RECAUDACION-ANT
+           ELSE
+              PERFORM 1110-READ-RECAUDACION-DIARIA
+              IF 88-FS-RECAUDACION-DIARIA-OK
+                 MOVE CLAVE-RECAUDACION IN RECAUDACION-REG
+                                           TO CLAVE-RECAUDACION-ANT
+              END-IF
            END-IF.
 
+      ******************************************************************
+      *    Si existe checkpoint de una corrida anterior interrumpida,  *
+      *    se restauran acumuladores y contadores desde ese punto      *
+      ******************************************************************
+       1050-VERIFICAR-CHECKPOINT.
+
+           OPEN INPUT CHECKPT
+
+           EVALUATE TRUE
+               WHEN 88-FS-CHECKPT-OK
+                    READ CHECKPT INTO WS-CHECKPOINT-REG
+                    IF 88-FS-CHECKPT-OK
+                       SET 88-CHECKPT-EXISTE TO TRUE
+                       MOVE CKPT-LEIDOS      TO WS-LEIDOS-RECDIAR
+                       MOVE CKPT-ACUM-FECHA  TO ACUM-FECHA
+                       MOVE CKPT-ACUM-CAJERO TO ACUM-CAJERO
+                       MOVE CKPT-ACUM-GENERAL TO ACUM-GENERAL
+                       MOVE CKPT-ACUM-ENTRADA TO ACUM-ENTRADA
+                       MOVE CKPT-CONTADOR-FECHA  TO CONTADOR-FECHA
+                       MOVE CKPT-CONTADOR-CAJERO TO CONTADOR-CAJERO
+                       MOVE CKPT-CONTADOR-GENERAL TO CONTADOR-GENERAL
+                       MOVE CKPT-GRABADOS    TO WS-GRABADOS-RESXADIA
+                       MOVE CKPT-FECHA-MIN   TO WS-FECHA-MIN-E
+                       MOVE CKPT-FECHA-MAX   TO WS-FECHA-MAX-E
+                       DISPLAY 'CHECKPOINT ENCONTRADO, REANUDANDO'
+                       DISPLAY 'DESDE EL REGISTRO: ' CKPT-LEIDOS
+                    END-IF
+                    CLOSE CHECKPT
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+
        1100-ABRIR-ARCHIVOS.
 
            OPEN INPUT RECDIAR
@@ -120,7 +193,11 @@
                     STOP RUN
            END-EVALUATE
 
-           OPEN OUTPUT RESXDIA
+           IF 88-CHECKPT-EXISTE
+              OPEN EXTEND RESXDIA
+           ELSE
+              OPEN OUTPUT RESXDIA
+           END-IF
 
            EVALUATE TRUE
                WHEN 88-FS-RESUMENXDIA-OK
@@ -131,6 +208,21 @@
                     DISPLAY 'SE CANCELA EL PROCESO '
                     STOP RUN
            END-EVALUATE.
+
+      ******************************************************************
+      *    Salta los registros ya procesados en una corrida anterior   *
+      ******************************************************************
+       1120-REPOSICIONAR-RECDIAR.
+
+           MOVE 0 TO WS-CHECKPT-SALTADOS.
+
+           PERFORM UNTIL WS-CHECKPT-SALTADOS >= CKPT-LEIDOS
+                          OR 88-FS-RECAUDACION-DIARIA-EOF
+              READ RECDIAR INTO RECAUDACION-REG
+              IF 88-FS-RECAUDACION-DIARIA-OK
+                 ADD 1 TO WS-CHECKPT-SALTADOS
+              END-IF
+           END-PERFORM.
       ******************************************************************
       *    Se hacen dos display para ver si hubo fallas  en ADD        *
       ******************************************************************
@@ -161,6 +253,11 @@
                        MOVE FECHA-RECAUDACION IN RECAUDACION-REG
                                                  TO WS-FECHA-MAX-E
                     END-IF
+
+                    IF FUNCTION MOD(WS-LEIDOS-RECDIAR
+                                     WS-CHECKPT-INTERVALO) = 0
+                       PERFORM 1130-GRABAR-CHECKPOINT
+                    END-IF
                WHEN 88-FS-RECAUDACION-DIARIA-EOF
                     CONTINUE
 
@@ -169,6 +266,35 @@
                     DISPLAY 'SE CANCELA EL PROCESO     '
                     STOP RUN
            END-EVALUATE.
+
+      ******************************************************************
+      *    Graba (o re-graba) el checkpoint con el estado actual       *
+      ******************************************************************
+       1130-GRABAR-CHECKPOINT.
+
+           MOVE WS-LEIDOS-RECDIAR       TO CKPT-LEIDOS
+           MOVE COD-CAJERO-ANT          TO CKPT-COD-CAJERO-ANT
+           MOVE FECHA-RECAUDACION-ANT   TO CKPT-FECHA-ANT
+           MOVE ACUM-FECHA              TO CKPT-ACUM-FECHA
+           MOVE ACUM-CAJERO             TO CKPT-ACUM-CAJERO
+           MOVE ACUM-GENERAL            TO CKPT-ACUM-GENERAL
+           MOVE ACUM-ENTRADA            TO CKPT-ACUM-ENTRADA
+           MOVE CONTADOR-FECHA          TO CKPT-CONTADOR-FECHA
+           MOVE CONTADOR-CAJERO         TO CKPT-CONTADOR-CAJERO
+           MOVE CONTADOR-GENERAL        TO CKPT-CONTADOR-GENERAL
+           MOVE WS-GRABADOS-RESXADIA    TO CKPT-GRABADOS
+           MOVE WS-FECHA-MIN-E          TO CKPT-FECHA-MIN
+           MOVE WS-FECHA-MAX-E          TO CKPT-FECHA-MAX
+
+           OPEN OUTPUT CHECKPT
+
+           EVALUATE TRUE
+               WHEN 88-FS-CHECKPT-OK
+                    WRITE CHECKPOINT-FD FROM WS-CHECKPOINT-REG
+                    CLOSE CHECKPT
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN CHECKPT FS: ' FS-CHECKPT
+           END-EVALUATE.
       ******************************************************************
       *    Se hace un display Grabados para verlo al ejecutar CBL      *
       ******************************************************************
@@ -265,8 +391,18 @@
            PERFORM 2100-CORTE-CAJERO.
 
            PERFORM 3100-TOTALES-CONTROL.
+           PERFORM 3150-BORRAR-CHECKPOINT.
            PERFORM 3200-CIERRO-ARCHIVOS.
 
+       3150-BORRAR-CHECKPOINT.
+
+      *    El corte termino OK: se limpia el checkpoint para que la
+      *    proxima corrida comience desde el principio.
+           OPEN OUTPUT CHECKPT
+           IF 88-FS-CHECKPT-OK
+              CLOSE CHECKPT
+           END-IF.
+
        3100-TOTALES-CONTROL.
 
            MOVE WS-LEIDOS-RECDIAR        TO WS-LEIDOS-RECDIAR-ED.
