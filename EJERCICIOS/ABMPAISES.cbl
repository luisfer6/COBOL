@@ -0,0 +1,475 @@
+      ******************************************************************
+      * PROGRAMA DE MANTENIMIENTO DE LA TABLA DE CODIGOS DE PAIS
+      * ACTUALIZACION DE PAISES.TXT A PARTIR DE UN ARCHIVO DE
+      * NOVEDADES (ALTA / BAJA / MODIFICACION)
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ABMPAISES.
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+       INPUT-OUTPUT SECTION.
+      *--------------------
+
+       FILE-CONTROL.
+      *------------
+
+           SELECT PAISES             ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\paises.t
+      -    'xt'
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS  IS FS-PAISES.
+
+           SELECT PAISNOV            ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\PaisNov.
+      -    'txt'
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS  IS FS-PAISNOV.
+
+           SELECT PAISACT            ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\PaisAct.
+      -    'txt'
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS  IS FS-PAISACT.
+
+           SELECT PAISNOVRECH        ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\PaisNov
+      -    'Rech.txt'
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS  IS FS-PAISNOVRECH.
+
+
+       DATA DIVISION.
+      *-------------
+       FILE SECTION.
+      *------------
+
+       FD  PAISES
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-PAISES-FD                  PIC X(52).
+
+       FD  PAISNOV
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-PAISNOV-FD                 PIC X(53).
+
+       FD  PAISACT
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-PAISACT-FD                 PIC X(52).
+
+       FD  PAISNOVRECH
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-PAISNOVRECH-FD             PIC X(53).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  WS-PROGRAMA                    PIC X(09) VALUE 'ABMPAISES'.
+       77  FS-PAISES                      PIC X(02) VALUE ' '.
+       77  FS-PAISNOV                     PIC X(02) VALUE ' '.
+       77  FS-PAISACT                     PIC X(02) VALUE ' '.
+       77  FS-PAISNOVRECH                 PIC X(02) VALUE ' '.
+       77  WS-CANT-LEIDOS-PAISES          PIC 9(09) VALUE 0.
+       77  WS-CANT-LEIDOS-NOV             PIC 9(09) VALUE 0.
+       77  WS-CANT-GRABADOS-PAISACT       PIC 9(09) VALUE 0.
+       77  WS-CANT-GRABADOS-ALTA          PIC 9(09) VALUE 0.
+       77  WS-CANT-GRABADOS-MODIF         PIC 9(09) VALUE 0.
+       77  WS-CANT-BAJAS                  PIC 9(09) VALUE 0.
+       77  WS-CANT-NOV-RECHAZADAS         PIC 9(09) VALUE 0.
+       77  WS-ULTIMA-NOV-CLAVE            PIC X(02) VALUE LOW-VALUES.
+
+       COPY WCODPAIS.
+
+       COPY WPAISNOV.
+
+       01  PAISACT-REG.
+           05  PAISACT-CODIGO             PIC X(02).
+           05  PAISACT-NOMBRE             PIC X(50).
+
+
+       PROCEDURE DIVISION.
+      *-------------------
+       MAIN-PROCEDURE.
+
+           PERFORM 100-INICIO.
+
+           PERFORM 200-PROCESO
+             UNTIL ITPAIS-CODIGO = HIGH-VALUES
+               AND PAISNOV-CLAVE = HIGH-VALUES.
+
+           PERFORM 300-FINALIZO.
+
+           STOP RUN.
+
+       100-INICIO.
+
+           PERFORM 1000-ABRO-ARCHIVOS.
+
+           PERFORM 1100-LEO-PAISES.
+
+           PERFORM 2100-LEO-NOVEDAD.
+
+       100-FIN.
+           EXIT.
+
+       200-PROCESO.
+
+           IF  ITPAIS-CODIGO = PAISNOV-CLAVE
+               IF  ITPAIS-CODIGO NOT = HIGH-VALUES
+                  EVALUATE TRUE
+                   WHEN 88-PAISNOV-ES-BAJA
+                        PERFORM 10000-TRATO-BAJA
+
+                   WHEN 88-PAISNOV-ES-MODI
+                        PERFORM 11000-TRATO-MODI
+
+                   WHEN 88-PAISNOV-ES-ALTA
+                        DISPLAY 'SE INFORMA ALTA PARA UN CODIGO'
+                        DISPLAY 'DE PAIS YA EXISTENTE: '
+                                PAISNOV-CODIGO
+                        DISPLAY 'SE DESCARTA LA NOVEDAD'
+                        PERFORM 13000-GRABO-PAISACT-SINMODIF
+
+                   WHEN OTHER
+                        DISPLAY 'CODIGO DE NOVEDAD INVALIDO PARA '
+                        DISPLAY 'UN CODIGO DE PAIS EXISTENTE'
+                        DISPLAY 'SE DESCARTA LA NOVEDAD'
+                        PERFORM 13000-GRABO-PAISACT-SINMODIF
+                  END-EVALUATE
+                  PERFORM 1100-LEO-PAISES
+                  PERFORM 2100-LEO-NOVEDAD
+               ELSE
+                  CONTINUE
+               END-IF
+           ELSE
+               IF ITPAIS-CODIGO > PAISNOV-CLAVE
+                  EVALUATE TRUE
+                      WHEN 88-PAISNOV-ES-ALTA
+                           PERFORM 12000-TRATO-ALTA
+
+                      WHEN OTHER
+                           DISPLAY 'CODIGO DE NOVEDAD INVALIDO PARA '
+                           DISPLAY 'UN ALTA: ' PAISNOV-CODIGO
+                           DISPLAY 'SE DESCARTA LA NOVEDAD'
+                  END-EVALUATE
+                  PERFORM 2100-LEO-NOVEDAD
+               ELSE
+                  PERFORM 13000-GRABO-PAISACT-SINMODIF
+                  PERFORM 1100-LEO-PAISES
+               END-IF
+           END-IF.
+       200-FIN.
+           EXIT.
+
+       300-FINALIZO.
+
+           PERFORM 5000-CIERRO-ARCHIVOS.
+
+           PERFORM 6000-TOTALES-CONTROL.
+
+       300-FIN.
+           EXIT.
+
+       1000-ABRO-ARCHIVOS.
+
+           OPEN INPUT PAISES.
+
+           IF FS-PAISES = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 1000-ABRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO PAISES'
+              DISPLAY 'FS-PAISES: ' FS-PAISES
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+           OPEN INPUT PAISNOV.
+
+           IF FS-PAISNOV = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 1000-ABRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO PAISNOV'
+              DISPLAY 'FS-PAISNOV: ' FS-PAISNOV
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT PAISACT.
+
+           IF FS-PAISACT = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 1000-ABRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO PAISACT'
+              DISPLAY 'FS-PAISACT: ' FS-PAISACT
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+           OPEN OUTPUT PAISNOVRECH.
+
+           IF FS-PAISNOVRECH = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 1000-ABRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO PAISNOVRECH'
+              DISPLAY 'FS-PAISNOVRECH: ' FS-PAISNOVRECH
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+       1000-FIN.
+           EXIT.
+
+       1100-LEO-PAISES.
+
+           INITIALIZE ITPAIS-REG.
+
+           READ PAISES INTO ITPAIS-REG
+                AT END
+                   DISPLAY 'ENCONTRO FIN DE ARCHIVO PAISES'
+                NOT AT END
+                   CONTINUE
+           END-READ.
+
+           EVALUATE FS-PAISES
+               WHEN '00'
+                    ADD 1 TO WS-CANT-LEIDOS-PAISES
+
+               WHEN '10'
+                    MOVE HIGH-VALUES TO ITPAIS-CODIGO
+
+               WHEN OTHER
+                    DISPLAY 'ERROR LECTURA PAISES'
+                    DISPLAY 'SE FINALIZA EL PROGRAMA'
+                    STOP RUN
+
+           END-EVALUATE.
+
+       1100-FIN.
+           EXIT.
+
+       2100-LEO-NOVEDAD.
+
+           PERFORM 2110-LEO-NOVEDAD-FISICO.
+
+           PERFORM UNTIL PAISNOV-CLAVE = HIGH-VALUES
+                      OR PAISNOV-CLAVE NOT = WS-ULTIMA-NOV-CLAVE
+
+                   PERFORM 2150-RECHAZO-NOVEDAD-DUPLICADA
+
+                   PERFORM 2110-LEO-NOVEDAD-FISICO
+
+           END-PERFORM.
+
+           IF PAISNOV-CLAVE NOT = HIGH-VALUES
+              MOVE PAISNOV-CLAVE   TO WS-ULTIMA-NOV-CLAVE
+           END-IF.
+
+       2100-FIN.
+           EXIT.
+
+       2110-LEO-NOVEDAD-FISICO.
+
+           INITIALIZE PAISNOV-REG.
+
+           READ PAISNOV INTO PAISNOV-REG
+                AT END
+                   DISPLAY 'ENCONTRO FIN DE ARCHIVO PAISNOV'
+                NOT AT END
+                   CONTINUE
+           END-READ.
+
+           EVALUATE FS-PAISNOV
+               WHEN '00'
+                    ADD 1 TO WS-CANT-LEIDOS-NOV
+
+               WHEN '10'
+                    MOVE HIGH-VALUES TO PAISNOV-CLAVE
+
+               WHEN OTHER
+                    DISPLAY 'ERROR LECTURA PAISNOV'
+                    DISPLAY 'SE FINALIZA EL PROGRAMA'
+                    STOP RUN
+
+           END-EVALUATE.
+
+       2110-FIN.
+           EXIT.
+
+       2150-RECHAZO-NOVEDAD-DUPLICADA.
+
+           DISPLAY 'CLAVE DE NOVEDAD REPETIDA EN LA MISMA CORRIDA: '
+                   PAISNOV-CLAVE.
+           DISPLAY 'SE RECHAZA EL REGISTRO REPETIDO'.
+
+           WRITE REG-PAISNOVRECH-FD  FROM PAISNOV-REG.
+
+           EVALUATE FS-PAISNOVRECH
+               WHEN '00'
+                    ADD 1            TO WS-CANT-NOV-RECHAZADAS
+
+               WHEN OTHER
+                    DISPLAY 'ERROR EN 2150-RECHAZO-NOVEDAD-DUPLICADA'
+                    DISPLAY 'ARCHIVO PAISNOVRECH'
+                    DISPLAY 'FS-PAISNOVRECH: ' FS-PAISNOVRECH
+                    DISPLAY 'SE CANCELA EL PROGRAMA'
+                    STOP RUN
+           END-EVALUATE.
+
+       2150-FIN.
+           EXIT.
+
+       5000-CIERRO-ARCHIVOS.
+
+           CLOSE PAISES.
+
+           IF FS-PAISES = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 5000-CIERRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO PAISES'
+              DISPLAY 'FS-PAISES: ' FS-PAISES
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+           CLOSE PAISNOV.
+
+           IF FS-PAISNOV = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 5000-CIERRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO PAISNOV'
+              DISPLAY 'FS-PAISNOV: ' FS-PAISNOV
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+           CLOSE PAISACT.
+
+           IF FS-PAISACT = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 5000-CIERRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO PAISACT'
+              DISPLAY 'FS-PAISACT: ' FS-PAISACT
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+           CLOSE PAISNOVRECH.
+
+           IF FS-PAISNOVRECH = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 5000-CIERRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO PAISNOVRECH'
+              DISPLAY 'FS-PAISNOVRECH: ' FS-PAISNOVRECH
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+       5000-FIN.
+           EXIT.
+
+       6000-TOTALES-CONTROL.
+
+           DISPLAY '***********************************************'.
+           DISPLAY '     TOTALES DE CONTROL PROGRAMA ' WS-PROGRAMA.
+           DISPLAY '***********************************************'.
+           DISPLAY 'REG. PAISES  LEIDOS   : ' WS-CANT-LEIDOS-PAISES.
+           DISPLAY 'REG. PAISNOV LEIDOS   : ' WS-CANT-LEIDOS-NOV.
+           DISPLAY 'REG. PAISACT GRABADOS : ' WS-CANT-GRABADOS-PAISACT.
+           DISPLAY 'CANT. ALTAS           : ' WS-CANT-GRABADOS-ALTA.
+           DISPLAY 'CANT. MODIF.          : ' WS-CANT-GRABADOS-MODIF.
+           DISPLAY 'CANT. BAJAS           : ' WS-CANT-BAJAS.
+           DISPLAY 'CANT. NOV. RECHAZADAS (CLAVE REPETIDA): '
+                   WS-CANT-NOV-RECHAZADAS.
+
+       6000-FIN.
+           EXIT.
+
+       10000-TRATO-BAJA.
+
+           DISPLAY 'PROCESO BAJA DE CODIGO DE PAIS: ' ITPAIS-CODIGO.
+           DISPLAY 'ITPAIS-NOMBRE                 : ' ITPAIS-NOMBRE.
+
+           ADD 1                     TO WS-CANT-BAJAS.
+
+       10000-FIN.
+           EXIT.
+
+       11000-TRATO-MODI.
+
+           INITIALIZE  PAISACT-REG.
+
+           MOVE ITPAIS-REG            TO PAISACT-REG.
+           MOVE PAISNOV-NOMBRE        TO PAISACT-NOMBRE.
+
+           DISPLAY 'PROCESO MODIFICACION DE CODIGO: ' ITPAIS-CODIGO.
+           DISPLAY 'NOMBRE ANTERIOR               : ' ITPAIS-NOMBRE.
+           DISPLAY 'NOMBRE NUEVO                  : ' PAISACT-NOMBRE.
+
+           PERFORM 11500-GRABO-PAISACT.
+
+           ADD 1                    TO WS-CANT-GRABADOS-MODIF.
+
+       11000-FIN.
+           EXIT.
+
+       11500-GRABO-PAISACT.
+
+           WRITE REG-PAISACT-FD     FROM PAISACT-REG.
+
+           EVALUATE FS-PAISACT
+               WHEN '00'
+                    ADD 1            TO WS-CANT-GRABADOS-PAISACT
+
+               WHEN OTHER
+                    DISPLAY 'ERROR EN 11500-GRABO-PAISACT'
+                    DISPLAY 'ARCHIVO PAISACT'
+                    DISPLAY 'FS-PAISACT: ' FS-PAISACT
+                    DISPLAY 'SE CANCELA EL PROGRAMA'
+                    STOP RUN
+           END-EVALUATE.
+
+       11500-FIN.
+           EXIT.
+
+       12000-TRATO-ALTA.
+
+           INITIALIZE  PAISACT-REG.
+
+           MOVE PAISNOV-CODIGO       TO PAISACT-CODIGO.
+           MOVE PAISNOV-NOMBRE       TO PAISACT-NOMBRE.
+
+           DISPLAY 'PROCESO ALTA DE CODIGO DE PAIS    : '
+                   PAISACT-CODIGO.
+           DISPLAY 'PAISACT-NOMBRE                    : '
+                   PAISACT-NOMBRE.
+
+           PERFORM 11500-GRABO-PAISACT.
+
+           ADD 1                     TO WS-CANT-GRABADOS-ALTA.
+
+       12000-FIN.
+           EXIT.
+
+       13000-GRABO-PAISACT-SINMODIF.
+
+           INITIALIZE  PAISACT-REG.
+
+           MOVE ITPAIS-REG            TO PAISACT-REG.
+
+           PERFORM 11500-GRABO-PAISACT.
+
+       13000-FIN.
+           EXIT.
+
+       END PROGRAM ABMPAISES.
