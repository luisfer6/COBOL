@@ -0,0 +1,489 @@
+       IDENTIFICATION DIVISION.
+      *-----------------------
+       PROGRAM-ID. STDDOMIC.
+      *AUTHOR. EDUARDO PALMEYRO.
+      *-------------------------------------------------------------*
+      * ESTANDARIZA CLI-HOME-ADDY DEL MAESTRO DE CLIENTES: SACA LOS
+      * ESPACIOS DUPLICADOS, PASA TODO A MAYUSCULAS Y EXPANDE LAS
+      * ABREVIATURAS DE USO COMUN (AV./AVDA./STA./STO./GRAL.) PARA
+      * QUE LAS DIRECCIONES QUEDEN CONSISTENTES DE CARA A LA
+      * EXPORTACION A LA CASA DE MAILING (VER LSTCLIEN).
+      *-------------------------------------------------------------*
+
+       ENVIRONMENT DIVISION.
+      *--------------------
+
+       CONFIGURATION SECTION.
+      *---------------------
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+      *--------------------
+
+       FILE-CONTROL.
+      *------------
+
+           SELECT CLIENTES         ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\Clientes
+      -    'GNU.dat'
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE  IS SEQUENTIAL
+                                   RECORD KEY   IS REG-CLIENTES-KEY-FD
+                                   ALTERNATE KEY   REG-CLIENTES-KEY2-FD
+                                                   WITH DUPLICATES
+                                   FILE STATUS  IS FS-CLIENTES.
+
+           SELECT LISTADO          ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\StdDomic
+      -    'ilios.txt'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-LISTADO.
+
+       DATA DIVISION.
+      *-------------
+
+       FILE SECTION.
+      *------------
+
+       FD  CLIENTES
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CLIENTES-FD.
+           03 REG-CLIENTES-KEY-FD        PIC  9(010).
+           03 FILLER                     PIC  X(190).
+           03 REG-CLIENTES-KEY2-FD       PIC  X(050).
+           03 FILLER                     PIC  X(400).
+
+       FD  LISTADO
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-LISTADO-FD                PIC  X(133).
+
+       WORKING-STORAGE SECTION.
+      *-----------------------
+       77  CTE-PROGRAMA                  PIC X(20) VALUE 'STDDOMIC'.
+
+       77  FS-CLIENTES                   PIC X(02) VALUE ' '.
+           88 88-FS-CLIENTES-OK                    VALUE '00'.
+           88 88-FS-CLIENTES-EOF                   VALUE '10'.
+
+       77  WS-OPEN-CLIENTES              PIC X     VALUE 'N'.
+           88 88-OPEN-CLIENTES-SI                  VALUE 'S'.
+           88 88-OPEN-CLIENTES-NO                  VALUE 'N'.
+
+       77  WS-LEIDOS-CLIENTES            PIC 9(09) VALUE 0.
+       77  WS-LEIDOS-CLIENTES-ED         PIC ZZZ.ZZZ.ZZ9.
+
+       77  WS-MODIFICADOS-CLIENTES       PIC 9(09) VALUE 0.
+       77  WS-MODIFICADOS-CLIENTES-ED    PIC ZZZ.ZZZ.ZZ9.
+
+       77  FS-LISTADO                    PIC X(02) VALUE ' '.
+           88 88-FS-LISTADO-OK                     VALUE '00'.
+
+       77  WS-OPEN-LISTADO               PIC X     VALUE 'N'.
+           88 88-OPEN-LISTADO-SI                   VALUE 'S'.
+           88 88-OPEN-LISTADO-NO                   VALUE 'N'.
+
+       77  WS-GRABADOS-LISTADO           PIC 9(09) VALUE 0.
+       77  WS-GRABADOS-LISTADO-ED        PIC ZZZ.ZZZ.ZZ9.
+
+      *------------------------------------------------------
+      * AREA DE TRABAJO PARA LA ESTANDARIZACION DEL DOMICILIO
+      *------------------------------------------------------
+       77  WS-DOM-ORIGEN                 PIC X(50) VALUE SPACES.
+       77  WS-DOM-DESTINO                PIC X(50) VALUE SPACES.
+       77  WS-DOM-RESTO                  PIC X(50) VALUE SPACES.
+       77  WS-DOM-TRUNCADOS              PIC 9(09) VALUE 0.
+       77  WS-DOM-TRUNCADOS-ED           PIC ZZZ.ZZZ.ZZ9.
+       77  WS-PTR                        PIC 9(03) VALUE 1.
+       77  WS-IDX                        PIC 9(03) VALUE 1.
+       77  WS-CHAR                       PIC X(01) VALUE SPACE.
+       77  WS-CHAR-ANT                   PIC X(01) VALUE SPACE.
+
+       77  WCN-MINUSCULAS
+                       PIC X(26) VALUE 'abcdefghijklmnopqrstuvwxyz'.
+       77  WCN-MAYUSCULAS
+                       PIC X(26) VALUE 'ABCDEFGHIJKLMNOPQRSTUVWXYZ'.
+
+      *------------------------------------
+      * DEFINICION DEL ARCHIVO DE CLIENTES
+      *------------------------------------
+       COPY WCLIENTE.
+
+      *---------------------------------------------------
+      * DEFINICION DE COPY WORKING RUTINA DE CANCELACION
+      *---------------------------------------------------
+       COPY WCANCELA.
+
+       PROCEDURE DIVISION.
+      *------------------
+
+       00000-CUERPO-PRINCIPAL.
+      *-----------------------
+
+           PERFORM 10000-INICIO.
+
+           PERFORM 20000-PROCESO
+                UNTIL 88-FS-CLIENTES-EOF.
+
+           PERFORM 30000-FINALIZO.
+
+           STOP RUN.
+
+       10000-INICIO.
+      *-------------
+
+           INITIALIZE WCANCELA.
+           MOVE CTE-PROGRAMA          TO WCANCELA-PROGRAMA.
+
+           PERFORM 10100-ABRO-ARCHIVOS.
+
+           PERFORM 11000-1ERA-LECTURA.
+
+       FIN-10000.
+           EXIT.
+
+       10100-ABRO-ARCHIVOS.
+      *-------------------
+
+           OPEN I-O     CLIENTES.
+
+           EVALUATE FS-CLIENTES
+               WHEN '00'
+                    SET 88-OPEN-CLIENTES-SI TO TRUE
+
+               WHEN OTHER
+                    MOVE '10100-ABRO-ARCHIVOS' TO WCANCELA-PARRAFO
+                    MOVE 'CLIENTES'        TO WCANCELA-RECURSO
+                    MOVE 'OPEN I-O'        TO WCANCELA-OPERACION
+                    MOVE FS-CLIENTES       TO WCANCELA-CODRET
+                    MOVE 'ERROR EN OPEN'   TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
+
+           END-EVALUATE.
+
+           OPEN OUTPUT  LISTADO.
+
+           EVALUATE FS-LISTADO
+               WHEN '00'
+                    SET 88-OPEN-LISTADO-SI  TO TRUE
+
+               WHEN OTHER
+                    MOVE '10100-ABRO-ARCHIVOS' TO WCANCELA-PARRAFO
+                    MOVE 'LISTADO'         TO WCANCELA-RECURSO
+                    MOVE 'OPEN OUTPUT'     TO WCANCELA-OPERACION
+                    MOVE FS-LISTADO        TO WCANCELA-CODRET
+                    MOVE 'ERROR EN OPEN'   TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
+
+           END-EVALUATE.
+       FIN-10100.
+           EXIT.
+
+       11000-1ERA-LECTURA.
+      *------------------
+
+           PERFORM 11100-READ-CLIENTES.
+
+           IF 88-FS-CLIENTES-EOF
+              DISPLAY ' '
+              DISPLAY '*** ARCHIVO CLIENTES VACIO ***'
+           END-IF.
+
+       FIN-11000.
+           EXIT.
+
+       11100-READ-CLIENTES.
+      *-------------------
+
+           INITIALIZE         REG-CLIENTES.
+
+           READ CLIENTES INTO REG-CLIENTES.
+
+           EVALUATE TRUE
+               WHEN 88-FS-CLIENTES-OK
+                    ADD 1              TO WS-LEIDOS-CLIENTES
+
+               WHEN 88-FS-CLIENTES-EOF
+                    CONTINUE
+
+               WHEN OTHER
+                    MOVE '11100-READ-CLIENTES'  TO WCANCELA-PARRAFO
+                    MOVE 'CLIENTES'        TO WCANCELA-RECURSO
+                    MOVE 'READ'            TO WCANCELA-OPERACION
+                    MOVE FS-CLIENTES       TO WCANCELA-CODRET
+                    MOVE 'ERROR EN READ'   TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
+
+           END-EVALUATE.
+
+       FIN-11100.
+           EXIT.
+
+       20000-PROCESO.
+      *-------------
+
+           PERFORM 20100-ESTANDARIZO-DOMICILIO.
+
+           IF WS-DOM-DESTINO NOT = CLI-HOME-ADDY
+              MOVE WS-DOM-DESTINO         TO CLI-HOME-ADDY
+              PERFORM 20200-REWRITE-CLIENTES
+              PERFORM 20300-GRABO-LISTADO
+              ADD 1                       TO WS-MODIFICADOS-CLIENTES
+           END-IF.
+
+           PERFORM 11100-READ-CLIENTES.
+
+       FIN-20000.
+           EXIT.
+
+       20100-ESTANDARIZO-DOMICILIO.
+      *----------------------------
+
+           MOVE CLI-HOME-ADDY             TO WS-DOM-ORIGEN.
+
+           PERFORM 20110-COMPACTO-ESPACIOS.
+           PERFORM 20120-MAYUSCULIZO.
+           PERFORM 20130-EXPANDO-ABREVIATURAS.
+
+       FIN-20100.
+           EXIT.
+
+       20110-COMPACTO-ESPACIOS.
+      *------------------------
+      *RECONSTRUYE EL DOMICILIO CARACTER A CARACTER CON STRING,
+      *SALTEANDO LOS ESPACIOS QUE SIGUEN A OTRO ESPACIO. DE PASO
+      *SACA LOS ESPACIOS AL PRINCIPIO (EL CHAR ANTERIOR ARRANCA
+      *EN ESPACIO).
+
+           MOVE SPACES                    TO WS-DOM-DESTINO.
+           MOVE 1                         TO WS-PTR.
+           MOVE SPACE                     TO WS-CHAR-ANT.
+
+           PERFORM VARYING WS-IDX FROM 1 BY 1
+                                  UNTIL WS-IDX > LENGTH OF WS-DOM-ORIGEN
+
+               MOVE WS-DOM-ORIGEN(WS-IDX:1) TO WS-CHAR
+
+               IF WS-CHAR = SPACE AND WS-CHAR-ANT = SPACE
+                  CONTINUE
+               ELSE
+                  STRING WS-CHAR DELIMITED BY SIZE
+                         INTO WS-DOM-DESTINO
+                         WITH POINTER WS-PTR
+                  END-STRING
+               END-IF
+
+               MOVE WS-CHAR                 TO WS-CHAR-ANT
+
+           END-PERFORM.
+       FIN-20110.
+           EXIT.
+
+       20120-MAYUSCULIZO.
+      *------------------
+
+           INSPECT WS-DOM-DESTINO
+               CONVERTING WCN-MINUSCULAS TO WCN-MAYUSCULAS.
+       FIN-20120.
+           EXIT.
+
+       20130-EXPANDO-ABREVIATURAS.
+      *---------------------------
+      *ESTANDARIZA LAS ABREVIATURAS MAS COMUNES DEL COMIENZO DEL
+      *DOMICILIO (AV./AVDA./STA./STO./GRAL.) A SU FORMA COMPLETA.
+      *COMO CAMBIAN DE LONGITUD, SE ARMAN CON STRING EN LUGAR DE
+      *INSPECT REPLACING (QUE EXIGE QUE BUSCADO Y REEMPLAZO TENGAN
+      *IGUAL LONGITUD).
+
+           EVALUATE TRUE
+               WHEN WS-DOM-DESTINO(1:4) = 'AV. '
+                    MOVE WS-DOM-DESTINO(5:46)  TO WS-DOM-RESTO
+                    MOVE SPACES                TO WS-DOM-DESTINO
+                    STRING 'AVENIDA ' DELIMITED BY SIZE
+                           WS-DOM-RESTO        DELIMITED BY SIZE
+                           INTO WS-DOM-DESTINO
+                        ON OVERFLOW
+                           ADD 1 TO WS-DOM-TRUNCADOS
+                    END-STRING
+
+               WHEN WS-DOM-DESTINO(1:6) = 'AVDA. '
+                    MOVE WS-DOM-DESTINO(7:44)  TO WS-DOM-RESTO
+                    MOVE SPACES                TO WS-DOM-DESTINO
+                    STRING 'AVENIDA ' DELIMITED BY SIZE
+                           WS-DOM-RESTO        DELIMITED BY SIZE
+                           INTO WS-DOM-DESTINO
+                        ON OVERFLOW
+                           ADD 1 TO WS-DOM-TRUNCADOS
+                    END-STRING
+
+               WHEN WS-DOM-DESTINO(1:4) = 'STA.'
+                    MOVE WS-DOM-DESTINO(6:45)  TO WS-DOM-RESTO
+                    MOVE SPACES                TO WS-DOM-DESTINO
+                    STRING 'SANTA ' DELIMITED BY SIZE
+                           WS-DOM-RESTO        DELIMITED BY SIZE
+                           INTO WS-DOM-DESTINO
+                        ON OVERFLOW
+                           ADD 1 TO WS-DOM-TRUNCADOS
+                    END-STRING
+
+               WHEN WS-DOM-DESTINO(1:4) = 'STO.'
+                    MOVE WS-DOM-DESTINO(6:45)  TO WS-DOM-RESTO
+                    MOVE SPACES                TO WS-DOM-DESTINO
+                    STRING 'SANTO ' DELIMITED BY SIZE
+                           WS-DOM-RESTO        DELIMITED BY SIZE
+                           INTO WS-DOM-DESTINO
+                        ON OVERFLOW
+                           ADD 1 TO WS-DOM-TRUNCADOS
+                    END-STRING
+
+               WHEN WS-DOM-DESTINO(1:5) = 'GRAL.'
+                    MOVE WS-DOM-DESTINO(7:44)  TO WS-DOM-RESTO
+                    MOVE SPACES                TO WS-DOM-DESTINO
+                    STRING 'GENERAL ' DELIMITED BY SIZE
+                           WS-DOM-RESTO        DELIMITED BY SIZE
+                           INTO WS-DOM-DESTINO
+                        ON OVERFLOW
+                           ADD 1 TO WS-DOM-TRUNCADOS
+                    END-STRING
+
+               WHEN OTHER
+                    CONTINUE
+           END-EVALUATE.
+       FIN-20130.
+           EXIT.
+
+       20200-REWRITE-CLIENTES.
+      *-----------------------
+
+           REWRITE REG-CLIENTES-FD FROM REG-CLIENTES.
+
+           EVALUATE TRUE
+               WHEN 88-FS-CLIENTES-OK
+                    CONTINUE
+
+               WHEN OTHER
+                    MOVE '20200-REWRITE-CLIENTES' TO WCANCELA-PARRAFO
+                    MOVE 'CLIENTES'         TO WCANCELA-RECURSO
+                    MOVE 'REWRITE'          TO WCANCELA-OPERACION
+                    MOVE FS-CLIENTES        TO WCANCELA-CODRET
+                    MOVE 'ERROR EN REWRITE' TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
+
+           END-EVALUATE.
+       FIN-20200.
+           EXIT.
+
+       20300-GRABO-LISTADO.
+      *--------------------
+
+           MOVE SPACES              TO REG-LISTADO-FD.
+           MOVE CLI-ID               TO REG-LISTADO-FD (01:10).
+           MOVE WS-DOM-ORIGEN        TO REG-LISTADO-FD (12:50).
+           MOVE WS-DOM-DESTINO       TO REG-LISTADO-FD (63:50).
+
+           WRITE REG-LISTADO-FD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-LISTADO-OK
+                    ADD 1 TO WS-GRABADOS-LISTADO
+               WHEN OTHER
+                    MOVE '20300-GRABO-LISTADO' TO WCANCELA-PARRAFO
+                    MOVE 'LISTADO'        TO WCANCELA-RECURSO
+                    MOVE 'WRITE'          TO WCANCELA-OPERACION
+                    MOVE FS-LISTADO       TO WCANCELA-CODRET
+                    MOVE 'ERROR EN WRITE' TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
+           END-EVALUATE.
+       FIN-20300.
+           EXIT.
+
+       30000-FINALIZO.
+      *--------------
+
+           PERFORM 30100-TOTALES-CONTROL.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+           STOP RUN.
+
+       FIN-30000.
+           EXIT.
+
+       30100-TOTALES-CONTROL.
+      *---------------------
+
+           MOVE WS-LEIDOS-CLIENTES       TO WS-LEIDOS-CLIENTES-ED.
+           MOVE WS-MODIFICADOS-CLIENTES  TO WS-MODIFICADOS-CLIENTES-ED.
+           MOVE WS-GRABADOS-LISTADO      TO WS-GRABADOS-LISTADO-ED.
+           MOVE WS-DOM-TRUNCADOS         TO WS-DOM-TRUNCADOS-ED.
+
+           DISPLAY ' '.
+           DISPLAY '****************************************'.
+           DISPLAY 'TOTALES DE CONTROL PGM: STDDOMIC        '.
+           DISPLAY '****************************************'.
+           DISPLAY '*                                      *'.
+           DISPLAY '* CANT. REGISTROS LEIDOS CLIENTES   : '
+                                               WS-LEIDOS-CLIENTES-ED.
+           DISPLAY '* CANT. DOMICILIOS ESTANDARIZADOS   : '
+                                          WS-MODIFICADOS-CLIENTES-ED.
+           DISPLAY '* CANT. REGISTROS GRABADOS LISTADO  : '
+                                               WS-GRABADOS-LISTADO-ED.
+           DISPLAY '* CANT. DOMICILIOS TRUNCADOS        : '
+                                               WS-DOM-TRUNCADOS-ED.
+           DISPLAY '*                                      *'.
+           DISPLAY '****************************************'.
+           DISPLAY ' '.
+       FIN-30100.
+           EXIT.
+
+       31000-CIERRO-ARCHIVOS.
+      *---------------------
+
+           IF 88-OPEN-CLIENTES-SI
+              SET 88-OPEN-CLIENTES-NO          TO TRUE
+              CLOSE CLIENTES
+              EVALUATE TRUE
+                  WHEN 88-FS-CLIENTES-OK
+                       CONTINUE
+                  WHEN OTHER
+                       MOVE '31000-CIERRO-ARCHIVOS' TO WCANCELA-PARRAFO
+                       MOVE 'CLIENTES'         TO WCANCELA-RECURSO
+                       MOVE 'CLOSE'            TO WCANCELA-OPERACION
+                       MOVE FS-CLIENTES        TO WCANCELA-CODRET
+                       MOVE 'CIERRA CLIENTES'  TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+              END-EVALUATE
+           END-IF.
+
+           IF 88-OPEN-LISTADO-SI
+              SET 88-OPEN-LISTADO-NO           TO TRUE
+              CLOSE LISTADO
+              EVALUATE TRUE
+                  WHEN 88-FS-LISTADO-OK
+                       CONTINUE
+                  WHEN OTHER
+                       MOVE '31000-CIERRO-ARCHIVOS' TO WCANCELA-PARRAFO
+                       MOVE 'LISTADO'          TO WCANCELA-RECURSO
+                       MOVE 'CLOSE'            TO WCANCELA-OPERACION
+                       MOVE FS-LISTADO         TO WCANCELA-CODRET
+                       MOVE 'CIERRA LISTADO'   TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+              END-EVALUATE
+           END-IF.
+       FIN-31000.
+           EXIT.
+
+       99999-CANCELO.
+
+           PERFORM 31000-CIERRO-ARCHIVOS.
+
+           CALL 'CANCELA' USING WCANCELA.
+
+           STOP RUN.
+
+       FIN-99999.
+           EXIT.
+
+       END PROGRAM STDDOMIC.
