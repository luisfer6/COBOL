@@ -0,0 +1,259 @@
+      ******************************************************************
+      * PROGRAMA DE PROCESO MENSUAL DE VENCIMIENTO DE TARJETAS
+      * RECORRE EL MAESTRO DE TARJETAS, COMPARA TAR-FEC-VTO CONTRA EL
+      * MES ACTUAL Y PASA A VENCIDA TODA TARJETA ACTIVA CUYO PLASTICO
+      * YA HAYA CADUCADO, EMITIENDO UN LISTADO DE RENOVACIONES
+      * PENDIENTES PARA EL SECTOR DE TARJETAS.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PGMVTOTAR.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+
+       SPECIAL-NAMES.
+           DECIMAL-POINT IS COMMA.
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT TARJETAS       ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\MaestroT
+      -    'arjetas.txt'
+                                 ORGANIZATION IS SEQUENTIAL
+                                 FILE STATUS  IS FS-TARJETAS.
+
+           SELECT RENOVACIONES   ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\Renovac
+      -    'ionTarjetas.txt'
+                                 ORGANIZATION IS SEQUENTIAL
+                                 FILE STATUS  IS FS-RENOVACIONES.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TARJETAS
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-MAESTRO-TARJETAS-FD       PIC X(56).
+
+       FD  RENOVACIONES
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-RENOVACION-FD             PIC X(133).
+
+       WORKING-STORAGE SECTION.
+       01  FS-TARJETAS                    PIC X(02) VALUE ' '.
+           88 88-FS-TARJETAS-OK                      VALUE '00'.
+           88 88-FS-TARJETAS-EOF                     VALUE '10'.
+
+       01  FS-RENOVACIONES                PIC X(02) VALUE ' '.
+           88 88-FS-RENOVACIONES-OK                  VALUE '00'.
+
+       01  WS-CURRENT-DATE.
+           03 WS-CURRENT-DATE-DATE.
+              05 WS-CURRENT-DATE-YYYY    PIC 9(04) VALUE 0.
+              05 WS-CURRENT-DATE-MM      PIC 9(02) VALUE 0.
+              05 WS-CURRENT-DATE-DD      PIC 9(02) VALUE 0.
+           03 WS-CURRENT-DATE-TIME.
+              05 WS-CURRENT-DATE-HS      PIC 9(02) VALUE 0.
+              05 WS-CURRENT-DATE-MS      PIC 9(02) VALUE 0.
+              05 WS-CURRENT-DATE-SS      PIC 9(02) VALUE 0.
+
+       01  WS-VTO-ED.
+           03 VTO-MM-ED                   PIC 9(02).
+           03 FILLER                      PIC X(01) VALUE '/'.
+           03 VTO-AAAA-ED                 PIC 9(04).
+
+       01  WS-CANT-LEIDAS                 PIC 9(05) VALUE 0.
+       01  WS-CANT-VENCIDAS               PIC 9(05) VALUE 0.
+
+       COPY WTARJETAS.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+
+           PERFORM 1000-INICIO.
+
+           PERFORM 2000-PROCESO UNTIL 88-FS-TARJETAS-EOF.
+
+           PERFORM 3000-FINALIZAR.
+
+           STOP RUN.
+
+       1000-INICIO.
+
+           PERFORM 1100-ABRIR-ARCHIVOS.
+
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE.
+
+           PERFORM 1200-LEER-TARJETA.
+
+       1000-FIN.
+           EXIT.
+
+       1100-ABRIR-ARCHIVOS.
+
+           OPEN I-O TARJETAS
+
+           EVALUATE TRUE
+               WHEN 88-FS-TARJETAS-OK
+                    CONTINUE
+               WHEN 88-FS-TARJETAS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN TARJETAS'
+                    DISPLAY 'FILE STATUS: ' FS-TARJETAS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE
+
+           OPEN OUTPUT RENOVACIONES
+
+           EVALUATE TRUE
+               WHEN 88-FS-RENOVACIONES-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN RENOVACIONES'
+                    DISPLAY 'FILE STATUS: ' FS-RENOVACIONES
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE.
+
+       1100-FIN.
+           EXIT.
+
+       1200-LEER-TARJETA.
+
+           READ TARJETAS INTO REG-MAESTRO-TARJETAS
+
+           EVALUATE TRUE
+               WHEN 88-FS-TARJETAS-OK
+                    ADD 1 TO WS-CANT-LEIDAS
+                    IF TAR-ESTADO = SPACE
+                       SET 88-TAR-ACTIVA TO TRUE
+                    END-IF
+               WHEN 88-FS-TARJETAS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN READ TARJETAS'
+                    DISPLAY 'FILE STATUS: ' FS-TARJETAS
+                    DISPLAY 'SE CANCELA EL PROCESO'
+                    STOP RUN
+           END-EVALUATE.
+
+       1200-FIN.
+           EXIT.
+
+       2000-PROCESO.
+
+           PERFORM 2100-VERIFICO-VENCIMIENTO.
+
+           PERFORM 1200-LEER-TARJETA.
+
+       2000-FIN.
+           EXIT.
+
+       2100-VERIFICO-VENCIMIENTO.
+
+           IF 88-TAR-ACTIVA
+           AND (FEC-AAAA IN TAR-FEC-VTO < WS-CURRENT-DATE-YYYY
+             OR (FEC-AAAA IN TAR-FEC-VTO = WS-CURRENT-DATE-YYYY
+             AND FEC-MM   IN TAR-FEC-VTO < WS-CURRENT-DATE-MM))
+              SET 88-TAR-VENCIDA TO TRUE
+
+              REWRITE REG-MAESTRO-TARJETAS-FD FROM REG-MAESTRO-TARJETAS
+
+              EVALUATE TRUE
+                  WHEN 88-FS-TARJETAS-OK
+                       ADD 1 TO WS-CANT-VENCIDAS
+                  WHEN OTHER
+                       DISPLAY 'ERROR EN REWRITE TARJETAS FS: '
+                                                            FS-TARJETAS
+                       PERFORM 3000-FINALIZAR
+                       STOP RUN
+              END-EVALUATE
+
+              PERFORM 2200-GRABAR-RENOVACION
+           END-IF.
+
+       2100-FIN.
+           EXIT.
+
+       2200-GRABAR-RENOVACION.
+
+           MOVE FEC-MM   IN TAR-FEC-VTO    TO VTO-MM-ED.
+           MOVE FEC-AAAA IN TAR-FEC-VTO    TO VTO-AAAA-ED.
+
+           MOVE SPACES              TO REG-RENOVACION-FD.
+           MOVE TAR-NRO-TARJETA     TO REG-RENOVACION-FD (01:19).
+           MOVE TAR-NRO-CLI         TO REG-RENOVACION-FD (22:03).
+           MOVE WS-VTO-ED           TO REG-RENOVACION-FD (27:07).
+           MOVE 'RENOVACION REQUERIDA - TARJETA VENCIDA'
+                                    TO REG-RENOVACION-FD (36:39).
+
+           WRITE REG-RENOVACION-FD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-RENOVACIONES-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN WRITE RENOVACIONES FS: '
+                                                       FS-RENOVACIONES
+                    PERFORM 3000-FINALIZAR
+                    STOP RUN
+           END-EVALUATE
+
+           DISPLAY 'TARJETA VENCIDA: '  TAR-NRO-TARJETA
+                   ' CLIENTE: '         TAR-NRO-CLI
+                   ' VTO: '             WS-VTO-ED.
+
+       2200-FIN.
+           EXIT.
+
+       3000-FINALIZAR.
+
+           PERFORM 3100-CERRAR-ARCHIVOS.
+
+           PERFORM 3200-TOTALES-CONTROL.
+
+       3000-FIN.
+           EXIT.
+
+       3100-CERRAR-ARCHIVOS.
+
+           CLOSE TARJETAS.
+
+           EVALUATE TRUE
+               WHEN 88-FS-TARJETAS-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN CLOSE TARJETAS FS: ' FS-TARJETAS
+           END-EVALUATE.
+
+           CLOSE RENOVACIONES.
+
+           EVALUATE TRUE
+               WHEN 88-FS-RENOVACIONES-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN CLOSE RENOVACIONES FS: '
+                                                       FS-RENOVACIONES
+           END-EVALUATE.
+
+       3100-FIN.
+           EXIT.
+
+       3200-TOTALES-CONTROL.
+
+           DISPLAY ' '.
+           DISPLAY '**************************************************'.
+           DISPLAY '    RESUMEN VENCIMIENTO MENSUAL DE TARJETAS       '.
+           DISPLAY '**************************************************'.
+           DISPLAY 'CANT. TARJETAS LEIDAS      : ' WS-CANT-LEIDAS.
+           DISPLAY 'CANT. PASADAS A VENCIDA    : ' WS-CANT-VENCIDAS.
+           DISPLAY '**************************************************'.
+
+       3200-FIN.
+           EXIT.
+
+       END PROGRAM PGMVTOTAR.
