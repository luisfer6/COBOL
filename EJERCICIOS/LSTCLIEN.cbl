@@ -35,6 +35,14 @@
                                    ORGANIZATION IS LINE SEQUENTIAL
                                    FILE STATUS  IS FS-LISTADO.
 
+           SELECT LISTADOCSV       ASSIGN       TO
+           'C:\Users\epalmeyro\Documents\Eduardo\Carpeta Profesional\Cob
+      -    'OL\FILES\LSTCLIEN.CSV'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-LISTADOCSV.
+
+           SELECT WORK-ORDEN       ASSIGN       TO 'WORKLST.TMP'.
+
        DATA DIVISION.
       *-------------
 
@@ -55,6 +63,21 @@
            BLOCK 0.
        01  REG-LISTADO-FD                PIC X(133).
 
+       FD  LISTADOCSV
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-LISTADOCSV-FD             PIC X(200).
+
+      *------------------------------------------------------
+      * ARCHIVO DE TRABAJO DEL SORT (ORDEN POR APELLIDO O
+      * POR PROVINCIA, VER 20500-PROCESO-ORDENADO)
+      *------------------------------------------------------
+       SD  WORK-ORDEN.
+       01  REG-WORK-ORDEN.
+           05 WORK-ORDEN-KEY              PIC X(50).
+           05 WORK-CLI-ID-KEY             PIC 9(10).
+           05 WORK-REG-CLIENTES           PIC X(654).
+
 
 
        WORKING-STORAGE SECTION.
@@ -71,6 +94,16 @@
        77  WS-GRABADOS-LISTADO           PIC 9(09) VALUE 0.
        77  WS-GRABADOS-LISTADO-ED        PIC ZZZ.ZZZ.ZZ9.
 
+       77  FS-LISTADOCSV                 PIC X(02) VALUE ' '.
+           88 88-FS-LISTADOCSV-OK                  VALUE '00'.
+
+       77  WS-OPEN-LISTADOCSV            PIC X     VALUE 'N'.
+           88 88-OPEN-LISTADOCSV-SI                VALUE 'S'.
+           88 88-OPEN-LISTADOCSV-NO                VALUE 'N'.
+
+       77  WS-GRABADOS-LISTADOCSV        PIC 9(09) VALUE 0.
+       77  WS-GRABADOS-LISTADOCSV-ED     PIC ZZZ.ZZZ.ZZ9.
+
        77  FS-CLIENTES                   PIC X(02) VALUE ' '.
            88 88-FS-CLIENTES-OK                    VALUE '00'.
            88 88-FS-CLIENTES-EOF                   VALUE '10'.
@@ -88,6 +121,55 @@
        77  WS-LINEA                      PIC 9(02) VALUE 80.
        77  WCN-LINEAS-MAX                PIC 9(02) VALUE 66.
 
+      *------------------------------------------------------
+      * CRITERIOS DE SELECCION (REQ. LISTADO POR PROVINCIA,
+      * STATUS Y RANGO DE FECHA DE NACIMIENTO)
+      *------------------------------------------------------
+       77  WS-SEL-PROVINCIA              PIC X(50) VALUE SPACES.
+
+       77  WS-SEL-STATUS                 PIC X(01) VALUE 'T'.
+           88 88-SEL-STATUS-TODOS                  VALUE 'T'.
+           88 88-SEL-STATUS-ACTIVOS                VALUE 'A'.
+           88 88-SEL-STATUS-INACTIVOS              VALUE 'I'.
+
+       77  WS-SEL-BIRTH-DESDE            PIC 9(08) VALUE 0.
+       77  WS-SEL-BIRTH-HASTA            PIC 9(08) VALUE 99999999.
+
+       01  WS-CLI-BIRTH-COMPARA.
+           05 WS-CLI-BIRTH-COMPARA-AAAA  PIC 9(04).
+           05 WS-CLI-BIRTH-COMPARA-MM    PIC 9(02).
+           05 WS-CLI-BIRTH-COMPARA-DD    PIC 9(02).
+
+       77  WS-SELECCIONADO               PIC X     VALUE 'S'.
+           88 88-CLI-SELECCIONADO                  VALUE 'S'.
+           88 88-CLI-NO-SELECCIONADO               VALUE 'N'.
+
+       77  WS-CANT-SELECCIONADOS         PIC 9(09) VALUE 0.
+       77  WS-CANT-SELECCIONADOS-ED      PIC ZZZ.ZZZ.ZZ9.
+
+      *------------------------------------------------------
+      * OPCION DE ORDEN Y SUBTOTAL DEL LISTADO
+      *------------------------------------------------------
+       77  WS-SEL-ORDEN                  PIC X(01) VALUE 'I'.
+           88 88-SEL-ORDEN-ID                       VALUE 'I'.
+           88 88-SEL-ORDEN-NOMBRE                   VALUE 'N'.
+           88 88-SEL-ORDEN-PROVINCIA                VALUE 'P'.
+
+      *------------------------------------------------------
+      * OPCION DE FORMATO DE SALIDA (LISTADO IMPRESO O CSV
+      * PARA LA CASA DE MAILING)
+      *------------------------------------------------------
+       77  WS-SEL-FORMATO                PIC X(01) VALUE 'P'.
+           88 88-SEL-FORMATO-IMPRESO                VALUE 'P'.
+           88 88-SEL-FORMATO-CSV                     VALUE 'C'.
+
+       77  WS-FIN-SORT                   PIC X     VALUE 'N'.
+           88 88-FIN-SORT                          VALUE 'S'.
+
+       77  WS-ORDEN-KEY-ANT              PIC X(50) VALUE SPACES.
+       77  WS-CANT-GRUPO                 PIC 9(09) VALUE 0.
+       77  WS-CANT-GRUPO-ED              PIC ZZZ.ZZZ.ZZ9.
+
 
        01  WS-CURRENT-DATE.
            03 WS-CURRENT-DATE-DATE.
@@ -126,8 +208,13 @@
 
            PERFORM 10000-INICIO.
 
-           PERFORM 20000-PROCESO
-             UNTIL 88-FS-CLIENTES-EOF.
+           EVALUATE TRUE
+               WHEN 88-SEL-ORDEN-ID
+                    PERFORM 20000-PROCESO
+                      UNTIL 88-FS-CLIENTES-EOF
+               WHEN OTHER
+                    PERFORM 20500-PROCESO-ORDENADO
+           END-EVALUATE.
 
            PERFORM 30000-FINALIZO.
 
@@ -140,6 +227,8 @@
            MOVE CTE-PROGRAMA          TO WCANCELA-PROGRAMA.
 
 
+           PERFORM 10050-ACCEPT-CRITERIA.
+
            PERFORM 10100-ABRO-ARCHIVOS.
 
            PERFORM 11000-1ERA-LECTURA.
@@ -148,26 +237,89 @@
        FIN-10000.
            EXIT.
 
+       10050-ACCEPT-CRITERIA.
+      *---------------------
+
+           DISPLAY ' '.
+           DISPLAY 'CRITERIOS DE SELECCION (ENTER = SIN FILTRO)'.
+
+           DISPLAY 'PROVINCIA A LISTAR                     : '
+                                                     WITH NO ADVANCING.
+           ACCEPT WS-SEL-PROVINCIA.
+
+           DISPLAY 'STATUS (T=TODOS  A=ACTIVOS  I=INACTIVOS): '
+                                                     WITH NO ADVANCING.
+           ACCEPT WS-SEL-STATUS.
+           IF WS-SEL-STATUS = SPACE
+              MOVE 'T'                        TO WS-SEL-STATUS
+           END-IF.
+
+           DISPLAY 'FECHA NACIMIENTO DESDE (AAAAMMDD)       : '
+                                                     WITH NO ADVANCING.
+           ACCEPT WS-SEL-BIRTH-DESDE.
+
+           DISPLAY 'FECHA NACIMIENTO HASTA (AAAAMMDD)       : '
+                                                     WITH NO ADVANCING.
+           ACCEPT WS-SEL-BIRTH-HASTA.
+           IF WS-SEL-BIRTH-HASTA = 0
+              MOVE 99999999                   TO WS-SEL-BIRTH-HASTA
+           END-IF.
+
+           DISPLAY 'ORDEN (I=ID  N=APELLIDO  P=PROVINCIA)   : '
+                                                     WITH NO ADVANCING.
+           ACCEPT WS-SEL-ORDEN.
+           IF WS-SEL-ORDEN = SPACE
+              MOVE 'I'                        TO WS-SEL-ORDEN
+           END-IF.
+
+           DISPLAY 'FORMATO (P=IMPRESO  C=CSV MAILING)      : '
+                                                     WITH NO ADVANCING.
+           ACCEPT WS-SEL-FORMATO.
+           IF WS-SEL-FORMATO = SPACE
+              MOVE 'P'                        TO WS-SEL-FORMATO
+           END-IF.
+
+       FIN-10050.
+           EXIT.
+
        10100-ABRO-ARCHIVOS.
       *-------------------
 
            MOVE '10100-ABRO-ARCHIVOS'      TO WCANCELA-PARRAFO.
 
-           OPEN OUTPUT LISTADO.
+           IF 88-SEL-FORMATO-CSV
+              OPEN OUTPUT LISTADOCSV
 
-           EVALUATE FS-LISTADO
-               WHEN '00'
-                    SET 88-OPEN-LISTADO-SI TO TRUE
+              EVALUATE FS-LISTADOCSV
+                  WHEN '00'
+                       SET 88-OPEN-LISTADOCSV-SI TO TRUE
 
-               WHEN OTHER
-                    MOVE '10100-ABRO-ARCHIVOS'  TO WCANCELA-PARRAFO
-                    MOVE 'LISTADO'         TO WCANCELA-RECURSO
-                    MOVE 'OPEN OUTPUT'     TO WCANCELA-OPERACION
-                    MOVE FS-LISTADO        TO WCANCELA-CODRET
-                    MOVE 'ERROR EN OPEN'   TO WCANCELA-MENSAJE
-                    PERFORM 99999-CANCELO
+                  WHEN OTHER
+                       MOVE '10100-ABRO-ARCHIVOS'  TO WCANCELA-PARRAFO
+                       MOVE 'LISTADOCSV'      TO WCANCELA-RECURSO
+                       MOVE 'OPEN OUTPUT'     TO WCANCELA-OPERACION
+                       MOVE FS-LISTADOCSV     TO WCANCELA-CODRET
+                       MOVE 'ERROR EN OPEN'   TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
 
-           END-EVALUATE.
+              END-EVALUATE
+           ELSE
+              OPEN OUTPUT LISTADO
+
+              EVALUATE FS-LISTADO
+                  WHEN '00'
+                       SET 88-OPEN-LISTADO-SI TO TRUE
+
+                  WHEN OTHER
+                       MOVE '10100-ABRO-ARCHIVOS'  TO WCANCELA-PARRAFO
+                       MOVE 'LISTADO'         TO WCANCELA-RECURSO
+                       MOVE 'OPEN OUTPUT'     TO WCANCELA-OPERACION
+                       MOVE FS-LISTADO        TO WCANCELA-CODRET
+                       MOVE 'ERROR EN OPEN'   TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+
+              END-EVALUATE
+           END-IF.
 
            OPEN INPUT   CLIENTES.
 
@@ -231,22 +383,166 @@
        20000-PROCESO.
       *-------------
 
-           PERFORM 21100-IMPRIMO-DETALLE.
+           PERFORM 20050-EVALUO-SELECCION.
+
+           IF 88-CLI-SELECCIONADO
+              ADD 1                     TO WS-CANT-SELECCIONADOS
+              PERFORM 21100-IMPRIMO-DETALLE
+           END-IF.
 
            PERFORM 11100-READ-CLIENTES.
 
        FIN-20000.
            EXIT.
 
+       20050-EVALUO-SELECCION.
+      *----------------------
+
+           SET  88-CLI-SELECCIONADO         TO TRUE.
+
+           IF WS-SEL-PROVINCIA NOT = SPACES
+           AND CLI-HOME-PROVINCE-NAME NOT = WS-SEL-PROVINCIA
+              SET  88-CLI-NO-SELECCIONADO    TO TRUE
+           END-IF.
+
+           IF 88-CLI-SELECCIONADO
+              EVALUATE TRUE
+                  WHEN 88-SEL-STATUS-ACTIVOS
+                       IF NOT CLI-STATUS-ACTIVO
+                          SET 88-CLI-NO-SELECCIONADO TO TRUE
+                       END-IF
+                  WHEN 88-SEL-STATUS-INACTIVOS
+                       IF NOT CLI-STATUS-INACTIVO
+                          SET 88-CLI-NO-SELECCIONADO TO TRUE
+                       END-IF
+                  WHEN OTHER
+                       CONTINUE
+              END-EVALUATE
+           END-IF.
+
+           IF 88-CLI-SELECCIONADO
+              MOVE CLI-BIRTH-DATE-AAAA  TO WS-CLI-BIRTH-COMPARA-AAAA
+              MOVE CLI-BIRTH-DATE-MM    TO WS-CLI-BIRTH-COMPARA-MM
+              MOVE CLI-BIRTH-DATE-DD    TO WS-CLI-BIRTH-COMPARA-DD
+              IF WS-CLI-BIRTH-COMPARA < WS-SEL-BIRTH-DESDE
+              OR WS-CLI-BIRTH-COMPARA > WS-SEL-BIRTH-HASTA
+                 SET 88-CLI-NO-SELECCIONADO TO TRUE
+              END-IF
+           END-IF.
+
+       FIN-20050.
+           EXIT.
+
+       20500-PROCESO-ORDENADO.
+      *----------------------
+
+           SORT WORK-ORDEN
+               ON ASCENDING KEY WORK-ORDEN-KEY
+               ON ASCENDING KEY WORK-CLI-ID-KEY
+               INPUT  PROCEDURE 20510-ARMO-SORT
+               OUTPUT PROCEDURE 20520-IMPRIMO-ORDENADO.
+
+       FIN-20500.
+           EXIT.
+
+       20510-ARMO-SORT.
+      *----------------
+
+           PERFORM UNTIL 88-FS-CLIENTES-EOF
+               PERFORM 20050-EVALUO-SELECCION
+               IF 88-CLI-SELECCIONADO
+                  ADD 1                     TO WS-CANT-SELECCIONADOS
+                  MOVE SPACES               TO REG-WORK-ORDEN
+                  EVALUATE TRUE
+                      WHEN 88-SEL-ORDEN-NOMBRE
+                           MOVE CLI-LAST-NAME
+                                             TO WORK-ORDEN-KEY
+                      WHEN 88-SEL-ORDEN-PROVINCIA
+                           MOVE CLI-HOME-PROVINCE-NAME
+                                             TO WORK-ORDEN-KEY
+                  END-EVALUATE
+                  MOVE CLI-ID               TO WORK-CLI-ID-KEY
+                  MOVE REG-CLIENTES         TO WORK-REG-CLIENTES
+                  RELEASE REG-WORK-ORDEN
+               END-IF
+               PERFORM 11100-READ-CLIENTES
+           END-PERFORM.
+
+       FIN-20510.
+           EXIT.
+
+       20520-IMPRIMO-ORDENADO.
+      *-----------------------
+
+           MOVE SPACES                      TO WS-ORDEN-KEY-ANT.
+           MOVE 'N'                         TO WS-FIN-SORT.
+
+           RETURN WORK-ORDEN
+               AT END
+                    SET 88-FIN-SORT         TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL 88-FIN-SORT
+
+               IF 88-SEL-ORDEN-PROVINCIA
+               AND WS-ORDEN-KEY-ANT NOT = SPACES
+               AND WORK-ORDEN-KEY NOT = WS-ORDEN-KEY-ANT
+                  PERFORM 20530-SUBTOTAL-PROVINCIA
+               END-IF
+
+               MOVE WORK-ORDEN-KEY           TO WS-ORDEN-KEY-ANT
+               MOVE WORK-REG-CLIENTES        TO REG-CLIENTES
+               ADD 1                         TO WS-CANT-GRUPO
+
+               PERFORM 21100-IMPRIMO-DETALLE
+
+               RETURN WORK-ORDEN
+                   AT END
+                        SET 88-FIN-SORT      TO TRUE
+               END-RETURN
+
+           END-PERFORM.
+
+           IF 88-SEL-ORDEN-PROVINCIA
+           AND WS-ORDEN-KEY-ANT NOT = SPACES
+              PERFORM 20530-SUBTOTAL-PROVINCIA
+           END-IF.
+
+       FIN-20520.
+           EXIT.
+
+       20530-SUBTOTAL-PROVINCIA.
+      *------------------------
+
+           IF NOT 88-SEL-FORMATO-CSV
+              MOVE ' '                      TO WLINEA
+              MOVE 'SUBTOTAL PROVINCIA:'    TO P1
+              MOVE WS-ORDEN-KEY-ANT         TO P23
+              MOVE WS-CANT-GRUPO            TO WS-CANT-GRUPO-ED
+              MOVE WS-CANT-GRUPO-ED         TO P58
+              PERFORM 21400-WRITE-LISTADO
+           END-IF.
+
+           MOVE 0                           TO WS-CANT-GRUPO.
+           MOVE WCN-LINEAS-MAX              TO WS-LINEA.
+
+       FIN-20530.
+           EXIT.
+
 
        21100-IMPRIMO-DETALLE.
       *---------------------
 
-           ADD 1                    TO WS-LINEA.
-           PERFORM 21200-CONTROL-LINEA.
+           IF 88-SEL-FORMATO-CSV
+              PERFORM 21500-ARMO-DETALLE-CSV
+              PERFORM 21600-WRITE-LISTADOCSV
+           ELSE
+              ADD 1                    TO WS-LINEA
+              PERFORM 21200-CONTROL-LINEA
 
-           PERFORM 21300-ARMO-DETALLE.
-           PERFORM 21400-WRITE-LISTADO.
+              PERFORM 21300-ARMO-DETALLE
+              PERFORM 21400-WRITE-LISTADO
+           END-IF.
 
        FIN-21100.
            EXIT.
@@ -392,6 +688,52 @@
        FIN-21400.
            EXIT.
 
+       21500-ARMO-DETALLE-CSV.
+      *-----------------------
+
+           MOVE SPACES                     TO REG-LISTADOCSV-FD.
+
+           STRING
+                 CLI-ID               DELIMITED BY SIZE
+                 ','                  DELIMITED BY SIZE
+                 CLI-LAST-NAME        DELIMITED BY '  '
+                 ','                  DELIMITED BY SIZE
+                 CLI-FIRST-NAME       DELIMITED BY '  '
+                 ','                  DELIMITED BY SIZE
+                 CLI-HOME-ADDY        DELIMITED BY '  '
+                 ','                  DELIMITED BY SIZE
+                 CLI-HOME-CITY        DELIMITED BY '  '
+                 ','                  DELIMITED BY SIZE
+                 CLI-HOME-ZIP-CODE    DELIMITED BY '  '
+             INTO
+                 REG-LISTADOCSV-FD
+           END-STRING.
+
+       FIN-21500.
+           EXIT.
+
+       21600-WRITE-LISTADOCSV.
+      *-----------------------
+
+           WRITE REG-LISTADOCSV-FD.
+
+           EVALUATE FS-LISTADOCSV
+               WHEN '00'
+                    ADD 1             TO WS-GRABADOS-LISTADOCSV
+
+               WHEN OTHER
+                    MOVE '21600-WRITE-LISTADOCSV' TO WCANCELA-PARRAFO
+                    MOVE 'LISTADOCSV'      TO WCANCELA-RECURSO
+                    MOVE 'WRITE'           TO WCANCELA-OPERACION
+                    MOVE FS-LISTADOCSV     TO WCANCELA-CODRET
+                    MOVE REG-LISTADOCSV-FD TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
+
+           END-EVALUATE.
+
+       FIN-21600.
+           EXIT.
+
        30000-FINALIZO.
       *--------------
 
@@ -409,6 +751,9 @@
 
            MOVE WS-LEIDOS-CLIENTES          TO WS-LEIDOS-CLIENTES-ED.
            MOVE WS-GRABADOS-LISTADO         TO WS-GRABADOS-LISTADO-ED.
+           MOVE WS-GRABADOS-LISTADOCSV   TO WS-GRABADOS-LISTADOCSV-ED.
+           MOVE WS-CANT-SELECCIONADOS
+                                        TO WS-CANT-SELECCIONADOS-ED.
 
            DISPLAY ' '.
            DISPLAY '****************************************'.
@@ -417,8 +762,12 @@
            DISPLAY '*                                      *'.
            DISPLAY '* CANT. REGISTROS LEIDOS CLIENTES   : '
                                                WS-LEIDOS-CLIENTES-ED.
+           DISPLAY '* CANT. REGISTROS SELECCIONADOS     : '
+                                            WS-CANT-SELECCIONADOS-ED.
            DISPLAY '* CANT. REGISTROS GRABADOS LISTADO  : '
                                                WS-GRABADOS-LISTADO-ED.
+           DISPLAY '* CANT. REGISTROS GRABADOS LISTADOCSV: '
+                                            WS-GRABADOS-LISTADOCSV-ED.
            DISPLAY '*                                      *'.
            DISPLAY '****************************************'.
            DISPLAY ' '.
@@ -461,6 +810,22 @@
               END-EVALUATE
            END-IF.
 
+           IF 88-OPEN-LISTADOCSV-SI
+              SET 88-OPEN-LISTADOCSV-NO        TO TRUE
+              CLOSE LISTADOCSV
+              EVALUATE TRUE
+                  WHEN 88-FS-LISTADOCSV-OK
+                       CONTINUE
+                  WHEN OTHER
+                       MOVE '31000-CIERRO-ARCHIVOS' TO WCANCELA-PARRAFO
+                       MOVE 'LISTADOCSV'       TO WCANCELA-RECURSO
+                       MOVE 'CLOSE'            TO WCANCELA-OPERACION
+                       MOVE FS-LISTADOCSV      TO WCANCELA-CODRET
+                       MOVE 'CIERRA LISTADOCSV' TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+              END-EVALUATE
+           END-IF.
+
        FIN-31000.
            EXIT.
 
