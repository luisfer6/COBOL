@@ -38,6 +38,24 @@
                                      ORGANIZATION IS LINE SEQUENTIAL
                                      FILE STATUS  IS FS-MAEACT.
 
+           SELECT NOVRECH           ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\NovRech.
+      -    'txt'
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS  IS FS-NOVRECH.
+
+           SELECT NOVTRAIL          ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\NovTrail
+      -    'er.txt'
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS  IS FS-NOVTRAIL.
+
+           SELECT MAEBAJA           ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\MaeBaja.
+      -    'txt'
+                                     ORGANIZATION IS LINE SEQUENTIAL
+                                     FILE STATUS  IS FS-MAEBAJA.
+
 
        DATA DIVISION.
       *-------------
@@ -59,18 +77,40 @@
            BLOCK 0.
        01  REG-MAEACT-FD                  PIC X(80).
 
+       FD  NOVRECH
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-NOVRECH-FD                 PIC X(80).
+
+       FD  NOVTRAIL
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-NOVTRAIL-FD                PIC X(80).
+
+       FD  MAEBAJA
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-MAEBAJA-FD                 PIC X(80).
+
        WORKING-STORAGE SECTION.
       *-----------------------
        77  WS-PROGRAMA                    PIC X(11) VALUE 'PGMAPAREO01'.
        77  FS-MAESTRO                     PIC X(02) VALUE ' '.
        77  FS-NOVEDAD                     PIC X(02) VALUE ' '.
        77  FS-MAEACT                      PIC X(02) VALUE ' '.
+       77  FS-NOVRECH                     PIC X(02) VALUE ' '.
+       77  FS-NOVTRAIL                    PIC X(02) VALUE ' '.
+       77  FS-MAEBAJA                     PIC X(02) VALUE ' '.
        77  WS-CANT-LEIDOS-MAE             PIC 9(09) VALUE 0.
        77  WS-CANT-LEIDOS-NOV             PIC 9(09) VALUE 0.
+       77  WS-NOVTRAIL-CANT-ESPERADOS     PIC 9(09) VALUE 0.
        77  WS-CANT-GRABADOS-MAEACT        PIC 9(09) VALUE 0.
+       77  WS-CANT-GRABADOS-MAEBAJA       PIC 9(09) VALUE 0.
        77  WS-CANT-GRABADOS-ALTA          PIC 9(09) VALUE 0.
        77  WS-CANT-GRABADOS-MODIF         PIC 9(09) VALUE 0.
        77  WS-CANT-BAJAS                  PIC 9(09) VALUE 0.
+       77  WS-CANT-NOV-RECHAZADAS         PIC 9(09) VALUE 0.
+       77  WS-ULTIMA-NOV-CLAVE            PIC X(03) VALUE LOW-VALUES.
        77  WS-APENOM                      PIC X(50) VALUE ' '.
 
       *****************************************************************
@@ -103,6 +143,16 @@
            05  MAEACT-DATO                   PIC X(03).
            05  FILLER                        PIC X(74).
 
+      *****************************************************************
+      *    REGISTRO TRAILER DE CONTROL DEL ARCHIVO DE NOVEDAD
+      *    LO GENERA QUIEN TRANSMITE EL ARCHIVO NOVEDAD, CON LA
+      *    CANTIDAD DE REGISTROS QUE ENVIO, PARA QUE ESTE PROGRAMA
+      *    PUEDA DETECTAR UNA TRANSMISION TRUNCADA.
+      *****************************************************************
+       01  NOVTRAIL-REG.
+           05  NOVTRAIL-CANT-REGISTROS       PIC 9(09).
+           05  FILLER                        PIC X(71).
+
 
        PROCEDURE DIVISION.
       *-------------------
@@ -122,6 +172,8 @@
 
            PERFORM 1000-ABRO-ARCHIVOS.
 
+           PERFORM 1200-LEO-TRAILER-NOVEDAD.
+
            PERFORM 1100-LEO-MAESTRO.
 
            PERFORM 2100-LEO-NOVEDAD.
@@ -191,6 +243,8 @@
 
            PERFORM 6000-TOTALES-CONTROL.
 
+           PERFORM 6100-CONTROLO-TRAILER-NOVEDAD.
+
        300-FIN.
            EXIT.
 
@@ -234,6 +288,45 @@
               STOP RUN
            END-IF.
 
+
+           OPEN OUTPUT NOVRECH.
+
+           IF FS-NOVRECH = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 1000-ABRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO NOVRECH'
+              DISPLAY 'FS-NOVRECH: ' FS-NOVRECH
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+
+           OPEN INPUT NOVTRAIL.
+
+           IF FS-NOVTRAIL = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 1000-ABRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO NOVTRAIL'
+              DISPLAY 'FS-NOVTRAIL: ' FS-NOVTRAIL
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+
+           OPEN OUTPUT MAEBAJA.
+
+           IF FS-MAEBAJA = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 1000-ABRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO MAEBAJA'
+              DISPLAY 'FS-MAEBAJA: ' FS-MAEBAJA
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
        1000-FIN.
            EXIT.
 
@@ -266,8 +359,58 @@
        1100-FIN.
            EXIT.
 
+       1200-LEO-TRAILER-NOVEDAD.
+
+           INITIALIZE NOVTRAIL-REG.
+
+           READ NOVTRAIL INTO NOVTRAIL-REG
+                AT END
+                   DISPLAY 'ERROR EN 1200-LEO-TRAILER-NOVEDAD'
+                   DISPLAY 'ARCHIVO NOVTRAIL VACIO O SIN TRAILER'
+                   DISPLAY 'SE CANCELA EL PROGRAMA'
+                   STOP RUN
+                NOT AT END
+                   CONTINUE
+           END-READ.
+
+           EVALUATE FS-NOVTRAIL
+               WHEN '00'
+                    MOVE NOVTRAIL-CANT-REGISTROS
+                                       TO WS-NOVTRAIL-CANT-ESPERADOS
+
+               WHEN OTHER
+                    DISPLAY 'ERROR LECTURA NOVTRAIL'
+                    DISPLAY 'FS-NOVTRAIL: ' FS-NOVTRAIL
+                    DISPLAY 'SE CANCELA EL PROGRAMA'
+                    STOP RUN
+
+           END-EVALUATE.
+
+       1200-FIN.
+           EXIT.
+
        2100-LEO-NOVEDAD.
 
+           PERFORM 2110-LEO-NOVEDAD-FISICO.
+
+           PERFORM UNTIL NOV-CLAVE = HIGH-VALUES
+                      OR NOV-CLAVE NOT = WS-ULTIMA-NOV-CLAVE
+
+                   PERFORM 2150-RECHAZO-NOVEDAD-DUPLICADA
+
+                   PERFORM 2110-LEO-NOVEDAD-FISICO
+
+           END-PERFORM.
+
+           IF NOV-CLAVE NOT = HIGH-VALUES
+              MOVE NOV-CLAVE       TO WS-ULTIMA-NOV-CLAVE
+           END-IF.
+
+       2100-FIN.
+           EXIT.
+
+       2110-LEO-NOVEDAD-FISICO.
+
            INITIALIZE NOV-REG.
 
            READ NOVEDAD INTO NOV-REG
@@ -291,7 +434,31 @@
 
            END-EVALUATE.
 
-       1100-FIN.
+       2110-FIN.
+           EXIT.
+
+       2150-RECHAZO-NOVEDAD-DUPLICADA.
+
+           DISPLAY 'CLAVE DE NOVEDAD REPETIDA EN LA MISMA CORRIDA: '
+                   NOV-CLAVE.
+           DISPLAY 'SE RECHAZA EL REGISTRO REPETIDO'.
+
+           WRITE REG-NOVRECH-FD    FROM NOV-REG.
+
+           EVALUATE FS-NOVRECH
+               WHEN '00'
+                    ADD 1            TO WS-CANT-NOV-RECHAZADAS
+
+               WHEN OTHER
+                    DISPLAY 'ERROR EN 2150-RECHAZO-NOVEDAD-DUPLICADA'
+                    DISPLAY 'ARCHIVO NOVRECH'
+                    DISPLAY 'FS-NOVRECH: ' FS-NOVRECH
+                    DISPLAY 'SE CANCELA EL PROGRAMA'
+                    STOP RUN
+           END-EVALUATE.
+
+       2150-FIN.
+           EXIT.
 
        5000-CIERRO-ARCHIVOS.
 
@@ -333,6 +500,45 @@
               STOP RUN
            END-IF.
 
+
+           CLOSE NOVRECH.
+
+           IF FS-NOVRECH = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 5000-CIERRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO NOVRECH'
+              DISPLAY 'FS-NOVRECH: ' FS-NOVRECH
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+
+           CLOSE NOVTRAIL.
+
+           IF FS-NOVTRAIL = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 5000-CIERRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO NOVTRAIL'
+              DISPLAY 'FS-NOVTRAIL: ' FS-NOVTRAIL
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
+
+           CLOSE MAEBAJA.
+
+           IF FS-MAEBAJA = '00'
+              CONTINUE
+           ELSE
+              DISPLAY 'ERROR EN 5000-CIERRO-ARCHIVOS'
+              DISPLAY 'ARCHIVO MAEBAJA'
+              DISPLAY 'FS-MAEBAJA: ' FS-MAEBAJA
+              DISPLAY 'SE CANCELA EL PROGRAMA'
+              STOP RUN
+           END-IF.
+
        5000-FIN.
            EXIT.
 
@@ -347,10 +553,33 @@
            DISPLAY 'CANT. ALTAS           : ' WS-CANT-GRABADOS-ALTA.
            DISPLAY 'CANT. MODIF.          : ' WS-CANT-GRABADOS-MODIF.
            DISPLAY 'CANT. BAJAS           : ' WS-CANT-BAJAS.
+           DISPLAY 'REG. MAEBAJA GRABADOS : ' WS-CANT-GRABADOS-MAEBAJA.
+           DISPLAY 'CANT. NOV. RECHAZADAS (CLAVE REPETIDA): '
+                   WS-CANT-NOV-RECHAZADAS.
+           DISPLAY 'CANT. NOV. ESPERADOS (TRAILER)        : '
+                   WS-NOVTRAIL-CANT-ESPERADOS.
 
        6000-FIN.
            EXIT.
 
+       6100-CONTROLO-TRAILER-NOVEDAD.
+
+           IF WS-CANT-LEIDOS-NOV NOT = WS-NOVTRAIL-CANT-ESPERADOS
+              DISPLAY '***********************************************'
+              DISPLAY '  ERROR DE CONTROL - NOVEDAD INCOMPLETA'
+              DISPLAY '  CANTIDAD LEIDA    : ' WS-CANT-LEIDOS-NOV
+              DISPLAY '  CANTIDAD ESPERADA : '
+                      WS-NOVTRAIL-CANT-ESPERADOS
+              DISPLAY '  LA TRANSMISION PARECE TRUNCADA O INCOMPLETA'
+              DISPLAY '  SE CANCELA EL PROGRAMA'
+              DISPLAY '***********************************************'
+              MOVE 16                TO RETURN-CODE
+              STOP RUN
+           END-IF.
+
+       6100-FIN.
+           EXIT.
+
        10000-TRATO-BAJA.
 
            DISPLAY 'PROCESO BAJA DE CLAVE: ' NOV-CLAVE.
@@ -358,11 +587,32 @@
            DISPLAY 'NOV-CODNOV           : ' NOV-CODNOV.
            DISPLAY 'NOV-DATO             : ' NOV-DATO.
 
+           PERFORM 10500-GRABO-MAEBAJA.
+
            ADD 1                     TO WS-CANT-BAJAS.
 
        10000-FIN.
            EXIT.
 
+       10500-GRABO-MAEBAJA.
+
+           WRITE REG-MAEBAJA-FD    FROM MAE-REG.
+
+           EVALUATE FS-MAEBAJA
+               WHEN '00'
+                    ADD 1            TO WS-CANT-GRABADOS-MAEBAJA
+
+               WHEN OTHER
+                    DISPLAY 'ERROR EN 10500-GRABO-MAEBAJA'
+                    DISPLAY 'ARCHIVO MAEBAJA'
+                    DISPLAY 'FS-MAEBAJA: ' FS-MAEBAJA
+                    DISPLAY 'SE CANCELA EL PROGRAMA'
+                    STOP RUN
+           END-EVALUATE.
+
+       10500-FIN.
+           EXIT.
+
        11000-TRATO-MODI.
 
            INITIALIZE  MAEACT-REG.
