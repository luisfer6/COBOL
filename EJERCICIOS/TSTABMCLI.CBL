@@ -65,6 +65,18 @@
                                    ORGANIZATION IS LINE SEQUENTIAL
                                    FILE STATUS  IS FS-LISTADO.
 
+           SELECT CLIHIST          ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\CLIHIST.
+      -    'DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-CLIHIST.
+
+           SELECT CLIHISTR         ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\CLIHIST.
+      -    'DAT'
+                                   ORGANIZATION IS LINE SEQUENTIAL
+                                   FILE STATUS  IS FS-CLIHISTR.
+
 
        DATA DIVISION.
       *-------------
@@ -75,7 +87,7 @@
        FD  CLINOV
            RECORDING MODE IS F
            BLOCK 0.
-       01  REG-CLINOV-FD                 PIC  X(080).
+       01  REG-CLINOV-FD                 PIC  X(289).
 
 
        FD  CLIENTES
@@ -94,6 +106,18 @@
        01  REG-LISTADO-FD                PIC  X(199).
 
 
+       FD  CLIHIST
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CLIHIST-FD                PIC  X(148).
+
+
+       FD  CLIHISTR
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CLIHISTR-FD               PIC  X(148).
+
+
 
        WORKING-STORAGE SECTION.
       *-----------------------
@@ -123,6 +147,37 @@
        77  WS-GRABADOS-LISTADO           PIC  9(09) VALUE 0.
        77  WS-GRABADOS-LISTADO-ED        PIC  ZZZ.ZZZ.ZZ9.
 
+       77  FS-CLIHIST                    PIC  X(02) VALUE ' '.
+           88 88-FS-CLIHIST-OK                      VALUE '00'.
+
+       77  WS-OPEN-CLIHIST               PIC  X     VALUE 'N'.
+           88 88-OPEN-CLIHIST-SI                    VALUE 'S'.
+           88 88-OPEN-CLIHIST-NO                    VALUE 'N'.
+
+       77  WS-GRABADOS-CLIHIST           PIC  9(09) VALUE 0.
+       77  WS-GRABADOS-CLIHIST-ED        PIC  ZZZ.ZZZ.ZZ9.
+
+       77  WS-NOVEDAD-SEQ                PIC  9(09) VALUE 0.
+
+       77  FS-CLIHISTR                   PIC  X(02) VALUE ' '.
+           88 88-FS-CLIHISTR-OK                     VALUE '00'.
+           88 88-FS-CLIHISTR-EOF                    VALUE '10'.
+
+       77  WS-CANT-REVERSIONES           PIC  9(09) VALUE 0.
+       77  WS-CANT-REACTIVACIONES        PIC  9(09) VALUE 0.
+
+       77  WS-REV-ENCONTRADA             PIC  X     VALUE 'N'.
+           88 88-REV-SI-ENCONTRADA                  VALUE 'S'.
+           88 88-REV-NO-ENCONTRADA                  VALUE 'N'.
+
+       77  WS-REV-CANT                   PIC  9(01) VALUE 0.
+
+       01  WS-REV-TABLA.
+           05 WS-REV-CAMPO       OCCURS 5 TIMES
+                                  INDEXED BY IDX-REV.
+              07 WS-REV-COD-CAMPO         PIC  X(02).
+              07 WS-REV-VALOR-ANT         PIC  X(50).
+
        77  FS-CLIENTES                   PIC  X(02) VALUE ' '.
            88 88-FS-CLIENTES-OK                     VALUE '00'.
            88 88-FS-CLIENTES-EOF                    VALUE '10'.
@@ -147,6 +202,7 @@
        77  WS-CANT-BAJAS-FISICAS         PIC  9(09) VALUE 0.
        77  WS-CANT-MODIFICACIONES        PIC  9(09) VALUE 0.
        77  WS-CANT-ERRONEOS              PIC  9(09) VALUE 0.
+       77  WS-CANT-APLICADOS             PIC  9(09) VALUE 0.
        77  WS-CANT-ED                    PIC  ZZZ.ZZZ.ZZ9.
 
 
@@ -160,6 +216,35 @@
        77  WS-PARRAFO                    PIC  X(50) VALUE ' '.
        77  WS-MJE-ERROR                  PIC  X(80) VALUE ' '.
 
+      *-----------------------------------------------------------
+      * CONTADOR DE REINTENTOS ANTE UN ERROR TRANSITORIO (LOCK DE
+      * REGISTRO) EN LOS ACCESOS A CLIENTES, VER 99998-CANCELO-
+      * REINTENTABLE.
+      *-----------------------------------------------------------
+       77  WS-CANT-REINTENTOS            PIC  9(02) VALUE 0.
+       77  WCN-MAX-REINTENTOS            PIC  9(02) VALUE 3.
+
+       77  WS-COD-CAMPO-APLICAR          PIC  X(02).
+           88 88-APLICA-LAST-NAME                   VALUE 01.
+           88 88-APLICA-FIRST-NAME                  VALUE 02.
+           88 88-APLICA-SEX                         VALUE 03.
+           88 88-APLICA-BIRTH                       VALUE 04.
+           88 88-APLICA-DEATH                       VALUE 05.
+           88 88-APLICA-MARITAL-STATUS              VALUE 06.
+           88 88-APLICA-HOME-ADDY                   VALUE 07.
+           88 88-APLICA-HOME-CITY                   VALUE 08.
+           88 88-APLICA-HOME-ZIP-CODE                VALUE 09.
+           88 88-APLICA-HOME-PHONE                  VALUE 10.
+           88 88-APLICA-HOME-EMAIL                  VALUE 11.
+           88 88-APLICA-HOME-PROVINCE-NAME          VALUE 12.
+           88 88-APLICA-TAX-ID                      VALUE 13.
+           88 88-APLICA-PREFERRED-LANGUAGE          VALUE 14.
+           88 88-APLICA-STATUS                      VALUE 15.
+           88 88-APLICA-CONTACT-CONSENT             VALUE 16.
+           88 88-APLICA-HOUSEHOLD-ID                VALUE 17.
+       77  WS-DATO-APLICAR               PIC  X(50).
+       77  WS-VALOR-ANTERIOR-APLICAR     PIC  X(50).
+
        01  WS-CURRENT-DATE.
            03 WS-CURRENT-DATE-DATE.
               05 WS-CURRENT-DATE-YYYY    PIC 9(04) VALUE 0.
@@ -176,6 +261,18 @@
       *-----------------------------------------------
        COPY WCLINOV.
 
+      *-----------------------------------------------
+      * DEFINICION DEL ARCHIVO DE HISTORIA DE CLIENTES
+      *-----------------------------------------------
+       COPY WCLIHIST.
+
+      *-----------------------------------------------------
+      * DEFINICION DE LECTURA AUXILIAR DE CLIHIST PARA BUSCAR
+      * LA NOVEDAD A REVERTIR (VER 20600-REVERSA-NOVEDAD)
+      *-----------------------------------------------------
+       COPY WCLIHIST
+            REPLACING REG-CLIHIST BY REG-CLIHISTR.
+
       *------------------------------------
       * DEFINICION DEL ARCHIVO DE CLIENTES
       *------------------------------------
@@ -218,6 +315,8 @@
            INITIALIZE WCANCELA.
            MOVE CTE-PROGRAMA               TO WCANCELA-PROGRAMA.
 
+           MOVE FUNCTION CURRENT-DATE      TO WS-CURRENT-DATE.
+
            PERFORM 10100-ABRO-ARCHIVOS.
 
            PERFORM 10200-1RA-LECTURA-CLINOV.
@@ -280,6 +379,43 @@
 
            END-EVALUATE.
 
+
+      *--------------------------------------------------------------
+      * CLIHIST ES UN ARCHIVO DE HISTORIA PERSISTENTE ENTRE CORRIDAS:
+      * SE ABRE EN EXTEND (AGREGA AL FINAL) SI YA EXISTE, Y RECIEN SE
+      * CREA CON OPEN OUTPUT LA PRIMERA VEZ QUE SE EJECUTA EL PROGRAMA.
+      *--------------------------------------------------------------
+           OPEN EXTEND CLIHIST.
+
+           EVALUATE FS-CLIHIST
+               WHEN '00'
+               WHEN '05'
+                    SET 88-OPEN-CLIHIST-SI TO TRUE
+
+               WHEN '35'
+                    OPEN OUTPUT CLIHIST
+                    EVALUATE FS-CLIHIST
+                        WHEN '00'
+                             SET 88-OPEN-CLIHIST-SI TO TRUE
+                        WHEN OTHER
+                             MOVE WS-PARRAFO      TO WCANCELA-PARRAFO
+                             MOVE 'CLIHIST'       TO WCANCELA-RECURSO
+                             MOVE 'OPEN OUTPUT'   TO WCANCELA-OPERACION
+                             MOVE FS-CLIHIST      TO WCANCELA-CODRET
+                             MOVE 'ERROR EN OPEN' TO WCANCELA-MENSAJE
+                             PERFORM 99999-CANCELO
+                    END-EVALUATE
+
+               WHEN OTHER
+                    MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
+                    MOVE 'CLIHIST'         TO WCANCELA-RECURSO
+                    MOVE 'OPEN EXTEND'     TO WCANCELA-OPERACION
+                    MOVE FS-CLIHIST        TO WCANCELA-CODRET
+                    MOVE 'ERROR EN OPEN'   TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
+
+           END-EVALUATE.
+
        FIN-10100.
            EXIT.
 
@@ -310,6 +446,7 @@
            EVALUATE TRUE
                WHEN 88-FS-CLINOV-OK
                     ADD 1                  TO WS-LEIDOS-CLINOV
+                    ADD 1                  TO WS-NOVEDAD-SEQ
 
                WHEN 88-FS-CLINOV-EOF
                     MOVE ALL '*'           TO REG-CLINOV
@@ -342,26 +479,33 @@
            DISPLAY 'READ CLIENTES CLINOV-ID  :' CLI-ID IN REG-CLIENTES.
            DISPLAY 'REG-CLIENTES-KEY-FD      :' REG-CLIENTES-KEY-FD.
 
-           READ CLIENTES INTO REG-CLIENTES
+           MOVE 0                          TO WS-CANT-REINTENTOS.
 
+           PERFORM UNTIL 88-FS-CLIENTES-OK OR 88-FS-CLIENTES-NOKEY
 
-           EVALUATE TRUE
-               WHEN 88-FS-CLIENTES-OK
-                    ADD 1                  TO WS-LEIDOS-CLIENTES
-                    MOVE REG-CLIENTES      TO REG-ANT
+              READ CLIENTES INTO REG-CLIENTES
 
-               WHEN 88-FS-CLIENTES-NOKEY
-                    MOVE ALL '*'           TO REG-CLIENTES
+              EVALUATE TRUE
+                  WHEN 88-FS-CLIENTES-OK
+                       ADD 1                  TO WS-LEIDOS-CLIENTES
+                       MOVE REG-CLIENTES      TO REG-ANT
 
-               WHEN OTHER
-                    MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
-                    MOVE 'CLIENTES'        TO WCANCELA-RECURSO
-                    MOVE 'READ'            TO WCANCELA-OPERACION
-                    MOVE FS-CLIENTES       TO WCANCELA-CODRET
-                    MOVE 'ERROR EN READ'   TO WCANCELA-MENSAJE
-                    PERFORM 99999-CANCELO
+                  WHEN 88-FS-CLIENTES-NOKEY
+                       MOVE ALL '*'           TO REG-CLIENTES
+                       INITIALIZE               REG-ANT
 
-           END-EVALUATE.
+                  WHEN OTHER
+                       ADD 1                  TO WS-CANT-REINTENTOS
+                       MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
+                       MOVE 'CLIENTES'        TO WCANCELA-RECURSO
+                       MOVE 'READ'            TO WCANCELA-OPERACION
+                       MOVE FS-CLIENTES       TO WCANCELA-CODRET
+                       MOVE 'ERROR EN READ'   TO WCANCELA-MENSAJE
+                       PERFORM 99998-CANCELO-REINTENTABLE
+
+              END-EVALUATE
+
+           END-PERFORM.
 
        FIN-11100.
            EXIT.
@@ -401,18 +545,31 @@
                    WHEN  88-COD-ES-BAJA-LOGICA
                    WHEN  88-COD-ES-BAJA-FISICA
                    WHEN  88-COD-ES-MODIFICACION
+                   WHEN  88-COD-ES-REVERSION
+                   WHEN  88-COD-ES-REACTIVACION
                          CONTINUE
 
                    WHEN  OTHER
                          SET  88-CLINOV-ERROR-SI TO TRUE
-                         MOVE 'COD. TIPO NOVEDAD INVALIDO (A,B,M,D)'
+                         MOVE 'COD. TIPO NOVEDAD INVALIDO (A,B,M,D,R,C)'
                            TO WS-MJE-ERROR
                END-EVALUATE
            END-IF.
 
+           IF  88-CLINOV-ERROR-NO
+           AND 88-COD-ES-REVERSION
+           AND (CLINOV-SEQ-REVERSION NOT NUMERIC
+             OR CLINOV-SEQ-REVERSION = 0)
+               SET  88-CLINOV-ERROR-SI TO TRUE
+               MOVE 'INFORMAR SEQ DE NOVEDAD A REVERTIR'
+                 TO WS-MJE-ERROR
+           END-IF.
+
            IF  88-CLINOV-ERROR-NO
            AND NOT 88-COD-ES-BAJA-LOGICA
            AND NOT 88-COD-ES-BAJA-FISICA
+           AND NOT 88-COD-ES-REVERSION
+           AND NOT 88-COD-ES-REACTIVACION
            AND (CLINOV-COD-CAMPO = LOW-VALUES
              OR CLINOV-COD-CAMPO = HIGH-VALUES
              OR CLINOV-COD-CAMPO = SPACES      )
@@ -424,6 +581,8 @@
            IF  88-CLINOV-ERROR-NO
            AND NOT 88-COD-ES-BAJA-LOGICA
            AND NOT 88-COD-ES-BAJA-FISICA
+           AND NOT 88-COD-ES-REVERSION
+           AND NOT 88-COD-ES-REACTIVACION
            AND CLINOV-COD-CAMPO NOT NUMERIC
                SET  88-CLINOV-ERROR-SI TO TRUE
                MOVE 'COD. CAMPO NOVEDAD DEBE SER NUMERICO 01 A 12'
@@ -433,10 +592,21 @@
            IF  88-CLINOV-ERROR-NO
            AND NOT 88-COD-ES-BAJA-LOGICA
            AND NOT 88-COD-ES-BAJA-FISICA
+           AND NOT 88-COD-ES-REVERSION
+           AND NOT 88-COD-ES-REACTIVACION
            AND (CLINOV-COD-CAMPO < 01
-             OR CLINOV-COD-CAMPO > 12          )
+             OR CLINOV-COD-CAMPO > 17
+             OR CLINOV-COD-CAMPO = 15          )
+               SET  88-CLINOV-ERROR-SI TO TRUE
+               MOVE 'COD. CAMPO NOVEDAD DEBE SER 01 A 14, 16 O 17'
+                 TO WS-MJE-ERROR
+           END-IF.
+
+           IF  88-CLINOV-ERROR-NO
+           AND 88-MOD-HOUSEHOLD-ID
+           AND CLINOV-DATO (1:10) NOT NUMERIC
                SET  88-CLINOV-ERROR-SI TO TRUE
-               MOVE 'COD. CAMPO NOVEDAD DEBE SER 01 A 12'
+               MOVE 'HOUSEHOLD ID DEBE SER NUMERICO'
                  TO WS-MJE-ERROR
            END-IF.
 
@@ -451,6 +621,8 @@
            IF  88-CLINOV-ERROR-NO
            AND NOT 88-COD-ES-BAJA-LOGICA
            AND NOT 88-COD-ES-BAJA-FISICA
+           AND NOT 88-COD-ES-REVERSION
+           AND NOT 88-COD-ES-REACTIVACION
            AND (CLINOV-DATO  = SPACES
              OR CLINOV-DATO  = LOW-VALUES
              OR CLINOV-DATO  = HIGH-VALUES )
@@ -459,6 +631,52 @@
                  TO WS-MJE-ERROR
            END-IF.
 
+           IF  88-CLINOV-ERROR-NO
+           AND (CLINOV-CANT-ADICIONALES NOT NUMERIC
+             OR CLINOV-CANT-ADICIONALES > 4)
+               SET  88-CLINOV-ERROR-SI TO TRUE
+               MOVE 'CANT. CAMPOS ADICIONALES DEBE SER 0 A 4'
+                 TO WS-MJE-ERROR
+           END-IF.
+
+           IF  88-CLINOV-ERROR-NO
+           AND NOT 88-COD-ES-BAJA-LOGICA
+           AND NOT 88-COD-ES-BAJA-FISICA
+           AND NOT 88-COD-ES-REVERSION
+           AND NOT 88-COD-ES-REACTIVACION
+           AND CLINOV-CANT-ADICIONALES > 0
+               PERFORM VARYING IDX-CAMPO-AD FROM 1 BY 1
+                       UNTIL IDX-CAMPO-AD > CLINOV-CANT-ADICIONALES
+                       OR 88-CLINOV-ERROR-SI
+
+                   IF  CLINOV-COD-CAMPO-AD (IDX-CAMPO-AD) NOT NUMERIC
+                   OR (CLINOV-COD-CAMPO-AD (IDX-CAMPO-AD) < 01
+                    OR CLINOV-COD-CAMPO-AD (IDX-CAMPO-AD) > 17
+                    OR CLINOV-COD-CAMPO-AD (IDX-CAMPO-AD) = 15)
+                       SET  88-CLINOV-ERROR-SI TO TRUE
+                       MOVE 'COD. CAMPO ADICIONAL INVALIDO'
+                         TO WS-MJE-ERROR
+                   END-IF
+
+                   IF  88-CLINOV-ERROR-NO
+                   AND (CLINOV-DATO-AD (IDX-CAMPO-AD) = SPACES
+                     OR CLINOV-DATO-AD (IDX-CAMPO-AD) = LOW-VALUES
+                     OR CLINOV-DATO-AD (IDX-CAMPO-AD) = HIGH-VALUES)
+                       SET  88-CLINOV-ERROR-SI TO TRUE
+                       MOVE 'INFORMAR DATO DEL CAMPO ADICIONAL'
+                         TO WS-MJE-ERROR
+                   END-IF
+
+                   IF  88-CLINOV-ERROR-NO
+                   AND CLINOV-COD-CAMPO-AD (IDX-CAMPO-AD) = 17
+                   AND CLINOV-DATO-AD (IDX-CAMPO-AD) (1:10) NOT NUMERIC
+                       SET  88-CLINOV-ERROR-SI TO TRUE
+                       MOVE 'HOUSEHOLD ID ADICIONAL DEBE SER NUMERICO'
+                         TO WS-MJE-ERROR
+                   END-IF
+               END-PERFORM
+           END-IF.
+
        FIN-20100.
            EXIT.
 
@@ -497,10 +715,28 @@
                WHEN  88-COD-ES-BAJA-FISICA
                      PERFORM 20500-DELETE-CLIENTES
 
+               WHEN  88-COD-ES-REVERSION
+                     IF 88-FS-CLIENTES-OK
+                        PERFORM 20600-REVERSA-NOVEDAD
+                     ELSE
+                        SET  88-CLINOV-ERROR-SI   TO TRUE
+                        MOVE 'REVERSION DE CLIENTE INEXISTENTE'
+                          TO WS-MJE-ERROR
+                     END-IF
+
+               WHEN  88-COD-ES-REACTIVACION
+                     IF 88-FS-CLIENTES-OK
+                        PERFORM 20700-REACTIVA-CLIENTES
+                     ELSE
+                        SET  88-CLINOV-ERROR-SI   TO TRUE
+                        MOVE 'REACTIVACION DE CLIENTE INEXISTENTE'
+                          TO WS-MJE-ERROR
+                     END-IF
+
                WHEN  OTHER
-                     DISPLAY 'ERROR EN CODIGO DE NOVEDAD'
-                             CLINOV-COD-CAMPO
-                     STOP RUN
+                     SET  88-CLINOV-ERROR-SI   TO TRUE
+                     MOVE 'ERROR EN CODIGO DE NOVEDAD'
+                       TO WS-MJE-ERROR
 
            END-EVALUATE.
 
@@ -513,7 +749,19 @@
            INITIALIZE REG-CLIENTES.
 
            MOVE CLINOV-CLAVE      TO CLI-CLAVE     IN REG-CLIENTES.
-           MOVE CLINOV-DATO       TO CLI-LAST-NAME OF REG-CLIENTES.
+
+           MOVE 01                TO WS-COD-CAMPO-APLICAR.
+           MOVE CLINOV-DATO       TO WS-DATO-APLICAR.
+           PERFORM 20410-APLICA-CAMPO.
+
+           PERFORM VARYING IDX-CAMPO-AD FROM 1 BY 1
+                   UNTIL IDX-CAMPO-AD > CLINOV-CANT-ADICIONALES
+               MOVE CLINOV-COD-CAMPO-AD (IDX-CAMPO-AD)
+                 TO WS-COD-CAMPO-APLICAR
+               MOVE CLINOV-DATO-AD      (IDX-CAMPO-AD)
+                 TO WS-DATO-APLICAR
+               PERFORM 20410-APLICA-CAMPO
+           END-PERFORM.
 
            PERFORM 20900-WRITE-CLIENTES.
 
@@ -527,63 +775,201 @@
        20400-MODIFICA-CLIENTES.
       *-----------------------
 
+           IF 88-COD-ES-BAJA-LOGICA
+              MOVE CLI-STATUS IN REG-ANT   TO WS-VALOR-ANTERIOR-APLICAR
+              SET CLI-STATUS-INACTIVO IN REG-CLIENTES TO TRUE
+              SET 88-APLICA-STATUS         TO TRUE
+              MOVE CLI-STATUS IN REG-CLIENTES TO WS-DATO-APLICAR
+              PERFORM 20420-GRABA-HISTORIA
+           ELSE
+              MOVE CLINOV-COD-CAMPO  TO WS-COD-CAMPO-APLICAR
+              MOVE CLINOV-DATO       TO WS-DATO-APLICAR
+              PERFORM 20410-APLICA-CAMPO
+
+              PERFORM VARYING IDX-CAMPO-AD FROM 1 BY 1
+                      UNTIL IDX-CAMPO-AD > CLINOV-CANT-ADICIONALES
+                  MOVE CLINOV-COD-CAMPO-AD (IDX-CAMPO-AD)
+                    TO WS-COD-CAMPO-APLICAR
+                  MOVE CLINOV-DATO-AD      (IDX-CAMPO-AD)
+                    TO WS-DATO-APLICAR
+                  PERFORM 20410-APLICA-CAMPO
+              END-PERFORM
+           END-IF.
+
+           PERFORM 20950-REWRITE-CLIENTES.
+
+           IF 88-COD-ES-BAJA-LOGICA
+              ADD 1                         TO WS-CANT-BAJAS-LOGICAS
+              MOVE 'BAJA LOGICA EFECTUADA'  TO WS-MJE-ERROR
+           ELSE
+              ADD 1                         TO WS-CANT-MODIFICACIONES
+              MOVE 'MODIFICACION EFECTUADA' TO WS-MJE-ERROR
+           END-IF.
+
+       FIN-20400.
+           EXIT.
+
+       20410-APLICA-CAMPO.
+      *-------------------
+
            EVALUATE TRUE
-               WHEN 88-MOD-LAST-NAME
-                    MOVE CLINOV-DATO TO CLI-LAST-NAME  IN REG-CLIENTES
+               WHEN 88-APLICA-LAST-NAME
+                    MOVE CLI-LAST-NAME   IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-LAST-NAME
+                                                       IN REG-CLIENTES
 
-               WHEN 88-MOD-FIRST-NAME
-                    MOVE CLINOV-DATO TO CLI-FIRST-NAME IN REG-CLIENTES
+               WHEN 88-APLICA-FIRST-NAME
+                    MOVE CLI-FIRST-NAME  IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-FIRST-NAME
+                                                       IN REG-CLIENTES
 
-               WHEN 88-MOD-SEX
-                    MOVE CLINOV-DATO TO CLI-SEX        IN REG-CLIENTES
+               WHEN 88-APLICA-SEX
+                    MOVE CLI-SEX         IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-SEX
+                                                       IN REG-CLIENTES
 
-               WHEN 88-MOD-BIRTH
-                    MOVE CLINOV-DATO TO CLI-BIRTH      IN REG-CLIENTES
+               WHEN 88-APLICA-BIRTH
+                    MOVE CLI-BIRTH       IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-BIRTH
+                                                       IN REG-CLIENTES
 
-               WHEN 88-MOD-DEATH
-                    MOVE CLINOV-DATO TO CLI-DEATH      IN REG-CLIENTES
+               WHEN 88-APLICA-DEATH
+                    MOVE CLI-DEATH       IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-DEATH
+                                                       IN REG-CLIENTES
 
-               WHEN 88-MOD-MARITAL-STATUS
-                    MOVE CLINOV-DATO TO CLI-MARITAL-STATUS
+               WHEN 88-APLICA-MARITAL-STATUS
+                    MOVE CLI-MARITAL-STATUS IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-MARITAL-STATUS
                                                        IN REG-CLIENTES
 
-               WHEN 88-MOD-HOME-ADDY
-                    MOVE CLINOV-DATO TO CLI-HOME-ADDY  IN REG-CLIENTES
+               WHEN 88-APLICA-HOME-ADDY
+                    MOVE CLI-HOME-ADDY   IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-HOME-ADDY
+                                                       IN REG-CLIENTES
 
-               WHEN 88-MOD-HOME-CITY
-                    MOVE CLINOV-DATO TO CLI-HOME-CITY  IN REG-CLIENTES
+               WHEN 88-APLICA-HOME-CITY
+                    MOVE CLI-HOME-CITY   IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-HOME-CITY
+                                                       IN REG-CLIENTES
 
-               WHEN 88-MOD-HOME-ZIP-CODE
-                    MOVE CLINOV-DATO TO CLI-HOME-ZIP-CODE
+               WHEN 88-APLICA-HOME-ZIP-CODE
+                    MOVE CLI-HOME-ZIP-CODE IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-HOME-ZIP-CODE
                                                        IN REG-CLIENTES
 
-               WHEN 88-MOD-HOME-PHONE
-                    MOVE CLINOV-DATO TO CLI-HOME-PHONE IN REG-CLIENTES
+               WHEN 88-APLICA-HOME-PHONE
+                    MOVE CLI-HOME-PHONE  IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-HOME-PHONE
+                                                       IN REG-CLIENTES
 
-               WHEN 88-MOD-HOME-EMAIL
-                    MOVE CLINOV-DATO TO CLI-HOME-EMAIL IN REG-CLIENTES
+               WHEN 88-APLICA-HOME-EMAIL
+                    MOVE CLI-HOME-EMAIL  IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-HOME-EMAIL
+                                                       IN REG-CLIENTES
 
-               WHEN 88-MOD-HOME-PROVINCE-NAME
-                    MOVE CLINOV-DATO TO CLI-HOME-PROVINCE-NAME
+               WHEN 88-APLICA-HOME-PROVINCE-NAME
+                    MOVE CLI-HOME-PROVINCE-NAME IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-HOME-PROVINCE-NAME
                                                        IN REG-CLIENTES
 
-               WHEN 88-COD-ES-BAJA-LOGICA
-                    SET CLI-STATUS-INACTIVO IN REG-CLIENTES TO TRUE
+               WHEN 88-APLICA-TAX-ID
+                    MOVE CLI-TAX-ID      IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-TAX-ID
+                                                       IN REG-CLIENTES
+
+               WHEN 88-APLICA-PREFERRED-LANGUAGE
+                    MOVE CLI-PREFERRED-LANGUAGE IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-PREFERRED-LANGUAGE
+                                                       IN REG-CLIENTES
+
+               WHEN 88-APLICA-CONTACT-CONSENT
+                    MOVE CLI-CONTACT-CONSENT IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR TO CLI-CONTACT-CONSENT
+                                                       IN REG-CLIENTES
 
+               WHEN 88-APLICA-HOUSEHOLD-ID
+                    MOVE CLI-HOUSEHOLD-ID IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                    MOVE WS-DATO-APLICAR (1:10) TO CLI-HOUSEHOLD-ID
+                                                       IN REG-CLIENTES
 
            END-EVALUATE.
 
-           PERFORM 20950-REWRITE-CLIENTES.
+           PERFORM 20420-GRABA-HISTORIA.
 
-           IF 88-COD-ES-BAJA-LOGICA
-              ADD 1                         TO WS-CANT-BAJAS-LOGICAS
-              MOVE 'BAJA LOGICA EFECTUADA'  TO WS-MJE-ERROR
-           ELSE
-              ADD 1                         TO WS-CANT-MODIFICACIONES
-              MOVE 'MODIFICACION EFECTUADA' TO WS-MJE-ERROR
-           END-IF.
+       FIN-20410.
+           EXIT.
 
-       FIN-20400.
+       20420-GRABA-HISTORIA.
+      *---------------------
+
+           MOVE '20420-GRABA-HISTORIA'    TO WS-PARRAFO.
+
+           INITIALIZE REG-CLIHIST.
+
+           MOVE WS-NOVEDAD-SEQ TO CLIHIST-NOVEDAD-SEQ IN REG-CLIHIST.
+           MOVE CLINOV-ID      TO CLIHIST-CLI-ID      IN REG-CLIHIST.
+           MOVE CLINOV-COD-NOVEDAD
+                               TO CLIHIST-COD-NOVEDAD IN REG-CLIHIST.
+           MOVE WS-COD-CAMPO-APLICAR
+                               TO CLIHIST-COD-CAMPO   IN REG-CLIHIST.
+           MOVE WS-VALOR-ANTERIOR-APLICAR
+                       TO CLIHIST-VALOR-ANTERIOR IN REG-CLIHIST.
+           MOVE WS-DATO-APLICAR
+                               TO CLIHIST-VALOR-NUEVO IN REG-CLIHIST.
+           MOVE CLINOV-USUARIO TO CLIHIST-USUARIO     IN REG-CLIHIST.
+
+           MOVE WS-CURRENT-DATE-YYYY
+                               TO CLIHIST-FECHA-AAAA  IN REG-CLIHIST.
+           MOVE '-'            TO CLIHIST-FECHA-S1    IN REG-CLIHIST.
+           MOVE WS-CURRENT-DATE-MM
+                               TO CLIHIST-FECHA-MM    IN REG-CLIHIST.
+           MOVE '-'            TO CLIHIST-FECHA-S2    IN REG-CLIHIST.
+           MOVE WS-CURRENT-DATE-DD
+                               TO CLIHIST-FECHA-DD    IN REG-CLIHIST.
+
+           MOVE WS-CURRENT-DATE-HS
+                               TO CLIHIST-HORA-HH     IN REG-CLIHIST.
+           MOVE ':'            TO CLIHIST-HORA-S1     IN REG-CLIHIST.
+           MOVE WS-CURRENT-DATE-MS
+                               TO CLIHIST-HORA-MM     IN REG-CLIHIST.
+           MOVE ':'            TO CLIHIST-HORA-S2     IN REG-CLIHIST.
+           MOVE WS-CURRENT-DATE-SS
+                               TO CLIHIST-HORA-SS     IN REG-CLIHIST.
+
+           WRITE REG-CLIHIST-FD FROM REG-CLIHIST.
+
+           EVALUATE TRUE
+               WHEN 88-FS-CLIHIST-OK
+                    ADD 1                  TO WS-GRABADOS-CLIHIST
+
+               WHEN OTHER
+                    MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
+                    MOVE 'CLIHIST'         TO WCANCELA-RECURSO
+                    MOVE 'WRITE'           TO WCANCELA-OPERACION
+                    MOVE FS-CLIHIST        TO WCANCELA-CODRET
+                    MOVE 'ERROR EN WRITE'  TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
+
+           END-EVALUATE.
+
+       FIN-20420.
            EXIT.
 
        20500-DELETE-CLIENTES.
@@ -593,29 +979,162 @@
 
            MOVE CLINOV-CLAVE                 TO REG-CLIENTES-KEY-FD.
 
-           DELETE CLIENTES RECORD.
+           MOVE 0                            TO WS-CANT-REINTENTOS.
 
-           EVALUATE TRUE
-               WHEN 88-FS-CLIENTES-OK
-                    ADD 1                  TO WS-CANT-BAJAS-FISICAS
-                    MOVE 'BAJA FISICA EFECTUADA'
-                                           TO WS-MJE-ERROR
-               WHEN 88-FS-CLIENTES-NOKEY
-                    SET  88-CLINOV-ERROR-SI   TO TRUE
-                    MOVE 'BAJA DE CLIENTE INEXISTENTE'
-                                           TO WS-MJE-ERROR
+           PERFORM UNTIL 88-FS-CLIENTES-OK OR 88-FS-CLIENTES-NOKEY
+
+              DELETE CLIENTES RECORD
+
+              EVALUATE TRUE
+                  WHEN 88-FS-CLIENTES-OK
+                       ADD 1                  TO WS-CANT-BAJAS-FISICAS
+                       MOVE 'BAJA FISICA EFECTUADA'
+                                              TO WS-MJE-ERROR
+                       MOVE CLI-STATUS IN REG-ANT
+                                         TO WS-VALOR-ANTERIOR-APLICAR
+                       SET  88-APLICA-STATUS  TO TRUE
+                       MOVE 'DELETED'         TO WS-DATO-APLICAR
+                       PERFORM 20420-GRABA-HISTORIA
+
+                  WHEN 88-FS-CLIENTES-NOKEY
+                       SET  88-CLINOV-ERROR-SI   TO TRUE
+                       MOVE 'BAJA DE CLIENTE INEXISTENTE'
+                                              TO WS-MJE-ERROR
+
+                  WHEN OTHER
+                       ADD 1                  TO WS-CANT-REINTENTOS
+                       MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
+                       MOVE 'CLIENTES'        TO WCANCELA-RECURSO
+                       MOVE 'DELETE'          TO WCANCELA-OPERACION
+                       MOVE FS-CLIENTES       TO WCANCELA-CODRET
+                       MOVE CLINOV-CLAVE      TO WCANCELA-MENSAJE
+                       PERFORM 99998-CANCELO-REINTENTABLE
+
+              END-EVALUATE
+
+           END-PERFORM.
+
+       FIN-20500.
+           EXIT.
+
+
+       20600-REVERSA-NOVEDAD.
+      *-----------------------
+
+           MOVE '20600-REVERSA-NOVEDAD'     TO WS-PARRAFO.
+
+           MOVE 0                           TO WS-REV-CANT.
+           SET  88-REV-NO-ENCONTRADA        TO TRUE.
 
+           IF 88-OPEN-CLIHIST-SI
+              SET 88-OPEN-CLIHIST-NO        TO TRUE
+              CLOSE CLIHIST
+           END-IF.
+
+           OPEN INPUT CLIHISTR.
+
+           EVALUATE FS-CLIHISTR
+               WHEN '00'
+                    CONTINUE
                WHEN OTHER
-                    MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
-                    MOVE 'CLIENTES'        TO WCANCELA-RECURSO
-                    MOVE 'DELETE'          TO WCANCELA-OPERACION
-                    MOVE FS-CLIENTES       TO WCANCELA-CODRET
-                    MOVE CLINOV-CLAVE      TO WCANCELA-MENSAJE
+                    MOVE WS-PARRAFO         TO WCANCELA-PARRAFO
+                    MOVE 'CLIHISTR'         TO WCANCELA-RECURSO
+                    MOVE 'OPEN INPUT'       TO WCANCELA-OPERACION
+                    MOVE FS-CLIHISTR        TO WCANCELA-CODRET
+                    MOVE 'ERROR EN OPEN'    TO WCANCELA-MENSAJE
                     PERFORM 99999-CANCELO
+           END-EVALUATE.
 
+           PERFORM UNTIL 88-FS-CLIHISTR-EOF
+               READ CLIHISTR INTO REG-CLIHISTR
+               IF 88-FS-CLIHISTR-OK
+               AND CLIHIST-NOVEDAD-SEQ IN REG-CLIHISTR
+                                        = CLINOV-SEQ-REVERSION
+               AND CLIHIST-CLI-ID      IN REG-CLIHISTR = CLINOV-ID
+               AND WS-REV-CANT < 5
+                    SET  88-REV-SI-ENCONTRADA  TO TRUE
+                    ADD  1                     TO WS-REV-CANT
+                    MOVE CLIHIST-COD-CAMPO      IN REG-CLIHISTR
+                      TO WS-REV-COD-CAMPO (WS-REV-CANT)
+                    MOVE CLIHIST-VALOR-ANTERIOR IN REG-CLIHISTR
+                      TO WS-REV-VALOR-ANT (WS-REV-CANT)
+               END-IF
+           END-PERFORM.
+
+           CLOSE CLIHISTR.
+
+           OPEN EXTEND CLIHIST.
+
+           EVALUATE FS-CLIHIST
+               WHEN '00'
+                    SET 88-OPEN-CLIHIST-SI TO TRUE
+               WHEN OTHER
+                    MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
+                    MOVE 'CLIHIST'         TO WCANCELA-RECURSO
+                    MOVE 'OPEN EXTEND'     TO WCANCELA-OPERACION
+                    MOVE FS-CLIHIST        TO WCANCELA-CODRET
+                    MOVE 'ERROR EN OPEN'   TO WCANCELA-MENSAJE
+                    PERFORM 99999-CANCELO
            END-EVALUATE.
 
-       FIN-20500.
+           IF 88-REV-NO-ENCONTRADA
+              SET  88-CLINOV-ERROR-SI   TO TRUE
+              MOVE 'NOVEDAD A REVERTIR NO ENCONTRADA'
+                TO WS-MJE-ERROR
+           ELSE
+              PERFORM VARYING IDX-REV FROM 1 BY 1
+                      UNTIL IDX-REV > WS-REV-CANT
+
+                  IF WS-REV-COD-CAMPO (IDX-REV) = '15'
+                     MOVE CLI-STATUS   IN REG-ANT
+                       TO WS-VALOR-ANTERIOR-APLICAR
+                     SET CLI-STATUS-ACTIVO IN REG-CLIENTES TO TRUE
+                     SET 88-APLICA-STATUS  TO TRUE
+                     MOVE CLI-STATUS   IN REG-CLIENTES
+                       TO WS-DATO-APLICAR
+                     PERFORM 20420-GRABA-HISTORIA
+                  ELSE
+                     MOVE WS-REV-COD-CAMPO (IDX-REV)
+                       TO WS-COD-CAMPO-APLICAR
+                     MOVE WS-REV-VALOR-ANT (IDX-REV)
+                       TO WS-DATO-APLICAR
+                     PERFORM 20410-APLICA-CAMPO
+                  END-IF
+
+              END-PERFORM
+
+              PERFORM 20950-REWRITE-CLIENTES
+
+              ADD  1                        TO WS-CANT-REVERSIONES
+              MOVE 'REVERSION EFECTUADA'    TO WS-MJE-ERROR
+           END-IF.
+
+       FIN-20600.
+           EXIT.
+
+       20700-REACTIVA-CLIENTES.
+      *------------------------
+
+           MOVE '20700-REACTIVA-CLIENTES'    TO WS-PARRAFO.
+
+           IF CLI-STATUS-ACTIVO IN REG-CLIENTES
+              SET  88-CLINOV-ERROR-SI   TO TRUE
+              MOVE 'CLIENTE YA SE ENCUENTRA ACTIVO'
+                TO WS-MJE-ERROR
+           ELSE
+              MOVE CLI-STATUS IN REG-ANT   TO WS-VALOR-ANTERIOR-APLICAR
+              SET CLI-STATUS-ACTIVO IN REG-CLIENTES TO TRUE
+              SET 88-APLICA-STATUS         TO TRUE
+              MOVE CLI-STATUS IN REG-CLIENTES TO WS-DATO-APLICAR
+              PERFORM 20420-GRABA-HISTORIA
+
+              PERFORM 20950-REWRITE-CLIENTES
+
+              ADD  1                        TO WS-CANT-REACTIVACIONES
+              MOVE 'REACTIVACION EFECTUADA' TO WS-MJE-ERROR
+           END-IF.
+
+       FIN-20700.
            EXIT.
 
 
@@ -624,21 +1143,28 @@
 
            MOVE '20900-WRITE-CLIENTES'       TO WS-PARRAFO.
 
-           WRITE REG-CLIENTES-FD FROM REG-CLIENTES.
+           MOVE 0                            TO WS-CANT-REINTENTOS.
 
-           EVALUATE TRUE
-               WHEN 88-FS-CLIENTES-OK
-                    ADD 1                  TO WS-GRABADOS-CLIENTES
+           PERFORM UNTIL 88-FS-CLIENTES-OK
 
-               WHEN OTHER
-                    MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
-                    MOVE 'CLIENTES'        TO WCANCELA-RECURSO
-                    MOVE 'WRITE'           TO WCANCELA-OPERACION
-                    MOVE FS-CLIENTES       TO WCANCELA-CODRET
-                    MOVE 'ERROR EN WRITE'  TO WCANCELA-MENSAJE
-                    PERFORM 99999-CANCELO
+              WRITE REG-CLIENTES-FD FROM REG-CLIENTES
 
-           END-EVALUATE.
+              EVALUATE TRUE
+                  WHEN 88-FS-CLIENTES-OK
+                       ADD 1                  TO WS-GRABADOS-CLIENTES
+
+                  WHEN OTHER
+                       ADD 1                  TO WS-CANT-REINTENTOS
+                       MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
+                       MOVE 'CLIENTES'        TO WCANCELA-RECURSO
+                       MOVE 'WRITE'           TO WCANCELA-OPERACION
+                       MOVE FS-CLIENTES       TO WCANCELA-CODRET
+                       MOVE 'ERROR EN WRITE'  TO WCANCELA-MENSAJE
+                       PERFORM 99998-CANCELO-REINTENTABLE
+
+              END-EVALUATE
+
+           END-PERFORM.
 
        FIN-20900.
            EXIT.
@@ -648,21 +1174,28 @@
 
            MOVE '20950-REWRITE-CLIENTES'   TO WS-PARRAFO.
 
-           REWRITE REG-CLIENTES-FD FROM REG-CLIENTES.
+           MOVE 0                          TO WS-CANT-REINTENTOS.
 
-           EVALUATE TRUE
-               WHEN 88-FS-CLIENTES-OK
-                    ADD 1                  TO WS-REGRABADOS-CLIENTES
+           PERFORM UNTIL 88-FS-CLIENTES-OK
 
-               WHEN OTHER
-                    MOVE WS-PARRAFO        TO WCANCELA-PARRAFO
-                    MOVE 'CLIENTES'        TO WCANCELA-RECURSO
-                    MOVE 'REWRITE'         TO WCANCELA-OPERACION
-                    MOVE FS-CLIENTES       TO WCANCELA-CODRET
-                    MOVE 'ERROR EN REWRITE' TO WCANCELA-MENSAJE
-                    PERFORM 99999-CANCELO
+              REWRITE REG-CLIENTES-FD FROM REG-CLIENTES
 
-           END-EVALUATE.
+              EVALUATE TRUE
+                  WHEN 88-FS-CLIENTES-OK
+                       ADD 1                  TO WS-REGRABADOS-CLIENTES
+
+                  WHEN OTHER
+                       ADD 1                   TO WS-CANT-REINTENTOS
+                       MOVE WS-PARRAFO         TO WCANCELA-PARRAFO
+                       MOVE 'CLIENTES'         TO WCANCELA-RECURSO
+                       MOVE 'REWRITE'          TO WCANCELA-OPERACION
+                       MOVE FS-CLIENTES        TO WCANCELA-CODRET
+                       MOVE 'ERROR EN REWRITE' TO WCANCELA-MENSAJE
+                       PERFORM 99998-CANCELO-REINTENTABLE
+
+              END-EVALUATE
+
+           END-PERFORM.
 
        FIN-20950.
            EXIT.
@@ -674,11 +1207,25 @@
            ADD 1                    TO WS-LINEA.
            PERFORM 21200-CONTROL-LINEA.
 
+           MOVE CLINOV-COD-CAMPO    TO WS-COD-CAMPO-APLICAR.
+           MOVE CLINOV-DATO         TO WS-DATO-APLICAR.
            PERFORM 21300-ARMO-DETALLE.
            PERFORM 21400-WRITE-LISTADO.
 
            IF 88-CLINOV-ERROR-SI
               ADD 1                 TO WS-CANT-ERRONEOS
+           ELSE
+              PERFORM VARYING IDX-CAMPO-AD FROM 1 BY 1
+                      UNTIL IDX-CAMPO-AD > CLINOV-CANT-ADICIONALES
+                  ADD 1                 TO WS-LINEA
+                  PERFORM 21200-CONTROL-LINEA
+                  MOVE CLINOV-COD-CAMPO-AD (IDX-CAMPO-AD)
+                    TO WS-COD-CAMPO-APLICAR
+                  MOVE CLINOV-DATO-AD      (IDX-CAMPO-AD)
+                    TO WS-DATO-APLICAR
+                  PERFORM 21300-ARMO-DETALLE
+                  PERFORM 21400-WRITE-LISTADO
+              END-PERFORM
            END-IF.
 
        FIN-21100.
@@ -782,73 +1329,100 @@
            END-IF.
 
            MOVE CLINOV-COD-NOVEDAD         TO P13.
-           MOVE CLINOV-COD-CAMPO           TO P16.
+           MOVE WS-COD-CAMPO-APLICAR       TO P16.
 
            EVALUATE TRUE
-               WHEN 88-MOD-LAST-NAME
+               WHEN 88-APLICA-LAST-NAME
                     MOVE 'LAST-NAME'                          TO P19
-                    MOVE CLINOV-DATO                          TO P40
+                    MOVE WS-DATO-APLICAR                      TO P40
                     MOVE CLI-LAST-NAME          IN REG-ANT    TO P91
 
-               WHEN 88-MOD-FIRST-NAME
+               WHEN 88-APLICA-FIRST-NAME
                     MOVE 'FIRST-NAME'                         TO P19
-                    MOVE CLINOV-DATO                          TO P40
+                    MOVE WS-DATO-APLICAR                      TO P40
                     MOVE CLI-FIRST-NAME         IN REG-ANT    TO P91
 
-               WHEN 88-MOD-SEX
+               WHEN 88-APLICA-SEX
                     MOVE 'SEX       '                         TO P19
-                    MOVE CLINOV-DATO                          TO P40
+                    MOVE WS-DATO-APLICAR                      TO P40
                     MOVE CLI-SEX                IN REG-ANT    TO P91
 
-               WHEN 88-MOD-BIRTH
+               WHEN 88-APLICA-BIRTH
                     MOVE 'BIRTH DATE'                         TO P19
-                    MOVE CLINOV-DATO                          TO P40
+                    MOVE WS-DATO-APLICAR                      TO P40
                     MOVE CLI-BIRTH              IN REG-ANT    TO P91
 
-               WHEN 88-MOD-DEATH
+               WHEN 88-APLICA-DEATH
                     MOVE 'DEATH DATE'                         TO P19
-                    MOVE CLINOV-DATO                          TO P40
+                    MOVE WS-DATO-APLICAR                      TO P40
                     MOVE CLI-DEATH              IN REG-ANT    TO P91
 
-               WHEN 88-MOD-MARITAL-STATUS
+               WHEN 88-APLICA-MARITAL-STATUS
                     MOVE 'MARITAL STATUS'                     TO P19
-                    MOVE CLINOV-DATO                          TO P40
+                    MOVE WS-DATO-APLICAR                      TO P40
                     MOVE CLI-MARITAL-STATUS     IN REG-ANT    TO P91
 
-               WHEN 88-MOD-HOME-ADDY
+               WHEN 88-APLICA-HOME-ADDY
                     MOVE 'HOME ADDY     '                     TO P19
-                    MOVE CLINOV-DATO                          TO P40
+                    MOVE WS-DATO-APLICAR                      TO P40
                     MOVE CLI-HOME-ADDY          IN REG-ANT    TO P91
 
-               WHEN 88-MOD-HOME-CITY
+               WHEN 88-APLICA-HOME-CITY
                     MOVE 'HOME CITY     '                     TO P19
-                    MOVE CLINOV-DATO                          TO P40
+                    MOVE WS-DATO-APLICAR                      TO P40
                     MOVE CLI-HOME-CITY          IN REG-ANT    TO P91
 
-               WHEN 88-MOD-HOME-ZIP-CODE
+               WHEN 88-APLICA-HOME-ZIP-CODE
                     MOVE 'HOME ZIP CODE '                     TO P19
-                    MOVE CLINOV-DATO                          TO P40
+                    MOVE WS-DATO-APLICAR                      TO P40
                     MOVE CLI-HOME-ZIP-CODE      IN REG-ANT    TO P91
 
-               WHEN 88-MOD-HOME-PHONE
+               WHEN 88-APLICA-HOME-PHONE
                     MOVE 'HOME PHONE    '                     TO P19
-                    MOVE CLINOV-DATO                          TO P40
+                    MOVE WS-DATO-APLICAR                      TO P40
                     MOVE CLI-HOME-PHONE         IN REG-ANT    TO P91
 
-               WHEN 88-MOD-HOME-EMAIL
+               WHEN 88-APLICA-HOME-EMAIL
                     MOVE 'HOME EMAIL    '                     TO P19
-                    MOVE CLINOV-DATO                          TO P40
+                    MOVE WS-DATO-APLICAR                      TO P40
                     MOVE CLI-HOME-EMAIL         IN REG-ANT    TO P91
 
-               WHEN 88-MOD-HOME-PROVINCE-NAME
+               WHEN 88-APLICA-HOME-PROVINCE-NAME
                     MOVE 'HOME PROVINCE NAME'                 TO P19
-                    MOVE CLINOV-DATO                          TO P40
+                    MOVE WS-DATO-APLICAR                      TO P40
                     MOVE CLI-HOME-PROVINCE-NAME IN REG-ANT    TO P91
 
+               WHEN 88-APLICA-TAX-ID
+                    MOVE 'TAX ID'                              TO P19
+                    MOVE WS-DATO-APLICAR                      TO P40
+                    MOVE CLI-TAX-ID             IN REG-ANT    TO P91
+
+               WHEN 88-APLICA-PREFERRED-LANGUAGE
+                    MOVE 'PREFERRED LANGUAGE'                 TO P19
+                    MOVE WS-DATO-APLICAR                      TO P40
+                    MOVE CLI-PREFERRED-LANGUAGE IN REG-ANT    TO P91
+
+               WHEN 88-APLICA-CONTACT-CONSENT
+                    MOVE 'CONTACT CONSENT'                    TO P19
+                    MOVE WS-DATO-APLICAR                      TO P40
+                    MOVE CLI-CONTACT-CONSENT    IN REG-ANT    TO P91
+
+               WHEN 88-APLICA-HOUSEHOLD-ID
+                    MOVE 'HOUSEHOLD ID'                       TO P19
+                    MOVE WS-DATO-APLICAR                      TO P40
+                    MOVE CLI-HOUSEHOLD-ID       IN REG-ANT    TO P91
+
                WHEN 88-COD-ES-BAJA-LOGICA
+               WHEN 88-COD-ES-REACTIVACION
                     MOVE 'CLIENTE STATUS'                     TO P19
                     MOVE CLI-STATUS           IN REG-CLIENTES TO P40
                     MOVE CLI-STATUS           IN REG-ANT      TO P91
+
+               WHEN 88-COD-ES-REVERSION
+                    MOVE 'REVERSION NOVEDAD'                  TO P19
+                    MOVE CLINOV-SEQ-REVERSION                 TO
+                                                       WS-CLI-ID-ED
+                    MOVE WS-CLI-ID-ED                         TO P40
            END-EVALUATE.
 
            MOVE WS-MJE-ERROR                                  TO P142.
@@ -900,6 +1474,7 @@
            MOVE WS-GRABADOS-CLIENTES      TO WS-GRABADOS-CLIENTES-ED.
            MOVE WS-REGRABADOS-CLIENTES    TO WS-REGRABADOS-CLIENTES-ED.
            MOVE WS-GRABADOS-LISTADO       TO WS-GRABADOS-LISTADO-ED.
+           MOVE WS-GRABADOS-CLIHIST       TO WS-GRABADOS-CLIHIST-ED.
 
            DISPLAY ' '.
            DISPLAY '****************************************'.
@@ -924,9 +1499,32 @@
            MOVE WS-CANT-MODIFICACIONES      TO WS-CANT-ED.
            DISPLAY '*       CANT. MODIFICACIONES        : '
                                                WS-CANT-ED
+
+           MOVE WS-CANT-REVERSIONES         TO WS-CANT-ED.
+           DISPLAY '*       CANT. REVERSIONES           : '
+                                               WS-CANT-ED
+
+           MOVE WS-CANT-REACTIVACIONES      TO WS-CANT-ED.
+           DISPLAY '*       CANT. REACTIVACIONES        : '
+                                               WS-CANT-ED
            MOVE WS-CANT-ERRONEOS            TO WS-CANT-ED.
            DISPLAY '*       CANT. ERRORES               : '
                                                WS-CANT-ED
+
+           COMPUTE WS-CANT-APLICADOS = WS-CANT-ALTAS
+                                      + WS-CANT-BAJAS-LOGICAS
+                                      + WS-CANT-BAJAS-FISICAS
+                                      + WS-CANT-MODIFICACIONES
+                                      + WS-CANT-REVERSIONES
+                                      + WS-CANT-REACTIVACIONES.
+           MOVE WS-CANT-APLICADOS           TO WS-CANT-ED.
+           DISPLAY '*                                      *'.
+           DISPLAY '* RESUMEN PARA REVISION            : '.
+           DISPLAY '*       TOTAL APLICADAS             : '
+                                               WS-CANT-ED
+           MOVE WS-CANT-ERRONEOS            TO WS-CANT-ED.
+           DISPLAY '*       TOTAL RECHAZADAS            : '
+                                               WS-CANT-ED
            DISPLAY '*                                      *'.
            DISPLAY '* CANT. REG. LEIDOS CLIENTES        : '
                                                WS-LEIDOS-CLIENTES-ED.
@@ -940,6 +1538,9 @@
            DISPLAY '* CANT. REG. GRABADOS LISTADO       : '
                                                WS-GRABADOS-LISTADO-ED.
            DISPLAY '*                                      *'.
+           DISPLAY '* CANT. REG. GRABADOS CLIHIST       : '
+                                               WS-GRABADOS-CLIHIST-ED.
+           DISPLAY '*                                      *'.
            DISPLAY '****************************************'.
            DISPLAY ' '.
 
@@ -999,9 +1600,47 @@
               END-EVALUATE
            END-IF.
 
+           IF 88-OPEN-CLIHIST-SI
+              SET 88-OPEN-CLIHIST-NO           TO TRUE
+              CLOSE CLIHIST
+              EVALUATE TRUE
+                  WHEN 88-FS-CLIHIST-OK
+                       CONTINUE
+                  WHEN OTHER
+                       MOVE WS-PARRAFO         TO WCANCELA-PARRAFO
+                       MOVE 'CLIHIST'          TO WCANCELA-RECURSO
+                       MOVE 'CLOSE'            TO WCANCELA-OPERACION
+                       MOVE FS-CLIHIST         TO WCANCELA-CODRET
+                       MOVE 'CIERRA CLIHIST'   TO WCANCELA-MENSAJE
+                       PERFORM 99999-CANCELO
+              END-EVALUATE
+           END-IF.
+
        FIN-31000.
            EXIT.
 
+      *-----------------------------------------------------------
+      * IGUAL QUE 99999-CANCELO, PERO ANTES DE CANCELAR CONSULTA A
+      * CANCELA SI EL ERROR ES REINTENTABLE (LOCK DE REGISTRO
+      * PASAJERO). SI LO ES Y AUN QUEDAN REINTENTOS DISPONIBLES,
+      * VUELVE AL PARRAFO LLAMADOR SIN CERRAR ARCHIVOS NI CANCELAR
+      * PARA QUE ESTE REINTENTE LA OPERACION DE E/S.
+      *-----------------------------------------------------------
+       99998-CANCELO-REINTENTABLE.
+
+           CALL 'CANCELA' USING WCANCELA.
+
+           IF 88-WCANCELA-RETRYABLE-SI
+              AND WS-CANT-REINTENTOS < WCN-MAX-REINTENTOS
+              CONTINUE
+           ELSE
+              PERFORM 31000-CIERRO-ARCHIVOS
+              STOP RUN
+           END-IF.
+
+       FIN-99998.
+           EXIT.
+
        99999-CANCELO.
 
            PERFORM 31000-CIERRO-ARCHIVOS.
