@@ -57,6 +57,26 @@
                                   ORGANIZATION IS SEQUENTIAL
                                  FILE STATUS  IS FS-LISTADO.
 
+           SELECT ALERTAS        ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\AlertasT
+      -    'arjetas.txt'
+                                  ORGANIZATION IS SEQUENTIAL
+                                 FILE STATUS  IS FS-ALERTAS.
+
+           SELECT ESTADOCTA      ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\EstadoC
+      -    'taTarjetas.txt'
+                                  ORGANIZATION IS SEQUENTIAL
+                                 FILE STATUS  IS FS-ESTADOCTA.
+
+           SELECT CATEGORIAS     ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\Categor
+      -    'iasTarjetas.txt'
+                                  ORGANIZATION IS SEQUENTIAL
+                                 FILE STATUS  IS FS-CATEGORIAS.
+
+           SELECT WORK-TARJETAS  ASSIGN       TO 'WORKTAR.TMP'.
+
        DATA DIVISION.
 
 
@@ -65,20 +85,47 @@
        FD  TARJETAS
            RECORDING MODE IS F
            BLOCK 0.
-       01  REG-MAESTRO-TARJETAS-FD       PIC  9(38).
+       01  REG-MAESTRO-TARJETAS-FD       PIC  X(56).
 
        FD  GASTOS
            RECORDING MODE IS F
            BLOCK 0.
        01  REG-GASTOS-FD.
-           03 REG-ID-GASTO-KEY-FD        PIC  9(04).
+           03 REG-ID-GASTO-KEY-FD        PIC  9(03).
+           03 FILLER                     PIC  X(02).
            03 REG-NUM-TARJETA-KEY2-FD    PIC  X(19).
+           03 FILLER                     PIC  X(30).
 
        FD  LISTADO
            RECORDING MODE IS F
            BLOCK 0.
        01  REG-LISTADO-FD                PIC X(133).
 
+       FD  ALERTAS
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-ALERTAS-FD                PIC X(133).
+
+       FD  ESTADOCTA
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-ESTADOCTA-FD              PIC X(133).
+
+       FD  CATEGORIAS
+           RECORDING MODE IS F
+           BLOCK 0.
+       01  REG-CATEGORIAS-FD             PIC X(133).
+
+      *------------------------------------------------------
+      * ARCHIVO DE TRABAJO DEL SORT (ORDEN DE TARJETAS POR
+      * TAR-NRO-CLI, VER 4000-ESTADO-CUENTA-CLIENTE)
+      *------------------------------------------------------
+       SD  WORK-TARJETAS.
+       01  REG-WORK-TARJETAS.
+           05 WORK-CLI-KEY                PIC 9(03).
+           05 WORK-TARJETA-KEY            PIC X(19).
+           05 WORK-REG-TARJETAS           PIC X(53).
+
        WORKING-STORAGE SECTION.
 
        77  FS-TARJETAS                   PIC  X(02).
@@ -103,7 +150,6 @@
 
        77  WS-LEIDOS-GASTOS              PIC  9(09) VALUE 0.
        77  WS-LEIDOS-GASTOS-ED           PIC  ZZZ.ZZZ.ZZ9.
-       77  WS-GASTOS-ED                  PIC  $9999V99.
 
        77  FS-LISTADO                    PIC  X(02) VALUE ' '.
            88 88-FS-LISTADO-OK                      VALUE '00'.
@@ -115,20 +161,96 @@
        77  WS-GRABADOS-LISTADO           PIC  9(09) VALUE 0.
        77  WS-GRABADOS-LISTADO-ED        PIC  ZZZ.ZZZ.ZZ9.
 
+       77  FS-ALERTAS                    PIC  X(02) VALUE ' '.
+           88 88-FS-ALERTAS-OK                      VALUE '00'.
+
+       77  WS-OPEN-ALERTAS               PIC  X     VALUE 'N'.
+           88 88-OPEN-ALERTAS-SI                    VALUE 'S'.
+           88 88-OPEN-ALERTAS-NO                    VALUE 'N'.
+
+       77  WS-GRABADOS-ALERTAS           PIC  9(09) VALUE 0.
+       77  WS-GRABADOS-ALERTAS-ED        PIC  ZZZ.ZZZ.ZZ9.
+       77  WS-EXCESO-LIMITE              PIC  9(07)V99 VALUE 0.
+       77  WS-EXCESO-LIMITE-ED           PIC  $999999V99.
+
+       77  FS-ESTADOCTA                  PIC  X(02) VALUE ' '.
+           88 88-FS-ESTADOCTA-OK                    VALUE '00'.
+
+       77  WS-OPEN-ESTADOCTA             PIC  X     VALUE 'N'.
+           88 88-OPEN-ESTADOCTA-SI                  VALUE 'S'.
+           88 88-OPEN-ESTADOCTA-NO                  VALUE 'N'.
+
+       77  WS-GRABADOS-ESTADOCTA         PIC  9(09) VALUE 0.
+       77  WS-GRABADOS-ESTADOCTA-ED      PIC  ZZZ.ZZZ.ZZ9.
+
+       77  FS-CATEGORIAS                 PIC  X(02) VALUE ' '.
+           88 88-FS-CATEGORIAS-OK                   VALUE '00'.
+
+       77  WS-OPEN-CATEGORIAS            PIC  X     VALUE 'N'.
+           88 88-OPEN-CATEGORIAS-SI                 VALUE 'S'.
+           88 88-OPEN-CATEGORIAS-NO                 VALUE 'N'.
+
+       77  WS-GRABADOS-CATEGORIAS        PIC  9(09) VALUE 0.
+       77  WS-GRABADOS-CATEGORIAS-ED     PIC  ZZZ.ZZZ.ZZ9.
+
+      *------------------------------------------------------
+      * ACUMULADORES DE GASTO DEL MES POR RUBRO PARA LA
+      * TARJETA EN CURSO Y PRESUPUESTO MENSUAL ASIGNADO POR
+      * RUBRO (POR AHORA UN VALOR FIJO ASIGNADO POR LA
+      * COMPAÑIA, VER 2103-ACUMULO-CATEGORIA Y 2130-REPORTE-
+      * CATEGORIAS).
+      *------------------------------------------------------
+       77  WS-ACUM-CAT-RESTAURANT        PIC  9(07)V99 VALUE 0.
+       77  WS-ACUM-CAT-RETAIL            PIC  9(07)V99 VALUE 0.
+       77  WS-ACUM-CAT-SUPERMERCADO      PIC  9(07)V99 VALUE 0.
+       77  WS-ACUM-CAT-COMBUSTIBLE       PIC  9(07)V99 VALUE 0.
+       77  WS-ACUM-CAT-SERVICIOS         PIC  9(07)V99 VALUE 0.
+       77  WS-ACUM-CAT-OTRO              PIC  9(07)V99 VALUE 0.
+
+       77  WCN-PRESUP-RESTAURANT         PIC  9(07)V99 VALUE 5000.
+       77  WCN-PRESUP-RETAIL             PIC  9(07)V99 VALUE 8000.
+       77  WCN-PRESUP-SUPERMERCADO       PIC  9(07)V99 VALUE 6000.
+       77  WCN-PRESUP-COMBUSTIBLE        PIC  9(07)V99 VALUE 3000.
+       77  WCN-PRESUP-SERVICIOS          PIC  9(07)V99 VALUE 4000.
+       77  WCN-PRESUP-OTRO               PIC  9(07)V99 VALUE 2000.
+
+       77  WS-MONTO-CAT                  PIC  9(07)V99 VALUE 0.
+       77  WS-PRESUP-CAT                 PIC  9(07)V99 VALUE 0.
+       77  WS-ACUM-CATEGORIA-ED          PIC  $999999V99.
+       77  WS-PRESUP-CATEGORIA-ED        PIC  $999999V99.
+       77  WS-DESC-CATEGORIA             PIC  X(15).
+       77  WS-EXCEDIDO-CATEGORIA         PIC  X(15).
+
+      *------------------------------------------------------
+      * CONTROL DE CORTE POR CLIENTE PARA EL ESTADO DE CUENTA
+      * COMBINADO (VER 4000-ESTADO-CUENTA-CLIENTE)
+      *------------------------------------------------------
+       77  WS-FIN-SORT-TAR               PIC  X     VALUE 'N'.
+           88 88-FIN-SORT-TAR                       VALUE 'S'.
+
+       77  WS-CLI-ANT                    PIC  9(03) VALUE 0.
+       77  WS-CLI-ED                     PIC  ZZ9.
+       77  WS-ACUM-CLIENTE               PIC  9(09)V99 VALUE 0.
+       77  WS-ACUM-CLIENTE-ED            PIC  $999999999V99.
+       77  WS-CANT-TARJETAS-CLIENTE      PIC  9(05) VALUE 0.
+       77  WS-CANT-TARJETAS-CLIENTE-ED   PIC  ZZZZ9.
 
-       01  WS-GASTOS-TARJETAS-PROCESAR.
-           03  FILLER                    PIC 9(04) VALUE 4517.
-           03  FILLER                    PIC 9(04) VALUE 4105.
-           03  FILLER                    PIC 9(04) VALUE 0000.
-           03  FILLER                    PIC 9(04) VALUE 777.
-
-       01  FILLER REDEFINES WS-GASTOS-TARJETAS-PROCESAR.
-           03 WT-KEY-BUSQUEDA-1          PIC 9(04) OCCURS 4 TIMES
-                                         INDEXED BY IDX-GTO.
 
          01  WS-ACUMULADO.
            03 ACUM                      PIC 9(19) VALUE 0.
 
+       77  WS-TARJETA-BUSCADA           PIC  X(19) VALUE SPACES.
+       77  WS-ACUM-GASTOS               PIC  9(07)V99 VALUE 0.
+       77  WS-ACUM-GASTOS-ED            PIC  $999999V99.
+       77  WS-CANT-GASTOS-TARJETA       PIC  9(05) VALUE 0.
+       77  WS-SALDO-CUOTA               PIC  9(07)V99 VALUE 0.
+       77  WS-SALDO-CUOTA-ED            PIC  $999999V99.
+       77  WS-ACUM-SALDO-PENDIENTE      PIC  9(07)V99 VALUE 0.
+       77  WS-ACUM-SALDO-PENDIENTE-ED   PIC  $999999V99.
+       77  WS-HUBO-GASTOS               PIC  X     VALUE 'N'.
+           88 88-HUBO-GASTOS-SI                    VALUE 'S'.
+           88 88-HUBO-GASTOS-NO                    VALUE 'N'.
+
        COPY WTARJETAS.
 
        COPY WGASTOS.
@@ -141,13 +263,14 @@
            PERFORM 2000-PROCESO
                 UNTIL 88-FS-TARJETAS-EOF.
 
+           PERFORM 4000-ESTADO-CUENTA-CLIENTE.
+
            PERFORM 3000-FINALIZO.
 
            STOP RUN.
 
        1000-INICIO.
       *-------------
-           MOVE 1 TO IDX-GTO
            MOVE 0 TO ACUM
            PERFORM 1010-ABRO-ARCHIVOS
            PERFORM 1015-PRIMERA-LECTURA.
@@ -199,14 +322,49 @@
                     DISPLAY 'ERROR EN OPEN LISTADO'
                     DISPLAY 'FILE STATUS' FS-LISTADO
            END-EVALUATE.
+
+           OPEN OUTPUT ALERTAS.
+
+           EVALUATE FS-ALERTAS
+               WHEN '00'
+                    SET 88-OPEN-ALERTAS-SI      TO TRUE
+
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN ALERTAS'
+                    DISPLAY 'FILE STATUS' FS-ALERTAS
+           END-EVALUATE.
+
+           OPEN OUTPUT ESTADOCTA.
+
+           EVALUATE FS-ESTADOCTA
+               WHEN '00'
+                    SET 88-OPEN-ESTADOCTA-SI    TO TRUE
+
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN ESTADOCTA'
+                    DISPLAY 'FILE STATUS' FS-ESTADOCTA
+           END-EVALUATE.
+
+           OPEN OUTPUT CATEGORIAS.
+
+           EVALUATE FS-CATEGORIAS
+               WHEN '00'
+                    SET 88-OPEN-CATEGORIAS-SI   TO TRUE
+
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN CATEGORIAS'
+                    DISPLAY 'FILE STATUS' FS-CATEGORIAS
+           END-EVALUATE.
        FIN-1010.
            EXIT.
        2000-PROCESO.
 
-           PERFORM 1110-START-GASTOS
-
-           PERFORM 1220-START-TARJETAS
+           PERFORM 1110-START-GASTOS.
+           PERFORM 2100-SUMO-GASTOS-TARJETA.
            PERFORM 2110-GRABADO-LISTADO.
+           PERFORM 2120-VERIFICO-LIMITE.
+           PERFORM 2130-REPORTE-CATEGORIAS.
+           PERFORM 1221-READ-TARJETAS.
 
        FIN-2000.
            EXIT.
@@ -214,13 +372,6 @@
        1015-PRIMERA-LECTURA.
       *------------------
 
-           PERFORM 1111-READ-GASTOS.
-
-           IF 88-FS-GASTOS-EOF
-              DISPLAY ' '
-              DISPLAY 'ARCHIVO GASTOS VACIO'
-           END-IF.
-
            PERFORM 1221-READ-TARJETAS.
 
            IF 88-FS-TARJETAS-EOF
@@ -233,85 +384,107 @@
        1110-START-GASTOS.
       *---------------------
 
-           INITIALIZE REG-GASTOS.
-
-           MOVE WT-KEY-BUSQUEDA-1(IDX-GTO)   TO GTO-MONTO
-                                                REG-ID-GASTO-KEY-FD.
-           DISPLAY ' '.
-           DISPLAY 'START'.
-           DISPLAY 'IDX-KEY                  :' IDX-GTO.
-           DISPLAY 'WT-KEY-BUSQUEDA-1(IDX-KEY) :'
-                                             WT-KEY-BUSQUEDA-1(IDX-GTO)
-
-           DISPLAY 'GTO-MONTO-GASTOS         :' GTO-MONTO.
-           DISPLAY 'REG-ID-GASTO-KEY-FD      :' REG-ID-GASTO-KEY-FD.
+           MOVE TAR-NRO-TARJETA       TO WS-TARJETA-BUSCADA.
+           MOVE TAR-NRO-TARJETA       TO REG-NUM-TARJETA-KEY2-FD.
+           MOVE 0                     TO WS-ACUM-GASTOS.
+           MOVE 0                     TO WS-CANT-GASTOS-TARJETA.
+           MOVE 0                     TO WS-ACUM-SALDO-PENDIENTE.
+           MOVE 0                     TO WS-ACUM-CAT-RESTAURANT.
+           MOVE 0                     TO WS-ACUM-CAT-RETAIL.
+           MOVE 0                     TO WS-ACUM-CAT-SUPERMERCADO.
+           MOVE 0                     TO WS-ACUM-CAT-COMBUSTIBLE.
+           MOVE 0                     TO WS-ACUM-CAT-SERVICIOS.
+           MOVE 0                     TO WS-ACUM-CAT-OTRO.
+           SET 88-HUBO-GASTOS-NO      TO TRUE.
 
            START GASTOS
-             KEY IS NOT < REG-ID-GASTO-KEY-FD
-           MOVE GTO-MONTO TO WS-GASTOS-ED.
-           DISPLAY 'FS-GASTOS : ' FS-GASTOS.
+               KEY IS = REG-NUM-TARJETA-KEY2-FD
+           END-START.
 
            EVALUATE TRUE
                WHEN 88-FS-GASTOS-OK
-                    ADD 1              TO WS-LEIDOS-GASTOS
                     CONTINUE
 
-               WHEN 88-FS-GASTOS-NOKEY
-                    MOVE ALL '*'       TO REG-GASTOS
+               WHEN 88-FS-GASTOS-INVALIDKEY
+                    CONTINUE
 
                WHEN OTHER
-                    DISPLAY 'ERROR EN STAR GASTOS FS: ' FS-GASTOS
+                    DISPLAY 'ERROR EN START GASTOS FS: ' FS-GASTOS
                     PERFORM 3000-FINALIZO
            END-EVALUATE.
        FIN-1110.
            EXIT.
-       1111-READ-GASTOS.
+
+       2100-SUMO-GASTOS-TARJETA.
       *------------------------
-           INITIALIZE REG-GASTOS
 
-           READ GASTOS   INTO  REG-GASTOS
+           IF 88-FS-GASTOS-OK
+              PERFORM UNTIL 88-FS-GASTOS-EOF
+                    OR REG-NUM-TARJETA-KEY2-FD NOT = WS-TARJETA-BUSCADA
+                 ADD 1                 TO WS-CANT-GASTOS-TARJETA
+                 ADD 1                 TO WS-LEIDOS-GASTOS
+                 ADD GTO-MONTO         TO WS-ACUM-GASTOS
+                 SET 88-HUBO-GASTOS-SI TO TRUE
+
+                 PERFORM 2103-ACUMULO-CATEGORIA
+
+                 PERFORM 2105-MUESTRO-CUOTA
+
+                 READ GASTOS NEXT RECORD INTO REG-GASTOS
+
+                 EVALUATE TRUE
+                     WHEN 88-FS-GASTOS-OK
+                          CONTINUE
+                     WHEN 88-FS-GASTOS-EOF
+                          CONTINUE
+                     WHEN OTHER
+                          DISPLAY 'ERROR EN READ GASTOS FS: ' FS-GASTOS
+                          PERFORM 3000-FINALIZO
+                 END-EVALUATE
+              END-PERFORM
+           END-IF.
+       FIN-2100.
+           EXIT.
 
+       2103-ACUMULO-CATEGORIA.
+      *----------------------
+      *ACUMULA EL MONTO DEL GASTO LEIDO EN EL RUBRO QUE LE
+      *CORRESPONDA SEGUN GTO-CATEGORIA, PARA EL REPORTE DE
+      *2130-REPORTE-CATEGORIAS.
 
            EVALUATE TRUE
-               WHEN 88-FS-GASTOS-OK
-                    CONTINUE
-               WHEN 88-FS-GASTOS-EOF
-                    CONTINUE
-               WHEN 88-FS-GASTOS-INVALIDKEY
-                    CONTINUE
-               WHEN 88-FS-GASTOS-DUPKEY
-                    CONTINUE
-               WHEN 88-FS-GASTOS-NOKEY
-                    CONTINUE
+               WHEN 88-GTO-CAT-RESTAURANT
+                    ADD GTO-MONTO TO WS-ACUM-CAT-RESTAURANT
+               WHEN 88-GTO-CAT-RETAIL
+                    ADD GTO-MONTO TO WS-ACUM-CAT-RETAIL
+               WHEN 88-GTO-CAT-SUPERMERCADO
+                    ADD GTO-MONTO TO WS-ACUM-CAT-SUPERMERCADO
+               WHEN 88-GTO-CAT-COMBUSTIBLE
+                    ADD GTO-MONTO TO WS-ACUM-CAT-COMBUSTIBLE
+               WHEN 88-GTO-CAT-SERVICIOS
+                    ADD GTO-MONTO TO WS-ACUM-CAT-SERVICIOS
                WHEN OTHER
-                    DISPLAY 'ERROR EN READ GASTOS FS: ' FS-TARJETAS
-                    PERFORM 3000-FINALIZO
+                    ADD GTO-MONTO TO WS-ACUM-CAT-OTRO
            END-EVALUATE.
-       FIN-1111.
+       FIN-2103.
            EXIT.
 
-       1220-START-TARJETAS.
-      *------------------------
-
-           INITIALIZE REG-MAESTRO-TARJETAS.
-
-           DISPLAY 'TAR-NRO-TARJETA          :'  TAR-NRO-TARJETA
-
-
-           EVALUATE TRUE
-               WHEN 88-FS-TARJETAS-OK
-                    ADD 1              TO WS-LEIDOS-TARJETAS
-                    CONTINUE
-
-               WHEN 88-FS-TARJETAS-EOF
-                    MOVE ALL '*'       TO REG-MAESTRO-TARJETAS
-
-               WHEN OTHER
-                    DISPLAY 'ERROR EN STAR TARJETAS FS: ' FS-TARJETAS
-                    PERFORM 3000-FINALIZO
-
-           END-EVALUATE.
-       FIN-1220.
+       2105-MUESTRO-CUOTA.
+      *--------------------
+      *SI EL GASTO ESTA EN CUOTAS (GTO-TOT-CUOTAS > 1) MUESTRA EL
+      *AVANCE DE CUOTA Y ACUMULA EL SALDO QUE QUEDA PENDIENTE DE
+      *PAGAR EN LAS CUOTAS SIGUIENTES.
+
+           IF GTO-TOT-CUOTAS > 1
+              COMPUTE WS-SALDO-CUOTA =
+                      (GTO-TOT-CUOTAS - GTO-NUM-CUOTA) * GTO-MONTO
+              MOVE WS-SALDO-CUOTA TO WS-SALDO-CUOTA-ED
+              ADD WS-SALDO-CUOTA  TO WS-ACUM-SALDO-PENDIENTE
+
+              DISPLAY '   CUOTA ' GTO-NUM-CUOTA ' DE ' GTO-TOT-CUOTAS
+                      ' - SALDO PENDIENTE: ' WS-SALDO-CUOTA-ED
+           END-IF.
+       FIN-2105.
            EXIT.
 
        1221-READ-TARJETAS.
@@ -337,10 +510,159 @@
        2110-GRABADO-LISTADO.
       *---------------------
 
-           PERFORM 3300-PRINT-DATA-ENCONTRADO.
-           PERFORM 3400-PRINT-DATA-NO-ENCONTRADO.
+           MOVE WS-ACUM-GASTOS  TO WS-ACUM-GASTOS-ED.
+
+           IF 88-HUBO-GASTOS-SI
+              PERFORM 3300-PRINT-DATA-ENCONTRADO
+           ELSE
+              PERFORM 3400-PRINT-DATA-NO-ENCONTRADO
+           END-IF.
+
+           MOVE SPACES              TO REG-LISTADO-FD.
+           MOVE TAR-NRO-TARJETA     TO REG-LISTADO-FD (01:19).
+           MOVE WS-ACUM-GASTOS-ED   TO REG-LISTADO-FD (25:12).
+
+           WRITE REG-LISTADO-FD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-LISTADO-OK
+                    ADD 1 TO WS-GRABADOS-LISTADO
+               WHEN OTHER
+                    DISPLAY 'ERROR EN WRITE LISTADO FS: ' FS-LISTADO
+                    PERFORM 3000-FINALIZO
+           END-EVALUATE.
        FIN-2110.
            EXIT.
+
+       2120-VERIFICO-LIMITE.
+      *---------------------
+
+           IF WS-ACUM-GASTOS > TAR-LIMITE
+              COMPUTE WS-EXCESO-LIMITE = WS-ACUM-GASTOS - TAR-LIMITE
+              MOVE WS-EXCESO-LIMITE    TO WS-EXCESO-LIMITE-ED
+
+              MOVE SPACES              TO REG-ALERTAS-FD
+              MOVE TAR-NRO-TARJETA     TO REG-ALERTAS-FD (01:19)
+              MOVE TAR-NRO-CLI         TO REG-ALERTAS-FD (25:03)
+              MOVE WS-ACUM-GASTOS-ED   TO REG-ALERTAS-FD (32:12)
+              MOVE WS-EXCESO-LIMITE-ED TO REG-ALERTAS-FD (48:12)
+
+              WRITE REG-ALERTAS-FD
+
+              EVALUATE TRUE
+                  WHEN 88-FS-ALERTAS-OK
+                       ADD 1 TO WS-GRABADOS-ALERTAS
+                  WHEN OTHER
+                       DISPLAY 'ERROR EN WRITE ALERTAS FS: ' FS-ALERTAS
+                       PERFORM 3000-FINALIZO
+              END-EVALUATE
+
+              DISPLAY ':::::::::::::::::::::::::::::::::::::::::::'
+              DISPLAY ' ALERTA LIMITE EXCEDIDO TARJETA: '
+                                                    TAR-NRO-TARJETA
+              DISPLAY ' CLIENTE                       : ' TAR-NRO-CLI
+              DISPLAY ' MONTO SOBRE EL LIMITE         : '
+                                                    WS-EXCESO-LIMITE-ED
+           END-IF.
+       FIN-2120.
+           EXIT.
+
+      *------------------------------------------------------------
+      * REPORTE MENSUAL DE GASTOS POR RUBRO DE LA TARJETA EN CURSO.
+      * GRABA UN RENGLON EN CATEGORIAS POR CADA RUBRO CON GASTO EN
+      * EL MES Y AVISA SI SE SUPERO EL PRESUPUESTO ASIGNADO A ESE
+      * RUBRO (VER WCN-PRESUP-* EN WORKING-STORAGE).
+      *------------------------------------------------------------
+       2130-REPORTE-CATEGORIAS.
+      *------------------------
+
+           IF WS-ACUM-CAT-RESTAURANT > 0
+              MOVE 'RESTAURANTES'   TO WS-DESC-CATEGORIA
+              MOVE WS-ACUM-CAT-RESTAURANT TO WS-MONTO-CAT
+              MOVE WCN-PRESUP-RESTAURANT  TO WS-PRESUP-CAT
+              PERFORM 2131-GRABO-CATEGORIA
+           END-IF.
+
+           IF WS-ACUM-CAT-RETAIL > 0
+              MOVE 'RETAIL'         TO WS-DESC-CATEGORIA
+              MOVE WS-ACUM-CAT-RETAIL     TO WS-MONTO-CAT
+              MOVE WCN-PRESUP-RETAIL      TO WS-PRESUP-CAT
+              PERFORM 2131-GRABO-CATEGORIA
+           END-IF.
+
+           IF WS-ACUM-CAT-SUPERMERCADO > 0
+              MOVE 'SUPERMERCADO'   TO WS-DESC-CATEGORIA
+              MOVE WS-ACUM-CAT-SUPERMERCADO TO WS-MONTO-CAT
+              MOVE WCN-PRESUP-SUPERMERCADO  TO WS-PRESUP-CAT
+              PERFORM 2131-GRABO-CATEGORIA
+           END-IF.
+
+           IF WS-ACUM-CAT-COMBUSTIBLE > 0
+              MOVE 'COMBUSTIBLE'    TO WS-DESC-CATEGORIA
+              MOVE WS-ACUM-CAT-COMBUSTIBLE TO WS-MONTO-CAT
+              MOVE WCN-PRESUP-COMBUSTIBLE  TO WS-PRESUP-CAT
+              PERFORM 2131-GRABO-CATEGORIA
+           END-IF.
+
+           IF WS-ACUM-CAT-SERVICIOS > 0
+              MOVE 'SERVICIOS'      TO WS-DESC-CATEGORIA
+              MOVE WS-ACUM-CAT-SERVICIOS  TO WS-MONTO-CAT
+              MOVE WCN-PRESUP-SERVICIOS   TO WS-PRESUP-CAT
+              PERFORM 2131-GRABO-CATEGORIA
+           END-IF.
+
+           IF WS-ACUM-CAT-OTRO > 0
+              MOVE 'OTROS'          TO WS-DESC-CATEGORIA
+              MOVE WS-ACUM-CAT-OTRO       TO WS-MONTO-CAT
+              MOVE WCN-PRESUP-OTRO        TO WS-PRESUP-CAT
+              PERFORM 2131-GRABO-CATEGORIA
+           END-IF.
+       FIN-2130.
+           EXIT.
+
+       2131-GRABO-CATEGORIA.
+      *---------------------
+      *USA WS-MONTO-CAT/WS-PRESUP-CAT/WS-DESC-CATEGORIA, CARGADOS
+      *POR 2130-REPORTE-CATEGORIAS ANTES DE LLAMAR A ESTE PARRAFO.
+
+           MOVE WS-MONTO-CAT      TO WS-ACUM-CATEGORIA-ED.
+           MOVE WS-PRESUP-CAT     TO WS-PRESUP-CATEGORIA-ED.
+           MOVE SPACES            TO WS-EXCEDIDO-CATEGORIA.
+
+           IF WS-MONTO-CAT > WS-PRESUP-CAT
+              MOVE 'EXCEDIDO'     TO WS-EXCEDIDO-CATEGORIA
+
+              DISPLAY ':::::::::::::::::::::::::::::::::::::::::::'
+              DISPLAY ' PRESUPUESTO EXCEDIDO TARJETA: '
+                                                    TAR-NRO-TARJETA
+              DISPLAY ' RUBRO                       : '
+                                                    WS-DESC-CATEGORIA
+              DISPLAY ' GASTO DEL MES               : '
+                                                    WS-ACUM-CATEGORIA-ED
+              DISPLAY ' PRESUPUESTO ASIGNADO        : '
+                                                  WS-PRESUP-CATEGORIA-ED
+           END-IF.
+
+           MOVE SPACES                   TO REG-CATEGORIAS-FD.
+           MOVE TAR-NRO-TARJETA          TO REG-CATEGORIAS-FD (01:19).
+           MOVE WS-DESC-CATEGORIA        TO REG-CATEGORIAS-FD (21:15).
+           MOVE WS-ACUM-CATEGORIA-ED     TO REG-CATEGORIAS-FD (37:11).
+           MOVE WS-PRESUP-CATEGORIA-ED   TO REG-CATEGORIAS-FD (49:11).
+           MOVE WS-EXCEDIDO-CATEGORIA    TO REG-CATEGORIAS-FD (61:15).
+
+           WRITE REG-CATEGORIAS-FD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-CATEGORIAS-OK
+                    ADD 1 TO WS-GRABADOS-CATEGORIAS
+               WHEN OTHER
+                    DISPLAY 'ERROR EN WRITE CATEGORIAS FS: '
+                                                       FS-CATEGORIAS
+                    PERFORM 3000-FINALIZO
+           END-EVALUATE.
+       FIN-2131.
+           EXIT.
+
        3000-FINALIZO.
       *--------------
 
@@ -366,13 +688,52 @@
                   WHEN OTHER
                        DISPLAY 'ERROR CLOSE URL FS: ' FS-TARJETAS
               END-EVALUATE.
+
+              CLOSE LISTADO
+              EVALUATE TRUE
+                  WHEN 88-FS-LISTADO-OK
+                       CONTINUE
+                  WHEN OTHER
+                       DISPLAY 'ERROR CLOSE URL FS: ' FS-LISTADO
+              END-EVALUATE.
+
+              CLOSE ALERTAS
+              EVALUATE TRUE
+                  WHEN 88-FS-ALERTAS-OK
+                       CONTINUE
+                  WHEN OTHER
+                       DISPLAY 'ERROR CLOSE URL FS: ' FS-ALERTAS
+              END-EVALUATE.
+
+              CLOSE ESTADOCTA
+              EVALUATE TRUE
+                  WHEN 88-FS-ESTADOCTA-OK
+                       CONTINUE
+                  WHEN OTHER
+                       DISPLAY 'ERROR CLOSE URL FS: ' FS-ESTADOCTA
+              END-EVALUATE.
+
+              CLOSE CATEGORIAS
+              EVALUATE TRUE
+                  WHEN 88-FS-CATEGORIAS-OK
+                       CONTINUE
+                  WHEN OTHER
+                       DISPLAY 'ERROR CLOSE URL FS: ' FS-CATEGORIAS
+              END-EVALUATE.
        FIN-3100.
            EXIT.
        3300-PRINT-DATA-ENCONTRADO.
            DISPLAY ':::::::::::::::::::::::::::::::::::::::::::::::::::'
                    ':::::::::::'.
            DISPLAY ' TAR-NRO-TARJETA      : ' TAR-NRO-TARJETA.
-           DISPLAY ' GTO-MONTO-GASTADO    : ' GTO-MONTO.
+           DISPLAY ' CANT. GASTOS DEL MES : ' WS-CANT-GASTOS-TARJETA.
+           DISPLAY ' MONTO GASTADO DEL MES: ' WS-ACUM-GASTOS-ED.
+
+           IF WS-ACUM-SALDO-PENDIENTE > 0
+              MOVE WS-ACUM-SALDO-PENDIENTE TO WS-ACUM-SALDO-PENDIENTE-ED
+              DISPLAY ' SALDO PENDIENTE CUOTAS: '
+                                          WS-ACUM-SALDO-PENDIENTE-ED
+           END-IF.
        FIN-3300.
            EXIT.
 
@@ -380,8 +741,185 @@
            DISPLAY ':::::::::::::::::::::::::::::::::::::::::::::::::::'
                    ':::::::::::'.
            DISPLAY 'NUMERO TARJETA      : ' TAR-NRO-TARJETA.
-           DISPLAY ' MONTO GASTADO      : ' GTO-MONTO.
+           DISPLAY ' SIN GASTOS EN EL MES'.
        FIN-3400.
            EXIT.
 
+      *------------------------------------------------------------
+      * ESTADO DE CUENTA COMBINADO POR CLIENTE: RELEE EL MAESTRO
+      * DE TARJETAS ORDENADO POR TAR-NRO-CLI Y VUELCA A ESTADOCTA
+      * UN GRUPO POR CLIENTE CON EL DETALLE DE CADA TARJETA Y EL
+      * TOTAL COMBINADO DE SUS GASTOS DEL MES.
+      *------------------------------------------------------------
+       4000-ESTADO-CUENTA-CLIENTE.
+      *---------------------------
+
+           CLOSE TARJETAS.
+           OPEN INPUT TARJETAS.
+
+           EVALUATE TRUE
+               WHEN 88-FS-TARJETAS-OK
+                    CONTINUE
+               WHEN 88-FS-TARJETAS-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN TARJETAS'
+                    DISPLAY 'FILE STATUS' FS-TARJETAS
+           END-EVALUATE.
+
+           SORT WORK-TARJETAS
+               ON ASCENDING KEY WORK-CLI-KEY
+               ON ASCENDING KEY WORK-TARJETA-KEY
+               INPUT  PROCEDURE 4010-ARMO-SORT-TARJETAS
+               OUTPUT PROCEDURE 4020-IMPRIMO-ESTADO-CUENTA.
+
+           CLOSE TARJETAS.
+       FIN-4000.
+           EXIT.
+
+       4010-ARMO-SORT-TARJETAS.
+      *------------------------
+
+           INITIALIZE REG-MAESTRO-TARJETAS.
+           READ TARJETAS INTO REG-MAESTRO-TARJETAS.
+
+           PERFORM UNTIL 88-FS-TARJETAS-EOF
+               MOVE TAR-NRO-CLI              TO WORK-CLI-KEY
+               MOVE TAR-NRO-TARJETA          TO WORK-TARJETA-KEY
+               MOVE REG-MAESTRO-TARJETAS     TO WORK-REG-TARJETAS
+               RELEASE REG-WORK-TARJETAS
+
+               INITIALIZE REG-MAESTRO-TARJETAS
+               READ TARJETAS INTO REG-MAESTRO-TARJETAS
+
+               EVALUATE TRUE
+                   WHEN 88-FS-TARJETAS-OK
+                        CONTINUE
+                   WHEN 88-FS-TARJETAS-EOF
+                        CONTINUE
+                   WHEN OTHER
+                        DISPLAY 'ERROR EN READ TARJETAS FS: '
+                                                        FS-TARJETAS
+                        PERFORM 3000-FINALIZO
+               END-EVALUATE
+           END-PERFORM.
+       FIN-4010.
+           EXIT.
+
+       4020-IMPRIMO-ESTADO-CUENTA.
+      *---------------------------
+
+           MOVE 0                           TO WS-CLI-ANT.
+           MOVE 'N'                         TO WS-FIN-SORT-TAR.
+
+           RETURN WORK-TARJETAS
+               AT END
+                    SET 88-FIN-SORT-TAR      TO TRUE
+           END-RETURN.
+
+           PERFORM UNTIL 88-FIN-SORT-TAR
+
+               IF WS-CLI-ANT NOT = 0
+               AND WORK-CLI-KEY NOT = WS-CLI-ANT
+                  PERFORM 4030-CIERRO-GRUPO-CLIENTE
+               END-IF
+
+               IF WORK-CLI-KEY NOT = WS-CLI-ANT
+                  PERFORM 4040-ENCABEZADO-CLIENTE
+                  MOVE WORK-CLI-KEY          TO WS-CLI-ANT
+               END-IF
+
+               MOVE WORK-REG-TARJETAS        TO REG-MAESTRO-TARJETAS
+               PERFORM 1110-START-GASTOS
+               PERFORM 2100-SUMO-GASTOS-TARJETA
+               PERFORM 4050-DETALLE-TARJETA-CLIENTE
+
+               ADD WS-ACUM-GASTOS          TO WS-ACUM-CLIENTE
+               ADD 1                       TO WS-CANT-TARJETAS-CLIENTE
+
+               RETURN WORK-TARJETAS
+                   AT END
+                        SET 88-FIN-SORT-TAR   TO TRUE
+               END-RETURN
+
+           END-PERFORM.
+
+           IF WS-CLI-ANT NOT = 0
+              PERFORM 4030-CIERRO-GRUPO-CLIENTE
+           END-IF.
+       FIN-4020.
+           EXIT.
+
+       4030-CIERRO-GRUPO-CLIENTE.
+      *--------------------------
+
+           MOVE WS-CLI-ANT                TO WS-CLI-ED.
+           MOVE WS-CANT-TARJETAS-CLIENTE TO WS-CANT-TARJETAS-CLIENTE-ED.
+           MOVE WS-ACUM-CLIENTE           TO WS-ACUM-CLIENTE-ED.
+
+           MOVE SPACES                      TO REG-ESTADOCTA-FD.
+           MOVE 'TOTAL COMBINADO CLIENTE '  TO REG-ESTADOCTA-FD (01:24).
+           MOVE WS-CLI-ED                   TO REG-ESTADOCTA-FD (25:03).
+           MOVE 'TARJETAS:'                 TO REG-ESTADOCTA-FD (29:09).
+           MOVE WS-CANT-TARJETAS-CLIENTE-ED TO REG-ESTADOCTA-FD (38:05).
+           MOVE WS-ACUM-CLIENTE-ED          TO REG-ESTADOCTA-FD (45:14).
+
+           WRITE REG-ESTADOCTA-FD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ESTADOCTA-OK
+                    ADD 1 TO WS-GRABADOS-ESTADOCTA
+               WHEN OTHER
+                    DISPLAY 'ERROR EN WRITE ESTADOCTA FS: ' FS-ESTADOCTA
+                    PERFORM 3000-FINALIZO
+           END-EVALUATE.
+
+           MOVE 0                           TO WS-ACUM-CLIENTE.
+           MOVE 0                           TO WS-CANT-TARJETAS-CLIENTE.
+       FIN-4030.
+           EXIT.
+
+       4040-ENCABEZADO-CLIENTE.
+      *-----------------------
+
+           MOVE WORK-CLI-KEY                TO WS-CLI-ED.
+
+           MOVE SPACES                      TO REG-ESTADOCTA-FD.
+           MOVE 'ESTADO DE CUENTA CLIENTE ' TO REG-ESTADOCTA-FD (01:25).
+           MOVE WS-CLI-ED                   TO REG-ESTADOCTA-FD (26:03).
+
+           WRITE REG-ESTADOCTA-FD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ESTADOCTA-OK
+                    ADD 1 TO WS-GRABADOS-ESTADOCTA
+               WHEN OTHER
+                    DISPLAY 'ERROR EN WRITE ESTADOCTA FS: ' FS-ESTADOCTA
+                    PERFORM 3000-FINALIZO
+           END-EVALUATE.
+       FIN-4040.
+           EXIT.
+
+       4050-DETALLE-TARJETA-CLIENTE.
+      *-----------------------------
+
+           MOVE WS-ACUM-GASTOS              TO WS-ACUM-GASTOS-ED.
+
+           MOVE SPACES                      TO REG-ESTADOCTA-FD.
+           MOVE '  TARJETA:'                TO REG-ESTADOCTA-FD (01:10).
+           MOVE TAR-NRO-TARJETA             TO REG-ESTADOCTA-FD (11:19).
+           MOVE WS-ACUM-GASTOS-ED           TO REG-ESTADOCTA-FD (32:12).
+
+           WRITE REG-ESTADOCTA-FD.
+
+           EVALUATE TRUE
+               WHEN 88-FS-ESTADOCTA-OK
+                    ADD 1 TO WS-GRABADOS-ESTADOCTA
+               WHEN OTHER
+                    DISPLAY 'ERROR EN WRITE ESTADOCTA FS: ' FS-ESTADOCTA
+                    PERFORM 3000-FINALIZO
+           END-EVALUATE.
+       FIN-4050.
+           EXIT.
+
        END PROGRAM GENTARJETAS.
