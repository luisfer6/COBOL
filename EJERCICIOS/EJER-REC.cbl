@@ -70,6 +70,27 @@
        77  WS-CORTE-IMP-CAJERO            PIC 9(13)V99.
        77  WS-CASOS-CAJERO                PIC 9(09).
 
+       01  WS-SEL-FECHA-DESDE             PIC 9(08) VALUE 0.
+       01  WS-SEL-FECHA-DESDE-R REDEFINES WS-SEL-FECHA-DESDE.
+           03  WS-SEL-FDESDE-AAAA         PIC X(04).
+           03  WS-SEL-FDESDE-MM           PIC X(02).
+           03  WS-SEL-FDESDE-DD           PIC X(02).
+
+       01  WS-SEL-FECHA-HASTA             PIC 9(08) VALUE 99999999.
+       01  WS-SEL-FECHA-HASTA-R REDEFINES WS-SEL-FECHA-HASTA.
+           03  WS-SEL-FHASTA-AAAA         PIC X(04).
+           03  WS-SEL-FHASTA-MM           PIC X(02).
+           03  WS-SEL-FHASTA-DD           PIC X(02).
+
+       77  WS-SEL-FECHA-DESDE-ED          PIC X(10).
+       77  WS-SEL-FECHA-HASTA-ED          PIC X(10).
+
+       77  WS-FECHA-EN-RANGO-SW           PIC X(01) VALUE 'S'.
+           88 88-FECHA-EN-RANGO-SI                     VALUE 'S'.
+           88 88-FECHA-EN-RANGO-NO                     VALUE 'N'.
+
+       77  WS-CANT-FUERA-RANGO            PIC 9(09) VALUE 0.
+
        COPY WRECAUDACION.
 
        COPY WRES-RECAUDACION.
@@ -88,6 +109,8 @@
 
            PERFORM 1100-ABRIR-ARCHIVOS.
 
+           PERFORM 1050-ACCEPT-CRITERIA.
+
            PERFORM 1200-LECTURA-ENTRADA.
 
            IF 88-ENTRADA-EOF
@@ -97,6 +120,39 @@
 
            MOVE CLAVE-RECAUDACION IN RECAUDACION-REG TO WS-AUX-CLAVES.
 
+       1050-ACCEPT-CRITERIA.
+
+           DISPLAY ' '.
+           DISPLAY 'RANGO DE FECHAS A PROCESAR (ENTER = SIN LIMITE)'.
+
+           DISPLAY 'FECHA DESDE (AAAAMMDD)                 : '
+                                                     WITH NO ADVANCING.
+           ACCEPT WS-SEL-FECHA-DESDE.
+
+           DISPLAY 'FECHA HASTA (AAAAMMDD)                 : '
+                                                     WITH NO ADVANCING.
+           ACCEPT WS-SEL-FECHA-HASTA.
+           IF WS-SEL-FECHA-HASTA = 0
+              MOVE 99999999             TO WS-SEL-FECHA-HASTA
+           END-IF.
+
+           STRING WS-SEL-FDESDE-AAAA DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-SEL-FDESDE-MM     DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-SEL-FDESDE-DD     DELIMITED BY SIZE
+                  INTO WS-SEL-FECHA-DESDE-ED.
+
+           STRING WS-SEL-FHASTA-AAAA DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-SEL-FHASTA-MM     DELIMITED BY SIZE
+                  '-'                  DELIMITED BY SIZE
+                  WS-SEL-FHASTA-DD     DELIMITED BY SIZE
+                  INTO WS-SEL-FECHA-HASTA-ED.
+
+       FIN-1050.
+           EXIT.
+
        1100-ABRIR-ARCHIVOS.
 
            OPEN INPUT ENTRADA
@@ -123,6 +179,17 @@
 
        1200-LECTURA-ENTRADA.
 
+           PERFORM 1210-LECTURA-ENTRADA-FISICA.
+
+           PERFORM 1220-VERIFICA-RANGO-FECHA.
+
+           PERFORM UNTIL 88-ENTRADA-EOF OR 88-FECHA-EN-RANGO-SI
+               PERFORM 1210-LECTURA-ENTRADA-FISICA
+               PERFORM 1220-VERIFICA-RANGO-FECHA
+           END-PERFORM.
+
+       1210-LECTURA-ENTRADA-FISICA.
+
            INITIALIZE RECAUDACION-REG
 
            READ ENTRADA INTO RECAUDACION-REG
@@ -142,6 +209,21 @@
                    PERFORM 3000-FINALIZAR
            END-EVALUATE.
 
+       1220-VERIFICA-RANGO-FECHA.
+
+           SET 88-FECHA-EN-RANGO-SI TO TRUE.
+
+           IF 88-ENTRADA-OK
+              IF FECHA-RECAUDACION IN RECAUDACION-REG
+                                    IS LESS THAN WS-SEL-FECHA-DESDE-ED
+              OR FECHA-RECAUDACION IN RECAUDACION-REG
+                                    IS GREATER THAN
+                                       WS-SEL-FECHA-HASTA-ED
+                 SET 88-FECHA-EN-RANGO-NO TO TRUE
+                 ADD 1                    TO WS-CANT-FUERA-RANGO
+              END-IF
+           END-IF.
+
        1300-FECHA-MAX-MIN.
 
            IF FECHA-RECAUDACION IN RECAUDACION-REG
@@ -310,6 +392,10 @@
 
            DISPLAY 'PERIODO PROCESADO DESDE:' WS-FECHA-MIN
                                     ' HASTA:' WS-FECHA-MAX
+           DISPLAY 'RANGO SOLICITADO DESDE:' WS-SEL-FECHA-DESDE-ED
+                                    ' HASTA:' WS-SEL-FECHA-HASTA-ED
+           DISPLAY 'REGISTROS FUERA DE RANGO (DESCARTADOS): '
+                                                   WS-CANT-FUERA-RANGO
            DISPLAY '***************************************************'
            DISPLAY ' '.
 
