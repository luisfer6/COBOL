@@ -5,7 +5,7 @@
       * Tectonics: cobc
       ******************************************************************
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PGMURL01.
+       PROGRAM-ID. PGMURL02.
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
@@ -21,6 +21,24 @@
                                  ORGANIZATION IS LINE SEQUENTIAL
                                  FILE STATUS  IS FS-PAISES.
 
+           SELECT REPURL        ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\repurl.t
+      -    'xt'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS FS-REPURL.
+
+           SELECT WATCHLIST     ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\watchli
+      -    'st.txt'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS FS-WATCHLIST.
+
+           SELECT FLAGURL       ASSIGN       TO
+           'C:\Users\Usuario\Desktop\OpenCobolIDE\GnuCOBOL\file\flagurl
+      -    '.txt'
+                                 ORGANIZATION IS LINE SEQUENTIAL
+                                 FILE STATUS  IS FS-FLAGURL.
+
        DATA DIVISION.
        FILE SECTION.
        FD  URL
@@ -31,6 +49,18 @@
            RECORDING MODE IS F
            BLOCK 0.
            01 PAISES-FD                  PIC X(52).
+       FD  REPURL
+           RECORDING MODE IS F
+           BLOCK 0.
+           01 REPURL-FD                  PIC X(80).
+       FD  WATCHLIST
+           RECORDING MODE IS F
+           BLOCK 0.
+           01 WATCHLIST-FD               PIC X(30).
+       FD  FLAGURL
+           RECORDING MODE IS F
+           BLOCK 0.
+           01 FLAGURL-FD                 PIC X(66).
 
        WORKING-STORAGE SECTION.
        77  FS-URL                        PIC X(02).
@@ -41,10 +71,44 @@
            88 88-PAISES-OK                         VALUE '00'.
            88 88-PAISES-EOF                        VALUE '10'.
 
-       77  WCN-PAISES-TOPE               PIC 9(03)  VALUE 250.
+       77  FS-REPURL                     PIC X(02).
+           88 88-REPURL-OK                         VALUE '00'.
+
+       77  FS-WATCHLIST                  PIC X(02).
+           88 88-WATCHLIST-OK                      VALUE '00'.
+           88 88-WATCHLIST-EOF                     VALUE '10'.
+
+       77  FS-FLAGURL                    PIC X(02).
+           88 88-FLAGURL-OK                        VALUE '00'.
+
+       01  REPURL-REG.
+           05 REPURL-URL                 PIC X(40).
+           05 REPURL-PAIS                PIC X(20).
+           05 REPURL-USUARIO             PIC X(12).
+           05 REPURL-HORA                PIC X(08).
+
+       01  FLAGURL-REG.
+           05 FLAGURL-URL                PIC X(40).
+           05 FLAGURL-USUARIO            PIC X(18).
+           05 FLAGURL-HORA               PIC X(08).
 
-       77  PAISES-LEIDOS                 PIC 9(03) VALUE 0.
-           88 88-P-LEIDOS-LIMITE                   VALUE 251.
+       77  WCN-WATCHLIST-TOPE            PIC 9(03) VALUE 100.
+
+       77  WATCHLIST-LEIDOS              PIC 9(03) VALUE 0.
+           88 88-W-LEIDOS-LIMITE                   VALUE 101.
+
+       01  WS-WATCHLIST.
+           03 WS-WATCH-TABLA       OCCURS 100 TIMES
+                                   INDEXED BY IDX-WATCH.
+              05 WS-WATCH-DOMINIO       PIC X(30).
+
+       77  WS-MATCH-COUNT                PIC 9(03) VALUE 0.
+       77  WS-WATCH-LEN                  PIC 9(02) VALUE 0.
+
+       77  WCN-PAISES-TOPE               PIC 9(03)  VALUE 999.
+
+       77  PAISES-LEIDOS                 PIC 9(04) VALUE 0.
+           88 88-P-LEIDOS-LIMITE                   VALUE 1000.
 
        77  AUX-POSICION-URL              PIC 9(02).
        77  AUX-PAIS-URL                  PIC X(02).
@@ -55,12 +119,22 @@
            88 88-BUR-CAMBIO-NO                     VALUE 'N'.
 
        01  WS-PAISES.
-           03 WS-PAISES-TABLA      OCCURS 251 TIMES
+           03 WS-PAISES-TABLA      OCCURS 1000 TIMES
                                    ASCENDING KEY IS WS-CODIGO-PAIS
                                    INDEXED BY IDX-PAIS.
               05 WS-CODIGO-PAIS         PIC X(02).
               05 WS-NOMBRE-PAIS         PIC X(50).
 
+       01  WS-CANT-HITS-TABLA.
+           03 WS-CANT-HITS           PIC 9(05) OCCURS 1000 TIMES
+                                                          VALUE 0.
+
+       77  WS-AUX-PAIS                  PIC X(52) VALUE SPACES.
+       77  WS-AUX-HITS                  PIC 9(05) VALUE 0.
+       77  WS-BOUND-PAISES               PIC 9(04) VALUE 0.
+       77  WS-INICIO-PAISES              PIC 9(04) VALUE 0.
+       77  WS-CANT-HITS-ED               PIC ZZZZ9.
+
        COPY WVISURL.
 
        COPY WCODPAIS.
@@ -104,6 +178,38 @@
                WHEN OTHER
                     DISPLAY 'ERROR EN OPEN PAISES'
                     DISPLAY 'FILE STATUS' FS-PAISES
+           END-EVALUATE
+
+           OPEN OUTPUT REPURL
+
+           EVALUATE TRUE
+               WHEN 88-REPURL-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN REPURL'
+                    DISPLAY 'FILE STATUS' FS-REPURL
+           END-EVALUATE
+
+           OPEN INPUT WATCHLIST
+
+           EVALUATE TRUE
+               WHEN 88-WATCHLIST-OK
+                    CONTINUE
+               WHEN 88-WATCHLIST-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN WATCHLIST'
+                    DISPLAY 'FILE STATUS' FS-WATCHLIST
+           END-EVALUATE
+
+           OPEN OUTPUT FLAGURL
+
+           EVALUATE TRUE
+               WHEN 88-FLAGURL-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN OPEN FLAGURL'
+                    DISPLAY 'FILE STATUS' FS-FLAGURL
            END-EVALUATE.
 
        2000-PROCESO.
@@ -115,6 +221,11 @@
 
            PERFORM 2310-BURBUJEO
 
+           PERFORM 2600-LECTURA-WATCHLIST
+
+           PERFORM 2700-CARGA-WATCHLIST-OCCURS UNTIL 88-W-LEIDOS-LIMITE
+                                            OR 88-WATCHLIST-EOF
+
            PERFORM 2100-LECTURA-URL
 
            PERFORM 2400-BUSQUEDA-PAISES UNTIL 88-URL-EOF.
@@ -167,7 +278,7 @@
 
        2310-BURBUJEO.
 
-           MOVE HIGH-VALUE TO WS-PAISES-TABLA(251)
+           MOVE HIGH-VALUE TO WS-PAISES-TABLA(1000)
 
            SET 88-BUR-CAMBIO-SI  TO TRUE.
            PERFORM UNTIL 88-BUR-CAMBIO-NO
@@ -189,6 +300,36 @@
                END-PERFORM
 
            END-PERFORM.
+
+       2600-LECTURA-WATCHLIST.
+
+           READ WATCHLIST
+
+           EVALUATE TRUE
+               WHEN 88-WATCHLIST-OK
+                    CONTINUE
+               WHEN 88-WATCHLIST-EOF
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN READ WATCHLIST'
+                    DISPLAY 'FILE STATUS' FS-WATCHLIST
+                    PERFORM 3000-FINALIZAR
+           END-EVALUATE.
+
+       2700-CARGA-WATCHLIST-OCCURS.
+
+           ADD 1 TO WATCHLIST-LEIDOS
+
+           EVALUATE TRUE
+               WHEN 88-W-LEIDOS-LIMITE
+                    DISPLAY 'TABLA DE WATCHLIST EXCEDIDA'
+                    DISPLAY 'LIMITE:' WCN-WATCHLIST-TOPE
+               WHEN OTHER
+                    MOVE WATCHLIST-FD TO
+                                  WS-WATCH-DOMINIO(WATCHLIST-LEIDOS)
+                    PERFORM 2600-LECTURA-WATCHLIST
+           END-EVALUATE.
+
        2400-BUSQUEDA-PAISES.
 
            INITIALIZE AUX-PAIS-URL AUX-POSICION-URL
@@ -215,10 +356,36 @@
                    PERFORM 3300-PRINT-DATA-ENCONTRADO
            END-SEARCH
 
+           PERFORM 2450-CHEQUEO-WATCHLIST
+
            PERFORM 2100-LECTURA-URL.
 
+       2450-CHEQUEO-WATCHLIST.
+
+           PERFORM VARYING IDX-WATCH FROM 1 BY 1
+                   UNTIL IDX-WATCH > WATCHLIST-LEIDOS
+
+               COMPUTE WS-WATCH-LEN = FUNCTION LENGTH
+                       (FUNCTION TRIM (WS-WATCH-DOMINIO(IDX-WATCH)))
+
+               IF WS-WATCH-LEN > 0
+                  MOVE 0                 TO WS-MATCH-COUNT
+                  INSPECT URL-URL TALLYING WS-MATCH-COUNT
+                          FOR ALL WS-WATCH-DOMINIO(IDX-WATCH)
+                                          (1:WS-WATCH-LEN)
+
+                  IF WS-MATCH-COUNT > 0
+                     PERFORM 3450-GRABAR-FLAGURL
+                     EXIT PERFORM
+                  END-IF
+               END-IF
+
+           END-PERFORM.
+
        3000-FINALIZAR.
 
+           PERFORM 3600-REPORTE-PAISES.
+
            PERFORM 3100-CIERRE-ARCHIVOS.
 
        3100-CIERRE-ARCHIVOS.
@@ -239,6 +406,30 @@
                      DISPLAY 'ERROR CLOSE URL FS: ' FS-URL
            END-EVALUATE.
 
+           CLOSE REPURL.
+            EVALUATE TRUE
+                WHEN 88-REPURL-OK
+                     CONTINUE
+                WHEN OTHER
+                     DISPLAY 'ERROR CLOSE REPURL FS: ' FS-REPURL
+           END-EVALUATE.
+
+           CLOSE WATCHLIST.
+            EVALUATE TRUE
+                WHEN 88-WATCHLIST-OK
+                     CONTINUE
+                WHEN OTHER
+                     DISPLAY 'ERROR CLOSE WATCHLIST FS: ' FS-WATCHLIST
+           END-EVALUATE.
+
+           CLOSE FLAGURL.
+            EVALUATE TRUE
+                WHEN 88-FLAGURL-OK
+                     CONTINUE
+                WHEN OTHER
+                     DISPLAY 'ERROR CLOSE FLAGURL FS: ' FS-FLAGURL
+           END-EVALUATE.
+
        3300-PRINT-DATA-ENCONTRADO.
            DISPLAY '***************************************************'
            DISPLAY 'PAIS ENCONTRADO EN LA TABLA'
@@ -246,9 +437,118 @@
            DISPLAY ' PAIS     : ' WS-NOMBRE-PAIS(IDX-PAIS).
            DISPLAY ' '.
 
+           ADD 1                      TO WS-CANT-HITS(IDX-PAIS).
+
+           MOVE URL-URL              TO REPURL-URL.
+           MOVE WS-NOMBRE-PAIS(IDX-PAIS)
+                                      TO REPURL-PAIS.
+           MOVE URL-USUARIO          TO REPURL-USUARIO.
+           MOVE URL-HORA             TO REPURL-HORA.
+           PERFORM 3500-GRABAR-REPURL.
+
        3400-PRINT-DATA-NO-ENCONTRADO.
            DISPLAY '***************************************************'
            DISPLAY 'PAIS DESCONOCIDO'
            DISPLAY ' URL      : ' URL-URL.
            DISPLAY ' '.
-       END PROGRAM PGMURL01.
+
+           MOVE URL-URL              TO REPURL-URL.
+           MOVE 'DESCONOCIDO'        TO REPURL-PAIS.
+           MOVE URL-USUARIO          TO REPURL-USUARIO.
+           MOVE URL-HORA             TO REPURL-HORA.
+           PERFORM 3500-GRABAR-REPURL.
+
+       3500-GRABAR-REPURL.
+
+           WRITE REPURL-FD           FROM REPURL-REG
+
+           EVALUATE TRUE
+               WHEN 88-REPURL-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN WRITE REPURL'
+                    DISPLAY 'FILE STATUS' FS-REPURL
+           END-EVALUATE.
+
+       3450-GRABAR-FLAGURL.
+           DISPLAY '***************************************************'
+           DISPLAY 'URL EN LISTA DE VIGILANCIA DE SEGURIDAD'
+           DISPLAY ' URL      : ' URL-URL.
+           DISPLAY ' USUARIO  : ' URL-USUARIO.
+           DISPLAY ' HORA     : ' URL-HORA.
+           DISPLAY ' '.
+
+           MOVE URL-URL              TO FLAGURL-URL.
+           MOVE URL-USUARIO          TO FLAGURL-USUARIO.
+           MOVE URL-HORA             TO FLAGURL-HORA.
+
+           WRITE FLAGURL-FD          FROM FLAGURL-REG
+
+           EVALUATE TRUE
+               WHEN 88-FLAGURL-OK
+                    CONTINUE
+               WHEN OTHER
+                    DISPLAY 'ERROR EN WRITE FLAGURL'
+                    DISPLAY 'FILE STATUS' FS-FLAGURL
+           END-EVALUATE.
+
+       3600-REPORTE-PAISES.
+
+           IF PAISES-LEIDOS > WCN-PAISES-TOPE
+              MOVE WCN-PAISES-TOPE   TO WS-BOUND-PAISES
+           ELSE
+              MOVE PAISES-LEIDOS     TO WS-BOUND-PAISES
+           END-IF
+
+           COMPUTE WS-INICIO-PAISES = WCN-PAISES-TOPE - WS-BOUND-PAISES
+                                                                    + 1
+
+           PERFORM 3610-BURBUJEO-HITS
+
+           DISPLAY '***************************************************'
+           DISPLAY 'RESUMEN DE VISITAS POR PAIS (DE MAYOR A MENOR)'
+           DISPLAY '***************************************************'
+
+           PERFORM VARYING IDX-PAIS FROM WS-INICIO-PAISES BY 1
+                   UNTIL IDX-PAIS > WCN-PAISES-TOPE
+               IF WS-CANT-HITS(IDX-PAIS) > 0
+                  MOVE WS-CANT-HITS(IDX-PAIS)    TO WS-CANT-HITS-ED
+                  DISPLAY ' ' WS-NOMBRE-PAIS(IDX-PAIS)
+                              ' : ' WS-CANT-HITS-ED
+               END-IF
+           END-PERFORM
+
+           DISPLAY ' '.
+
+       3610-BURBUJEO-HITS.
+
+           SET 88-BUR-CAMBIO-SI  TO TRUE.
+           PERFORM UNTIL 88-BUR-CAMBIO-NO
+
+               SET 88-BUR-CAMBIO-NO TO TRUE
+
+               PERFORM VARYING IDX-PAIS FROM WS-INICIO-PAISES BY 1
+                       UNTIL IDX-PAIS > WCN-PAISES-TOPE - 1
+
+                   IF WS-CANT-HITS(IDX-PAIS) <
+                                          WS-CANT-HITS(IDX-PAIS + 1)
+                      MOVE WS-CANT-HITS(IDX-PAIS + 1) TO WS-AUX-HITS
+                      MOVE WS-CANT-HITS(IDX-PAIS)      TO
+                                          WS-CANT-HITS(IDX-PAIS + 1)
+                      MOVE WS-AUX-HITS                 TO
+                                          WS-CANT-HITS(IDX-PAIS)
+
+                      MOVE WS-PAISES-TABLA(IDX-PAIS + 1) TO WS-AUX-PAIS
+                      MOVE WS-PAISES-TABLA(IDX-PAIS)     TO
+                                          WS-PAISES-TABLA(IDX-PAIS + 1)
+                      MOVE WS-AUX-PAIS                   TO
+                                          WS-PAISES-TABLA(IDX-PAIS)
+
+                      SET 88-BUR-CAMBIO-SI      TO TRUE
+                   END-IF
+
+               END-PERFORM
+
+           END-PERFORM.
+
+       END PROGRAM PGMURL02.
